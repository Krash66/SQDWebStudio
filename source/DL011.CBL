@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL011.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - WALK EACH MEMBER'S
+001100*                   DEPENDENTS IN CLS-DEP-NBR SEQUENCE, FLAGGING
+001200*                   ANY GAP IN THE NUMBERING (A SIGN OF A
+001300*                   DELETED/REUSED DEPENDENT NUMBER) AND
+001400*                   COMPARING THE HIGHEST CLS-DEP-NBR ACTUALLY
+001500*                   ON FILE AGAINST EMP-LST-DEP-NBR ON BED1EMP.
+001600*  2026-08-09  RH   ADDED 2050-SKIP-ORPHAN-DEP SO A DEPENDENT
+001700*                   FOR A MEMBER NO LONGER ON BED1EMP IS READ
+001800*                   PAST RATHER THAN STRANDING THE DEPENDENT
+001900*                   CURSOR AND SILENTLY DROPPING EVERY LATER
+002000*                   MEMBER'S REAL DEPENDENTS FROM THIS AUDIT
+002100*                   (SAME DEFECT CLASS FIXED IN DL002/DL004/
+002200*                   DL007/DL010).  ORPHANED DEPENDENTS ARE NOW
+002300*                   COUNTED AND TOTALED ON THE REPORT TRAILER.
+002400*================================================================
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT BHS1DEP-FILE    ASSIGN TO BHS1DEP
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT DL011-RPT-FILE  ASSIGN TO DL011RPT
+003600            ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  BED1EMP-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY BED1EMP.
+004200 FD  BHS1DEP-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY BHS1DEP.
+004500 FD  DL011-RPT-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  DL011-RPT-LINE                PIC X(132).
+004800 WORKING-STORAGE SECTION.
+004900*----------------------------------------------------------------
+005000*    DL11-SWITCHES AND COUNTERS
+005100*----------------------------------------------------------------
+005200 01  DL11-SWITCHES.
+005300     05  DL11-MSTR-EOF-SW          PIC X(1)     VALUE "N".
+005400         88  DL11-MSTR-EOF                       VALUE "Y".
+005500     05  DL11-DEP-EOF-SW           PIC X(1)     VALUE "N".
+005600         88  DL11-DEP-EOF                        VALUE "Y".
+005700 01  DL11-KEYS.
+005800     05  DL11-DEP-KEY              PIC X(13).
+005900 01  DL11-WORK-FIELDS.
+006000     05  DL11-PREV-DEP-NBR         PIC S9(4) COMP.
+006100     05  DL11-MAX-DEP-NBR          PIC S9(4) COMP.
+006200 01  DL11-COUNTERS.
+006300     05  DL11-MSTR-READ            PIC S9(8) COMP VALUE ZERO.
+006400     05  DL11-DEP-READ             PIC S9(8) COMP VALUE ZERO.
+006500     05  DL11-DEP-ORPHANED         PIC S9(8) COMP VALUE ZERO.
+006600     05  DL11-EXCEP-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+006700 01  DL11-HEADING-1.
+006800     05  FILLER                   PIC X(33)
+006900         VALUE "DEPENDENT-NUMBER GAP/REUSE AUDIT".
+007000 01  DL11-COLUMN-HEADING.
+007100     05  FILLER                  PIC X(15) VALUE "EMPLOYEE ID".
+007200     05  FILLER                  PIC X(9)  VALUE "LST-DEP".
+007300     05  FILLER                  PIC X(9)  VALUE "MAX-DEP".
+007400     05  FILLER                  PIC X(20) VALUE "EXCEPTION TYPE".
+007500 01  DL11-DETAIL-LINE.
+007600     05  DL11-D-EMP-ID             PIC X(13).
+007700     05  FILLER                    PIC X(2)  VALUE SPACES.
+007800     05  DL11-D-LST-DEP            PIC ZZZ9.
+007900     05  FILLER                    PIC X(5)  VALUE SPACES.
+008000     05  DL11-D-MAX-DEP            PIC ZZZ9.
+008100     05  FILLER                    PIC X(5)  VALUE SPACES.
+008200     05  DL11-D-EXCEP-TYPE         PIC X(24).
+008300 01  DL11-TOTAL-LINE.
+008400     05  FILLER                    PIC X(24)
+008500         VALUE "TOTAL EXCEPTIONS WRITTEN".
+008600     05  DL11-T-COUNT              PIC ZZZ,ZZ9.
+008700 01  DL11-ORPHAN-TOTAL-LINE.
+008800     05  FILLER                    PIC X(26)
+008900         VALUE "TOTAL ORPHANED DEPENDENTS".
+009000     05  DL11-T-ORPHAN-COUNT       PIC ZZZ,ZZ9.
+009100 PROCEDURE DIVISION.
+009200*================================================================
+009300*    0000-MAINLINE
+009400*================================================================
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009700     PERFORM 2000-PROCESS-MASTER    THRU 2000-EXIT
+009800         UNTIL DL11-MSTR-EOF
+009900     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+010000     GOBACK.
+010100*================================================================
+010200*    1000-INITIALIZE
+010300*================================================================
+010400 1000-INITIALIZE.
+010500     OPEN INPUT  BED1EMP-FILE
+010600     OPEN INPUT  BHS1DEP-FILE
+010700     OPEN OUTPUT DL011-RPT-FILE
+010800     WRITE DL011-RPT-LINE FROM DL11-HEADING-1
+010900     WRITE DL011-RPT-LINE FROM SPACES
+011000     WRITE DL011-RPT-LINE FROM DL11-COLUMN-HEADING
+011100     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+011200     PERFORM 8100-READ-DEP          THRU 8100-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500*================================================================
+011600*    2000-PROCESS-MASTER  -  WALK THIS MEMBER'S DEPENDENTS,      *
+011700*                            THEN AUDIT EMP-LST-DEP-NBR          *
+011800*================================================================
+011900 2000-PROCESS-MASTER.
+012000     ADD 1 TO DL11-MSTR-READ
+012100     MOVE ZERO                     TO DL11-PREV-DEP-NBR
+012200     MOVE ZERO                     TO DL11-MAX-DEP-NBR
+012300     PERFORM 2050-SKIP-ORPHAN-DEP  THRU 2050-EXIT
+012400         UNTIL DL11-DEP-EOF
+012500         OR DL11-DEP-KEY >= EMP-EMP-ID
+012600     PERFORM 2100-CHECK-ONE-DEP    THRU 2100-EXIT
+012700         UNTIL DL11-DEP-EOF
+012800         OR DL11-DEP-KEY NOT = EMP-EMP-ID
+012900     IF EMP-LST-DEP-NBR NOT = DL11-MAX-DEP-NBR
+013000         MOVE "LST-DEP-NBR MISMATCH" TO DL11-D-EXCEP-TYPE
+013100         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+013200     END-IF
+013300     PERFORM 8000-READ-MASTER      THRU 8000-EXIT.
+013400 2000-EXIT.
+013500     EXIT.
+013600*================================================================
+013700*    2050-SKIP-ORPHAN-DEP  -  DEPENDENT FOR A MEMBER NO LONGER   *
+013800*                             ON BED1EMP                         *
+013900*================================================================
+014000 2050-SKIP-ORPHAN-DEP.
+014100     ADD 1 TO DL11-DEP-READ
+014200     ADD 1 TO DL11-DEP-ORPHANED
+014300     PERFORM 8100-READ-DEP         THRU 8100-EXIT.
+014400 2050-EXIT.
+014500     EXIT.
+014600*================================================================
+014700*    2100-CHECK-ONE-DEP  -  FLAG A GAP WHEN THIS DEPENDENT       *
+014800*                           NUMBER IS NOT ONE MORE THAN THE      *
+014900*                           PREVIOUS ONE ON FILE FOR THE MEMBER  *
+015000*================================================================
+015100 2100-CHECK-ONE-DEP.
+015200     ADD 1 TO DL11-DEP-READ
+015300     IF DL11-PREV-DEP-NBR NOT = ZERO
+015400         AND CLS-DEP-NBR NOT = DL11-PREV-DEP-NBR + 1
+015500         MOVE "DEPENDENT NUMBER GAP" TO DL11-D-EXCEP-TYPE
+015600         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+015700     END-IF
+015800     IF CLS-DEP-NBR > DL11-MAX-DEP-NBR
+015900         MOVE CLS-DEP-NBR          TO DL11-MAX-DEP-NBR
+016000     END-IF
+016100     MOVE CLS-DEP-NBR              TO DL11-PREV-DEP-NBR
+016200     PERFORM 8100-READ-DEP         THRU 8100-EXIT.
+016300 2100-EXIT.
+016400     EXIT.
+016500*================================================================
+016600*    2200-WRITE-EXCEPTION
+016700*================================================================
+016800 2200-WRITE-EXCEPTION.
+016900     MOVE EMP-EMP-ID               TO DL11-D-EMP-ID
+017000     MOVE EMP-LST-DEP-NBR          TO DL11-D-LST-DEP
+017100     MOVE DL11-MAX-DEP-NBR         TO DL11-D-MAX-DEP
+017200     WRITE DL011-RPT-LINE FROM DL11-DETAIL-LINE
+017300     ADD 1 TO DL11-EXCEP-WRITTEN.
+017400 2200-EXIT.
+017500     EXIT.
+017600*================================================================
+017700*    3000-TERMINATE
+017800*================================================================
+017900 3000-TERMINATE.
+018000     MOVE DL11-EXCEP-WRITTEN       TO DL11-T-COUNT
+018100     MOVE DL11-DEP-ORPHANED        TO DL11-T-ORPHAN-COUNT
+018200     WRITE DL011-RPT-LINE FROM SPACES
+018300     WRITE DL011-RPT-LINE FROM DL11-TOTAL-LINE
+018400     WRITE DL011-RPT-LINE FROM DL11-ORPHAN-TOTAL-LINE
+018500     CLOSE BED1EMP-FILE
+018600     CLOSE BHS1DEP-FILE
+018700     CLOSE DL011-RPT-FILE.
+018800 3000-EXIT.
+018900     EXIT.
+019000*================================================================
+019100*    8000-READ-MASTER
+019200*================================================================
+019300 8000-READ-MASTER.
+019400     READ BED1EMP-FILE
+019500         AT END
+019600             SET DL11-MSTR-EOF TO TRUE
+019700     END-READ.
+019800 8000-EXIT.
+019900     EXIT.
+020000*================================================================
+020100*    8100-READ-DEP
+020200*================================================================
+020300 8100-READ-DEP.
+020400     READ BHS1DEP-FILE
+020500         AT END
+020600             SET DL11-DEP-EOF TO TRUE
+020700             MOVE HIGH-VALUES      TO DL11-DEP-KEY
+020800     END-READ
+020900     IF NOT DL11-DEP-EOF
+021000         MOVE CLS-EMP-ID           TO DL11-DEP-KEY
+021100     END-IF.
+021200 8100-EXIT.
+021300     EXIT.
