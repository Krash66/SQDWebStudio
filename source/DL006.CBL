@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL006.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - COMPARE TODAY'S BED1EMP
+001100*                   EXTRACT AGAINST YESTERDAY'S SNAPSHOT AND
+001200*                   LOG EVERY CHANGE TO EMP-NTWK-NBR WITH AN
+001300*                   EFFECTIVE DATE OF TODAY'S RUN.  TODAY'S
+001400*                   MASTER IS ALSO COPIED FORWARD TO BECOME
+001500*                   TOMORROW'S PRIOR-DAY SNAPSHOT.
+001600*================================================================
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.   IBM-370.
+002000 OBJECT-COMPUTER.   IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT BED1EMP-FILE        ASSIGN TO BED1EMP
+002400            ORGANIZATION IS SEQUENTIAL.
+002500     SELECT DL006-PRIOR-FILE    ASSIGN TO DL006PRIOR
+002600            ORGANIZATION IS SEQUENTIAL.
+002700     SELECT DL006-NEWPRIOR-FILE ASSIGN TO DL006NEWP
+002800            ORGANIZATION IS SEQUENTIAL.
+002900     SELECT DL006-HIST-FILE     ASSIGN TO DL006HIST
+003000            ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  BED1EMP-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500     COPY BED1EMP.
+003600 FD  DL006-PRIOR-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  DL006-PRIOR-RECORD            PIC X(2720).
+003900 FD  DL006-NEWPRIOR-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  DL006-NEWPRIOR-RECORD         PIC X(2720).
+004200 FD  DL006-HIST-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY DL006HS.
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------
+004700*    DL6-SWITCHES AND COUNTERS
+004800*----------------------------------------------------------------
+004900 01  DL6-SWITCHES.
+005000     05  DL6-MSTR-EOF-SW           PIC X(1)     VALUE "N".
+005100         88  DL6-MSTR-EOF                        VALUE "Y".
+005200     05  DL6-PRIOR-EOF-SW          PIC X(1)     VALUE "N".
+005300         88  DL6-PRIOR-EOF                       VALUE "Y".
+005400 01  DL6-WORK-FIELDS.
+005500     05  DL6-PRIOR-KEY             PIC X(13).
+005600     05  DL6-PRIOR-NTWK-NBR        PIC X(3).
+005700 01  DL6-COUNTERS.
+005800     05  DL6-MSTR-READ             PIC S9(8) COMP VALUE ZERO.
+005900     05  DL6-CHANGES-LOGGED        PIC S9(8) COMP VALUE ZERO.
+006000 01  DL6-RUN-DATE                  PIC 9(8).
+006100 PROCEDURE DIVISION.
+006200*================================================================
+006300*    0000-MAINLINE
+006400*================================================================
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+006700     PERFORM 2000-PROCESS-MASTER    THRU 2000-EXIT
+006800         UNTIL DL6-MSTR-EOF
+006900     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+007000     GOBACK.
+007100*================================================================
+007200*    1000-INITIALIZE
+007300*================================================================
+007400 1000-INITIALIZE.
+007500     ACCEPT DL6-RUN-DATE FROM DATE YYYYMMDD
+007600     OPEN INPUT  BED1EMP-FILE
+007700     OPEN INPUT  DL006-PRIOR-FILE
+007800     OPEN OUTPUT DL006-NEWPRIOR-FILE
+007900     OPEN OUTPUT DL006-HIST-FILE
+008000     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+008100     PERFORM 8100-READ-PRIOR        THRU 8100-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400*================================================================
+008500*    2000-PROCESS-MASTER  -  COMPARE ONE MEMBER'S NETWORK       *
+008600*                            NUMBER AGAINST YESTERDAY'S VALUE   *
+008700*================================================================
+008800 2000-PROCESS-MASTER.
+008900     ADD 1 TO DL6-MSTR-READ
+009000     PERFORM 2050-SKIP-ORPHAN-PRIOR THRU 2050-EXIT
+009100         UNTIL DL6-PRIOR-EOF
+009200         OR DL6-PRIOR-KEY >= EMP-EMP-ID
+009300     IF DL6-PRIOR-KEY = EMP-EMP-ID
+009400         IF DL6-PRIOR-NTWK-NBR NOT = EMP-NTWK-NBR
+009500             PERFORM 2100-LOG-CHANGE THRU 2100-EXIT
+009600         END-IF
+009700         PERFORM 8100-READ-PRIOR    THRU 8100-EXIT
+009800     END-IF
+009900     WRITE DL006-NEWPRIOR-RECORD FROM CS2MBR1C-STRUCTURE-DATA-ITEM
+010000     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+010100 2000-EXIT.
+010200     EXIT.
+010300*================================================================
+010400*    2050-SKIP-ORPHAN-PRIOR  -  PRIOR-DAY MEMBER NO LONGER ON   *
+010500*                               TODAY'S MASTER                  *
+010600*================================================================
+010700 2050-SKIP-ORPHAN-PRIOR.
+010800     PERFORM 8100-READ-PRIOR        THRU 8100-EXIT.
+010900 2050-EXIT.
+011000     EXIT.
+011100*================================================================
+011200*    2100-LOG-CHANGE
+011300*================================================================
+011400 2100-LOG-CHANGE.
+011500     MOVE EMP-EMP-ID               TO DL006-H-EMP-ID
+011600     MOVE DL6-PRIOR-NTWK-NBR       TO DL006-H-OLD-NTWK-NBR
+011700     MOVE EMP-NTWK-NBR             TO DL006-H-NEW-NTWK-NBR
+011800     MOVE DL6-RUN-DATE             TO DL006-H-EFF-DT
+011900     WRITE DL006-HIST-RECORD
+012000     ADD 1 TO DL6-CHANGES-LOGGED.
+012100 2100-EXIT.
+012200     EXIT.
+012300*================================================================
+012400*    3000-TERMINATE
+012500*================================================================
+012600 3000-TERMINATE.
+012700     CLOSE BED1EMP-FILE
+012800     CLOSE DL006-PRIOR-FILE
+012900     CLOSE DL006-NEWPRIOR-FILE
+013000     CLOSE DL006-HIST-FILE.
+013100 3000-EXIT.
+013200     EXIT.
+013300*================================================================
+013400*    8000-READ-MASTER
+013500*================================================================
+013600 8000-READ-MASTER.
+013700     READ BED1EMP-FILE
+013800         AT END
+013900             SET DL6-MSTR-EOF TO TRUE
+014000     END-READ.
+014100 8000-EXIT.
+014200     EXIT.
+014300*================================================================
+014400*    8100-READ-PRIOR
+014500*================================================================
+014600 8100-READ-PRIOR.
+014700     READ DL006-PRIOR-FILE
+014800         AT END
+014900             SET DL6-PRIOR-EOF TO TRUE
+015000             MOVE HIGH-VALUES      TO DL6-PRIOR-KEY
+015100     END-READ
+015200     IF NOT DL6-PRIOR-EOF
+015300         MOVE DL006-PRIOR-RECORD(1:13)  TO DL6-PRIOR-KEY
+015400         MOVE DL006-PRIOR-RECORD(2504:3) TO DL6-PRIOR-NTWK-NBR
+015500     END-IF.
+015600 8100-EXIT.
+015700     EXIT.
