@@ -0,0 +1,199 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL004.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - MATCH BED1EMP (SORTED BY
+001100*                   EMP-EMP-ID) AGAINST BHS2MCH (SORTED BY THE
+001200*                   LEADING 13 BYTES OF CLH-PATIENT-NBR, WHICH
+001300*                   CARRY THE SUBSCRIBER ID) TO AGE EVERY
+001400*                   PENDED CLAIM FOR A MEMBER WHOSE RECORD IS
+001500*                   CURRENTLY IN SUSPENSE.
+001600*  2026-08-09  RH   ADDED 2050-SKIP-ORPHAN-CLAIM SO A CLAIM
+001700*                   THAT SORTS BEHIND A MEMBER NO LONGER ON
+001800*                   THE MASTER IS READ PAST INSTEAD OF
+001900*                   STALLING THE CLAIM FILE'S READ POINTER.
+002000*================================================================
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+002800            ORGANIZATION IS SEQUENTIAL.
+002900     SELECT BHS2MCH-FILE    ASSIGN TO BHS2MCH
+003000            ORGANIZATION IS SEQUENTIAL.
+003100     SELECT DL004-RPT-FILE  ASSIGN TO DL004RPT
+003200            ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  BED1EMP-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY BED1EMP.
+003800 FD  BHS2MCH-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY BHS2MCH.
+004100 FD  DL004-RPT-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  DL004-RPT-LINE                PIC X(132).
+004400 WORKING-STORAGE SECTION.
+004500*----------------------------------------------------------------
+004600*    DL4-SWITCHES AND COUNTERS
+004700*----------------------------------------------------------------
+004800 01  DL4-SWITCHES.
+004900     05  DL4-MSTR-EOF-SW           PIC X(1)     VALUE "N".
+005000         88  DL4-MSTR-EOF                        VALUE "Y".
+005100     05  DL4-CLM-EOF-SW            PIC X(1)     VALUE "N".
+005200         88  DL4-CLM-EOF                         VALUE "Y".
+005300 01  DL4-KEYS.
+005400     05  DL4-CLM-PAT-KEY           PIC X(13).
+005500 01  DL4-COUNTERS.
+005600     05  DL4-MSTR-READ             PIC S9(8) COMP VALUE ZERO.
+005700     05  DL4-CLM-READ              PIC S9(8) COMP VALUE ZERO.
+005800     05  DL4-ALERTS-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+005900 01  DL4-DATE-WORK.
+006000     05  DL4-RUN-DATE              PIC 9(8).
+006100     05  DL4-RUN-JULIAN            PIC S9(8) COMP.
+006200     05  DL4-PEND-JULIAN           PIC S9(8) COMP.
+006300     05  DL4-DAYS-PENDED           PIC S9(8) COMP.
+006400 01  DL4-HEADING-1.
+006500     05  FILLER                   PIC X(26)
+006600         VALUE "SUSPENSE AGING REPORT".
+006700 01  DL4-COLUMN-HEADING.
+006800     05  FILLER                   PIC X(15) VALUE "EMPLOYEE ID".
+006900     05  FILLER                   PIC X(5)  VALUE "SUSP".
+007000     05  FILLER                   PIC X(8)  VALUE "PEND CD".
+007100     05  FILLER                   PIC X(11) VALUE "PEND DATE".
+007200     05  FILLER                   PIC X(11) VALUE "DAYS PEND".
+007300 01  DL4-DETAIL-LINE.
+007400     05  DL4-D-EMP-ID              PIC X(13).
+007500     05  FILLER                    PIC X(2)  VALUE SPACES.
+007600     05  DL4-D-SUSP-CD             PIC X(1).
+007700     05  FILLER                    PIC X(4)  VALUE SPACES.
+007800     05  DL4-D-PEND-CD             PIC X(4).
+007900     05  FILLER                    PIC X(4)  VALUE SPACES.
+008000     05  DL4-D-PEND-DT             PIC 9(8).
+008100     05  FILLER                    PIC X(3)  VALUE SPACES.
+008200     05  DL4-D-DAYS-PEND           PIC ZZZZ9.
+008300 01  DL4-TOTAL-LINE.
+008400     05  FILLER                    PIC X(20)
+008500         VALUE "TOTAL ALERTS WRITTEN".
+008600     05  DL4-T-COUNT               PIC ZZZ,ZZ9.
+008700 PROCEDURE DIVISION.
+008800*================================================================
+008900*    0000-MAINLINE
+009000*================================================================
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009300     PERFORM 2000-PROCESS-MASTER    THRU 2000-EXIT
+009400         UNTIL DL4-MSTR-EOF
+009500     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009600     GOBACK.
+009700*================================================================
+009800*    1000-INITIALIZE
+009900*================================================================
+010000 1000-INITIALIZE.
+010100     ACCEPT DL4-RUN-DATE FROM DATE YYYYMMDD
+010200     CALL "DL900" USING DL4-RUN-DATE DL4-RUN-JULIAN
+010300     OPEN INPUT  BED1EMP-FILE
+010400     OPEN INPUT  BHS2MCH-FILE
+010500     OPEN OUTPUT DL004-RPT-FILE
+010600     WRITE DL004-RPT-LINE FROM DL4-HEADING-1
+010700     WRITE DL004-RPT-LINE FROM SPACES
+010800     WRITE DL004-RPT-LINE FROM DL4-COLUMN-HEADING
+010900     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+011000     PERFORM 8100-READ-CLAIM        THRU 8100-EXIT.
+011100 1000-EXIT.
+011200     EXIT.
+011300*================================================================
+011400*    2000-PROCESS-MASTER  -  CHECK ALL CLAIMS THAT MATCH THE    *
+011500*                            CURRENT MEMBER FOR A PENDED STATE  *
+011600*================================================================
+011700 2000-PROCESS-MASTER.
+011800     ADD 1 TO DL4-MSTR-READ
+011900     PERFORM 2050-SKIP-ORPHAN-CLAIM THRU 2050-EXIT
+012000         UNTIL DL4-CLM-EOF
+012100         OR DL4-CLM-PAT-KEY >= EMP-EMP-ID
+012200     PERFORM 2100-CHECK-ONE-CLAIM   THRU 2100-EXIT
+012300         UNTIL DL4-CLM-EOF
+012400         OR DL4-CLM-PAT-KEY NOT = EMP-EMP-ID
+012500     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+012600 2000-EXIT.
+012700     EXIT.
+012800*================================================================
+012900*    2050-SKIP-ORPHAN-CLAIM  -  CLAIM FOR A MEMBER NO LONGER     *
+013000*                               ON THE MASTER                   *
+013100*================================================================
+013200 2050-SKIP-ORPHAN-CLAIM.
+013300     PERFORM 8100-READ-CLAIM        THRU 8100-EXIT.
+013400 2050-EXIT.
+013500     EXIT.
+013600*================================================================
+013700*    2100-CHECK-ONE-CLAIM
+013800*================================================================
+013900 2100-CHECK-ONE-CLAIM.
+014000     ADD 1 TO DL4-CLM-READ
+014100     IF EMP-SUSPENSE-CD NOT = SPACES
+014200         AND CLH-SV-PEND-CD NOT = SPACES
+014300         AND CLH-SV-PEND-DT NOT = ZERO
+014400         PERFORM 2200-WRITE-ALERT   THRU 2200-EXIT
+014500     END-IF
+014600     PERFORM 8100-READ-CLAIM        THRU 8100-EXIT.
+014700 2100-EXIT.
+014800     EXIT.
+014900*================================================================
+015000*    2200-WRITE-ALERT
+015100*================================================================
+015200 2200-WRITE-ALERT.
+015300     CALL "DL900" USING CLH-SV-PEND-DT DL4-PEND-JULIAN
+015400     COMPUTE DL4-DAYS-PENDED = DL4-RUN-JULIAN - DL4-PEND-JULIAN
+015500     MOVE EMP-EMP-ID               TO DL4-D-EMP-ID
+015600     MOVE EMP-SUSPENSE-CD          TO DL4-D-SUSP-CD
+015700     MOVE CLH-SV-PEND-CD           TO DL4-D-PEND-CD
+015800     MOVE CLH-SV-PEND-DT           TO DL4-D-PEND-DT
+015900     MOVE DL4-DAYS-PENDED          TO DL4-D-DAYS-PEND
+016000     WRITE DL004-RPT-LINE FROM DL4-DETAIL-LINE
+016100     ADD 1 TO DL4-ALERTS-WRITTEN.
+016200 2200-EXIT.
+016300     EXIT.
+016400*================================================================
+016500*    3000-TERMINATE
+016600*================================================================
+016700 3000-TERMINATE.
+016800     MOVE DL4-ALERTS-WRITTEN       TO DL4-T-COUNT
+016900     WRITE DL004-RPT-LINE FROM SPACES
+017000     WRITE DL004-RPT-LINE FROM DL4-TOTAL-LINE
+017100     CLOSE BED1EMP-FILE
+017200     CLOSE BHS2MCH-FILE
+017300     CLOSE DL004-RPT-FILE.
+017400 3000-EXIT.
+017500     EXIT.
+017600*================================================================
+017700*    8000-READ-MASTER
+017800*================================================================
+017900 8000-READ-MASTER.
+018000     READ BED1EMP-FILE
+018100         AT END
+018200             SET DL4-MSTR-EOF TO TRUE
+018300     END-READ.
+018400 8000-EXIT.
+018500     EXIT.
+018600*================================================================
+018700*    8100-READ-CLAIM
+018800*================================================================
+018900 8100-READ-CLAIM.
+019000     READ BHS2MCH-FILE
+019100         AT END
+019200             SET DL4-CLM-EOF TO TRUE
+019300             MOVE HIGH-VALUES      TO DL4-CLM-PAT-KEY
+019400     END-READ
+019500     IF NOT DL4-CLM-EOF
+019600         MOVE CLH-PATIENT-NBR(1:13) TO DL4-CLM-PAT-KEY
+019700     END-IF.
+019800 8100-EXIT.
+019900     EXIT.
