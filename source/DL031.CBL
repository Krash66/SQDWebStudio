@@ -0,0 +1,156 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL031.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - ROUTING-TYPE COMPLETENESS
+001100*                   REPORT.  STANDS ALONE AGAINST ES-SRLCEQEQ,
+001150*                   THE SAME AS DL029, SINCE EVERY INDICATOR
+001200*                   NEEDED LIVES ON THE ES-CONT-TYPE-APPLB-IND
+001300*                   GROUP OF
+001400*                   THE SAME SEGMENT.  THE CORRESPONDENT IS THE
+001500*                   ES-BR-NO/ES-CUST-NO/ES-LOCN-ID KEY AND THE
+001600*                   CURRENCY IS ES-CURR-CODE.  A RECORD WHERE
+001700*                   NONE OF THE FOURTEEN SETTLEMENT-TYPE
+001800*                   INDICATORS IN THE GROUP IS SET TO "Y" IS
+001900*                   FLAGGED AS A ROUTING-TYPE GAP - THE SAME "Y"
+002000*                   MEANS-SET CONVENTION DL008 USES FOR
+002100*                   EMP-OCL-LEGAL-IND.  ES-CORR-CLRNG-CEN-CODE IS
+002200*                   A CLEARING-CENTER CODE, NOT A YES/NO
+002300*                   INDICATOR, AND IS NOT PART OF THIS CHECK -
+002400*                   DOCUMENTED DESIGN JUDGMENT CALL.
+002500*================================================================
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT ES-FILE         ASSIGN TO SRLCEQEQ
+003300            ORGANIZATION IS SEQUENTIAL.
+003400     SELECT DL031-RPT-FILE  ASSIGN TO DL031RPT
+003500            ORGANIZATION IS LINE SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ES-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  ES-RECORD.
+004100     COPY SRLCEQEQ.
+004200 FD  DL031-RPT-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  DL031-RPT-LINE                PIC X(132).
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------
+004700*    DL31-SWITCHES AND COUNTERS
+004800*----------------------------------------------------------------
+004900 01  DL31-SWITCHES.
+005000     05  DL31-ES-EOF-SW            PIC X(1)     VALUE "N".
+005100         88  DL31-ES-EOF                          VALUE "Y".
+005200 01  DL31-COUNTERS.
+005300     05  DL31-ES-READ              PIC S9(8) COMP VALUE ZERO.
+005400     05  DL31-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+005500 01  DL31-HEADING-1.
+005600     05  FILLER                  PIC X(40)
+005700         VALUE "ROUTING-TYPE COMPLETENESS EXCEPTION".
+005800 01  DL31-COLUMN-HEADING.
+005900     05  FILLER                  PIC X(11) VALUE "BR-NO".
+006000     05  FILLER                  PIC X(9)  VALUE "CUST-NO".
+006100     05  FILLER                  PIC X(8)  VALUE "LOCN-ID".
+006200     05  FILLER                  PIC X(10) VALUE "CURRENCY".
+006300 01  DL031-DETAIL-LINE.
+006400     05  DL31-D-BR-NO              PIC X(4).
+006500     05  FILLER                    PIC X(7)  VALUE SPACES.
+006600     05  DL31-D-CUST-NO            PIC 9(5).
+006700     05  FILLER                    PIC X(4)  VALUE SPACES.
+006800     05  DL31-D-LOCN-ID            PIC 9(2).
+006900     05  FILLER                    PIC X(6)  VALUE SPACES.
+007000     05  DL31-D-CURR-CODE          PIC X(4).
+007100 01  DL31-TOTAL-LINE.
+007200     05  FILLER                    PIC X(25)
+007300         VALUE "TOTAL EXCEPTIONS WRITTEN".
+007400     05  DL31-T-COUNT              PIC ZZZ,ZZ9.
+007500 PROCEDURE DIVISION.
+007600*================================================================
+007700*    0000-MAINLINE
+007800*================================================================
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+008100     PERFORM 2000-PROCESS-ES-REC    THRU 2000-EXIT
+008200         UNTIL DL31-ES-EOF
+008300     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008400     GOBACK.
+008500*================================================================
+008600*    1000-INITIALIZE
+008700*================================================================
+008800 1000-INITIALIZE.
+008900     OPEN INPUT  ES-FILE
+009000     OPEN OUTPUT DL031-RPT-FILE
+009100     WRITE DL031-RPT-LINE FROM DL31-HEADING-1
+009200     WRITE DL031-RPT-LINE FROM SPACES
+009300     WRITE DL031-RPT-LINE FROM DL31-COLUMN-HEADING
+009400     PERFORM 8000-READ-ES           THRU 8000-EXIT.
+009500 1000-EXIT.
+009600     EXIT.
+009700*================================================================
+009800*    2000-PROCESS-ES-REC  -  FLAG A CORRESPONDENT/CURRENCY PAIR  *
+009900*                            WITH NO SETTLEMENT-TYPE INDICATOR   *
+010000*                            SET AT ALL                          *
+010100*================================================================
+010200 2000-PROCESS-ES-REC.
+010300     ADD 1 TO DL31-ES-READ
+010400     IF ES-FX-TYPE-IND           NOT = "Y"
+010500         AND ES-TDT-TYPE-IND     NOT = "Y"
+010600         AND ES-TDF-TYPE-IND     NOT = "Y"
+010700         AND ES-CDT-TYPE-IND     NOT = "Y"
+010800         AND ES-CDF-TYPE-IND     NOT = "Y"
+010900         AND ES-NGI-TYPE-IND     NOT = "Y"
+011000         AND ES-NGP-TYPE-IND     NOT = "Y"
+011100         AND ES-NGS-TYPE-IND     NOT = "Y"
+011200         AND ES-LOAN-CORR-BANK-IND   NOT = "Y"
+011300         AND ES-PYMT-CORR-BANK-IND   NOT = "Y"
+011400         AND ES-PYMT-CORR-IND    NOT = "Y"
+011500         AND ES-RECPT-CORR-IND   NOT = "Y"
+011600         AND ES-XBS-TYPE-IND     NOT = "Y"
+011700         AND ES-PYMT-CORR-FXB-IND    NOT = "Y"
+011800         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+011900     END-IF
+012000     PERFORM 8000-READ-ES          THRU 8000-EXIT.
+012100 2000-EXIT.
+012200     EXIT.
+012300*================================================================
+012400*    2100-WRITE-EXCEPTION
+012500*================================================================
+012600 2100-WRITE-EXCEPTION.
+012700     MOVE ES-BR-NO                 TO DL31-D-BR-NO
+012800     MOVE ES-CUST-NO               TO DL31-D-CUST-NO
+012900     MOVE ES-LOCN-ID               TO DL31-D-LOCN-ID
+013000     MOVE ES-CURR-CODE             TO DL31-D-CURR-CODE
+013100     WRITE DL031-RPT-LINE FROM DL031-DETAIL-LINE
+013200     ADD 1 TO DL31-EXCEPTS-WRITTEN.
+013300 2100-EXIT.
+013400     EXIT.
+013500*================================================================
+013600*    3000-TERMINATE
+013700*================================================================
+013800 3000-TERMINATE.
+013900     MOVE DL31-EXCEPTS-WRITTEN     TO DL31-T-COUNT
+014000     WRITE DL031-RPT-LINE FROM SPACES
+014100     WRITE DL031-RPT-LINE FROM DL31-TOTAL-LINE
+014200     CLOSE ES-FILE
+014300     CLOSE DL031-RPT-FILE.
+014400 3000-EXIT.
+014500     EXIT.
+014600*================================================================
+014700*    8000-READ-ES
+014800*================================================================
+014900 8000-READ-ES.
+015000     READ ES-FILE
+015100         AT END
+015200             SET DL31-ES-EOF TO TRUE
+015300     END-READ.
+015400 8000-EXIT.
+015500     EXIT.
