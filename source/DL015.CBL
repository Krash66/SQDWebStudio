@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL015.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - COMPARES THE ITS OUT-OF-AREA
+001100*                   PRICED AMOUNT AGAINST WHAT WAS ACTUALLY PAID
+001200*                   ON THE CLAIM AND FLAGS ANY CLAIM WHERE THE
+001300*                   TWO DO NOT TIE WITHIN A ONE-DOLLAR TOLERANCE
+001400*                   (AMOUNTS ARE CARRIED IN WHOLE CENTS, LIKE
+001500*                   EVERY OTHER DOLLAR FIELD ON THIS SEGMENT).
+001600*                   ONLY CLAIMS THAT WERE ACTUALLY ITS-PRICED
+001700*                   (CLH-ITS-PRICING-AMT NOT ZERO) ARE IN SCOPE.
+001800*================================================================
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT BHS2MCH-FILE    ASSIGN TO BHS2MCH
+002600            ORGANIZATION IS SEQUENTIAL.
+002700     SELECT DL015-RPT-FILE  ASSIGN TO DL015RPT
+002800            ORGANIZATION IS LINE SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  BHS2MCH-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300     COPY BHS2MCH.
+003400 FD  DL015-RPT-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  DL015-RPT-LINE                PIC X(132).
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------
+003900*    DL15-SWITCHES AND COUNTERS
+004000*----------------------------------------------------------------
+004100 01  DL15-SWITCHES.
+004200     05  DL15-EOF-SW               PIC X(1)     VALUE "N".
+004300         88  DL15-EOF                            VALUE "Y".
+004400 01  DL15-CONSTANTS.
+004500     05  DL15-TOLERANCE            PIC S9(8) COMP VALUE 100.
+004600 01  DL15-WORK-FIELDS.
+004700     05  DL15-DIFFERENCE          PIC S9(8) COMP.
+004800     05  DL15-ABS-DIFFERENCE      PIC S9(8) COMP.
+004900 01  DL15-COUNTERS.
+005000     05  DL15-RECS-READ            PIC S9(8) COMP VALUE ZERO.
+005100     05  DL15-EXCEP-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+005200 01  DL15-HEADING-1.
+005300     05  FILLER                   PIC X(45)
+005400         VALUE "ITS OUT-OF-AREA PRICING RECONCILIATION REPORT".
+005500 01  DL15-COLUMN-HEADING.
+005600     05  FILLER                  PIC X(19) VALUE "PATIENT NBR".
+005700     05  FILLER                  PIC X(13) VALUE "ITS PRICED".
+005800     05  FILLER                  PIC X(13) VALUE "CLAIM PAID".
+005900     05  FILLER                  PIC X(13) VALUE "DIFFERENCE".
+006000 01  DL15-DETAIL-LINE.
+006100     05  DL15-D-PATIENT-NBR        PIC X(17).
+006200     05  FILLER                    PIC X(2)  VALUE SPACES.
+006300     05  DL15-D-ITS-AMT            PIC Z,ZZZ,ZZ9.
+006400     05  FILLER                    PIC X(1)  VALUE SPACES.
+006500     05  DL15-D-PAID-AMT           PIC Z,ZZZ,ZZ9.
+006600     05  FILLER                    PIC X(1)  VALUE SPACES.
+006700     05  DL15-D-DIFFERENCE         PIC Z,ZZZ,ZZ9.
+006800 01  DL15-TOTAL-LINE.
+006900     05  FILLER                    PIC X(24)
+007000         VALUE "TOTAL EXCEPTIONS WRITTEN".
+007100     05  DL15-T-COUNT              PIC ZZZ,ZZ9.
+007200 PROCEDURE DIVISION.
+007300*================================================================
+007400*    0000-MAINLINE
+007500*================================================================
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007800     PERFORM 2000-PROCESS-CLAIM     THRU 2000-EXIT
+007900         UNTIL DL15-EOF
+008000     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008100     GOBACK.
+008200*================================================================
+008300*    1000-INITIALIZE
+008400*================================================================
+008500 1000-INITIALIZE.
+008600     OPEN INPUT  BHS2MCH-FILE
+008700     OPEN OUTPUT DL015-RPT-FILE
+008800     WRITE DL015-RPT-LINE FROM DL15-HEADING-1
+008900     WRITE DL015-RPT-LINE FROM SPACES
+009000     WRITE DL015-RPT-LINE FROM DL15-COLUMN-HEADING
+009100     PERFORM 8000-READ-BHS2MCH      THRU 8000-EXIT.
+009200 1000-EXIT.
+009300     EXIT.
+009400*================================================================
+009500*    2000-PROCESS-CLAIM  -  TIE THE ITS-PRICED AMOUNT TO WHAT    *
+009600*                           WAS ACTUALLY PAID ON THE CLAIM       *
+009700*================================================================
+009800 2000-PROCESS-CLAIM.
+009900     ADD 1 TO DL15-RECS-READ
+010000     IF CLH-ITS-PRICING-AMT NOT = ZERO
+010100         COMPUTE DL15-DIFFERENCE =
+010200             CLH-ITS-PRICING-AMT - CLH-CLM-PAID-AMT
+010300         IF DL15-DIFFERENCE < ZERO
+010400             COMPUTE DL15-ABS-DIFFERENCE = ZERO - DL15-DIFFERENCE
+010500         ELSE
+010600             MOVE DL15-DIFFERENCE   TO DL15-ABS-DIFFERENCE
+010700         END-IF
+010800         IF DL15-ABS-DIFFERENCE > DL15-TOLERANCE
+010900             PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+011000         END-IF
+011100     END-IF
+011200     PERFORM 8000-READ-BHS2MCH      THRU 8000-EXIT.
+011300 2000-EXIT.
+011400     EXIT.
+011500*================================================================
+011600*    2100-WRITE-EXCEPTION
+011700*================================================================
+011800 2100-WRITE-EXCEPTION.
+011900     MOVE CLH-PATIENT-NBR          TO DL15-D-PATIENT-NBR
+012000     MOVE CLH-ITS-PRICING-AMT      TO DL15-D-ITS-AMT
+012100     MOVE CLH-CLM-PAID-AMT         TO DL15-D-PAID-AMT
+012200     MOVE DL15-DIFFERENCE          TO DL15-D-DIFFERENCE
+012300     WRITE DL015-RPT-LINE FROM DL15-DETAIL-LINE
+012400     ADD 1 TO DL15-EXCEP-WRITTEN.
+012500 2100-EXIT.
+012600     EXIT.
+012700*================================================================
+012800*    3000-TERMINATE
+012900*================================================================
+013000 3000-TERMINATE.
+013100     MOVE DL15-EXCEP-WRITTEN       TO DL15-T-COUNT
+013200     WRITE DL015-RPT-LINE FROM SPACES
+013300     WRITE DL015-RPT-LINE FROM DL15-TOTAL-LINE
+013400     CLOSE BHS2MCH-FILE
+013500     CLOSE DL015-RPT-FILE.
+013600 3000-EXIT.
+013700     EXIT.
+013800*================================================================
+013900*    8000-READ-BHS2MCH
+014000*================================================================
+014100 8000-READ-BHS2MCH.
+014200     READ BHS2MCH-FILE
+014300         AT END
+014400             SET DL15-EOF TO TRUE
+014500     END-READ.
+014600 8000-EXIT.
+014700     EXIT.
