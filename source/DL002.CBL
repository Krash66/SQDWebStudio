@@ -0,0 +1,309 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL002.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - APPLY NEWLY REPORTED OTHER-
+001100*                   COVERAGE-LIMITATION (OCL) POLICIES TO THE
+001200*                   FIRST EMPTY OCL1/OCL2/OCL3 SLOT ON BED1EMP.
+001300*                   WHEN ALL THREE SLOTS ARE ALREADY OCCUPIED,
+001400*                   THE NEW POLICY IS WRITTEN TO AN OVERFLOW
+001500*                   HISTORY FILE RATHER THAN OVERWRITING OCL3
+001600*                   AND LOSING ITS HISTORY.
+001700*  2026-08-09  RH   ADDED 2050-SKIP-ORPHAN-TRAN SO A TRANSACTION
+001800*                   FOR A MEMBER NO LONGER ON BED1EMP IS READ
+001900*                   PAST RATHER THAN STRANDING THE TRAN CURSOR
+002000*                   AND SILENTLY SKIPPING EVERY LATER MEMBER'S
+002100*                   REAL TRANSACTIONS (SAME DEFECT CLASS FIXED
+002200*                   IN DL004'S 2050-SKIP-ORPHAN-CLAIM).
+002300*================================================================
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT BED1EMP-FILE     ASSIGN TO BED1EMP
+003100            ORGANIZATION IS SEQUENTIAL.
+003200     SELECT DL002-TRAN-FILE  ASSIGN TO DL002TRAN
+003300            ORGANIZATION IS SEQUENTIAL.
+003400     SELECT DL002-NEWMAST-FILE ASSIGN TO DL002MAST
+003500            ORGANIZATION IS SEQUENTIAL.
+003600     SELECT DL002-HIST-FILE  ASSIGN TO DL002HIST
+003700            ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  BED1EMP-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY BED1EMP.
+004300 FD  DL002-TRAN-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY DL002TRN.
+004600 FD  DL002-NEWMAST-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  DL002-NEWMAST-RECORD          PIC X(2720).
+004900 FD  DL002-HIST-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY DL002HS.
+005200 WORKING-STORAGE SECTION.
+005300*----------------------------------------------------------------
+005400*    DL2-SWITCHES AND COUNTERS
+005500*----------------------------------------------------------------
+005600 01  DL2-SWITCHES.
+005700     05  DL2-MSTR-EOF-SW           PIC X(1)     VALUE "N".
+005800         88  DL2-MSTR-EOF                        VALUE "Y".
+005900     05  DL2-TRAN-EOF-SW           PIC X(1)     VALUE "N".
+006000         88  DL2-TRAN-EOF                        VALUE "Y".
+006100 01  DL2-COUNTERS.
+006200     05  DL2-OCL-SEQ-NO            PIC 9(2)     VALUE ZERO.
+006300     05  DL2-MSTR-READ             PIC S9(8) COMP VALUE ZERO.
+006400     05  DL2-TRAN-READ             PIC S9(8) COMP VALUE ZERO.
+006500     05  DL2-HIST-WRITTEN          PIC S9(8) COMP VALUE ZERO.
+006600     05  DL2-TRAN-ORPHANED         PIC S9(8) COMP VALUE ZERO.
+006700 01  DL2-RUN-DATE                  PIC 9(8).
+006800 PROCEDURE DIVISION.
+006900*================================================================
+007000*    0000-MAINLINE
+007100*================================================================
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007400     PERFORM 2000-PROCESS-MASTER    THRU 2000-EXIT
+007500         UNTIL DL2-MSTR-EOF
+007600     PERFORM 2500-FLUSH-ORPHAN-TRAN THRU 2500-EXIT
+007700         UNTIL DL2-TRAN-EOF
+007800     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+007900     GOBACK.
+008000*================================================================
+008100*    1000-INITIALIZE
+008200*================================================================
+008300 1000-INITIALIZE.
+008400     ACCEPT DL2-RUN-DATE FROM DATE YYYYMMDD
+008500     OPEN INPUT  BED1EMP-FILE
+008600     OPEN INPUT  DL002-TRAN-FILE
+008700     OPEN OUTPUT DL002-NEWMAST-FILE
+008800     OPEN OUTPUT DL002-HIST-FILE
+008900     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+009000     PERFORM 8100-READ-TRAN         THRU 8100-EXIT.
+009100 1000-EXIT.
+009200     EXIT.
+009300*================================================================
+009400*    2000-PROCESS-MASTER  -  APPLY EVERY TRANSACTION THAT       *
+009500*                            MATCHES THE CURRENT MASTER KEY     *
+009600*================================================================
+009700 2000-PROCESS-MASTER.
+009800     ADD 1 TO DL2-MSTR-READ
+009900     MOVE 3 TO DL2-OCL-SEQ-NO
+010000     PERFORM 2050-SKIP-ORPHAN-TRAN  THRU 2050-EXIT
+010100         UNTIL DL2-TRAN-EOF
+010200         OR DL002-T-EMP-ID >= EMP-EMP-ID
+010300     PERFORM 2100-APPLY-TRAN        THRU 2100-EXIT
+010400         UNTIL DL2-TRAN-EOF
+010500         OR DL002-T-EMP-ID NOT = EMP-EMP-ID
+010600     WRITE DL002-NEWMAST-RECORD FROM CS2MBR1C-STRUCTURE-DATA-ITEM
+010700     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+010800 2000-EXIT.
+010900     EXIT.
+011000*================================================================
+011100*    2050-SKIP-ORPHAN-TRAN  -  TRANSACTION FOR A MEMBER NO       *
+011200*                              LONGER ON BED1EMP                 *
+011300*================================================================
+011400 2050-SKIP-ORPHAN-TRAN.
+011500     ADD 1 TO DL2-TRAN-READ
+011600     ADD 1 TO DL2-TRAN-ORPHANED
+011700     PERFORM 8100-READ-TRAN         THRU 8100-EXIT.
+011800 2050-EXIT.
+011900     EXIT.
+012000*================================================================
+012100*    2100-APPLY-TRAN  -  PLACE ONE NEW POLICY IN THE FIRST      *
+012200*                        EMPTY OCL SLOT, OR OVERFLOW IT         *
+012300*================================================================
+012400 2100-APPLY-TRAN.
+012500     ADD 1 TO DL2-TRAN-READ
+012600     EVALUATE TRUE
+012700         WHEN EMP-OCL1-POLICY = SPACES
+012800             PERFORM 2110-MOVE-TO-OCL1 THRU 2110-EXIT
+012900         WHEN EMP-OCL2-POLICY = SPACES
+013000             PERFORM 2120-MOVE-TO-OCL2 THRU 2120-EXIT
+013100         WHEN EMP-OCL3-POLICY = SPACES
+013200             PERFORM 2130-MOVE-TO-OCL3 THRU 2130-EXIT
+013300         WHEN OTHER
+013400             PERFORM 2140-WRITE-OVERFLOW THRU 2140-EXIT
+013500     END-EVALUATE
+013600     PERFORM 8100-READ-TRAN         THRU 8100-EXIT.
+013700 2100-EXIT.
+013800     EXIT.
+013900*================================================================
+014000*    2110-MOVE-TO-OCL1
+014100*================================================================
+014200 2110-MOVE-TO-OCL1.
+014300     MOVE DL002-OCL-NAME OF DL002-TRAN-RECORD
+014400                                   TO EMP-OCL1-NAME
+014500     MOVE DL002-OCL-ADDR OF DL002-TRAN-RECORD
+014600                                   TO EMP-OCL1-ADDR
+014700     MOVE DL002-OCL-ADDR2 OF DL002-TRAN-RECORD
+014800                                   TO EMP-OCL1-ADDR2
+014900     MOVE DL002-OCL-CITY OF DL002-TRAN-RECORD
+015000                                   TO EMP-OCL1-CITY
+015100     MOVE DL002-OCL-STATE OF DL002-TRAN-RECORD
+015200                                   TO EMP-OCL1-STATE
+015300     MOVE DL002-OCL-ZIP OF DL002-TRAN-RECORD
+015400                                   TO EMP-OCL1-ZIP
+015500     MOVE DL002-OCL-PHONE OF DL002-TRAN-RECORD
+015600                                   TO EMP-OCL1-PHONE
+015700     MOVE DL002-OCL-POLICY OF DL002-TRAN-RECORD
+015800                                   TO EMP-OCL1-POLICY
+015900     MOVE DL002-OCL-EMPLOYER-NAME OF DL002-TRAN-RECORD
+016000                                   TO EMP-OCL1-EMPLOYER-NAME
+016100     MOVE DL002-OCL-INS-NAME OF DL002-TRAN-RECORD
+016200                                   TO EMP-OCL1-INS-NAME
+016300     MOVE DL002-OCL-COMMENT OF DL002-TRAN-RECORD
+016400                                   TO EMP-OCL1-COMMENT
+016500     MOVE DL002-OCL-COMMENT-DT OF DL002-TRAN-RECORD
+016600                                   TO EMP-OCL1-COMMENT-DT
+016700     MOVE DL002-OCL-EFF-DT OF DL002-TRAN-RECORD
+016800                                   TO EMP-OCL1-EFF-DT
+016900     MOVE DL002-OCL-CANC-DT OF DL002-TRAN-RECORD
+017000                                   TO EMP-OCL1-CANC-DT
+017100     MOVE DL002-OCL-USER-ID OF DL002-TRAN-RECORD
+017200                                   TO EMP-OCL1-USER-ID
+017300     MOVE DL002-OCL-USER-ID-DT OF DL002-TRAN-RECORD
+017400                                   TO EMP-OCL1-USER-ID-DT.
+017500 2110-EXIT.
+017600     EXIT.
+017700*================================================================
+017800*    2120-MOVE-TO-OCL2
+017900*================================================================
+018000 2120-MOVE-TO-OCL2.
+018100     MOVE DL002-OCL-NAME OF DL002-TRAN-RECORD
+018200                                   TO EMP-OCL2-NAME
+018300     MOVE DL002-OCL-ADDR OF DL002-TRAN-RECORD
+018400                                   TO EMP-OCL2-ADDR
+018500     MOVE DL002-OCL-ADDR2 OF DL002-TRAN-RECORD
+018600                                   TO EMP-OCL2-ADDR2
+018700     MOVE DL002-OCL-CITY OF DL002-TRAN-RECORD
+018800                                   TO EMP-OCL2-CITY
+018900     MOVE DL002-OCL-STATE OF DL002-TRAN-RECORD
+019000                                   TO EMP-OCL2-STATE
+019100     MOVE DL002-OCL-ZIP OF DL002-TRAN-RECORD
+019200                                   TO EMP-OCL2-ZIP
+019300     MOVE DL002-OCL-PHONE OF DL002-TRAN-RECORD
+019400                                   TO EMP-OCL2-PHONE
+019500     MOVE DL002-OCL-POLICY OF DL002-TRAN-RECORD
+019600                                   TO EMP-OCL2-POLICY
+019700     MOVE DL002-OCL-EMPLOYER-NAME OF DL002-TRAN-RECORD
+019800                                   TO EMP-OCL2-EMPLOYER-NAME
+019900     MOVE DL002-OCL-INS-NAME OF DL002-TRAN-RECORD
+020000                                   TO EMP-OCL2-INS-NAME
+020100     MOVE DL002-OCL-COMMENT OF DL002-TRAN-RECORD
+020200                                   TO EMP-OCL2-COMMENT
+020300     MOVE DL002-OCL-COMMENT-DT OF DL002-TRAN-RECORD
+020400                                   TO EMP-OCL2-COMMENT-DT
+020500     MOVE DL002-OCL-EFF-DT OF DL002-TRAN-RECORD
+020600                                   TO EMP-OCL2-EFF-DT
+020700     MOVE DL002-OCL-CANC-DT OF DL002-TRAN-RECORD
+020800                                   TO EMP-OCL2-CANC-DT
+020900     MOVE DL002-OCL-USER-ID OF DL002-TRAN-RECORD
+021000                                   TO EMP-OCL2-USER-ID
+021100     MOVE DL002-OCL-USER-ID-DT OF DL002-TRAN-RECORD
+021200                                   TO EMP-OCL2-USER-ID-DT.
+021300 2120-EXIT.
+021400     EXIT.
+021500*================================================================
+021600*    2130-MOVE-TO-OCL3
+021700*================================================================
+021800 2130-MOVE-TO-OCL3.
+021900     MOVE DL002-OCL-NAME OF DL002-TRAN-RECORD
+022000                                   TO EMP-OCL3-NAME
+022100     MOVE DL002-OCL-ADDR OF DL002-TRAN-RECORD
+022200                                   TO EMP-OCL3-ADDR
+022300     MOVE DL002-OCL-ADDR2 OF DL002-TRAN-RECORD
+022400                                   TO EMP-OCL3-ADDR2
+022500     MOVE DL002-OCL-CITY OF DL002-TRAN-RECORD
+022600                                   TO EMP-OCL3-CITY
+022700     MOVE DL002-OCL-STATE OF DL002-TRAN-RECORD
+022800                                   TO EMP-OCL3-STATE
+022900     MOVE DL002-OCL-ZIP OF DL002-TRAN-RECORD
+023000                                   TO EMP-OCL3-ZIP
+023100     MOVE DL002-OCL-PHONE OF DL002-TRAN-RECORD
+023200                                   TO EMP-OCL3-PHONE
+023300     MOVE DL002-OCL-POLICY OF DL002-TRAN-RECORD
+023400                                   TO EMP-OCL3-POLICY
+023500     MOVE DL002-OCL-EMPLOYER-NAME OF DL002-TRAN-RECORD
+023600                                   TO EMP-OCL3-EMPLOYER-NAME
+023700     MOVE DL002-OCL-INS-NAME OF DL002-TRAN-RECORD
+023800                                   TO EMP-OCL3-INS-NAME
+023900     MOVE DL002-OCL-COMMENT OF DL002-TRAN-RECORD
+024000                                   TO EMP-OCL3-COMMENT
+024100     MOVE DL002-OCL-COMMENT-DT OF DL002-TRAN-RECORD
+024200                                   TO EMP-OCL3-COMMENT-DT
+024300     MOVE DL002-OCL-EFF-DT OF DL002-TRAN-RECORD
+024400                                   TO EMP-OCL3-EFF-DT
+024500     MOVE DL002-OCL-CANC-DT OF DL002-TRAN-RECORD
+024600                                   TO EMP-OCL3-CANC-DT
+024700     MOVE DL002-OCL-USER-ID OF DL002-TRAN-RECORD
+024800                                   TO EMP-OCL3-USER-ID
+024900     MOVE DL002-OCL-USER-ID-DT OF DL002-TRAN-RECORD
+025000                                   TO EMP-OCL3-USER-ID-DT.
+025100 2130-EXIT.
+025200     EXIT.
+025300*================================================================
+025400*    2140-WRITE-OVERFLOW  -  ALL THREE SLOTS ARE FULL, SO SAVE  *
+025500*                            THE NEW POLICY TO HISTORY INSTEAD  *
+025600*                            OF DESTROYING OCL3                 *
+025700*================================================================
+025800 2140-WRITE-OVERFLOW.
+025900     ADD 1 TO DL2-OCL-SEQ-NO
+026000     MOVE EMP-EMP-ID               TO DL002-H-EMP-ID
+026100     MOVE DL2-OCL-SEQ-NO           TO DL002-H-OCL-SEQ-NO
+026200     MOVE DL2-RUN-DATE             TO DL002-H-ARCHIVE-DT
+026300     MOVE DL002-OCL-DETAIL OF DL002-TRAN-RECORD
+026400                      TO DL002-OCL-DETAIL OF DL002-HIST-RECORD
+026500     WRITE DL002-HIST-RECORD
+026600     ADD 1 TO DL2-HIST-WRITTEN.
+026700 2140-EXIT.
+026800     EXIT.
+026900*================================================================
+027000*    2500-FLUSH-ORPHAN-TRAN  -  TRANSACTIONS LEFT AFTER THE     *
+027100*                               MASTER FILE IS EXHAUSTED HAVE   *
+027200*                               NO MATCHING MEMBER ON BED1EMP   *
+027300*================================================================
+027400 2500-FLUSH-ORPHAN-TRAN.
+027500     ADD 1 TO DL2-TRAN-READ
+027600     ADD 1 TO DL2-TRAN-ORPHANED
+027700     PERFORM 8100-READ-TRAN         THRU 8100-EXIT.
+027800 2500-EXIT.
+027900     EXIT.
+028000*================================================================
+028100*    3000-TERMINATE
+028200*================================================================
+028300 3000-TERMINATE.
+028400     CLOSE BED1EMP-FILE
+028500     CLOSE DL002-TRAN-FILE
+028600     CLOSE DL002-NEWMAST-FILE
+028700     CLOSE DL002-HIST-FILE.
+028800 3000-EXIT.
+028900     EXIT.
+029000*================================================================
+029100*    8000-READ-MASTER
+029200*================================================================
+029300 8000-READ-MASTER.
+029400     READ BED1EMP-FILE
+029500         AT END
+029600             SET DL2-MSTR-EOF TO TRUE
+029700     END-READ.
+029800 8000-EXIT.
+029900     EXIT.
+030000*================================================================
+030100*    8100-READ-TRAN
+030200*================================================================
+030300 8100-READ-TRAN.
+030400     READ DL002-TRAN-FILE
+030500         AT END
+030600             SET DL2-TRAN-EOF TO TRUE
+030700     END-READ.
+030800 8100-EXIT.
+030900     EXIT.
