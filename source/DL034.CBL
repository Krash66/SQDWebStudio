@@ -0,0 +1,247 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL034.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - RECONCILIATION FOR THE
+001100*                   ES-UPDTD-CORR-DETS-RPTD-IND "UPDATED DETAILS
+001200*                   REPORTED" INDICATOR.  ES-SRLCEQEQ CARRIES
+001300*                   ONLY ITS CURRENT ES-LAST-UPDT-DATE, NOT THE
+001400*                   DATE SEEN LAST RUN, SO A NEW DL034CTL
+001500*                   SATELLITE CONTROL EXTRACT CARRIES IT
+001600*                   FORWARD, KEYED THE SAME AS ES-KFLDES, THE
+001700*                   SAME CARRY-FORWARD PATTERN AS DL005/DL016/
+001750*                   DL025, MATCH-MERGED AGAINST ES-SRLCEQEQ THE
+001800*                   SAME COMPOSITE-GROUP-KEY WAY DL029 MATCHES
+002000*                   DL029IBN.  A "DETAILS CHANGED" EVENT IS
+002100*                   TAKEN AS ES-LAST-UPDT-DATE DIFFERING FROM
+002200*                   THE DATE ON FILE LAST RUN; A "DETAILS
+002300*                   REPORTED" CONFIRMATION IS
+002400*                   ES-UPDTD-CORR-DETS-RPTD-IND = "Y" - THE SAME
+002500*                   "Y" MEANS-SET CONVENTION AS DL031/DL033.  A
+002600*                   RECORD THAT CHANGED SINCE LAST RUN BUT IS
+002700*                   NOT MARKED REPORTED IS FLAGGED
+002800*                   CHANGED-NOT-RPTD; ONE MARKED REPORTED WHOSE
+002900*                   LAST-UPDT-DATE DID NOT MOVE SINCE LAST RUN
+003000*                   IS FLAGGED RPTD-NO-CHANGE AS A LIKELY STALE
+003100*                   CONFIRMATION FLAG THAT WAS NEVER RESET -
+003200*                   BOTH RECONCILIATION RULES ARE DOCUMENTED
+003300*                   DESIGN JUDGMENT CALLS, SINCE THE SEGMENT
+003400*                   HAS NO DIRECT "DETAILS CHANGED" EVENT FIELD
+003500*                   OF ITS OWN.  A RECORD SEEN FOR THE FIRST
+003600*                   TIME HAS NO PRIOR-RUN DATE TO COMPARE
+003700*                   AGAINST AND IS TAKEN AS A BASELINE ONLY, THE
+003800*                   SAME AS DL016'S FIRST-TIME CLAIM.
+003900*================================================================
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER.   IBM-370.
+004300 OBJECT-COMPUTER.   IBM-370.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT ES-FILE            ASSIGN TO SRLCEQEQ
+004700            ORGANIZATION IS SEQUENTIAL.
+004800     SELECT DL034-CTL-IN-FILE  ASSIGN TO DL034CTLI
+004900            ORGANIZATION IS SEQUENTIAL.
+005000     SELECT DL034-CTL-OUT-FILE ASSIGN TO DL034CTLO
+005100            ORGANIZATION IS SEQUENTIAL.
+005200     SELECT DL034-RPT-FILE     ASSIGN TO DL034RPT
+005300            ORGANIZATION IS LINE SEQUENTIAL.
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  ES-FILE
+005700     LABEL RECORDS ARE STANDARD.
+005800 01  ES-RECORD.
+005900     COPY SRLCEQEQ.
+006000 FD  DL034-CTL-IN-FILE
+006100     LABEL RECORDS ARE STANDARD.
+006200     COPY DL034CTL.
+006300 FD  DL034-CTL-OUT-FILE
+006400     LABEL RECORDS ARE STANDARD.
+006500 01  DL034-CTL-OUT-RECORD          PIC X(21).
+006600 FD  DL034-RPT-FILE
+006700     LABEL RECORDS ARE STANDARD.
+006800 01  DL034-RPT-LINE                PIC X(132).
+006900 WORKING-STORAGE SECTION.
+007000*----------------------------------------------------------------
+007100*    DL34-SWITCHES AND COUNTERS
+007200*----------------------------------------------------------------
+007300 01  DL34-SWITCHES.
+007400     05  DL34-ES-EOF-SW            PIC X(1)     VALUE "N".
+007500         88  DL34-ES-EOF                          VALUE "Y".
+007600     05  DL34-CTL-EOF-SW           PIC X(1)     VALUE "N".
+007700         88  DL34-CTL-EOF                         VALUE "Y".
+007800     05  DL34-CTL-FOUND-SW         PIC X(1)     VALUE "N".
+007900         88  DL34-CTL-FOUND                       VALUE "Y".
+008000 01  DL34-ES-KEY.
+008100     05  DL34-ES-BR-NO             PIC X(4).
+008200     05  DL34-ES-CUST-NO           PIC 9(5).
+008300     05  DL34-ES-LOCN-ID           PIC 9(2).
+008400     05  DL34-ES-SEQ-NO            PIC 9(2).
+008500 01  DL34-WORK-FIELDS.
+008600     05  DL34-PRIOR-UPDT-DATE      PIC 9(8).
+008700     05  DL34-REASON-CD            PIC X(16).
+008800 01  DL34-COUNTERS.
+008900     05  DL34-ES-READ              PIC S9(8) COMP VALUE ZERO.
+009000     05  DL34-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+009100 01  DL34-HEADING-1.
+009200     05  FILLER                  PIC X(45)
+009300         VALUE "UPDATED-DETAILS-REPORTED RECONCILIATION".
+009400 01  DL34-COLUMN-HEADING.
+009500     05  FILLER                  PIC X(11) VALUE "BR-NO".
+009600     05  FILLER                  PIC X(9)  VALUE "CUST-NO".
+009700     05  FILLER                  PIC X(8)  VALUE "LOCN-ID".
+009800     05  FILLER                  PIC X(14) VALUE "REASON".
+009900 01  DL034-DETAIL-LINE.
+010000     05  DL34-D-BR-NO              PIC X(4).
+010100     05  FILLER                    PIC X(7)  VALUE SPACES.
+010200     05  DL34-D-CUST-NO            PIC 9(5).
+010300     05  FILLER                    PIC X(4)  VALUE SPACES.
+010400     05  DL34-D-LOCN-ID            PIC 9(2).
+010500     05  FILLER                    PIC X(6)  VALUE SPACES.
+010600     05  DL34-D-REASON             PIC X(16).
+010700 01  DL34-TOTAL-LINE.
+010800     05  FILLER                    PIC X(25)
+010900         VALUE "TOTAL EXCEPTIONS WRITTEN".
+011000     05  DL34-T-COUNT              PIC ZZZ,ZZ9.
+011100 PROCEDURE DIVISION.
+011200*================================================================
+011300*    0000-MAINLINE
+011400*================================================================
+011500 0000-MAINLINE.
+011600     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+011700     PERFORM 2000-PROCESS-ES-REC    THRU 2000-EXIT
+011800         UNTIL DL34-ES-EOF
+011900     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+012000     GOBACK.
+012100*================================================================
+012200*    1000-INITIALIZE
+012300*================================================================
+012400 1000-INITIALIZE.
+012500     OPEN INPUT  ES-FILE
+012600     OPEN INPUT  DL034-CTL-IN-FILE
+012700     OPEN OUTPUT DL034-CTL-OUT-FILE
+012800     OPEN OUTPUT DL034-RPT-FILE
+012900     WRITE DL034-RPT-LINE FROM DL34-HEADING-1
+013000     WRITE DL034-RPT-LINE FROM SPACES
+013100     WRITE DL034-RPT-LINE FROM DL34-COLUMN-HEADING
+013200     PERFORM 8000-READ-ES           THRU 8000-EXIT
+013300     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+013400 1000-EXIT.
+013500     EXIT.
+013600*================================================================
+013700*    2000-PROCESS-ES-REC  -  RECONCILE THIS RECORD'S CHANGE      *
+013800*                            HISTORY AGAINST ITS REPORTED FLAG   *
+013900*================================================================
+014000 2000-PROCESS-ES-REC.
+014100     ADD 1 TO DL34-ES-READ
+014200     MOVE ES-BR-NO                 TO DL34-ES-BR-NO
+014300     MOVE ES-CUST-NO               TO DL34-ES-CUST-NO
+014400     MOVE ES-LOCN-ID               TO DL34-ES-LOCN-ID
+014500     MOVE ES-SEQ-NO                TO DL34-ES-SEQ-NO
+014600     PERFORM 2050-SKIP-ORPHAN-CTL  THRU 2050-EXIT
+014700         UNTIL DL34-CTL-EOF
+014800         OR DL034-C-KEY >= DL34-ES-KEY
+014900     MOVE "N"                      TO DL34-CTL-FOUND-SW
+015000     IF DL034-C-KEY = DL34-ES-KEY
+015100         SET DL34-CTL-FOUND        TO TRUE
+015200         MOVE DL034-C-LAST-UPDT-DATE
+015300                                   TO DL34-PRIOR-UPDT-DATE
+015400         PERFORM 8100-READ-CTL     THRU 8100-EXIT
+015500     END-IF
+015600     IF DL34-CTL-FOUND
+015700         PERFORM 2100-RECONCILE    THRU 2100-EXIT
+015800     END-IF
+015900     PERFORM 2200-CARRY-FORWARD    THRU 2200-EXIT
+016000     PERFORM 8000-READ-ES          THRU 8000-EXIT.
+016100 2000-EXIT.
+016200     EXIT.
+016300*================================================================
+016400*    2050-SKIP-ORPHAN-CTL  -  CONTROL RECORD FOR AN ACCOUNT NO   *
+016500*                             LONGER ON THE CURRENT EXTRACT      *
+016600*================================================================
+016700 2050-SKIP-ORPHAN-CTL.
+016800     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+016900 2050-EXIT.
+017000     EXIT.
+017100*================================================================
+017200*    2100-RECONCILE  -  COMPARE THE CHANGE-DATE HISTORY TO THE   *
+017300*                       REPORTED INDICATOR                       *
+017400*================================================================
+017500 2100-RECONCILE.
+017600     IF ES-LAST-UPDT-DATE NOT = DL34-PRIOR-UPDT-DATE
+017700         IF ES-UPDTD-CORR-DETS-RPTD-IND NOT = "Y"
+017800             MOVE "CHANGED-NOT-RPTD"
+017900                                   TO DL34-REASON-CD
+018000             PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+018100         END-IF
+018200     ELSE
+018300         IF ES-UPDTD-CORR-DETS-RPTD-IND = "Y"
+018400             MOVE "RPTD-NO-CHANGE"
+018500                                   TO DL34-REASON-CD
+018600             PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+018700         END-IF
+018800     END-IF.
+018900 2100-EXIT.
+019000     EXIT.
+019100*================================================================
+019200*    2200-CARRY-FORWARD  -  WRITE THIS RECORD'S CURRENT UPDATE   *
+019300*                           DATE FORWARD FOR NEXT RUN'S          *
+019400*                           COMPARISON                           *
+019500*================================================================
+019600 2200-CARRY-FORWARD.
+019700     MOVE DL34-ES-KEY              TO DL034-C-KEY
+019800     MOVE ES-LAST-UPDT-DATE        TO DL034-C-LAST-UPDT-DATE
+019900     WRITE DL034-CTL-OUT-RECORD FROM DL034-CTL-RECORD.
+020000 2200-EXIT.
+020100     EXIT.
+020200*================================================================
+020300*    2900-WRITE-EXCEPTION
+020400*================================================================
+020500 2900-WRITE-EXCEPTION.
+020600     MOVE ES-BR-NO                 TO DL34-D-BR-NO
+020700     MOVE ES-CUST-NO               TO DL34-D-CUST-NO
+020800     MOVE ES-LOCN-ID               TO DL34-D-LOCN-ID
+020900     MOVE DL34-REASON-CD           TO DL34-D-REASON
+021000     WRITE DL034-RPT-LINE FROM DL034-DETAIL-LINE
+021100     ADD 1 TO DL34-EXCEPTS-WRITTEN.
+021200 2900-EXIT.
+021300     EXIT.
+021400*================================================================
+021500*    3000-TERMINATE
+021600*================================================================
+021700 3000-TERMINATE.
+021800     MOVE DL34-EXCEPTS-WRITTEN     TO DL34-T-COUNT
+021900     WRITE DL034-RPT-LINE FROM SPACES
+022000     WRITE DL034-RPT-LINE FROM DL34-TOTAL-LINE
+022100     CLOSE ES-FILE
+022200     CLOSE DL034-CTL-IN-FILE
+022300     CLOSE DL034-CTL-OUT-FILE
+022400     CLOSE DL034-RPT-FILE.
+022500 3000-EXIT.
+022600     EXIT.
+022700*================================================================
+022800*    8000-READ-ES
+022900*================================================================
+023000 8000-READ-ES.
+023100     READ ES-FILE
+023200         AT END
+023300             SET DL34-ES-EOF TO TRUE
+023400     END-READ.
+023500 8000-EXIT.
+023600     EXIT.
+023700*================================================================
+023800*    8100-READ-CTL
+023900*================================================================
+024000 8100-READ-CTL.
+024100     READ DL034-CTL-IN-FILE
+024200         AT END
+024300             SET DL34-CTL-EOF      TO TRUE
+024400             MOVE HIGH-VALUES      TO DL034-C-KEY
+024500     END-READ.
+024600 8100-EXIT.
+024700     EXIT.
