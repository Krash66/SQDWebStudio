@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL001.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - EXTRACT EVERY MEMBER WITH
+001100*                   A MEDICARE PART A AND/OR PART B ELIGIBILITY
+001200*                   DATE PRESENT ON BED1EMP, FORMATTED FOR THE
+001300*                   MEDICARE CROSSOVER (COBA) SUBMISSION.
+001400*================================================================
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.   IBM-370.
+001800 OBJECT-COMPUTER.   IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+002200            ORGANIZATION IS SEQUENTIAL.
+002300     SELECT DL001-COBA-FILE ASSIGN TO DL001COBA
+002400            ORGANIZATION IS SEQUENTIAL.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  BED1EMP-FILE
+002800     LABEL RECORDS ARE STANDARD.
+002900     COPY BED1EMP.
+003000 FD  DL001-COBA-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200     COPY DL001OUT.
+003300 WORKING-STORAGE SECTION.
+003400*----------------------------------------------------------------
+003500*    DL1-SWITCHES AND COUNTERS
+003600*----------------------------------------------------------------
+003700 01  DL1-SWITCHES.
+003800     05  DL1-EOF-SW                PIC X(1)     VALUE "N".
+003900         88  DL1-EOF                             VALUE "Y".
+004000 01  DL1-COUNTERS.
+004100     05  DL1-DUAL-SUB              PIC S9(4) COMP VALUE ZERO.
+004200     05  DL1-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+004300     05  DL1-RECS-WRITTEN          PIC S9(8) COMP VALUE ZERO.
+004400 PROCEDURE DIVISION.
+004500*================================================================
+004600*    0000-MAINLINE
+004700*================================================================
+004800 0000-MAINLINE.
+004900     PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+005000     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+005100         UNTIL DL1-EOF
+005200     PERFORM 3000-TERMINATE        THRU 3000-EXIT
+005300     GOBACK.
+005400*================================================================
+005500*    1000-INITIALIZE
+005600*================================================================
+005700 1000-INITIALIZE.
+005800     OPEN INPUT  BED1EMP-FILE
+005900     OPEN OUTPUT DL001-COBA-FILE
+006000     PERFORM 8000-READ-BED1EMP     THRU 8000-EXIT.
+006100 1000-EXIT.
+006200     EXIT.
+006300*================================================================
+006400*    2000-PROCESS-EMPLOYEE  -  SELECT MEMBERS CARRYING MEDICARE
+006500*                              PART A AND/OR PART B ELIGIBILITY
+006600*================================================================
+006700 2000-PROCESS-EMPLOYEE.
+006800     ADD 1 TO DL1-RECS-READ
+006900     IF EMP-MED-A-ELIG-DT NOT = ZERO
+007000         OR EMP-MED-B-ELIG-DT NOT = ZERO
+007100         PERFORM 2100-BUILD-COBA-RECORD THRU 2100-EXIT
+007200         WRITE DL001-COBA-RECORD
+007300         ADD 1 TO DL1-RECS-WRITTEN
+007400     END-IF
+007500     PERFORM 8000-READ-BED1EMP     THRU 8000-EXIT.
+007600 2000-EXIT.
+007700     EXIT.
+007800*================================================================
+007900*    2100-BUILD-COBA-RECORD
+008000*================================================================
+008100 2100-BUILD-COBA-RECORD.
+008200     MOVE EMP-HCFA-NBR            TO DL001-HCFA-NBR
+008300     MOVE EMP-EMP-ID              TO DL001-EMP-ID
+008400     MOVE EMP-LNAME               TO DL001-LNAME
+008500     MOVE EMP-FNAME               TO DL001-FNAME
+008600     MOVE EMP-SS-NBR              TO DL001-SS-NBR
+008700     MOVE EMP-SEX                 TO DL001-SEX
+008800     MOVE EMP-DOB                 TO DL001-DOB
+008900     MOVE EMP-MED-A-ELIG-DT       TO DL001-MED-A-ELIG-DT
+009000     MOVE EMP-MED-B-ELIG-DT       TO DL001-MED-B-ELIG-DT
+009100     MOVE "N"                     TO DL001-MED-A-IND
+009200     MOVE "N"                     TO DL001-MED-B-IND
+009300     IF EMP-MED-A-ELIG-DT NOT = ZERO
+009400         MOVE "Y"                 TO DL001-MED-A-IND
+009500     END-IF
+009600     IF EMP-MED-B-ELIG-DT NOT = ZERO
+009700         MOVE "Y"                 TO DL001-MED-B-IND
+009800     END-IF
+009900     MOVE EMP-DUAL-ID1            TO DL001-DUAL-ID(1)
+010000     MOVE EMP-DUAL-ID2            TO DL001-DUAL-ID(2)
+010100     MOVE EMP-DUAL-ID3            TO DL001-DUAL-ID(3)
+010200     MOVE EMP-DUAL-ID4            TO DL001-DUAL-ID(4)
+010300     MOVE EMP-DUAL-ID5            TO DL001-DUAL-ID(5)
+010400     MOVE EMP-DUAL-ID6            TO DL001-DUAL-ID(6).
+010500 2100-EXIT.
+010600     EXIT.
+010700*================================================================
+010800*    3000-TERMINATE
+010900*================================================================
+011000 3000-TERMINATE.
+011100     CLOSE BED1EMP-FILE
+011200     CLOSE DL001-COBA-FILE.
+011300 3000-EXIT.
+011400     EXIT.
+011500*================================================================
+011600*    8000-READ-BED1EMP
+011700*================================================================
+011800 8000-READ-BED1EMP.
+011900     READ BED1EMP-FILE
+012000         AT END
+012100             SET DL1-EOF TO TRUE
+012200     END-READ.
+012300 8000-EXIT.
+012400     EXIT.
