@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL019.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - DETECTS WORKERS'-COMP
+001100*                   CLAIMS THAT WERE ALSO BILLED TO THE HEALTH
+001200*                   PLAN WITH NO OFFSETTING OTHER-INSURANCE/COB
+001300*                   RECOVERY ON FILE.  CLH-WC-CLAIM-NBR IS NOT
+001400*                   PART OF BHS2MCH'S KEY AND THE FILE IS NOT
+001500*                   NECESSARILY IN CLH-WC-CLAIM-NBR SEQUENCE, SO
+001600*                   - AS WITH THE PROVIDER ACCUMULATOR IN DL017 -
+001700*                   CLAIMS ARE GROUPED BY WC CLAIM NUMBER IN A
+001800*                   WORKING-STORAGE TABLE BUILT UP AS THE FILE IS
+001900*                   READ, RATHER THAN BY A CONTROL BREAK.  A WC
+002000*                   CLAIM NUMBER SEEN ON MORE THAN ONE CLAIM HAS
+002100*                   BEEN BILLED TO BOTH WORKERS' COMP AND THE
+002200*                   HEALTH PLAN; IF NONE OF THOSE CLAIMS CARRIES
+002300*                   AN OTHER-INSURANCE PAID AMOUNT (CLH-OI-PAID-
+002400*                   TOT), THERE IS NO OFFSETTING COB RECOVERY AND
+002500*                   THE GROUP IS FLAGGED.
+002600*================================================================
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT BHS2MCH-FILE    ASSIGN TO BHS2MCH
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT DL019-RPT-FILE  ASSIGN TO DL019RPT
+003600            ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  BHS2MCH-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY BHS2MCH.
+004200 FD  DL019-RPT-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  DL019-RPT-LINE                PIC X(132).
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------
+004700*    DL19-SWITCHES AND COUNTERS
+004800*----------------------------------------------------------------
+004900 01  DL19-SWITCHES.
+005000     05  DL19-MSTR-EOF-SW          PIC X(1)     VALUE "N".
+005100         88  DL19-MSTR-EOF                       VALUE "Y".
+005200 01  DL19-WORK-FIELDS.
+005300     05  DL19-SUB                  PIC S9(4) COMP.
+005400 01  DL19-WC-TABLE.
+005500     05  DL19-WC-COUNT             PIC S9(4) COMP VALUE ZERO.
+005600     05  DL19-WC-ENTRY OCCURS 1000 TIMES.
+005700         10  DL19-WC-CLAIM-NBR     PIC 9(15).
+005800         10  DL19-WC-CLM-COUNT     PIC S9(4) COMP.
+005900         10  DL19-WC-OI-PAID-TOT   PIC S9(9) COMP.
+006000 01  DL19-COUNTERS.
+006100     05  DL19-MSTR-READ            PIC S9(8) COMP VALUE ZERO.
+006200     05  DL19-EXCEP-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+006300 01  DL19-HEADING-1.
+006400     05  FILLER                  PIC X(46)
+006500         VALUE "DUPLICATE WC/HEALTH BILLING WITHOUT OI OFFSET".
+006600 01  DL19-COLUMN-HEADING.
+006700     05  FILLER                 PIC X(17) VALUE "WC CLAIM NBR".
+006800     05  FILLER                 PIC X(13) VALUE "CLAIM COUNT".
+006900     05  FILLER                 PIC X(13) VALUE "OI PAID TOT".
+007000 01  DL019-DETAIL-LINE.
+007100     05  DL19-D-WC-CLAIM-NBR       PIC 9(15).
+007200     05  FILLER                    PIC X(2)  VALUE SPACES.
+007300     05  DL19-D-CLM-COUNT          PIC ZZZ9.
+007400     05  FILLER                    PIC X(9)  VALUE SPACES.
+007500     05  DL19-D-OI-PAID-TOT        PIC Z,ZZZ,ZZ9.
+007600 01  DL19-TOTAL-LINE.
+007700     05  FILLER                    PIC X(20)
+007800         VALUE "TOTAL GROUPS FLAGGED".
+007900     05  DL19-T-COUNT              PIC ZZZ,ZZ9.
+008000 PROCEDURE DIVISION.
+008100*================================================================
+008200*    0000-MAINLINE
+008300*================================================================
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+008600     PERFORM 2000-PROCESS-CLAIM     THRU 2000-EXIT
+008700         UNTIL DL19-MSTR-EOF
+008800     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008900     GOBACK.
+009000*================================================================
+009100*    1000-INITIALIZE
+009200*================================================================
+009300 1000-INITIALIZE.
+009400     OPEN INPUT  BHS2MCH-FILE
+009500     OPEN OUTPUT DL019-RPT-FILE
+009600     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+009700 1000-EXIT.
+009800     EXIT.
+009900*================================================================
+010000*    2000-PROCESS-CLAIM  -  ACCUMULATE THIS CLAIM INTO ITS WC    *
+010100*                           CLAIM-NUMBER GROUP                   *
+010200*================================================================
+010300 2000-PROCESS-CLAIM.
+010400     ADD 1 TO DL19-MSTR-READ
+010500     IF CLH-WC-CLAIM-NBR NOT = ZERO
+010600         PERFORM 2100-FIND-OR-ADD-GROUP THRU 2100-EXIT
+010700         ADD 1 TO DL19-WC-CLM-COUNT(DL19-SUB)
+010800         ADD CLH-OI-PAID-TOT
+010900             TO DL19-WC-OI-PAID-TOT(DL19-SUB)
+011000     END-IF
+011100     PERFORM 8000-READ-MASTER      THRU 8000-EXIT.
+011200 2000-EXIT.
+011300     EXIT.
+011400*================================================================
+011500*    2100-FIND-OR-ADD-GROUP  -  LOCATE THIS WC CLAIM NUMBER'S    *
+011600*                               ACCUMULATOR ENTRY, ADDING A NEW  *
+011700*                               ONE IF NOT YET ON FILE           *
+011800*================================================================
+011900 2100-FIND-OR-ADD-GROUP.
+012000     PERFORM 2110-SEARCH-GROUP     THRU 2110-EXIT
+012100         VARYING DL19-SUB FROM 1 BY 1
+012200         UNTIL DL19-SUB > DL19-WC-COUNT
+012300         OR DL19-WC-CLAIM-NBR(DL19-SUB) = CLH-WC-CLAIM-NBR
+012400     IF DL19-SUB > DL19-WC-COUNT
+012500         ADD 1 TO DL19-WC-COUNT
+012600         MOVE DL19-WC-COUNT        TO DL19-SUB
+012700         MOVE CLH-WC-CLAIM-NBR     TO DL19-WC-CLAIM-NBR(DL19-SUB)
+012800         MOVE ZERO             TO DL19-WC-CLM-COUNT(DL19-SUB)
+012900         MOVE ZERO             TO DL19-WC-OI-PAID-TOT(DL19-SUB)
+013000     END-IF.
+013100 2100-EXIT.
+013200     EXIT.
+013300*================================================================
+013400*    2110-SEARCH-GROUP
+013500*================================================================
+013600 2110-SEARCH-GROUP.
+013700     CONTINUE.
+013800 2110-EXIT.
+013900     EXIT.
+014000*================================================================
+014100*    3000-TERMINATE  -  FLAG EVERY GROUP BILLED MORE THAN ONCE   *
+014200*                       WITH NO OFFSETTING OI RECOVERY           *
+014300*================================================================
+014400 3000-TERMINATE.
+014500     WRITE DL019-RPT-LINE FROM DL19-HEADING-1
+014600     WRITE DL019-RPT-LINE FROM SPACES
+014700     WRITE DL019-RPT-LINE FROM DL19-COLUMN-HEADING
+014800     PERFORM 3100-CHECK-ONE-GROUP  THRU 3100-EXIT
+014900         VARYING DL19-SUB FROM 1 BY 1
+015000         UNTIL DL19-SUB > DL19-WC-COUNT
+015100     MOVE DL19-EXCEP-WRITTEN       TO DL19-T-COUNT
+015200     WRITE DL019-RPT-LINE FROM SPACES
+015300     WRITE DL019-RPT-LINE FROM DL19-TOTAL-LINE
+015400     CLOSE BHS2MCH-FILE
+015500     CLOSE DL019-RPT-FILE.
+015600 3000-EXIT.
+015700     EXIT.
+015800*================================================================
+015900*    3100-CHECK-ONE-GROUP
+016000*================================================================
+016100 3100-CHECK-ONE-GROUP.
+016200     IF DL19-WC-CLM-COUNT(DL19-SUB) > 1
+016300         AND DL19-WC-OI-PAID-TOT(DL19-SUB) = ZERO
+016400         MOVE DL19-WC-CLAIM-NBR(DL19-SUB)
+016500             TO DL19-D-WC-CLAIM-NBR
+016600         MOVE DL19-WC-CLM-COUNT(DL19-SUB) TO DL19-D-CLM-COUNT
+016700         MOVE DL19-WC-OI-PAID-TOT(DL19-SUB)
+016800             TO DL19-D-OI-PAID-TOT
+016900         WRITE DL019-RPT-LINE FROM DL019-DETAIL-LINE
+017000         ADD 1 TO DL19-EXCEP-WRITTEN
+017100     END-IF.
+017200 3100-EXIT.
+017300     EXIT.
+017400*================================================================
+017500*    8000-READ-MASTER
+017600*================================================================
+017700 8000-READ-MASTER.
+017800     READ BHS2MCH-FILE
+017900         AT END
+018000             SET DL19-MSTR-EOF TO TRUE
+018100     END-READ.
+018200 8000-EXIT.
+018300     EXIT.
