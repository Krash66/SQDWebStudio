@@ -0,0 +1,285 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL032.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - GMT-OFFSET AND HOLIDAY-
+001100*                   DRIVEN CUT-OFF TIME CALCULATOR.  STANDS
+001200*                   ALONE AGAINST EQ-SNAMADDR.  THE RUN TIME OF
+001300*                   DAY IS ADJUSTED BY EQ-GMT-STD-DEVN TO GET
+001400*                   THE CORRESPONDENT'S LOCAL TIME; IF LOCAL
+001500*                   TIME IS AT OR PAST A 1500 (3 PM) CUT-OFF,
+001600*                   THE NEXT VALID SETTLEMENT DATE STARTS THE
+001700*                   DAY AFTER THE RUN DATE RATHER THAN THE RUN
+001800*                   DATE ITSELF - A 1500 LOCAL CUT-OFF IS A
+001900*                   DOCUMENTED DESIGN JUDGMENT CALL, AS NONE WAS
+002000*                   GIVEN.  FROM THAT STARTING DATE, DAYS ARE
+002100*                   STEPPED FORWARD ONE AT A TIME, CALLING THE
+002200*                   SHARED DL900 DATE ROUTINE FOR A JULIAN DAY
+002300*                   NUMBER (JULIAN MOD 7 GIVES DAY OF WEEK, 5 =
+002400*                   SATURDAY, 6 = SUNDAY, CONFIRMED AGAINST THE
+002500*                   RUN DATE) AND THE SHARED DL030 HOLIDAY
+002600*                   LOOKUP SERVICE KEYED ON EQ-HOL-CODE, UNTIL A
+002700*                   DATE THAT IS NEITHER A WEEKEND NOR A
+002800*                   CALENDAR HOLIDAY IS REACHED.  NO SHARED
+002900*                   CALENDAR-DAY-ADVANCE ROUTINE EXISTED YET, SO
+003000*                   ONE IS KEPT LOCAL TO THIS PROGRAM RATHER
+003100*                   THAN GENERALIZED INTO A NEW SUBPROGRAM.
+003200*  2026-08-09  RH   DL32-LOCAL-HOURS WAS NEVER NORMALIZED BACK
+003300*                   INTO A 0-24 RANGE, SO A CORRESPONDENT WHOSE
+003400*                   NEGATIVE EQ-GMT-STD-DEVN PUSHED THE SUM
+003500*                   BELOW ZERO (OR A POSITIVE DEVIATION PUSHED
+003600*                   IT TO 24 OR BEYOND) COMPARED WRONG AGAINST
+003700*                   DL32-CUTOFF-HOUR.  ADDED THE WRAP-AROUND
+003800*                   ADJUSTMENT BEFORE THE CUT-OFF TEST.
+003900*================================================================
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER.   IBM-370.
+004300 OBJECT-COMPUTER.   IBM-370.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT EQ-FILE         ASSIGN TO SNAMADDR
+004700            ORGANIZATION IS SEQUENTIAL.
+004800     SELECT DL032-RPT-FILE  ASSIGN TO DL032RPT
+004900            ORGANIZATION IS LINE SEQUENTIAL.
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  EQ-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  EQ-RECORD.
+005500     COPY SNAMADDR.
+005600 FD  DL032-RPT-FILE
+005700     LABEL RECORDS ARE STANDARD.
+005800 01  DL032-RPT-LINE                PIC X(132).
+005900 WORKING-STORAGE SECTION.
+006000*----------------------------------------------------------------
+006100*    DL32-SWITCHES AND COUNTERS
+006200*----------------------------------------------------------------
+006300 01  DL32-SWITCHES.
+006400     05  DL32-EQ-EOF-SW            PIC X(1)     VALUE "N".
+006500         88  DL32-EQ-EOF                          VALUE "Y".
+006600     05  DL32-VALID-DAY-SW         PIC X(1)     VALUE "N".
+006700         88  DL32-VALID-DAY                       VALUE "Y".
+006800     05  DL32-LEAP-SW              PIC X(1)     VALUE "N".
+006900         88  DL32-LEAP-YEAR                       VALUE "Y".
+007000 01  DL32-COUNTERS.
+007100     05  DL32-EQ-READ              PIC S9(8) COMP VALUE ZERO.
+007200*----------------------------------------------------------------
+007300*    DL32-DATE-WORK  -  RUN DATE/TIME AND SETTLEMENT-DATE
+007400*                       CALENDAR ARITHMETIC
+007500*----------------------------------------------------------------
+007600 01  DL32-DATE-WORK.
+007700     05  DL32-RUN-DATE             PIC 9(8).
+007800     05  DL32-RUN-TIME             PIC 9(8).
+007900     05  DL32-RUN-TIME-R REDEFINES DL32-RUN-TIME.
+008000         10  DL32-RUN-HH           PIC 9(2).
+008100         10  DL32-RUN-MM           PIC 9(2).
+008200         10  DL32-RUN-SS           PIC 9(2).
+008300         10  DL32-RUN-HS           PIC 9(2).
+008400     05  DL32-LOCAL-HOURS          PIC S9(4)V9(2) COMP-3.
+008500     05  DL32-CUTOFF-HOUR          PIC S9(4)V9(2) COMP-3
+008600                                   VALUE 15.00.
+008700     05  DL32-SETTLE-DATE          PIC 9(8).
+008800     05  DL32-SETTLE-DATE-R REDEFINES DL32-SETTLE-DATE.
+008900         10  DL32-S-CCYY           PIC 9(4).
+009000         10  DL32-S-MM             PIC 9(2).
+009100         10  DL32-S-DD             PIC 9(2).
+009200     05  DL32-JULIAN               PIC S9(8) COMP.
+009300     05  DL32-DOW                  PIC S9(4) COMP.
+009400     05  DL32-DOW-QUOT             PIC S9(8) COMP.
+009500     05  DL32-DAYS-THIS-MONTH      PIC 9(2).
+009600     05  DL32-LEAP-QUOT            PIC S9(8) COMP.
+009700     05  DL32-LEAP-REM             PIC S9(4) COMP.
+009800     05  DL32-HOL-IND              PIC X(1).
+009900 01  DL32-MONTH-TBL.
+010000     05  FILLER                    PIC 9(2)     VALUE 31.
+010100     05  FILLER                    PIC 9(2)     VALUE 28.
+010200     05  FILLER                    PIC 9(2)     VALUE 31.
+010300     05  FILLER                    PIC 9(2)     VALUE 30.
+010400     05  FILLER                    PIC 9(2)     VALUE 31.
+010500     05  FILLER                    PIC 9(2)     VALUE 30.
+010600     05  FILLER                    PIC 9(2)     VALUE 31.
+010700     05  FILLER                    PIC 9(2)     VALUE 31.
+010800     05  FILLER                    PIC 9(2)     VALUE 30.
+010900     05  FILLER                    PIC 9(2)     VALUE 31.
+011000     05  FILLER                    PIC 9(2)     VALUE 30.
+011100     05  FILLER                    PIC 9(2)     VALUE 31.
+011200 01  DL32-MONTH-TBL-R REDEFINES DL32-MONTH-TBL.
+011300     05  DL32-MONTH-DAYS OCCURS 12 TIMES
+011400                                   PIC 9(2).
+011500 01  DL32-HEADING-1.
+011600     05  FILLER                  PIC X(40)
+011700         VALUE "SETTLEMENT CUT-OFF CALCULATION REPORT".
+011800 01  DL32-COLUMN-HEADING.
+011900     05  FILLER                  PIC X(11) VALUE "BR-NO".
+012000     05  FILLER                  PIC X(9)  VALUE "CUST-NO".
+012100     05  FILLER                  PIC X(8)  VALUE "LOCN-ID".
+012200     05  FILLER                  PIC X(9)  VALUE "GMT-DEVN".
+012300     05  FILLER                  PIC X(10) VALUE "SETTLE-DT".
+012400 01  DL032-DETAIL-LINE.
+012500     05  DL32-D-BR-NO              PIC X(4).
+012600     05  FILLER                    PIC X(7)  VALUE SPACES.
+012700     05  DL32-D-CUST-NO            PIC 9(5).
+012800     05  FILLER                    PIC X(4)  VALUE SPACES.
+012900     05  DL32-D-LOCN-ID            PIC 9(2).
+013000     05  FILLER                    PIC X(6)  VALUE SPACES.
+013100     05  DL32-D-GMT-DEVN           PIC -99.99.
+013200     05  FILLER                    PIC X(3)  VALUE SPACES.
+013300     05  DL32-D-SETTLE-DATE        PIC 9(8).
+013400 PROCEDURE DIVISION.
+013500*================================================================
+013600*    0000-MAINLINE
+013700*================================================================
+013800 0000-MAINLINE.
+013900     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+014000     PERFORM 2000-PROCESS-EQ-REC    THRU 2000-EXIT
+014100         UNTIL DL32-EQ-EOF
+014200     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+014300     GOBACK.
+014400*================================================================
+014500*    1000-INITIALIZE
+014600*================================================================
+014700 1000-INITIALIZE.
+014800     OPEN INPUT  EQ-FILE
+014900     OPEN OUTPUT DL032-RPT-FILE
+015000     ACCEPT DL32-RUN-DATE          FROM DATE YYYYMMDD
+015100     ACCEPT DL32-RUN-TIME          FROM TIME
+015200     WRITE DL032-RPT-LINE FROM DL32-HEADING-1
+015300     WRITE DL032-RPT-LINE FROM SPACES
+015400     WRITE DL032-RPT-LINE FROM DL32-COLUMN-HEADING
+015500     PERFORM 8000-READ-EQ          THRU 8000-EXIT.
+015600 1000-EXIT.
+015700     EXIT.
+015800*================================================================
+015900*    2000-PROCESS-EQ-REC  -  COMPUTE THIS CORRESPONDENT'S NEXT   *
+016000*                            VALID SETTLEMENT DATE               *
+016100*================================================================
+016200 2000-PROCESS-EQ-REC.
+016300     ADD 1 TO DL32-EQ-READ
+016400     PERFORM 2100-DETERMINE-START-DATE  THRU 2100-EXIT
+016500     MOVE "N"                      TO DL32-VALID-DAY-SW
+016600     PERFORM 2200-CHECK-BUSINESS-DAY    THRU 2200-EXIT
+016700         UNTIL DL32-VALID-DAY
+016800     PERFORM 2400-WRITE-DETAIL          THRU 2400-EXIT
+016900     PERFORM 8000-READ-EQ               THRU 8000-EXIT.
+017000 2000-EXIT.
+017100     EXIT.
+017200*================================================================
+017300*    2100-DETERMINE-START-DATE  -  PUSH TO THE NEXT CALENDAR     *
+017400*                                  DAY WHEN LOCAL TIME IS AT OR  *
+017500*                                  PAST THE CUT-OFF HOUR         *
+017600*================================================================
+017700 2100-DETERMINE-START-DATE.
+017800     MOVE DL32-RUN-DATE            TO DL32-SETTLE-DATE
+017900     COMPUTE DL32-LOCAL-HOURS =
+018000         DL32-RUN-HH + (DL32-RUN-MM / 60) + EQ-GMT-STD-DEVN
+018100     IF DL32-LOCAL-HOURS < 0
+018200         ADD 24                    TO DL32-LOCAL-HOURS
+018300     END-IF
+018400     IF DL32-LOCAL-HOURS >= 24
+018500         SUBTRACT 24               FROM DL32-LOCAL-HOURS
+018600     END-IF
+018700     IF DL32-LOCAL-HOURS >= DL32-CUTOFF-HOUR
+018800         PERFORM 2300-NEXT-CALENDAR-DAY THRU 2300-EXIT
+018900     END-IF.
+019000 2100-EXIT.
+019100     EXIT.
+019200*================================================================
+019300*    2200-CHECK-BUSINESS-DAY  -  STEP FORWARD UNTIL A NON-       *
+019400*                                WEEKEND, NON-HOLIDAY DATE IS    *
+019500*                                REACHED                         *
+019600*================================================================
+019700 2200-CHECK-BUSINESS-DAY.
+019800     CALL "DL900" USING DL32-SETTLE-DATE DL32-JULIAN
+019900     DIVIDE DL32-JULIAN BY 7
+020000         GIVING DL32-DOW-QUOT REMAINDER DL32-DOW
+020100     CALL "DL030" USING EQ-ISO-CNTRY-CODE
+020200                        EQ-ISO-RGN-CODE
+020300                        DL32-SETTLE-DATE
+020400                        DL32-HOL-IND
+020500     IF DL32-DOW = 5 OR DL32-DOW = 6 OR DL32-HOL-IND = "Y"
+020600         PERFORM 2300-NEXT-CALENDAR-DAY THRU 2300-EXIT
+020700     ELSE
+020800         SET DL32-VALID-DAY        TO TRUE
+020900     END-IF.
+021000 2200-EXIT.
+021100     EXIT.
+021200*================================================================
+021300*    2300-NEXT-CALENDAR-DAY  -  ADVANCE DL32-SETTLE-DATE BY ONE  *
+021400*                               CALENDAR DAY                     *
+021500*================================================================
+021600 2300-NEXT-CALENDAR-DAY.
+021700     PERFORM 2310-CHECK-LEAP-YEAR   THRU 2310-EXIT
+021800     MOVE DL32-MONTH-DAYS(DL32-S-MM)
+021900                                   TO DL32-DAYS-THIS-MONTH
+022000     IF DL32-S-MM = 2 AND DL32-LEAP-YEAR
+022100         ADD 1                     TO DL32-DAYS-THIS-MONTH
+022200     END-IF
+022300     ADD 1                         TO DL32-S-DD
+022400     IF DL32-S-DD > DL32-DAYS-THIS-MONTH
+022500         MOVE 1                    TO DL32-S-DD
+022600         ADD 1                     TO DL32-S-MM
+022700         IF DL32-S-MM > 12
+022800             MOVE 1                TO DL32-S-MM
+022900             ADD 1                 TO DL32-S-CCYY
+023000         END-IF
+023100     END-IF.
+023200 2300-EXIT.
+023300     EXIT.
+023400*================================================================
+023500*    2310-CHECK-LEAP-YEAR
+023600*================================================================
+023700 2310-CHECK-LEAP-YEAR.
+023800     MOVE "N"                      TO DL32-LEAP-SW
+023900     DIVIDE DL32-S-CCYY BY 4
+024000         GIVING DL32-LEAP-QUOT REMAINDER DL32-LEAP-REM
+024100     IF DL32-LEAP-REM = 0
+024200         SET DL32-LEAP-YEAR        TO TRUE
+024300         DIVIDE DL32-S-CCYY BY 100
+024400             GIVING DL32-LEAP-QUOT REMAINDER DL32-LEAP-REM
+024500         IF DL32-LEAP-REM = 0
+024600             MOVE "N"              TO DL32-LEAP-SW
+024700             DIVIDE DL32-S-CCYY BY 400
+024800                 GIVING DL32-LEAP-QUOT REMAINDER DL32-LEAP-REM
+024900             IF DL32-LEAP-REM = 0
+025000                 SET DL32-LEAP-YEAR TO TRUE
+025100             END-IF
+025200         END-IF
+025300     END-IF.
+025400 2310-EXIT.
+025500     EXIT.
+025600*================================================================
+025700*    2400-WRITE-DETAIL
+025800*================================================================
+025900 2400-WRITE-DETAIL.
+026000     MOVE EQ-BR-NO                 TO DL32-D-BR-NO
+026100     MOVE EQ-CUST-NO               TO DL32-D-CUST-NO
+026200     MOVE EQ-LOCN-ID               TO DL32-D-LOCN-ID
+026300     MOVE EQ-GMT-STD-DEVN          TO DL32-D-GMT-DEVN
+026400     MOVE DL32-SETTLE-DATE         TO DL32-D-SETTLE-DATE
+026500     WRITE DL032-RPT-LINE FROM DL032-DETAIL-LINE.
+026600 2400-EXIT.
+026700     EXIT.
+026800*================================================================
+026900*    3000-TERMINATE
+027000*================================================================
+027100 3000-TERMINATE.
+027200     CLOSE EQ-FILE
+027300     CLOSE DL032-RPT-FILE.
+027400 3000-EXIT.
+027500     EXIT.
+027600*================================================================
+027700*    8000-READ-EQ
+027800*================================================================
+027900 8000-READ-EQ.
+028000     READ EQ-FILE
+028100         AT END
+028200             SET DL32-EQ-EOF TO TRUE
+028300     END-READ.
+028400 8000-EXIT.
+028500     EXIT.
