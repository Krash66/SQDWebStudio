@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL018.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - RECONSTRUCTS THE FULL
+001100*                   ORIGINAL/ALTERNATE INVOICE LINEAGE FOR EVERY
+001200*                   CLAIM THAT CARRIES AN ALTERNATE INVOICE
+001300*                   NUMBER.  PASS 1 BUILDS A ONE-TIME INDEXED
+001400*                   LOOKUP EXTRACT (DL018IDX) KEYED BY INVOICE
+001500*                   NUMBER SO THE CHAIN CAN BE WALKED BY RANDOM
+001600*                   READ; PASS 2 RE-READS BHS2MCH SEQUENTIALLY
+001700*                   AND, FOR EACH CLAIM WITH A NON-ZERO
+001800*                   CLH-ALT-INV-NBR, FOLLOWS THE CHAIN BACK ONE
+001900*                   HOP AT A TIME (CAPPED AT 8 HOPS AGAINST A
+002000*                   CIRCULAR CHAIN) AND PRINTS THE FULL LINEAGE
+002100*                   ON ONE LINE.  THE INDEX BUILD ASSUMES
+002200*                   BHS2MCH IS SUBSTANTIALLY IN ASCENDING
+002300*                   INVOICE-NUMBER SEQUENCE WITHIN THIS RUN, THE
+002400*                   SAME WAY EVERY OTHER PROGRAM IN THIS SHOP
+002500*                   ASSUMES ITS EXTRACT FILES ARRIVE IN THEIR
+002600*                   DOCUMENTED SORT ORDER.
+002700*================================================================
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT BHS2MCH-FILE    ASSIGN TO BHS2MCH
+003500            ORGANIZATION IS SEQUENTIAL.
+003600     SELECT DL018-IDX-FILE  ASSIGN TO DL018IDX
+003700            ORGANIZATION IS INDEXED
+003800            ACCESS MODE IS DYNAMIC
+003900            RECORD KEY IS DL018-IDX-INV-NBR.
+004000     SELECT DL018-RPT-FILE  ASSIGN TO DL018RPT
+004100            ORGANIZATION IS LINE SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  BHS2MCH-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY BHS2MCH.
+004700 FD  DL018-IDX-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY DL018IDX.
+005000 FD  DL018-RPT-FILE
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  DL018-RPT-LINE                PIC X(132).
+005300 WORKING-STORAGE SECTION.
+005400*----------------------------------------------------------------
+005500*    DL18-SWITCHES AND COUNTERS
+005600*----------------------------------------------------------------
+005700 01  DL18-SWITCHES.
+005800     05  DL18-MSTR-EOF-SW          PIC X(1)     VALUE "N".
+005900         88  DL18-MSTR-EOF                       VALUE "Y".
+006000     05  DL18-FOUND-SW             PIC X(1).
+006100         88  DL18-FOUND                           VALUE "Y".
+006200 01  DL18-CHAIN-WORK.
+006300     05  DL18-CHAIN-INV-NBR        PIC 9(13).
+006400     05  DL18-HOP-COUNT            PIC S9(4) COMP.
+006500     05  DL18-HOP-TEXT             PIC X(14).
+006550 01  DL18-CHAIN-AREA.
+006560     05  DL18-CHAIN-SLOT           OCCURS 8 TIMES PIC X(14).
+006570 01  DL18-CHAIN-TEXT REDEFINES DL18-CHAIN-AREA
+006580                               PIC X(112).
+006700 01  DL18-COUNTERS.
+006800     05  DL18-MSTR-READ            PIC S9(8) COMP VALUE ZERO.
+006900     05  DL18-CHAINS-WRITTEN       PIC S9(8) COMP VALUE ZERO.
+007000 01  DL18-HEADING-1.
+007100     05  FILLER                   PIC X(48)
+007200         VALUE "ORIGINAL/ALTERNATE INVOICE CHAIN LINEAGE REPORT".
+007300 01  DL18-COLUMN-HEADING.
+007400     05  FILLER                  PIC X(19) VALUE "PATIENT NBR".
+007500     05  FILLER                 PIC X(15) VALUE "INVOICE LINEAGE".
+007600 01  DL018-DETAIL-LINE.
+007700     05  DL18-D-PATIENT-NBR        PIC X(17).
+007800     05  FILLER                    PIC X(2)  VALUE SPACES.
+007900     05  DL18-D-LINEAGE            PIC X(112).
+008000 01  DL18-TOTAL-LINE.
+008100     05  FILLER                    PIC X(20)
+008200         VALUE "TOTAL CHAINS WRITTEN".
+008300     05  DL18-T-COUNT              PIC ZZZ,ZZ9.
+008400 PROCEDURE DIVISION.
+008500*================================================================
+008600*    0000-MAINLINE
+008700*================================================================
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009000     PERFORM 2000-PROCESS-CLAIM     THRU 2000-EXIT
+009100         UNTIL DL18-MSTR-EOF
+009200     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009300     GOBACK.
+009400*================================================================
+009500*    1000-INITIALIZE  -  PASS 1: BUILD THE INVOICE-NUMBER        *
+009600*                        INDEX, THEN REOPEN FOR PASS 2           *
+009700*================================================================
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  BHS2MCH-FILE
+010000     OPEN OUTPUT DL018-IDX-FILE
+010100     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+010200     PERFORM 1100-BUILD-INDEX       THRU 1100-EXIT
+010300         UNTIL DL18-MSTR-EOF
+010400     CLOSE BHS2MCH-FILE
+010500     CLOSE DL018-IDX-FILE
+010600     OPEN INPUT  BHS2MCH-FILE
+010700     OPEN I-O    DL018-IDX-FILE
+010800     OPEN OUTPUT DL018-RPT-FILE
+010900     WRITE DL018-RPT-LINE FROM DL18-HEADING-1
+011000     WRITE DL018-RPT-LINE FROM SPACES
+011100     WRITE DL018-RPT-LINE FROM DL18-COLUMN-HEADING
+011200     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500*================================================================
+011600*    1100-BUILD-INDEX
+011700*================================================================
+011800 1100-BUILD-INDEX.
+011900     MOVE CLH-INV-NBR-COMP         TO DL018-IDX-INV-NBR
+012000     MOVE CLH-ALT-INV-NBR          TO DL018-IDX-ALT-INV-NBR
+012100     MOVE CLH-PATIENT-NBR          TO DL018-IDX-PATIENT-NBR
+012200     WRITE DL018-IDX-RECORD
+012300     PERFORM 8000-READ-MASTER      THRU 8000-EXIT.
+012400 1100-EXIT.
+012500     EXIT.
+012600*================================================================
+012700*    2000-PROCESS-CLAIM  -  WALK THE CHAIN FOR ANY CLAIM THAT    *
+012800*                           CARRIES AN ALTERNATE INVOICE NUMBER  *
+012900*================================================================
+013000 2000-PROCESS-CLAIM.
+013100     ADD 1 TO DL18-MSTR-READ
+013200     IF CLH-ALT-INV-NBR NOT = ZERO
+013300         PERFORM 2100-WALK-CHAIN    THRU 2100-EXIT
+013400     END-IF
+013500     PERFORM 8000-READ-MASTER      THRU 8000-EXIT.
+013600 2000-EXIT.
+013700     EXIT.
+013800*================================================================
+013900*    2100-WALK-CHAIN
+014000*================================================================
+014100 2100-WALK-CHAIN.
+014150     MOVE SPACES                   TO DL18-CHAIN-AREA
+014200     MOVE CLH-INV-NBR-COMP         TO DL18-CHAIN-INV-NBR
+014300     MOVE DL18-CHAIN-INV-NBR       TO DL18-HOP-TEXT
+014400     MOVE DL18-HOP-TEXT            TO DL18-CHAIN-SLOT(1)
+014500     MOVE CLH-ALT-INV-NBR          TO DL18-CHAIN-INV-NBR
+014600     PERFORM 2110-FOLLOW-ONE-HOP   THRU 2110-EXIT
+014700         VARYING DL18-HOP-COUNT FROM 2 BY 1
+014800         UNTIL DL18-HOP-COUNT > 8
+014900         OR DL18-CHAIN-INV-NBR = ZERO
+015000     MOVE CLH-PATIENT-NBR          TO DL18-D-PATIENT-NBR
+015100     MOVE DL18-CHAIN-TEXT          TO DL18-D-LINEAGE
+015200     WRITE DL018-RPT-LINE FROM DL018-DETAIL-LINE
+015300     ADD 1 TO DL18-CHAINS-WRITTEN.
+015400 2100-EXIT.
+015500     EXIT.
+015600*================================================================
+015700*    2110-FOLLOW-ONE-HOP  -  APPEND THE NEXT INVOICE IN THE      *
+015800*                            CHAIN, THEN ADVANCE TO ITS ALT      *
+015900*================================================================
+016000 2110-FOLLOW-ONE-HOP.
+016100     MOVE DL18-CHAIN-INV-NBR       TO DL018-IDX-INV-NBR
+016150     MOVE "N"                      TO DL18-FOUND-SW
+016200     READ DL018-IDX-FILE
+016300         INVALID KEY
+016350             CONTINUE
+016360         NOT INVALID KEY
+016370             SET DL18-FOUND        TO TRUE
+016500     END-READ
+016600     IF DL18-FOUND
+016700         MOVE DL18-CHAIN-INV-NBR   TO DL18-HOP-TEXT
+016800         MOVE DL18-HOP-TEXT        TO
+016810             DL18-CHAIN-SLOT(DL18-HOP-COUNT)
+017200         MOVE DL018-IDX-ALT-INV-NBR TO DL18-CHAIN-INV-NBR
+017300     ELSE
+017400         MOVE ZERO                 TO DL18-CHAIN-INV-NBR
+017500     END-IF.
+017600 2110-EXIT.
+017700     EXIT.
+017800*================================================================
+017900*    3000-TERMINATE
+018000*================================================================
+018100 3000-TERMINATE.
+018200     MOVE DL18-CHAINS-WRITTEN      TO DL18-T-COUNT
+018300     WRITE DL018-RPT-LINE FROM SPACES
+018400     WRITE DL018-RPT-LINE FROM DL18-TOTAL-LINE
+018500     CLOSE BHS2MCH-FILE
+018600     CLOSE DL018-IDX-FILE
+018700     CLOSE DL018-RPT-FILE.
+018800 3000-EXIT.
+018900     EXIT.
+019000*================================================================
+019100*    8000-READ-MASTER
+019200*================================================================
+019300 8000-READ-MASTER.
+019400     READ BHS2MCH-FILE
+019500         AT END
+019600             SET DL18-MSTR-EOF TO TRUE
+019700     END-READ.
+019800 8000-EXIT.
+019900     EXIT.
