@@ -0,0 +1,137 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL013.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - PSYCHIATRIC LIFETIME-MAXIMUM
+001100*                   USAGE IS BROKEN OUT OF THE MEDICAL LIFETIME-
+001200*                   MAXIMUM REPORT (DL012) SINCE LFT-PSY-LFT AND
+001300*                   LFT-REIMT-CT TRACK A SEPARATE BENEFIT WITH NO
+001400*                   "APPLIED AMOUNT" COUNTERPART OF ITS OWN - ALL
+001500*                   THIS SEGMENT GIVES US IS THE MAXIMUM AND A
+001600*                   REIMBURSEMENT COUNT, SO THIS IS A STRAIGHT
+001700*                   LISTING RATHER THAN AN EARLY-WARNING REPORT.
+001800*================================================================
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT BHS2LIF-FILE    ASSIGN TO BHS2LIF
+002600            ORGANIZATION IS SEQUENTIAL.
+002700     SELECT DL013-RPT-FILE  ASSIGN TO DL013RPT
+002800            ORGANIZATION IS LINE SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  BHS2LIF-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300     COPY BHS2LIF.
+003400 FD  DL013-RPT-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  DL013-RPT-LINE                PIC X(132).
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------
+003900*    DL13-SWITCHES AND COUNTERS
+004000*----------------------------------------------------------------
+004100 01  DL13-SWITCHES.
+004200     05  DL13-EOF-SW               PIC X(1)     VALUE "N".
+004300         88  DL13-EOF                            VALUE "Y".
+004400 01  DL13-COUNTERS.
+004500     05  DL13-RECS-READ            PIC S9(8) COMP VALUE ZERO.
+004600     05  DL13-LINES-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+004700 01  DL13-HEADING-1.
+004800     05  FILLER                   PIC X(41)
+004900         VALUE "PSYCHIATRIC LIFETIME-MAXIMUM USAGE REPORT".
+005000 01  DL13-COLUMN-HEADING.
+005100     05  FILLER                  PIC X(10) VALUE "GRP NBR".
+005200     05  FILLER                  PIC X(10) VALUE "BEN CD".
+005300     05  FILLER                  PIC X(6)  VALUE "TIER".
+005400     05  FILLER                  PIC X(13) VALUE "PSY LFT MAX".
+005500     05  FILLER                  PIC X(13) VALUE "REIMT COUNT".
+005600 01  DL13-DETAIL-LINE.
+005700     05  DL13-D-GRP-NBR            PIC X(9).
+005800     05  FILLER                    PIC X(1)  VALUE SPACES.
+005900     05  DL13-D-BEN-CD             PIC X(9).
+006000     05  FILLER                    PIC X(1)  VALUE SPACES.
+006100     05  DL13-D-TIER               PIC X(1).
+006200     05  FILLER                    PIC X(5)  VALUE SPACES.
+006300     05  DL13-D-PSY-LFT            PIC ZZ,ZZZ,ZZ9.
+006400     05  FILLER                    PIC X(1)  VALUE SPACES.
+006500     05  DL13-D-REIMT-CT           PIC ZZZ9.
+006600 01  DL13-TOTAL-LINE.
+006700     05  FILLER                    PIC X(20)
+006800         VALUE "TOTAL LINES WRITTEN".
+006900     05  DL13-T-COUNT              PIC ZZZ,ZZ9.
+007000 PROCEDURE DIVISION.
+007100*================================================================
+007200*    0000-MAINLINE
+007300*================================================================
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007600     PERFORM 2000-PROCESS-LIFETIME  THRU 2000-EXIT
+007700         UNTIL DL13-EOF
+007800     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+007900     GOBACK.
+008000*================================================================
+008100*    1000-INITIALIZE
+008200*================================================================
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  BHS2LIF-FILE
+008500     OPEN OUTPUT DL013-RPT-FILE
+008600     WRITE DL013-RPT-LINE FROM DL13-HEADING-1
+008700     WRITE DL013-RPT-LINE FROM SPACES
+008800     WRITE DL013-RPT-LINE FROM DL13-COLUMN-HEADING
+008900     PERFORM 8000-READ-BHS2LIF      THRU 8000-EXIT.
+009000 1000-EXIT.
+009100     EXIT.
+009200*================================================================
+009300*    2000-PROCESS-LIFETIME  -  LIST EVERY RECORD WITH A          *
+009400*                              NON-ZERO PSYCHIATRIC MAXIMUM      *
+009500*================================================================
+009600 2000-PROCESS-LIFETIME.
+009700     ADD 1 TO DL13-RECS-READ
+009800     IF LFT-PSY-LFT NOT = ZERO
+009900         PERFORM 2100-WRITE-LINE    THRU 2100-EXIT
+010000     END-IF
+010100     PERFORM 8000-READ-BHS2LIF      THRU 8000-EXIT.
+010200 2000-EXIT.
+010300     EXIT.
+010400*================================================================
+010500*    2100-WRITE-LINE
+010600*================================================================
+010700 2100-WRITE-LINE.
+010800     MOVE LFT-GRP-NBR              TO DL13-D-GRP-NBR
+010900     MOVE LFT-BEN-CD               TO DL13-D-BEN-CD
+011000     MOVE LFT-TIER                 TO DL13-D-TIER
+011100     MOVE LFT-PSY-LFT              TO DL13-D-PSY-LFT
+011200     MOVE LFT-REIMT-CT             TO DL13-D-REIMT-CT
+011300     WRITE DL013-RPT-LINE FROM DL13-DETAIL-LINE
+011400     ADD 1 TO DL13-LINES-WRITTEN.
+011500 2100-EXIT.
+011600     EXIT.
+011700*================================================================
+011800*    3000-TERMINATE
+011900*================================================================
+012000 3000-TERMINATE.
+012100     MOVE DL13-LINES-WRITTEN       TO DL13-T-COUNT
+012200     WRITE DL013-RPT-LINE FROM SPACES
+012300     WRITE DL013-RPT-LINE FROM DL13-TOTAL-LINE
+012400     CLOSE BHS2LIF-FILE
+012500     CLOSE DL013-RPT-FILE.
+012600 3000-EXIT.
+012700     EXIT.
+012800*================================================================
+012900*    8000-READ-BHS2LIF
+013000*================================================================
+013100 8000-READ-BHS2LIF.
+013200     READ BHS2LIF-FILE
+013300         AT END
+013400             SET DL13-EOF TO TRUE
+013500     END-READ.
+013600 8000-EXIT.
+013700     EXIT.
