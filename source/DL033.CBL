@@ -0,0 +1,347 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL033.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - COUNTRY-AWARE BANK-SORT-CODE
+001100*                   VALIDATOR.  STANDS ALONE AGAINST
+001200*                   EQ-SNAMADDR.  EQ-ISO-CNTRY-CODE-DOM SELECTS
+001300*                   WHICH OF EQ-BANK-SORT-CODE'S REDEFINES
+001400*                   APPLIES AND WHICH CHECK RUNS AGAINST IT:
+001500*                     US - EQ-FED-WIRE-ID IS A FEDWIRE/ABA
+001600*                          ROUTING NUMBER, CHECKED WITH THE
+001700*                          STANDARD 3-7-1 WEIGHTED CHECKSUM.
+001800*                     FR - ETABL-CODE/GUICH-CODE ARE CHECKED FOR
+001900*                          NUMERIC CONTENT ONLY; THE FRENCH RIB
+002000*                          KEY NEEDS THE ACCOUNT NUMBER AS WELL,
+002100*                          WHICH THIS SEGMENT DOES NOT CARRY, SO
+002200*                          NO CHECK DIGIT CAN BE COMPUTED HERE -
+002300*                          DOCUMENTED DESIGN JUDGMENT CALL.
+002400*                     ES - THE SPANISH CCC'S FIRST CHECK DIGIT
+002500*                          IS COMPUTED FROM "00" + THE 4-DIGIT
+002600*                          ENTITY PREFIX + THE 4-DIGIT BRANCH
+002700*                          CODE USING THE STANDARD
+002800*                          1-2-4-8-5-10-9-7-3-6 WEIGHTED MOD-11
+002900*                          RULE AND REPORTED; THIS SEGMENT
+003000*                          CARRIES NO SEPARATE RECEIVED CHECK
+003100*                          DIGIT TO COMPARE IT TO, SO THE
+003200*                          COMPUTED DIGIT IS PUBLISHED RATHER
+003300*                          THAN VALIDATED - DOCUMENTED DESIGN
+003400*                          JUDGMENT CALL.
+003500*                     JP - JAPANESE BANK CODES CARRY NO CHECK
+003600*                          DIGIT OF THEIR OWN; CHECKED FOR
+003700*                          NUMERIC CONTENT AND THAT THE
+003800*                          ZERO-FILL PORTION IS ACTUALLY ZERO.
+003900*                     BR - BRAZILIAN CLEARING NUMBER/CITY ID ARE
+004000*                          CHECKED FOR NUMERIC CONTENT ONLY, THE
+004100*                          SAME AS FRENCH AND JAPANESE, SINCE NO
+004200*                          CHECK-DIGIT RULE APPLIES TO THIS PAIR
+004300*                          ALONE.
+004400*                   ANY OTHER COUNTRY CODE IS REPORTED AS
+004500*                   UNRECOGNIZED RATHER THAN SILENTLY SKIPPED.
+004600*================================================================
+004700 ENVIRONMENT DIVISION.
+004800 CONFIGURATION SECTION.
+004900 SOURCE-COMPUTER.   IBM-370.
+005000 OBJECT-COMPUTER.   IBM-370.
+005100 INPUT-OUTPUT SECTION.
+005200 FILE-CONTROL.
+005300     SELECT EQ-FILE         ASSIGN TO SNAMADDR
+005400            ORGANIZATION IS SEQUENTIAL.
+005500     SELECT DL033-RPT-FILE  ASSIGN TO DL033RPT
+005600            ORGANIZATION IS LINE SEQUENTIAL.
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  EQ-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100 01  EQ-RECORD.
+006200     COPY SNAMADDR.
+006300 FD  DL033-RPT-FILE
+006400     LABEL RECORDS ARE STANDARD.
+006500 01  DL033-RPT-LINE                PIC X(132).
+006600 WORKING-STORAGE SECTION.
+006700*----------------------------------------------------------------
+006800*    DL33-SWITCHES AND COUNTERS
+006900*----------------------------------------------------------------
+007000 01  DL33-SWITCHES.
+007100     05  DL33-EQ-EOF-SW            PIC X(1)     VALUE "N".
+007200         88  DL33-EQ-EOF                          VALUE "Y".
+007300     05  DL33-NUMERIC-SW           PIC X(1)     VALUE "N".
+007400         88  DL33-ALL-NUMERIC                     VALUE "Y".
+007500 01  DL33-COUNTERS.
+007600     05  DL33-EQ-READ              PIC S9(8) COMP VALUE ZERO.
+007700     05  DL33-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+007800 01  DL33-WORK-FIELDS.
+007900     05  DL33-RESULT-CD            PIC X(8).
+008000     05  DL33-RESULT-TEXT          PIC X(40).
+008100*----------------------------------------------------------------
+008200*    DL33-ABA-WORK  -  US FEDWIRE/ABA ROUTING CHECKSUM WORK
+008300*----------------------------------------------------------------
+008400 01  DL33-ABA-WORK.
+008500     05  DL33-ABA-ID               PIC 9(9).
+008600     05  DL33-ABA-ID-R REDEFINES DL33-ABA-ID.
+008700         10  DL33-ABA-D OCCURS 9 TIMES
+008800                                   PIC 9(1).
+008900     05  DL33-ABA-SUM              PIC S9(8) COMP.
+009000     05  DL33-ABA-QUOT             PIC S9(8) COMP.
+009100     05  DL33-ABA-REM              PIC S9(4) COMP.
+009200*----------------------------------------------------------------
+009300*    DL33-CCC-WORK  -  SPANISH CCC FIRST CHECK-DIGIT WORK
+009400*----------------------------------------------------------------
+009500 01  DL33-CCC-WORK.
+009510     05  DL33-CCC-BUILD.
+009520         10  FILLER                PIC 9(2)     VALUE ZERO.
+009530         10  DL33-CCC-ENTITY       PIC 9(4).
+009540         10  DL33-CCC-BRANCH       PIC 9(4).
+009700     05  DL33-CCC-D REDEFINES DL33-CCC-BUILD
+009800             OCCURS 10 TIMES       PIC 9(1).
+010000     05  DL33-CCC-SUB              PIC S9(4) COMP.
+010100     05  DL33-CCC-SUM              PIC S9(8) COMP.
+010200     05  DL33-CCC-QUOT             PIC S9(8) COMP.
+010300     05  DL33-CCC-REM              PIC S9(4) COMP.
+010400     05  DL33-CCC-CHECK-DGIT       PIC 9(1).
+010500 01  DL33-CCC-WEIGHT-TBL.
+010600     05  FILLER                    PIC 9(2)     VALUE 01.
+010700     05  FILLER                    PIC 9(2)     VALUE 02.
+010800     05  FILLER                    PIC 9(2)     VALUE 04.
+010900     05  FILLER                    PIC 9(2)     VALUE 08.
+011000     05  FILLER                    PIC 9(2)     VALUE 05.
+011100     05  FILLER                    PIC 9(2)     VALUE 10.
+011200     05  FILLER                    PIC 9(2)     VALUE 09.
+011300     05  FILLER                    PIC 9(2)     VALUE 07.
+011400     05  FILLER                    PIC 9(2)     VALUE 03.
+011500     05  FILLER                    PIC 9(2)     VALUE 06.
+011600 01  DL33-CCC-WEIGHT-TBL-R REDEFINES DL33-CCC-WEIGHT-TBL.
+011700     05  DL33-CCC-WEIGHT OCCURS 10 TIMES
+011800                                   PIC 9(2).
+011900 01  DL33-HEADING-1.
+012000     05  FILLER                  PIC X(40)
+012100         VALUE "BANK-SORT-CODE VALIDATION REPORT".
+012200 01  DL33-COLUMN-HEADING.
+012300     05  FILLER                  PIC X(11) VALUE "BR-NO".
+012400     05  FILLER                  PIC X(9)  VALUE "CUST-NO".
+012500     05  FILLER                  PIC X(8)  VALUE "LOCN-ID".
+012600     05  FILLER                  PIC X(6)  VALUE "CNTRY".
+012700     05  FILLER                  PIC X(10) VALUE "RESULT".
+012800     05  FILLER                  PIC X(40) VALUE "DETAIL".
+012900 01  DL033-DETAIL-LINE.
+013000     05  DL33-D-BR-NO              PIC X(4).
+013100     05  FILLER                    PIC X(7)  VALUE SPACES.
+013200     05  DL33-D-CUST-NO            PIC 9(5).
+013300     05  FILLER                    PIC X(4)  VALUE SPACES.
+013400     05  DL33-D-LOCN-ID            PIC 9(2).
+013500     05  FILLER                    PIC X(6)  VALUE SPACES.
+013600     05  DL33-D-CNTRY              PIC X(2).
+013700     05  FILLER                    PIC X(4)  VALUE SPACES.
+013800     05  DL33-D-RESULT             PIC X(8).
+013900     05  FILLER                    PIC X(2)  VALUE SPACES.
+014000     05  DL33-D-DETAIL             PIC X(40).
+014100 01  DL33-TOTAL-LINE.
+014200     05  FILLER                    PIC X(25)
+014300         VALUE "TOTAL EXCEPTIONS WRITTEN".
+014400     05  DL33-T-COUNT              PIC ZZZ,ZZ9.
+014500 PROCEDURE DIVISION.
+014600*================================================================
+014700*    0000-MAINLINE
+014800*================================================================
+014900 0000-MAINLINE.
+015000     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+015100     PERFORM 2000-PROCESS-EQ-REC    THRU 2000-EXIT
+015200         UNTIL DL33-EQ-EOF
+015300     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+015400     GOBACK.
+015500*================================================================
+015600*    1000-INITIALIZE
+015700*================================================================
+015800 1000-INITIALIZE.
+015900     OPEN INPUT  EQ-FILE
+016000     OPEN OUTPUT DL033-RPT-FILE
+016100     WRITE DL033-RPT-LINE FROM DL33-HEADING-1
+016200     WRITE DL033-RPT-LINE FROM SPACES
+016300     WRITE DL033-RPT-LINE FROM DL33-COLUMN-HEADING
+016400     PERFORM 8000-READ-EQ          THRU 8000-EXIT.
+016500 1000-EXIT.
+016600     EXIT.
+016700*================================================================
+016800*    2000-PROCESS-EQ-REC  -  DISPATCH TO THE COUNTRY'S OWN       *
+016900*                            BANK-SORT-CODE CHECK               *
+017000*================================================================
+017100 2000-PROCESS-EQ-REC.
+017200     ADD 1 TO DL33-EQ-READ
+017300     EVALUATE EQ-ISO-CNTRY-CODE-DOM
+017400         WHEN "US"
+017500             PERFORM 2100-CHECK-FED THRU 2100-EXIT
+017600         WHEN "FR"
+017700             PERFORM 2200-CHECK-FRNCH THRU 2200-EXIT
+017800         WHEN "ES"
+017900             PERFORM 2300-CHECK-SPNSH THRU 2300-EXIT
+018000         WHEN "JP"
+018100             PERFORM 2400-CHECK-JPNSE THRU 2400-EXIT
+018200         WHEN "BR"
+018300             PERFORM 2500-CHECK-BRZLN THRU 2500-EXIT
+018400         WHEN OTHER
+018500             MOVE "UNKNOWN"        TO DL33-RESULT-CD
+018600             MOVE "COUNTRY CODE NOT RECOGNIZED"
+018700                                   TO DL33-RESULT-TEXT
+018800     END-EVALUATE
+018900     PERFORM 2900-WRITE-DETAIL     THRU 2900-EXIT
+019000     PERFORM 8000-READ-EQ          THRU 8000-EXIT.
+019100 2000-EXIT.
+019200     EXIT.
+019300*================================================================
+019400*    2100-CHECK-FED  -  US FEDWIRE/ABA ROUTING NUMBER CHECKSUM   *
+019500*================================================================
+019600 2100-CHECK-FED.
+019650     MOVE EQ-FED-WIRE-ID           TO DL33-ABA-ID
+019700     COMPUTE DL33-ABA-SUM =
+019800         (3 * (DL33-ABA-D(1) + DL33-ABA-D(4) + DL33-ABA-D(7)))
+019900         + (7 * (DL33-ABA-D(2) + DL33-ABA-D(5) + DL33-ABA-D(8)))
+020000         + (DL33-ABA-D(3) + DL33-ABA-D(6) + DL33-ABA-D(9))
+020100     DIVIDE DL33-ABA-SUM BY 10
+020200         GIVING DL33-ABA-QUOT REMAINDER DL33-ABA-REM
+020300     IF DL33-ABA-REM = 0
+020400         MOVE "OK"                 TO DL33-RESULT-CD
+020500         MOVE "FEDWIRE ROUTING CHECKSUM VALID"
+020600                                   TO DL33-RESULT-TEXT
+020700     ELSE
+020800         MOVE "EXCEPT"             TO DL33-RESULT-CD
+020900         MOVE "FEDWIRE ROUTING CHECKSUM FAILED"
+021000                                   TO DL33-RESULT-TEXT
+021100     END-IF.
+021200 2100-EXIT.
+021300     EXIT.
+021400*================================================================
+021500*    2200-CHECK-FRNCH  -  FRENCH ETABLISSEMENT/GUICHET FORMAT    *
+021600*================================================================
+021700 2200-CHECK-FRNCH.
+021800     IF EQ-ETABL-CODE IS NUMERIC AND EQ-GUICH-CODE IS NUMERIC
+021900         MOVE "OK"                 TO DL33-RESULT-CD
+022000         MOVE "ETABLISSEMENT/GUICHET ARE NUMERIC"
+022100                                   TO DL33-RESULT-TEXT
+022200     ELSE
+022300         MOVE "EXCEPT"             TO DL33-RESULT-CD
+022400         MOVE "ETABLISSEMENT/GUICHET ARE NOT NUMERIC"
+022500                                   TO DL33-RESULT-TEXT
+022600     END-IF.
+022700 2200-EXIT.
+022800     EXIT.
+022900*================================================================
+023000*    2300-CHECK-SPNSH  -  SPANISH CCC FIRST CHECK DIGIT          *
+023100*================================================================
+023200 2300-CHECK-SPNSH.
+023300     MOVE "N"                      TO DL33-NUMERIC-SW
+023400     IF EQ-SPNSH-BANK-SORT-CODE-PRFX IS NUMERIC
+023500         AND EQ-SPNSH-BANK-SORT-CODE-LOCN IS NUMERIC
+023600         SET DL33-ALL-NUMERIC      TO TRUE
+023700     END-IF
+023800     IF DL33-ALL-NUMERIC
+023900         MOVE EQ-SPNSH-BANK-SORT-CODE-PRFX
+024000                                   TO DL33-CCC-ENTITY
+024100         MOVE EQ-SPNSH-BANK-SORT-CODE-LOCN
+024200                                   TO DL33-CCC-BRANCH
+024400         MOVE ZERO                 TO DL33-CCC-SUM
+024500         PERFORM 2310-FOLD-CCC-DGIT THRU 2310-EXIT
+024600             VARYING DL33-CCC-SUB FROM 1 BY 1
+024700             UNTIL DL33-CCC-SUB > 10
+024800         DIVIDE DL33-CCC-SUM BY 11
+024900             GIVING DL33-CCC-QUOT REMAINDER DL33-CCC-REM
+025000         COMPUTE DL33-CCC-CHECK-DGIT = 11 - DL33-CCC-REM
+025100         IF DL33-CCC-CHECK-DGIT = 11
+025200             MOVE 0                TO DL33-CCC-CHECK-DGIT
+025300         END-IF
+025400         IF DL33-CCC-CHECK-DGIT = 10
+025500             MOVE 1                TO DL33-CCC-CHECK-DGIT
+025600         END-IF
+025700         MOVE "OK"                 TO DL33-RESULT-CD
+025800         MOVE "CCC CHECK DIGIT COMPUTED"
+025900                                   TO DL33-RESULT-TEXT
+026000         MOVE DL33-CCC-CHECK-DGIT  TO DL33-RESULT-TEXT(26:1)
+026100     ELSE
+026200         MOVE "EXCEPT"             TO DL33-RESULT-CD
+026300         MOVE "ENTITY/BRANCH ARE NOT NUMERIC"
+026400                                   TO DL33-RESULT-TEXT
+026500     END-IF.
+026600 2300-EXIT.
+026700     EXIT.
+026800*================================================================
+026900*    2310-FOLD-CCC-DGIT                                          *
+027000*================================================================
+027100 2310-FOLD-CCC-DGIT.
+027200     COMPUTE DL33-CCC-SUM = DL33-CCC-SUM +
+027300         (DL33-CCC-D(DL33-CCC-SUB) *
+027400         DL33-CCC-WEIGHT(DL33-CCC-SUB)).
+027500 2310-EXIT.
+027600     EXIT.
+027700*================================================================
+027800*    2400-CHECK-JPNSE  -  JAPANESE BANK/BRANCH FORMAT            *
+027900*================================================================
+028000 2400-CHECK-JPNSE.
+028100     IF EQ-JPNSE-BANK-SORT-CODE-LOCN IS NUMERIC
+028200         AND EQ-ZERO-VALUE-6 = ZERO
+028300         MOVE "OK"                 TO DL33-RESULT-CD
+028400         MOVE "BRANCH CODE NUMERIC, FILLER ZONE IS ZERO"
+028500                                   TO DL33-RESULT-TEXT
+028600     ELSE
+028700         MOVE "EXCEPT"             TO DL33-RESULT-CD
+028800         MOVE "BRANCH CODE NOT NUMERIC OR FILLER NOT ZERO"
+028900                                   TO DL33-RESULT-TEXT
+029000     END-IF.
+029100 2400-EXIT.
+029200     EXIT.
+029300*================================================================
+029400*    2500-CHECK-BRZLN  -  BRAZILIAN CLEARING NUMBER/CITY FORMAT  *
+029500*================================================================
+029600 2500-CHECK-BRZLN.
+029700     IF EQ-SBACN-CLRNG-NO IS NUMERIC
+029800         AND EQ-BRZLN-CITY-ID IS NUMERIC
+029900         MOVE "OK"                 TO DL33-RESULT-CD
+030000         MOVE "CLEARING NUMBER/CITY ID ARE NUMERIC"
+030100                                   TO DL33-RESULT-TEXT
+030200     ELSE
+030300         MOVE "EXCEPT"             TO DL33-RESULT-CD
+030400         MOVE "CLEARING NUMBER/CITY ID ARE NOT NUMERIC"
+030500                                   TO DL33-RESULT-TEXT
+030600     END-IF.
+030700 2500-EXIT.
+030800     EXIT.
+030900*================================================================
+031000*    2900-WRITE-DETAIL
+031100*================================================================
+031200 2900-WRITE-DETAIL.
+031300     MOVE EQ-BR-NO                 TO DL33-D-BR-NO
+031400     MOVE EQ-CUST-NO               TO DL33-D-CUST-NO
+031500     MOVE EQ-LOCN-ID               TO DL33-D-LOCN-ID
+031600     MOVE EQ-ISO-CNTRY-CODE-DOM    TO DL33-D-CNTRY
+031700     MOVE DL33-RESULT-CD           TO DL33-D-RESULT
+031800     MOVE DL33-RESULT-TEXT         TO DL33-D-DETAIL
+031900     WRITE DL033-RPT-LINE FROM DL033-DETAIL-LINE
+032000     IF DL33-RESULT-CD = "EXCEPT"
+032100         ADD 1 TO DL33-EXCEPTS-WRITTEN
+032200     END-IF.
+032300 2900-EXIT.
+032400     EXIT.
+032500*================================================================
+032600*    3000-TERMINATE
+032700*================================================================
+032800 3000-TERMINATE.
+032900     MOVE DL33-EXCEPTS-WRITTEN     TO DL33-T-COUNT
+033000     WRITE DL033-RPT-LINE FROM SPACES
+033100     WRITE DL033-RPT-LINE FROM DL33-TOTAL-LINE
+033200     CLOSE EQ-FILE
+033300     CLOSE DL033-RPT-FILE.
+033400 3000-EXIT.
+033500     EXIT.
+033600*================================================================
+033700*    8000-READ-EQ
+033800*================================================================
+033900 8000-READ-EQ.
+034000     READ EQ-FILE
+034100         AT END
+034200             SET DL33-EQ-EOF TO TRUE
+034300     END-READ.
+034400 8000-EXIT.
+034500     EXIT.
