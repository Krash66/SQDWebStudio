@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL008.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - STANDING WORKLIST OF EVERY
+001100*                   MEMBER FLAGGED EMP-OCL-LEGAL-IND, SHOWING
+001200*                   WHICHEVER OF THE THREE OCL SLOTS ARE
+001300*                   ACTUALLY IN USE FOR THAT MEMBER.
+001400*================================================================
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.   IBM-370.
+001800 OBJECT-COMPUTER.   IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+002200            ORGANIZATION IS SEQUENTIAL.
+002300     SELECT DL008-RPT-FILE  ASSIGN TO DL008RPT
+002400            ORGANIZATION IS LINE SEQUENTIAL.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  BED1EMP-FILE
+002800     LABEL RECORDS ARE STANDARD.
+002900     COPY BED1EMP.
+003000 FD  DL008-RPT-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  DL008-RPT-LINE                PIC X(132).
+003300 WORKING-STORAGE SECTION.
+003400*----------------------------------------------------------------
+003500*    DL8-SWITCHES AND COUNTERS
+003600*----------------------------------------------------------------
+003700 01  DL8-SWITCHES.
+003800     05  DL8-EOF-SW                PIC X(1)     VALUE "N".
+003900         88  DL8-EOF                             VALUE "Y".
+004000 01  DL8-COUNTERS.
+004100     05  DL8-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+004200     05  DL8-WORKLIST-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+004300 01  DL8-HEADING-1.
+004400     05  FILLER                    PIC X(19)
+004500         VALUE "OCL-LEGAL WORKLIST".
+004600 01  DL8-COLUMN-HEADING.
+004700     05  FILLER                   PIC X(15) VALUE "EMPLOYEE ID".
+004800     05  FILLER                   PIC X(21) VALUE "EMPLOYEE NAME".
+004900     05  FILLER                   PIC X(4)  VALUE "SLOT".
+005000     05  FILLER                   PIC X(20) VALUE "POLICY NUMBER".
+005100     05  FILLER                   PIC X(9)  VALUE "EFF DT".
+005200     05  FILLER                   PIC X(9)  VALUE "CANC DT".
+005300 01  DL8-DETAIL-LINE.
+005400     05  DL8-D-EMP-ID              PIC X(13).
+005500     05  FILLER                    PIC X(2)  VALUE SPACES.
+005600     05  DL8-D-NAME                PIC X(31).
+005700     05  DL8-D-SLOT                PIC 9(1).
+005800     05  FILLER                    PIC X(3)  VALUE SPACES.
+005900     05  DL8-D-POLICY              PIC X(20).
+006000     05  FILLER                    PIC X(1)  VALUE SPACES.
+006100     05  DL8-D-EFF-DT              PIC 9(8).
+006200     05  FILLER                    PIC X(1)  VALUE SPACES.
+006300     05  DL8-D-CANC-DT             PIC 9(8).
+006400 01  DL8-TOTAL-LINE.
+006500     05  FILLER                    PIC X(23)
+006600         VALUE "TOTAL WORKLIST ENTRIES".
+006700     05  DL8-T-COUNT               PIC ZZZ,ZZ9.
+006800 PROCEDURE DIVISION.
+006900*================================================================
+007000*    0000-MAINLINE
+007100*================================================================
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007400     PERFORM 2000-PROCESS-EMPLOYEE  THRU 2000-EXIT
+007500         UNTIL DL8-EOF
+007600     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+007700     GOBACK.
+007800*================================================================
+007900*    1000-INITIALIZE
+008000*================================================================
+008100 1000-INITIALIZE.
+008200     OPEN INPUT  BED1EMP-FILE
+008300     OPEN OUTPUT DL008-RPT-FILE
+008400     WRITE DL008-RPT-LINE FROM DL8-HEADING-1
+008500     WRITE DL008-RPT-LINE FROM SPACES
+008600     WRITE DL008-RPT-LINE FROM DL8-COLUMN-HEADING
+008700     PERFORM 8000-READ-BED1EMP      THRU 8000-EXIT.
+008800 1000-EXIT.
+008900     EXIT.
+009000*================================================================
+009100*    2000-PROCESS-EMPLOYEE  -  ONE WORKLIST LINE PER OCL SLOT    *
+009200*                              IN USE FOR A FLAGGED MEMBER       *
+009300*================================================================
+009400 2000-PROCESS-EMPLOYEE.
+009500     ADD 1 TO DL8-RECS-READ
+009600     IF EMP-OCL-LEGAL-IND = "Y"
+009700         IF EMP-OCL1-POLICY NOT = SPACES
+009800             MOVE 1                 TO DL8-D-SLOT
+009900             MOVE EMP-OCL1-POLICY   TO DL8-D-POLICY
+010000             MOVE EMP-OCL1-EFF-DT   TO DL8-D-EFF-DT
+010100             MOVE EMP-OCL1-CANC-DT  TO DL8-D-CANC-DT
+010200             PERFORM 2100-WRITE-LINE THRU 2100-EXIT
+010300         END-IF
+010400         IF EMP-OCL2-POLICY NOT = SPACES
+010500             MOVE 2                 TO DL8-D-SLOT
+010600             MOVE EMP-OCL2-POLICY   TO DL8-D-POLICY
+010700             MOVE EMP-OCL2-EFF-DT   TO DL8-D-EFF-DT
+010800             MOVE EMP-OCL2-CANC-DT  TO DL8-D-CANC-DT
+010900             PERFORM 2100-WRITE-LINE THRU 2100-EXIT
+011000         END-IF
+011100         IF EMP-OCL3-POLICY NOT = SPACES
+011200             MOVE 3                 TO DL8-D-SLOT
+011300             MOVE EMP-OCL3-POLICY   TO DL8-D-POLICY
+011400             MOVE EMP-OCL3-EFF-DT   TO DL8-D-EFF-DT
+011500             MOVE EMP-OCL3-CANC-DT  TO DL8-D-CANC-DT
+011600             PERFORM 2100-WRITE-LINE THRU 2100-EXIT
+011700         END-IF
+011800     END-IF
+011900     PERFORM 8000-READ-BED1EMP      THRU 8000-EXIT.
+012000 2000-EXIT.
+012100     EXIT.
+012200*================================================================
+012300*    2100-WRITE-LINE
+012400*================================================================
+012500 2100-WRITE-LINE.
+012600     MOVE EMP-EMP-ID               TO DL8-D-EMP-ID
+012700     STRING EMP-FNAME DELIMITED BY SIZE
+012800            " "                    DELIMITED BY SIZE
+012900            EMP-LNAME DELIMITED BY SIZE
+013000         INTO DL8-D-NAME
+013100     WRITE DL008-RPT-LINE FROM DL8-DETAIL-LINE
+013200     ADD 1 TO DL8-WORKLIST-WRITTEN.
+013300 2100-EXIT.
+013400     EXIT.
+013500*================================================================
+013600*    3000-TERMINATE
+013700*================================================================
+013800 3000-TERMINATE.
+013900     MOVE DL8-WORKLIST-WRITTEN     TO DL8-T-COUNT
+014000     WRITE DL008-RPT-LINE FROM SPACES
+014100     WRITE DL008-RPT-LINE FROM DL8-TOTAL-LINE
+014200     CLOSE BED1EMP-FILE
+014300     CLOSE DL008-RPT-FILE.
+014400 3000-EXIT.
+014500     EXIT.
+014600*================================================================
+014700*    8000-READ-BED1EMP
+014800*================================================================
+014900 8000-READ-BED1EMP.
+015000     READ BED1EMP-FILE
+015100         AT END
+015200             SET DL8-EOF TO TRUE
+015300     END-READ.
+015400 8000-EXIT.
+015500     EXIT.
