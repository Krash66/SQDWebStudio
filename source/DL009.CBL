@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL009.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - EMP-DOB ALREADY CARRIES A
+001100*                   FULL FOUR-DIGIT CENTURY (CCYYMMDD), BUT
+001200*                   EMP-CENT-IND IS A SEPARATE LEGACY FLAG FROM
+001300*                   BEFORE THE FIELD WAS WIDENED (0 = 19XX,
+001400*                   1 = 20XX).  THIS REPORT RECOMPUTES THE
+001500*                   CENTURY EMP-DOB IMPLIES AND FLAGS ANY MEMBER
+001600*                   WHERE EMP-CENT-IND NO LONGER AGREES WITH IT.
+001700*================================================================
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-370.
+002100 OBJECT-COMPUTER.   IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+002500            ORGANIZATION IS SEQUENTIAL.
+002600     SELECT DL009-RPT-FILE  ASSIGN TO DL009RPT
+002700            ORGANIZATION IS LINE SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  BED1EMP-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200     COPY BED1EMP.
+003300 FD  DL009-RPT-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  DL009-RPT-LINE                PIC X(132).
+003600 WORKING-STORAGE SECTION.
+003700*----------------------------------------------------------------
+003800*    DL9-SWITCHES AND COUNTERS
+003900*----------------------------------------------------------------
+004000 01  DL9-SWITCHES.
+004100     05  DL9-EOF-SW                PIC X(1)     VALUE "N".
+004200         88  DL9-EOF                             VALUE "Y".
+004300 01  DL9-WORK-FIELDS.
+004400     05  DL9-DOB-DISPLAY           PIC 9(8).
+004500     05  DL9-DOB-CENTURY REDEFINES DL9-DOB-DISPLAY.
+004600         10  DL9-DOB-CC            PIC 9(2).
+004700         10  FILLER                PIC 9(6).
+004800     05  DL9-EXPECT-CENT-IND       PIC X(1).
+004900 01  DL9-COUNTERS.
+005000     05  DL9-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+005100     05  DL9-EXCEP-WRITTEN         PIC S9(8) COMP VALUE ZERO.
+005200 01  DL9-HEADING-1.
+005300     05  FILLER                    PIC X(33)
+005400         VALUE "CENTURY-INDICATOR MISMATCH REPORT".
+005500 01  DL9-COLUMN-HEADING.
+005600     05  FILLER                   PIC X(15) VALUE "EMPLOYEE ID".
+005700     05  FILLER                   PIC X(21) VALUE "EMPLOYEE NAME".
+005800     05  FILLER                   PIC X(10) VALUE "EMP-DOB".
+005900     05  FILLER                   PIC X(10) VALUE "CENT IND".
+006000     05  FILLER                   PIC X(10) VALUE "EXPECTED".
+006100 01  DL9-DETAIL-LINE.
+006200     05  DL9-D-EMP-ID              PIC X(13).
+006300     05  FILLER                    PIC X(2)  VALUE SPACES.
+006400     05  DL9-D-NAME                PIC X(31).
+006500     05  DL9-D-DOB                 PIC 9(8).
+006600     05  FILLER                    PIC X(3)  VALUE SPACES.
+006700     05  DL9-D-CENT-IND            PIC X(1).
+006800     05  FILLER                    PIC X(6)  VALUE SPACES.
+006900     05  DL9-D-EXPECTED            PIC X(1).
+007000 01  DL9-TOTAL-LINE.
+007100     05  FILLER                    PIC X(24)
+007200         VALUE "TOTAL EXCEPTIONS WRITTEN".
+007300     05  DL9-T-COUNT               PIC ZZZ,ZZ9.
+007400 PROCEDURE DIVISION.
+007500*================================================================
+007600*    0000-MAINLINE
+007700*================================================================
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+008000     PERFORM 2000-PROCESS-EMPLOYEE  THRU 2000-EXIT
+008100         UNTIL DL9-EOF
+008200     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008300     GOBACK.
+008400*================================================================
+008500*    1000-INITIALIZE
+008600*================================================================
+008700 1000-INITIALIZE.
+008800     OPEN INPUT  BED1EMP-FILE
+008900     OPEN OUTPUT DL009-RPT-FILE
+009000     WRITE DL009-RPT-LINE FROM DL9-HEADING-1
+009100     WRITE DL009-RPT-LINE FROM SPACES
+009200     WRITE DL009-RPT-LINE FROM DL9-COLUMN-HEADING
+009300     PERFORM 8000-READ-BED1EMP      THRU 8000-EXIT.
+009400 1000-EXIT.
+009500     EXIT.
+009600*================================================================
+009700*    2000-PROCESS-EMPLOYEE  -  DERIVE THE CENTURY EMP-DOB        *
+009800*                              IMPLIES AND COMPARE IT TO         *
+009900*                              EMP-CENT-IND                      *
+010000*================================================================
+010100 2000-PROCESS-EMPLOYEE.
+010200     ADD 1 TO DL9-RECS-READ
+010300     IF EMP-DOB NOT = ZERO
+010400         MOVE EMP-DOB               TO DL9-DOB-DISPLAY
+010500         EVALUATE DL9-DOB-CC
+010600             WHEN 19
+010700                 MOVE "0"           TO DL9-EXPECT-CENT-IND
+010800                 PERFORM 2100-CHECK-MISMATCH THRU 2100-EXIT
+010900             WHEN 20
+011000                 MOVE "1"           TO DL9-EXPECT-CENT-IND
+011100                 PERFORM 2100-CHECK-MISMATCH THRU 2100-EXIT
+011200             WHEN OTHER
+011300                 MOVE "?"           TO DL9-EXPECT-CENT-IND
+011400                 PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+011500         END-EVALUATE
+011600     END-IF
+011700     PERFORM 8000-READ-BED1EMP      THRU 8000-EXIT.
+011800 2000-EXIT.
+011900     EXIT.
+012000*================================================================
+012100*    2100-CHECK-MISMATCH
+012200*================================================================
+012300 2100-CHECK-MISMATCH.
+012400     IF EMP-CENT-IND NOT = DL9-EXPECT-CENT-IND
+012500         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+012600     END-IF.
+012700 2100-EXIT.
+012800     EXIT.
+012900*================================================================
+013000*    2200-WRITE-EXCEPTION
+013100*================================================================
+013200 2200-WRITE-EXCEPTION.
+013300     MOVE EMP-EMP-ID               TO DL9-D-EMP-ID
+013400     STRING EMP-FNAME DELIMITED BY SIZE
+013500            " "                    DELIMITED BY SIZE
+013600            EMP-LNAME DELIMITED BY SIZE
+013700         INTO DL9-D-NAME
+013800     MOVE EMP-DOB                  TO DL9-D-DOB
+013900     MOVE EMP-CENT-IND             TO DL9-D-CENT-IND
+014000     MOVE DL9-EXPECT-CENT-IND      TO DL9-D-EXPECTED
+014100     WRITE DL009-RPT-LINE FROM DL9-DETAIL-LINE
+014200     ADD 1 TO DL9-EXCEP-WRITTEN.
+014300 2200-EXIT.
+014400     EXIT.
+014500*================================================================
+014600*    3000-TERMINATE
+014700*================================================================
+014800 3000-TERMINATE.
+014900     MOVE DL9-EXCEP-WRITTEN        TO DL9-T-COUNT
+015000     WRITE DL009-RPT-LINE FROM SPACES
+015100     WRITE DL009-RPT-LINE FROM DL9-TOTAL-LINE
+015200     CLOSE BED1EMP-FILE
+015300     CLOSE DL009-RPT-FILE.
+015400 3000-EXIT.
+015500     EXIT.
+015600*================================================================
+015700*    8000-READ-BED1EMP
+015800*================================================================
+015900 8000-READ-BED1EMP.
+016000     READ BED1EMP-FILE
+016100         AT END
+016200             SET DL9-EOF TO TRUE
+016300     END-READ.
+016400 8000-EXIT.
+016500     EXIT.
