@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL017.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - CONSOLIDATED SIU EXPOSURE
+001100*                   REPORT.  BHS3MDE (THE CLD CLAIM-LINE CHILD
+001200*                   SEGMENT) CARRIES NO KEY OF ITS OWN BACK TO
+001300*                   ITS BHS2MCH (CLH) PARENT, SO - AS WITH ANY
+001400*                   PARENT/CHILD IMS SEGMENT PAIR EXTRACTED BY
+001500*                   THE SAME DATABASE TRAVERSAL - THE TWO FILES
+001600*                   ARE READ IN LOCKSTEP, ONE BHS3MDE RECORD PER
+001700*                   BHS2MCH RECORD, IN THE ORDER THEY CAME OFF
+001800*                   THE EXTRACT.  A CLAIM LINE IS A FRAUD-
+001900*                   SUSPECT EXPOSURE WHEN EITHER THE CLAIM-LEVEL
+002000*                   FLAG (CLH-SMTSUS-IND-HDR) OR THE LINE-LEVEL
+002100*                   FLAG (CLD-SMTSUS-IND) IS SET; ITS NET PAID
+002200*                   AMOUNT IS ACCUMULATED INTO A WORKING-STORAGE
+002300*                   TABLE KEYED BY THE LINE'S SERVICING PROVIDER
+002400*                   AND PRINTED AS A PROVIDER-LEVEL SUMMARY.
+002500*================================================================
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT BHS2MCH-FILE    ASSIGN TO BHS2MCH
+003300            ORGANIZATION IS SEQUENTIAL.
+003400     SELECT BHS3MDE-FILE    ASSIGN TO BHS3MDE
+003500            ORGANIZATION IS SEQUENTIAL.
+003600     SELECT DL017-RPT-FILE  ASSIGN TO DL017RPT
+003700            ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  BHS2MCH-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY BHS2MCH.
+004300 FD  BHS3MDE-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY BHS3MDE.
+004600 FD  DL017-RPT-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  DL017-RPT-LINE                PIC X(132).
+004900 WORKING-STORAGE SECTION.
+005000*----------------------------------------------------------------
+005100*    DL17-SWITCHES AND COUNTERS
+005200*----------------------------------------------------------------
+005300 01  DL17-SWITCHES.
+005400     05  DL17-MSTR-EOF-SW          PIC X(1)     VALUE "N".
+005500         88  DL17-MSTR-EOF                       VALUE "Y".
+005600     05  DL17-DET-EOF-SW           PIC X(1)     VALUE "N".
+005700         88  DL17-DET-EOF                        VALUE "Y".
+005800 01  DL17-WORK-FIELDS.
+005900     05  DL17-SUB                 PIC S9(4) COMP.
+006000     05  DL17-LN-SUB               PIC S9(4) COMP.
+006050     05  DL17-WORK-PROV-ID         PIC X(10).
+006100 01  DL17-PROV-TABLE.
+006200     05  DL17-PROV-COUNT           PIC S9(4) COMP VALUE ZERO.
+006300     05  DL17-PROV-ENTRY OCCURS 500 TIMES.
+006400         10  DL17-PROV-ID          PIC X(10).
+006500         10  DL17-PROV-EXPOSURE    PIC S9(9) COMP.
+006600         10  DL17-PROV-LN-COUNT    PIC S9(4) COMP.
+006700 01  DL17-COUNTERS.
+006800     05  DL17-MSTR-READ            PIC S9(8) COMP VALUE ZERO.
+006900 01  DL17-HEADING-1.
+007000     05  FILLER                   PIC X(46)
+007100         VALUE "CONSOLIDATED SIU FRAUD-SUSPECT EXPOSURE REPORT".
+007200 01  DL17-COLUMN-HEADING.
+007300     05  FILLER                  PIC X(13) VALUE "PROVIDER ID".
+007400     05  FILLER                  PIC X(14) VALUE "SUSPECT LINES".
+007500     05  FILLER                  PIC X(13) VALUE "EXPOSURE AMT".
+007600 01  DL017-DETAIL-LINE.
+007700     05  DL17-D-PROV-ID            PIC X(10).
+007800     05  FILLER                    PIC X(5)  VALUE SPACES.
+007900     05  DL17-D-LN-COUNT           PIC ZZZ9.
+008000     05  FILLER                    PIC X(5)  VALUE SPACES.
+008100     05  DL17-D-EXPOSURE           PIC Z,ZZZ,ZZZ,ZZ9.
+008200 01  DL17-TOTAL-LINE.
+008300     05  FILLER                    PIC X(22)
+008400         VALUE "TOTAL PROVIDERS LISTED".
+008500     05  DL17-T-COUNT              PIC ZZZ,ZZ9.
+008600 PROCEDURE DIVISION.
+008700*================================================================
+008800*    0000-MAINLINE
+008900*================================================================
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009200     PERFORM 2000-PROCESS-CLAIM     THRU 2000-EXIT
+009300         UNTIL DL17-MSTR-EOF
+009400     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009500     GOBACK.
+009600*================================================================
+009700*    1000-INITIALIZE
+009800*================================================================
+009900 1000-INITIALIZE.
+010000     OPEN INPUT  BHS2MCH-FILE
+010100     OPEN INPUT  BHS3MDE-FILE
+010200     OPEN OUTPUT DL017-RPT-FILE
+010300     WRITE DL017-RPT-LINE FROM DL17-HEADING-1
+010400     WRITE DL017-RPT-LINE FROM SPACES
+010500     WRITE DL017-RPT-LINE FROM DL17-COLUMN-HEADING
+010600     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+010700     PERFORM 8100-READ-DETAIL       THRU 8100-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000*================================================================
+011100*    2000-PROCESS-CLAIM  -  SCAN ALL FOUR CLD-DETAIL-RECORD     *
+011200*                           LINES MATCHED TO THIS HEADER        *
+011300*================================================================
+011400 2000-PROCESS-CLAIM.
+011500     ADD 1 TO DL17-MSTR-READ
+011600     IF NOT DL17-DET-EOF
+011700         PERFORM 2100-CHECK-ONE-LINE   THRU 2100-EXIT
+011800             VARYING DL17-LN-SUB FROM 1 BY 1
+011900             UNTIL DL17-LN-SUB > 4
+012000     END-IF
+012100     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+012200     PERFORM 8100-READ-DETAIL       THRU 8100-EXIT.
+012300 2000-EXIT.
+012400     EXIT.
+012500*================================================================
+012600*    2100-CHECK-ONE-LINE
+012700*================================================================
+012800 2100-CHECK-ONE-LINE.
+012900     IF CLD-LINE-CONT-PRVID-NO(DL17-LN-SUB) NOT = SPACES
+013000         AND (CLH-SMTSUS-IND-HDR NOT = SPACE
+013100              OR CLD-SMTSUS-IND(DL17-LN-SUB) NOT = SPACE)
+013200         PERFORM 2110-FIND-OR-ADD-PROVIDER THRU 2110-EXIT
+013300         ADD CLD-NET-PAY-AMT(DL17-LN-SUB)
+013400             TO DL17-PROV-EXPOSURE(DL17-SUB)
+013500         ADD 1 TO DL17-PROV-LN-COUNT(DL17-SUB)
+013600     END-IF.
+013700 2100-EXIT.
+013800     EXIT.
+013900*================================================================
+014000*    2110-FIND-OR-ADD-PROVIDER  -  LOCATE THE PROVIDER'S       *
+014100*                                  ACCUMULATOR ENTRY, ADDING A   *
+014200*                                  NEW ONE IF NOT YET ON FILE    *
+014300*================================================================
+014400 2110-FIND-OR-ADD-PROVIDER.
+014450     MOVE CLD-LINE-CONT-PRVID-NO(DL17-LN-SUB) TO DL17-WORK-PROV-ID
+014500     PERFORM 2120-SEARCH-PROVIDER  THRU 2120-EXIT
+014600         VARYING DL17-SUB FROM 1 BY 1
+014700         UNTIL DL17-SUB > DL17-PROV-COUNT
+014800         OR DL17-PROV-ID(DL17-SUB) = DL17-WORK-PROV-ID
+014900     IF DL17-SUB > DL17-PROV-COUNT
+015000         ADD 1 TO DL17-PROV-COUNT
+015100         MOVE DL17-PROV-COUNT      TO DL17-SUB
+015200         MOVE DL17-WORK-PROV-ID    TO DL17-PROV-ID(DL17-SUB)
+015400         MOVE ZERO                 TO DL17-PROV-EXPOSURE(DL17-SUB)
+015500         MOVE ZERO                 TO DL17-PROV-LN-COUNT(DL17-SUB)
+015600     END-IF.
+015700 2110-EXIT.
+015800     EXIT.
+015900*================================================================
+016000*    2120-SEARCH-PROVIDER
+016100*================================================================
+016200 2120-SEARCH-PROVIDER.
+016300     CONTINUE.
+016400 2120-EXIT.
+016500     EXIT.
+016600*================================================================
+016700*    3000-TERMINATE
+016800*================================================================
+016900 3000-TERMINATE.
+017000     PERFORM 3100-WRITE-PROVIDER   THRU 3100-EXIT
+017100         VARYING DL17-SUB FROM 1 BY 1
+017200         UNTIL DL17-SUB > DL17-PROV-COUNT
+017300     MOVE DL17-PROV-COUNT          TO DL17-T-COUNT
+017400     WRITE DL017-RPT-LINE FROM SPACES
+017500     WRITE DL017-RPT-LINE FROM DL17-TOTAL-LINE
+017600     CLOSE BHS2MCH-FILE
+017700     CLOSE BHS3MDE-FILE
+017800     CLOSE DL017-RPT-FILE.
+017900 3000-EXIT.
+018000     EXIT.
+018100*================================================================
+018200*    3100-WRITE-PROVIDER
+018300*================================================================
+018400 3100-WRITE-PROVIDER.
+018500     MOVE DL17-PROV-ID(DL17-SUB)    TO DL17-D-PROV-ID
+018600     MOVE DL17-PROV-LN-COUNT(DL17-SUB) TO DL17-D-LN-COUNT
+018700     MOVE DL17-PROV-EXPOSURE(DL17-SUB) TO DL17-D-EXPOSURE
+018800     WRITE DL017-RPT-LINE FROM DL017-DETAIL-LINE.
+018900 3100-EXIT.
+019000     EXIT.
+019100*================================================================
+019200*    8000-READ-MASTER
+019300*================================================================
+019400 8000-READ-MASTER.
+019500     READ BHS2MCH-FILE
+019600         AT END
+019700             SET DL17-MSTR-EOF TO TRUE
+019800     END-READ.
+019900 8000-EXIT.
+020000     EXIT.
+020100*================================================================
+020200*    8100-READ-DETAIL
+020300*================================================================
+020400 8100-READ-DETAIL.
+020500     READ BHS3MDE-FILE
+020600         AT END
+020700             SET DL17-DET-EOF TO TRUE
+020800     END-READ.
+020900 8100-EXIT.
+021000     EXIT.
