@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL000.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - DAILY SCAN OF BED1EMP FOR
+001100*                   OTHER-INSURANCE OCCURRENCES THAT ARE SET
+001200*                   BUT NEVER VERIFIED, OR LAST VERIFIED MORE
+001300*                   THAN 90 DAYS AGO, SO ELIGIBILITY CAN ACT
+001400*                   ON THEM BEFORE COB GETS APPLIED ON A GUESS.
+001500*================================================================
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.   IBM-370.
+001900 OBJECT-COMPUTER.   IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+002300            ORGANIZATION IS SEQUENTIAL.
+002400     SELECT DL000-RPT-FILE  ASSIGN TO DL000RPT
+002500            ORGANIZATION IS LINE SEQUENTIAL.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  BED1EMP-FILE
+002900     LABEL RECORDS ARE STANDARD.
+003000     COPY BED1EMP.
+003100     COPY BED1EMPT.
+003200 FD  DL000-RPT-FILE
+003300     LABEL RECORDS ARE STANDARD.
+003400 01  DL000-RPT-LINE                PIC X(132).
+003500 WORKING-STORAGE SECTION.
+003600*----------------------------------------------------------------
+003700*    DL0-SWITCHES AND COUNTERS
+003800*----------------------------------------------------------------
+003900 01  DL0-SWITCHES.
+004000     05  DL0-EOF-SW                PIC X(1)     VALUE "N".
+004100         88  DL0-EOF                             VALUE "Y".
+004200 01  DL0-COUNTERS.
+004300     05  DL0-OI-SUB                PIC S9(4) COMP VALUE ZERO.
+004400     05  DL0-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+004500     05  DL0-ALERTS-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+004600 01  DL0-DATE-WORK.
+004700     05  DL0-RUN-DATE              PIC 9(8).
+004800     05  DL0-RUN-JULIAN            PIC S9(8) COMP.
+004900     05  DL0-VERIF-JULIAN          PIC S9(8) COMP.
+005000     05  DL0-DAYS-SINCE-VERIF      PIC S9(8) COMP.
+005100 01  DL0-HEADING-1.
+005200     05  FILLER                    PIC X(34)
+005300         VALUE "OTHER INSURANCE - UNVERIFIED ALERT".
+005400 01  DL0-HEADING-2.
+005500     05  FILLER                    PIC X(8) VALUE "RUN DATE".
+005600     05  FILLER                    PIC X(2) VALUE SPACES.
+005700     05  DL0-HDG-RUN-DATE          PIC 9(8).
+005800 01  DL0-COLUMN-HEADING.
+005900     05  FILLER                    PIC X(15) VALUE "EMPLOYEE ID".
+006000     05  FILLER                   PIC X(21) VALUE "EMPLOYEE NAME".
+006050     05  FILLER                    PIC X(4) VALUE "OCC".
+006200     05  FILLER                    PIC X(11) VALUE "OI EFF DT".
+006300     05  FILLER                    PIC X(11) VALUE "VERIFIED".
+006400     05  FILLER                    PIC X(10) VALUE "DAYS STALE".
+006500 01  DL0-DETAIL-LINE.
+006600     05  DL0-D-EMP-ID              PIC X(13).
+006700     05  FILLER                    PIC X(2)  VALUE SPACES.
+006800     05  DL0-D-NAME                PIC X(31).
+006900     05  DL0-D-OCC                 PIC 9(1).
+007000     05  FILLER                    PIC X(3)  VALUE SPACES.
+007100     05  DL0-D-EFF-DT              PIC 9(8).
+007200     05  FILLER                    PIC X(3)  VALUE SPACES.
+007300     05  DL0-D-VERIF-DT            PIC X(8).
+007400     05  FILLER                    PIC X(3)  VALUE SPACES.
+007500     05  DL0-D-DAYS-STALE          PIC ZZZZ9.
+007600 01  DL0-TOTAL-LINE.
+007700     05  FILLER                    PIC X(20)
+007800         VALUE "TOTAL ALERTS WRITTEN".
+007900     05  DL0-T-COUNT               PIC ZZZ,ZZ9.
+008000 PROCEDURE DIVISION.
+008100*================================================================
+008200*    0000-MAINLINE
+008300*================================================================
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+008600     PERFORM 2000-PROCESS-EMPLOYEE  THRU 2000-EXIT
+008700         UNTIL DL0-EOF
+008800     PERFORM 3000-TERMINATE        THRU 3000-EXIT
+008900     GOBACK.
+009000*================================================================
+009100*    1000-INITIALIZE
+009200*================================================================
+009300 1000-INITIALIZE.
+009400     ACCEPT DL0-RUN-DATE FROM DATE YYYYMMDD
+009500     CALL "DL900" USING DL0-RUN-DATE DL0-RUN-JULIAN
+009600     OPEN INPUT BED1EMP-FILE
+009700     OPEN OUTPUT DL000-RPT-FILE
+009800     MOVE DL0-RUN-DATE TO DL0-HDG-RUN-DATE
+009900     WRITE DL000-RPT-LINE FROM DL0-HEADING-1
+010000     WRITE DL000-RPT-LINE FROM DL0-HEADING-2
+010100     WRITE DL000-RPT-LINE FROM SPACES
+010200     WRITE DL000-RPT-LINE FROM DL0-COLUMN-HEADING
+010300     PERFORM 8000-READ-BED1EMP     THRU 8000-EXIT.
+010400 1000-EXIT.
+010500     EXIT.
+010600*================================================================
+010700*    2000-PROCESS-EMPLOYEE  -  CHECK EACH OF THE SIX OI
+010800*                              OCCURRENCES FOR THIS MEMBER
+010900*================================================================
+011000 2000-PROCESS-EMPLOYEE.
+011100     ADD 1 TO DL0-RECS-READ
+011200     PERFORM 2100-CHECK-ONE-OI     THRU 2100-EXIT
+011300         VARYING DL0-OI-SUB FROM 1 BY 1
+011400         UNTIL DL0-OI-SUB > 6
+011500     PERFORM 8000-READ-BED1EMP     THRU 8000-EXIT.
+011600 2000-EXIT.
+011700     EXIT.
+011800*================================================================
+011900*    2100-CHECK-ONE-OI  -  EVALUATE A SINGLE OI OCCURRENCE
+012000*================================================================
+012100 2100-CHECK-ONE-OI.
+012200     IF EMP-OI-IND-T(DL0-OI-SUB) NOT = "Y"
+012300         GO TO 2100-EXIT
+012400     END-IF
+012500     IF EMP-OI-EFF-DT-T(DL0-OI-SUB) = ZERO
+012600         GO TO 2100-EXIT
+012700     END-IF
+012800     IF EMP-OI-VERIF-DT-T(DL0-OI-SUB) = ZERO
+012900         MOVE "NEVER   " TO DL0-D-VERIF-DT
+013000         MOVE ZERO TO DL0-D-DAYS-STALE
+013100         PERFORM 2200-WRITE-ALERT  THRU 2200-EXIT
+013200         GO TO 2100-EXIT
+013300     END-IF
+013400     CALL "DL900" USING EMP-OI-VERIF-DT-T(DL0-OI-SUB)
+013500                        DL0-VERIF-JULIAN
+013600     COMPUTE DL0-DAYS-SINCE-VERIF =
+013700         DL0-RUN-JULIAN - DL0-VERIF-JULIAN
+013800     IF DL0-DAYS-SINCE-VERIF > 90
+013900         MOVE EMP-OI-VERIF-DT-T(DL0-OI-SUB) TO DL0-D-VERIF-DT
+014000         MOVE DL0-DAYS-SINCE-VERIF TO DL0-D-DAYS-STALE
+014100         PERFORM 2200-WRITE-ALERT  THRU 2200-EXIT
+014200     END-IF.
+014300 2100-EXIT.
+014400     EXIT.
+014500*================================================================
+014600*    2200-WRITE-ALERT
+014700*================================================================
+014800 2200-WRITE-ALERT.
+014900     MOVE EMP-EMP-ID               TO DL0-D-EMP-ID
+015000     STRING EMP-FNAME DELIMITED BY SIZE
+015100            " "                    DELIMITED BY SIZE
+015200            EMP-LNAME DELIMITED BY SIZE
+015300         INTO DL0-D-NAME
+015400     MOVE DL0-OI-SUB               TO DL0-D-OCC
+015500     MOVE EMP-OI-EFF-DT-T(DL0-OI-SUB) TO DL0-D-EFF-DT
+015600     WRITE DL000-RPT-LINE FROM DL0-DETAIL-LINE
+015700     ADD 1 TO DL0-ALERTS-WRITTEN.
+015800 2200-EXIT.
+015900     EXIT.
+016000*================================================================
+016100*    3000-TERMINATE
+016200*================================================================
+016300 3000-TERMINATE.
+016400     MOVE DL0-ALERTS-WRITTEN TO DL0-T-COUNT
+016500     WRITE DL000-RPT-LINE FROM SPACES
+016600     WRITE DL000-RPT-LINE FROM DL0-TOTAL-LINE
+016700     CLOSE BED1EMP-FILE
+016800     CLOSE DL000-RPT-FILE.
+016900 3000-EXIT.
+017000     EXIT.
+017100*================================================================
+017200*    8000-READ-BED1EMP
+017300*================================================================
+017400 8000-READ-BED1EMP.
+017500     READ BED1EMP-FILE
+017600         AT END
+017700             SET DL0-EOF TO TRUE
+017800     END-READ.
+017900 8000-EXIT.
+018000     EXIT.
