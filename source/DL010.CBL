@@ -0,0 +1,307 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL010.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - DEPENDENT AGE-OUT ADVANCE
+001100*                   NOTICE.  BHS1DEP CARRIES NO GROUP-PACKAGE
+001200*                   KEY OF ITS OWN, SO THE MEMBER'S FIRST
+001300*                   EE-COVERAGE GROUP CODE (EMP-COV-GROUP-EE1)
+001400*                   IS USED TO DERIVE THE PACKAGE NUMBER: THE
+001500*                   LEADING THREE BYTES ARE CLASS-TESTED AND,
+001600*                   WHEN NUMERIC, TREATED AS THE NUMERIC
+001700*                   GB-PKG-NO.  A NON-NUMERIC LEADING GROUP
+001800*                   CODE LEAVES THE PACKAGE UNMATCHED RATHER
+001900*                   THAN MOVING GARBAGE INTO A NUMERIC FIELD.
+002000*                   GB-PKG-NO IS ONLY
+002100*                   THREE DIGITS WIDE, SO THE GROUP-PACKAGE
+002200*                   EXTRACT IS SMALL ENOUGH TO HOLD ENTIRELY IN
+002300*                   A WORKING-STORAGE TABLE AND SEARCHED ONCE
+002400*                   PER MEMBER RATHER THAN MATCH-MERGED.
+002500*                   A DEPENDENT'S AGE-OUT LIMIT COMES FROM
+002600*                   GB-CNL-AGE-CD WHEN THAT CODE IS POPULATED
+002700*                   WITH A NUMERIC OVERRIDE AGE, OTHERWISE FROM
+002800*                   THE GROUP'S STANDARD GB-DEP-AGE-LMCD.  A
+002900*                   NOTICE IS WRITTEN WHEN THE DEPENDENT'S AGE-
+003000*                   OUT DATE FALLS WITHIN DL10-ADVANCE-DAYS OF
+003100*                   TODAY.
+003200*  2026-08-09  RH   ADDED 2050-SKIP-ORPHAN-DEP SO A DEPENDENT
+003300*                   FOR A MEMBER NO LONGER ON BED1EMP IS READ
+003400*                   PAST RATHER THAN STRANDING THE DEPENDENT
+003500*                   CURSOR AND SILENTLY DROPPING EVERY LATER
+003600*                   MEMBER'S REAL DEPENDENTS FROM THE AGE-OUT
+003700*                   CHECK (SAME DEFECT CLASS FIXED IN DL002/
+003800*                   DL004/DL007).
+003900*================================================================
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER.   IBM-370.
+004300 OBJECT-COMPUTER.   IBM-370.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+004700            ORGANIZATION IS SEQUENTIAL.
+004800     SELECT BHS1DEP-FILE    ASSIGN TO BHS1DEP
+004900            ORGANIZATION IS SEQUENTIAL.
+005000     SELECT VSGPPAC-FILE    ASSIGN TO VSGPPAC
+005100            ORGANIZATION IS SEQUENTIAL.
+005200     SELECT DL010-RPT-FILE  ASSIGN TO DL010RPT
+005300            ORGANIZATION IS LINE SEQUENTIAL.
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  BED1EMP-FILE
+005700     LABEL RECORDS ARE STANDARD.
+005800     COPY BED1EMP.
+005900 FD  BHS1DEP-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100     COPY BHS1DEP.
+006200 FD  VSGPPAC-FILE
+006300     LABEL RECORDS ARE STANDARD.
+006400     COPY VSGPPAC.
+006500 FD  DL010-RPT-FILE
+006600     LABEL RECORDS ARE STANDARD.
+006700 01  DL010-RPT-LINE                PIC X(132).
+006800 WORKING-STORAGE SECTION.
+006900*----------------------------------------------------------------
+007000*    DL10-SWITCHES AND COUNTERS
+007100*----------------------------------------------------------------
+007200 01  DL10-SWITCHES.
+007300     05  DL10-MSTR-EOF-SW          PIC X(1)     VALUE "N".
+007400         88  DL10-MSTR-EOF                       VALUE "Y".
+007500     05  DL10-DEP-EOF-SW           PIC X(1)     VALUE "N".
+007600         88  DL10-DEP-EOF                        VALUE "Y".
+007700     05  DL10-PKG-EOF-SW           PIC X(1)     VALUE "N".
+007800         88  DL10-PKG-EOF                        VALUE "Y".
+007900     05  DL10-PKG-FOUND-SW         PIC X(1)     VALUE "N".
+008000         88  DL10-PKG-FOUND                      VALUE "Y".
+008100 01  DL10-ADVANCE-DAYS             PIC S9(4) COMP VALUE 60.
+008200 01  DL10-KEYS.
+008300     05  DL10-DEP-KEY              PIC X(13).
+008400 01  DL10-PKG-TABLE.
+008500     05  DL10-PKG-COUNT            PIC S9(4) COMP VALUE ZERO.
+008600     05  DL10-PKG-ENTRY OCCURS 500 TIMES.
+008700         10  DL10-PKG-NO           PIC 9(3).
+008800         10  DL10-PKG-DEP-AGE-LM   PIC 9(4).
+008900         10  DL10-PKG-CNL-AGE      PIC X(3).
+009000 01  DL10-WORK-FIELDS.
+009100     05  DL10-SUB                  PIC S9(4) COMP VALUE ZERO.
+009200     05  DL10-WORK-PKG-NO          PIC 9(3).
+009300     05  DL10-AGE-LIMIT            PIC 9(4).
+009400     05  DL10-AGE-OUT-DT           PIC S9(8) COMP.
+009500     05  DL10-AGE-OUT-JULIAN       PIC S9(8) COMP.
+009600     05  DL10-DAYS-TO-AGE-OUT      PIC S9(8) COMP.
+009700 01  DL10-DATE-WORK.
+009800     05  DL10-RUN-DATE             PIC 9(8).
+009900     05  DL10-RUN-JULIAN           PIC S9(8) COMP.
+010000 01  DL10-COUNTERS.
+010100     05  DL10-MSTR-READ            PIC S9(8) COMP VALUE ZERO.
+010200     05  DL10-DEP-READ             PIC S9(8) COMP VALUE ZERO.
+010300     05  DL10-NOTICES-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+010400 01  DL10-HEADING-1.
+010500     05  FILLER                   PIC X(32)
+010600         VALUE "DEPENDENT AGE-OUT ADVANCE NOTICE".
+010700 01  DL10-COLUMN-HEADING.
+010800     05  FILLER                   PIC X(15) VALUE "EMPLOYEE ID".
+010900     05  FILLER                   PIC X(11) VALUE "DEP NBR".
+011000     05  FILLER                  PIC X(21) VALUE "DEPENDENT NAME".
+011100     05  FILLER                   PIC X(4)  VALUE "REL".
+011200     05  FILLER                   PIC X(10) VALUE "DOB".
+011300     05  FILLER                   PIC X(6)  VALUE "LIMIT".
+011400     05  FILLER                   PIC X(12) VALUE "AGE-OUT DT".
+011500 01  DL10-DETAIL-LINE.
+011600     05  DL10-D-EMP-ID             PIC X(13).
+011700     05  FILLER                    PIC X(2)  VALUE SPACES.
+011800     05  DL10-D-DEP-NBR            PIC 9(4).
+011900     05  FILLER                    PIC X(5)  VALUE SPACES.
+012000     05  DL10-D-NAME               PIC X(31).
+012100     05  DL10-D-REL                PIC X(2).
+012200     05  FILLER                    PIC X(2)  VALUE SPACES.
+012300     05  DL10-D-DOB                PIC 9(8).
+012400     05  FILLER                    PIC X(2)  VALUE SPACES.
+012500     05  DL10-D-LIMIT              PIC 9(4).
+012600     05  FILLER                    PIC X(2)  VALUE SPACES.
+012700     05  DL10-D-AGE-OUT-DT         PIC 9(8).
+012800 01  DL10-TOTAL-LINE.
+012900     05  FILLER                    PIC X(23)
+013000         VALUE "TOTAL NOTICES WRITTEN".
+013100     05  DL10-T-COUNT              PIC ZZZ,ZZ9.
+013200 PROCEDURE DIVISION.
+013300*================================================================
+013400*    0000-MAINLINE
+013500*================================================================
+013600 0000-MAINLINE.
+013700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+013800     PERFORM 2000-PROCESS-MASTER    THRU 2000-EXIT
+013900         UNTIL DL10-MSTR-EOF
+014000     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+014100     GOBACK.
+014200*================================================================
+014300*    1000-INITIALIZE
+014400*================================================================
+014500 1000-INITIALIZE.
+014600     ACCEPT DL10-RUN-DATE FROM DATE YYYYMMDD
+014700     CALL "DL900" USING DL10-RUN-DATE DL10-RUN-JULIAN
+014800     OPEN INPUT  BED1EMP-FILE
+014900     OPEN INPUT  BHS1DEP-FILE
+015000     OPEN INPUT  VSGPPAC-FILE
+015100     OPEN OUTPUT DL010-RPT-FILE
+015200     WRITE DL010-RPT-LINE FROM DL10-HEADING-1
+015300     WRITE DL010-RPT-LINE FROM SPACES
+015400     WRITE DL010-RPT-LINE FROM DL10-COLUMN-HEADING
+015500     PERFORM 1100-LOAD-PKG-TABLE    THRU 1100-EXIT
+015600         UNTIL DL10-PKG-EOF
+015700     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+015800     PERFORM 8100-READ-DEP          THRU 8100-EXIT.
+015900 1000-EXIT.
+016000     EXIT.
+016100*================================================================
+016200*    1100-LOAD-PKG-TABLE  -  BRING THE WHOLE GROUP-PACKAGE       *
+016300*                            EXTRACT INTO MEMORY ONCE AT START-  *
+016400*                            UP, SINCE GB-PKG-NO IS ONLY THREE   *
+016500*                            DIGITS WIDE                         *
+016600*================================================================
+016700 1100-LOAD-PKG-TABLE.
+016800     READ VSGPPAC-FILE
+016900         AT END
+017000             SET DL10-PKG-EOF TO TRUE
+017100     END-READ
+017200     IF NOT DL10-PKG-EOF
+017300         ADD 1 TO DL10-PKG-COUNT
+017400         MOVE GB-PKG-NO            TO DL10-PKG-NO(DL10-PKG-COUNT)
+017500         MOVE GB-DEP-AGE-LMCD      TO DL10-PKG-DEP-AGE-LM
+017600                                         (DL10-PKG-COUNT)
+017700         MOVE GB-CNL-AGE-CD        TO DL10-PKG-CNL-AGE
+017800                                         (DL10-PKG-COUNT)
+017900     END-IF.
+018000 1100-EXIT.
+018100     EXIT.
+018200*================================================================
+018300*    2000-PROCESS-MASTER  -  LOCATE THE MEMBER'S GROUP PACKAGE,  *
+018400*                            THEN EVALUATE EVERY DEPENDENT THAT  *
+018500*                            MATCHES THIS MEMBER                 *
+018600*================================================================
+018700 2000-PROCESS-MASTER.
+018800     ADD 1 TO DL10-MSTR-READ
+018900     IF EMP-COV-GROUP-EE1(1:3) IS NUMERIC
+019000         MOVE EMP-COV-GROUP-EE1(1:3) TO DL10-WORK-PKG-NO
+019100     ELSE
+019200         MOVE ZERO                 TO DL10-WORK-PKG-NO
+019300     END-IF
+019400     PERFORM 2010-FIND-PKG-ENTRY   THRU 2010-EXIT
+019500         VARYING DL10-SUB FROM 1 BY 1
+019600         UNTIL DL10-SUB > DL10-PKG-COUNT
+019700         OR DL10-PKG-FOUND
+019800     PERFORM 2050-SKIP-ORPHAN-DEP  THRU 2050-EXIT
+019900         UNTIL DL10-DEP-EOF
+020000         OR DL10-DEP-KEY >= EMP-EMP-ID
+020100     PERFORM 2100-CHECK-ONE-DEP    THRU 2100-EXIT
+020200         UNTIL DL10-DEP-EOF
+020300         OR DL10-DEP-KEY NOT = EMP-EMP-ID
+020400     PERFORM 8000-READ-MASTER      THRU 8000-EXIT.
+020500 2000-EXIT.
+020600     EXIT.
+020700*================================================================
+020800*    2050-SKIP-ORPHAN-DEP  -  DEPENDENT FOR A MEMBER NO LONGER   *
+020900*                             ON BED1EMP                         *
+021000*================================================================
+021100 2050-SKIP-ORPHAN-DEP.
+021200     PERFORM 8100-READ-DEP         THRU 8100-EXIT.
+021300 2050-EXIT.
+021400     EXIT.
+021500*================================================================
+021600*    2010-FIND-PKG-ENTRY                                         *
+021700*================================================================
+021800 2010-FIND-PKG-ENTRY.
+021900     MOVE "N"                      TO DL10-PKG-FOUND-SW
+022000     IF DL10-PKG-NO(DL10-SUB) = DL10-WORK-PKG-NO
+022100         SET DL10-PKG-FOUND        TO TRUE
+022200     END-IF.
+022300 2010-EXIT.
+022400     EXIT.
+022500*================================================================
+022600*    2100-CHECK-ONE-DEP  -  DETERMINE THE APPLICABLE AGE LIMIT   *
+022700*                           AND COMPARE THE AGE-OUT DATE TO THE  *
+022800*                           ADVANCE-NOTICE WINDOW                *
+022900*================================================================
+023000 2100-CHECK-ONE-DEP.
+023100     ADD 1 TO DL10-DEP-READ
+023200     IF DL10-PKG-FOUND AND CLS-DOB NOT = ZERO
+023300         IF DL10-PKG-CNL-AGE(DL10-SUB) IS NUMERIC
+023400             AND DL10-PKG-CNL-AGE(DL10-SUB) NOT = ZERO
+023500             MOVE DL10-PKG-CNL-AGE(DL10-SUB) TO DL10-AGE-LIMIT
+023600         ELSE
+023700             MOVE DL10-PKG-DEP-AGE-LM(DL10-SUB)
+023800                                   TO DL10-AGE-LIMIT
+023900         END-IF
+024000         COMPUTE DL10-AGE-OUT-DT = CLS-DOB
+024100                                 + (DL10-AGE-LIMIT * 10000)
+024200         CALL "DL900" USING DL10-AGE-OUT-DT DL10-AGE-OUT-JULIAN
+024300         COMPUTE DL10-DAYS-TO-AGE-OUT =
+024400             DL10-AGE-OUT-JULIAN - DL10-RUN-JULIAN
+024500         IF DL10-DAYS-TO-AGE-OUT >= ZERO
+024600             AND DL10-DAYS-TO-AGE-OUT <= DL10-ADVANCE-DAYS
+024700             PERFORM 2200-WRITE-NOTICE THRU 2200-EXIT
+024800         END-IF
+024900     END-IF
+025000     PERFORM 8100-READ-DEP         THRU 8100-EXIT.
+025100 2100-EXIT.
+025200     EXIT.
+025300*================================================================
+025400*    2200-WRITE-NOTICE
+025500*================================================================
+025600 2200-WRITE-NOTICE.
+025700     MOVE CLS-EMP-ID               TO DL10-D-EMP-ID
+025800     MOVE CLS-DEP-NBR              TO DL10-D-DEP-NBR
+025900     STRING CLS-FNAME DELIMITED BY SIZE
+026000            " "                    DELIMITED BY SIZE
+026100            CLS-LNAME DELIMITED BY SIZE
+026200         INTO DL10-D-NAME
+026300     MOVE CLS-REL                  TO DL10-D-REL
+026400     MOVE CLS-DOB                  TO DL10-D-DOB
+026500     MOVE DL10-AGE-LIMIT           TO DL10-D-LIMIT
+026600     MOVE DL10-AGE-OUT-DT          TO DL10-D-AGE-OUT-DT
+026700     WRITE DL010-RPT-LINE FROM DL10-DETAIL-LINE
+026800     ADD 1 TO DL10-NOTICES-WRITTEN.
+026900 2200-EXIT.
+027000     EXIT.
+027100*================================================================
+027200*    3000-TERMINATE
+027300*================================================================
+027400 3000-TERMINATE.
+027500     MOVE DL10-NOTICES-WRITTEN     TO DL10-T-COUNT
+027600     WRITE DL010-RPT-LINE FROM SPACES
+027700     WRITE DL010-RPT-LINE FROM DL10-TOTAL-LINE
+027800     CLOSE BED1EMP-FILE
+027900     CLOSE BHS1DEP-FILE
+028000     CLOSE VSGPPAC-FILE
+028100     CLOSE DL010-RPT-FILE.
+028200 3000-EXIT.
+028300     EXIT.
+028400*================================================================
+028500*    8000-READ-MASTER
+028600*================================================================
+028700 8000-READ-MASTER.
+028800     READ BED1EMP-FILE
+028900         AT END
+029000             SET DL10-MSTR-EOF TO TRUE
+029100     END-READ.
+029200 8000-EXIT.
+029300     EXIT.
+029400*================================================================
+029500*    8100-READ-DEP
+029600*================================================================
+029700 8100-READ-DEP.
+029800     READ BHS1DEP-FILE
+029900         AT END
+030000             SET DL10-DEP-EOF TO TRUE
+030100             MOVE HIGH-VALUES      TO DL10-DEP-KEY
+030200     END-READ
+030300     IF NOT DL10-DEP-EOF
+030400         MOVE CLS-EMP-ID           TO DL10-DEP-KEY
+030500     END-IF.
+030600 8100-EXIT.
+030700     EXIT.
