@@ -0,0 +1,200 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL012.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - EARLY-WARNING REPORT ON THE
+001100*                   THREE MEDICAL LIFETIME MAXIMUMS CARRIED ON
+001200*                   BHS2LIF.  UNLIKE BHS1DEP AND BHS2MCH, THIS
+001300*                   SEGMENT'S KEY (LFT-GRP-NBR/LFT-BEN-CD/
+001400*                   LFT-TIER) CARRIES NO MEMBER-IDENTIFYING
+001500*                   FIELD AT ALL, SO THERE IS NO WAY TO JOIN IT
+001600*                   BACK TO BED1EMP THE WAY DL004 AND DL010 DO.
+001700*                   THIS REPORT THEREFORE STANDS ALONE AGAINST
+001800*                   BHS2LIF AND IDENTIFIES EACH LIFETIME-MAXIMUM
+001900*                   ACCUMULATION BY ITS OWN KEY.  A SLOT IS
+002000*                   EFFECTIVE-MAX = MED-LFT-n + MED-LFT-ADJ-n,
+002100*                   APPLIED = REIM-APP-LFT-AMT-n, AND IS
+002200*                   REPORTED WHEN THE AMOUNT REMAINING IS 10% OR
+002300*                   LESS OF THE EFFECTIVE MAXIMUM.
+002400*================================================================
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BHS2LIF-FILE    ASSIGN TO BHS2LIF
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT DL012-RPT-FILE  ASSIGN TO DL012RPT
+003400            ORGANIZATION IS LINE SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  BHS2LIF-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY BHS2LIF.
+004000 FD  DL012-RPT-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  DL012-RPT-LINE                PIC X(132).
+004300 WORKING-STORAGE SECTION.
+004400*----------------------------------------------------------------
+004500*    DL12-SWITCHES AND COUNTERS
+004600*----------------------------------------------------------------
+004700 01  DL12-SWITCHES.
+004800     05  DL12-EOF-SW               PIC X(1)     VALUE "N".
+004900         88  DL12-EOF                            VALUE "Y".
+005000 01  DL12-WORK-FIELDS.
+005100     05  DL12-EFF-MAX              PIC S9(9) COMP.
+005200     05  DL12-REMAINING            PIC S9(9) COMP.
+005300 01  DL12-COUNTERS.
+005400     05  DL12-RECS-READ            PIC S9(8) COMP VALUE ZERO.
+005500     05  DL12-EXCEP-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+005600 01  DL12-HEADING-1.
+005700     05  FILLER                   PIC X(37)
+005800         VALUE "LIFETIME-MAXIMUM EARLY-WARNING REPORT".
+005900 01  DL12-COLUMN-HEADING.
+006000     05  FILLER                  PIC X(10) VALUE "GRP NBR".
+006100     05  FILLER                  PIC X(10) VALUE "BEN CD".
+006200     05  FILLER                  PIC X(6)  VALUE "TIER".
+006300     05  FILLER                  PIC X(5)  VALUE "SLOT".
+006400     05  FILLER                  PIC X(13) VALUE "EFFEC MAX".
+006500     05  FILLER                  PIC X(13) VALUE "APPLIED".
+006600     05  FILLER                  PIC X(13) VALUE "REMAINING".
+006700 01  DL12-DETAIL-LINE.
+006800     05  DL12-D-GRP-NBR            PIC X(9).
+006900     05  FILLER                    PIC X(1)  VALUE SPACES.
+007000     05  DL12-D-BEN-CD             PIC X(9).
+007100     05  FILLER                    PIC X(1)  VALUE SPACES.
+007200     05  DL12-D-TIER               PIC X(1).
+007300     05  FILLER                    PIC X(5)  VALUE SPACES.
+007400     05  DL12-D-SLOT               PIC 9(1).
+007500     05  FILLER                    PIC X(4)  VALUE SPACES.
+007600     05  DL12-D-EFF-MAX            PIC ZZ,ZZZ,ZZ9.
+007700     05  FILLER                    PIC X(1)  VALUE SPACES.
+007800     05  DL12-D-APPLIED            PIC ZZ,ZZZ,ZZ9.
+007900     05  FILLER                    PIC X(1)  VALUE SPACES.
+008000     05  DL12-D-REMAINING          PIC ZZ,ZZZ,ZZ9.
+008100 01  DL12-TOTAL-LINE.
+008200     05  FILLER                    PIC X(24)
+008300         VALUE "TOTAL EXCEPTIONS WRITTEN".
+008400     05  DL12-T-COUNT              PIC ZZZ,ZZ9.
+008500 PROCEDURE DIVISION.
+008600*================================================================
+008700*    0000-MAINLINE
+008800*================================================================
+008900 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009100     PERFORM 2000-PROCESS-LIFETIME  THRU 2000-EXIT
+009200         UNTIL DL12-EOF
+009300     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009400     GOBACK.
+009500*================================================================
+009600*    1000-INITIALIZE
+009700*================================================================
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  BHS2LIF-FILE
+010000     OPEN OUTPUT DL012-RPT-FILE
+010100     WRITE DL012-RPT-LINE FROM DL12-HEADING-1
+010200     WRITE DL012-RPT-LINE FROM SPACES
+010300     WRITE DL012-RPT-LINE FROM DL12-COLUMN-HEADING
+010400     PERFORM 8000-READ-BHS2LIF      THRU 8000-EXIT.
+010500 1000-EXIT.
+010600     EXIT.
+010700*================================================================
+010800*    2000-PROCESS-LIFETIME  -  CHECK ALL THREE MEDICAL LIFETIME  *
+010900*                              MAXIMUM SLOTS ON THIS RECORD      *
+011000*================================================================
+011100 2000-PROCESS-LIFETIME.
+011200     ADD 1 TO DL12-RECS-READ
+011300     PERFORM 2100-CHECK-SLOT-1      THRU 2100-EXIT
+011400     PERFORM 2200-CHECK-SLOT-2      THRU 2200-EXIT
+011500     PERFORM 2300-CHECK-SLOT-3      THRU 2300-EXIT
+011600     PERFORM 8000-READ-BHS2LIF      THRU 8000-EXIT.
+011700 2000-EXIT.
+011800     EXIT.
+011900*================================================================
+012000*    2100-CHECK-SLOT-1
+012100*================================================================
+012200 2100-CHECK-SLOT-1.
+012300     COMPUTE DL12-EFF-MAX = LFT-MED-LFT-1 + LFT-MED-LFT-ADJ-1
+012400     IF DL12-EFF-MAX > ZERO
+012500         COMPUTE DL12-REMAINING =
+012600             DL12-EFF-MAX - LFT-REIM-APP-LFT-AMT-1
+012700         IF DL12-REMAINING * 10 <= DL12-EFF-MAX
+012800             MOVE 1                TO DL12-D-SLOT
+012900             MOVE LFT-REIM-APP-LFT-AMT-1 TO DL12-D-APPLIED
+013000             PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+013100         END-IF
+013200     END-IF.
+013300 2100-EXIT.
+013400     EXIT.
+013500*================================================================
+013600*    2200-CHECK-SLOT-2
+013700*================================================================
+013800 2200-CHECK-SLOT-2.
+013900     COMPUTE DL12-EFF-MAX = LFT-MED-LFT-2 + LFT-MED-LFT-ADJ-2
+014000     IF DL12-EFF-MAX > ZERO
+014100         COMPUTE DL12-REMAINING =
+014200             DL12-EFF-MAX - LFT-REIM-APP-LFT-AMT-2
+014300         IF DL12-REMAINING * 10 <= DL12-EFF-MAX
+014400             MOVE 2                TO DL12-D-SLOT
+014500             MOVE LFT-REIM-APP-LFT-AMT-2 TO DL12-D-APPLIED
+014600             PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+014700         END-IF
+014800     END-IF.
+014900 2200-EXIT.
+015000     EXIT.
+015100*================================================================
+015200*    2300-CHECK-SLOT-3
+015300*================================================================
+015400 2300-CHECK-SLOT-3.
+015500     COMPUTE DL12-EFF-MAX = LFT-MED-LFT-3 + LFT-MED-LFT-ADJ-3
+015600     IF DL12-EFF-MAX > ZERO
+015700         COMPUTE DL12-REMAINING =
+015800             DL12-EFF-MAX - LFT-REIM-APP-LFT-AMT-3
+015900         IF DL12-REMAINING * 10 <= DL12-EFF-MAX
+016000             MOVE 3                TO DL12-D-SLOT
+016100             MOVE LFT-REIM-APP-LFT-AMT-3 TO DL12-D-APPLIED
+016200             PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+016300         END-IF
+016400     END-IF.
+016500 2300-EXIT.
+016600     EXIT.
+016700*================================================================
+016800*    2400-WRITE-EXCEPTION
+016900*================================================================
+017000 2400-WRITE-EXCEPTION.
+017100     MOVE LFT-GRP-NBR              TO DL12-D-GRP-NBR
+017200     MOVE LFT-BEN-CD               TO DL12-D-BEN-CD
+017300     MOVE LFT-TIER                 TO DL12-D-TIER
+017400     MOVE DL12-EFF-MAX             TO DL12-D-EFF-MAX
+017500     MOVE DL12-REMAINING           TO DL12-D-REMAINING
+017600     WRITE DL012-RPT-LINE FROM DL12-DETAIL-LINE
+017700     ADD 1 TO DL12-EXCEP-WRITTEN.
+017800 2400-EXIT.
+017900     EXIT.
+018000*================================================================
+018100*    3000-TERMINATE
+018200*================================================================
+018300 3000-TERMINATE.
+018400     MOVE DL12-EXCEP-WRITTEN       TO DL12-T-COUNT
+018500     WRITE DL012-RPT-LINE FROM SPACES
+018600     WRITE DL012-RPT-LINE FROM DL12-TOTAL-LINE
+018700     CLOSE BHS2LIF-FILE
+018800     CLOSE DL012-RPT-FILE.
+018900 3000-EXIT.
+019000     EXIT.
+019100*================================================================
+019200*    8000-READ-BHS2LIF
+019300*================================================================
+019400 8000-READ-BHS2LIF.
+019500     READ BHS2LIF-FILE
+019600         AT END
+019700             SET DL12-EOF TO TRUE
+019800     END-READ.
+019900 8000-EXIT.
+020000     EXIT.
