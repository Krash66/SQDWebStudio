@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL023.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - A SINGLE BHS3MDE SEGMENT
+001100*                   CARRIES AT MOST FOUR CLD-DETAIL-RECORD
+001200*                   LINES, SO A CLAIM WITH MORE LINES THAN THAT
+001300*                   (CLH-LINE-COUNT > 4) OVERFLOWS ONTO A
+001400*                   CONTINUATION CLAIM CARRYING THE SAME
+001500*                   CLH-ALT-INV-NBR LINKAGE DL018 ALREADY WALKS
+001600*                   FOR ORIGINAL/ALTERNATE LINEAGE.  THIS PROGRAM
+001700*                   WRITES A CROSS-REFERENCE EXTRACT (DL023XRF)
+001800*                   LINKING EVERY OVERFLOWING CLAIM TO ITS
+001900*                   CONTINUATION INVOICE SO DOWNSTREAM
+002000*                   REASSEMBLY LOGIC CAN WALK STRAIGHT TO THE
+002100*                   OVERFLOW LINES WITHOUT RE-DERIVING THE LINK.
+002200*================================================================
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BHS2MCH-FILE    ASSIGN TO BHS2MCH
+003000            ORGANIZATION IS SEQUENTIAL.
+003100     SELECT DL023-XRF-FILE  ASSIGN TO DL023XRF
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT DL023-RPT-FILE  ASSIGN TO DL023RPT
+003400            ORGANIZATION IS LINE SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  BHS2MCH-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY BHS2MCH.
+004000 FD  DL023-XRF-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY DL023XRF.
+004300 FD  DL023-RPT-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  DL023-RPT-LINE                PIC X(132).
+004600 WORKING-STORAGE SECTION.
+004700*----------------------------------------------------------------
+004800*    DL23-SWITCHES AND COUNTERS
+004900*----------------------------------------------------------------
+005000 01  DL23-SWITCHES.
+005100     05  DL23-MSTR-EOF-SW          PIC X(1)     VALUE "N".
+005200         88  DL23-MSTR-EOF                       VALUE "Y".
+005300 01  DL23-COUNTERS.
+005400     05  DL23-MSTR-READ            PIC S9(8) COMP VALUE ZERO.
+005500     05  DL23-LINKS-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+005600 01  DL23-HEADING-1.
+005700     05  FILLER                  PIC X(37)
+005800         VALUE "CLAIM-LINE OVERFLOW CONTINUATION LINK".
+005900 01  DL23-COLUMN-HEADING.
+006000     05  FILLER                 PIC X(15) VALUE "INVOICE NBR".
+006100     05  FILLER                 PIC X(15) VALUE "CONT INV NBR".
+006200     05  FILLER                 PIC X(12) VALUE "LINE COUNT".
+006300 01  DL023-DETAIL-LINE.
+006400     05  DL23-D-INV-NBR            PIC 9(13).
+006500     05  FILLER                    PIC X(2)  VALUE SPACES.
+006600     05  DL23-D-ALT-INV-NBR        PIC 9(13).
+006700     05  FILLER                    PIC X(2)  VALUE SPACES.
+006800     05  DL23-D-LINE-COUNT         PIC ZZZ9.
+006900 01  DL23-TOTAL-LINE.
+007000     05  FILLER                    PIC X(19)
+007100         VALUE "TOTAL LINKS WRITTEN".
+007200     05  DL23-T-COUNT              PIC ZZZ,ZZ9.
+007300 PROCEDURE DIVISION.
+007400*================================================================
+007500*    0000-MAINLINE
+007600*================================================================
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007900     PERFORM 2000-PROCESS-CLAIM     THRU 2000-EXIT
+008000         UNTIL DL23-MSTR-EOF
+008100     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008200     GOBACK.
+008300*================================================================
+008400*    1000-INITIALIZE
+008500*================================================================
+008600 1000-INITIALIZE.
+008700     OPEN INPUT  BHS2MCH-FILE
+008800     OPEN OUTPUT DL023-XRF-FILE
+008900     OPEN OUTPUT DL023-RPT-FILE
+009000     WRITE DL023-RPT-LINE FROM DL23-HEADING-1
+009100     WRITE DL023-RPT-LINE FROM SPACES
+009200     WRITE DL023-RPT-LINE FROM DL23-COLUMN-HEADING
+009300     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+009400 1000-EXIT.
+009500     EXIT.
+009600*================================================================
+009700*    2000-PROCESS-CLAIM  -  LINK ANY CLAIM WHOSE LINE COUNT      *
+009800*                           EXCEEDS THE FOUR-LINE LIMIT          *
+009900*================================================================
+010000 2000-PROCESS-CLAIM.
+010100     ADD 1 TO DL23-MSTR-READ
+010200     IF CLH-LINE-COUNT > 4
+010300         AND CLH-ALT-INV-NBR NOT = ZERO
+010400         PERFORM 2100-WRITE-LINK    THRU 2100-EXIT
+010500     END-IF
+010600     PERFORM 8000-READ-MASTER      THRU 8000-EXIT.
+010700 2000-EXIT.
+010800     EXIT.
+010900*================================================================
+011000*    2100-WRITE-LINK
+011100*================================================================
+011200 2100-WRITE-LINK.
+011300     MOVE CLH-INV-NBR-COMP         TO DL023-X-INV-NBR
+011400     MOVE CLH-ALT-INV-NBR          TO DL023-X-ALT-INV-NBR
+011500     MOVE CLH-LINE-COUNT           TO DL023-X-LINE-COUNT
+011600     MOVE CLH-PATIENT-NBR          TO DL023-X-PATIENT-NBR
+011700     WRITE DL023-XRF-RECORD
+011800     MOVE CLH-INV-NBR-COMP         TO DL23-D-INV-NBR
+011900     MOVE CLH-ALT-INV-NBR          TO DL23-D-ALT-INV-NBR
+012000     MOVE CLH-LINE-COUNT           TO DL23-D-LINE-COUNT
+012100     WRITE DL023-RPT-LINE FROM DL023-DETAIL-LINE
+012200     ADD 1 TO DL23-LINKS-WRITTEN.
+012300 2100-EXIT.
+012400     EXIT.
+012500*================================================================
+012600*    3000-TERMINATE
+012700*================================================================
+012800 3000-TERMINATE.
+012900     MOVE DL23-LINKS-WRITTEN       TO DL23-T-COUNT
+013000     WRITE DL023-RPT-LINE FROM SPACES
+013100     WRITE DL023-RPT-LINE FROM DL23-TOTAL-LINE
+013200     CLOSE BHS2MCH-FILE
+013300     CLOSE DL023-XRF-FILE
+013400     CLOSE DL023-RPT-FILE.
+013500 3000-EXIT.
+013600     EXIT.
+013700*================================================================
+013800*    8000-READ-MASTER
+013900*================================================================
+014000 8000-READ-MASTER.
+014100     READ BHS2MCH-FILE
+014200         AT END
+014300             SET DL23-MSTR-EOF TO TRUE
+014400     END-READ.
+014500 8000-EXIT.
+014600     EXIT.
