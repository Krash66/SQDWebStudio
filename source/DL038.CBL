@@ -0,0 +1,226 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL038.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - OVERRIDE-APPROVAL AUDIT
+001100*                   TRAIL FOR COMM_ORIDE_IND.  SRECOMMS AND
+001200*                   SREAUDIT ARE BOTH SORTED ASCENDING BY
+001300*                   CONCAT_KEY, WITH SREAUDIT'S 14-BYTE
+001400*                   CONCAT_KEY FORMING THE LEADING (COMMON)
+001500*                   PREFIX OF SRECOMMS' 16-BYTE CONCAT_KEY -
+001600*                   A DOCUMENTED DESIGN JUDGMENT CALL, SINCE
+001700*                   NEITHER COPYBOOK NARRATES THE KEY LAYOUT.
+001800*                   EVERY COMMISSION RECORD CARRYING AN
+001900*                   OVERRIDE (COMM_ORIDE_IND = "Y") IS MATCHED
+002000*                   TO ITS AUDIT ENTRY BY THAT DERIVED PREFIX
+002100*                   KEY, THE SAME ORPHAN-SKIP MATCH-MERGE
+002200*                   TECHNIQUE USED BY DL029/DL034; WHEN A MATCH
+002300*                   IS FOUND THE APPROVING OPERATOR (FUNC_OPID),
+002400*                   FUNCTION CODE, AND RELEASE INDICATOR ARE
+002500*                   CARRIED ONTO THE AUDIT-TRAIL LINE.  AN
+002600*                   OVERRIDE WITH NO MATCHING AUDIT ENTRY, OR
+002700*                   ONE WHOSE FUNC_RLSE_IND IS NOT "Y", IS
+002800*                   FLAGGED AS AN EXCEPTION.
+002900*  2026-08-09  RH   A 14-BYTE PREFIX CAN LEGITIMATELY TIE MORE
+003000*                   THAN ONE SRECOMMS OVERRIDE TO THE SAME
+003100*                   SREAUDIT ENTRY.  STOPPED ADVANCING THE AUD
+003200*                   CURSOR IMMEDIATELY AFTER EVERY MATCH, SINCE
+003300*                   THAT STRANDED A SECOND OVERRIDE SHARING THE
+003400*                   SAME PREFIX PAST ITS OWN AUDIT ENTRY AND
+003500*                   WRONGLY FLAGGED IT "NO AUDIT TRAIL".
+003600*================================================================
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SOURCE-COMPUTER.   IBM-370.
+004000 OBJECT-COMPUTER.   IBM-370.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT COM-FILE        ASSIGN TO SRECOMMS
+004400            ORGANIZATION IS SEQUENTIAL.
+004500     SELECT AUD-FILE        ASSIGN TO SREAUDIT
+004600            ORGANIZATION IS SEQUENTIAL.
+004700     SELECT DL038-RPT-FILE  ASSIGN TO DL038RPT
+004800            ORGANIZATION IS LINE SEQUENTIAL.
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  COM-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY SRECOMMS.
+005400 FD  AUD-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600     COPY SREAUDIT.
+005700 FD  DL038-RPT-FILE
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  DL038-RPT-LINE                PIC X(132).
+006000 WORKING-STORAGE SECTION.
+006100*----------------------------------------------------------------
+006200*    DL38-SWITCHES AND COUNTERS
+006300*----------------------------------------------------------------
+006400 01  DL38-SWITCHES.
+006500     05  DL38-COM-EOF-SW           PIC X(1)     VALUE "N".
+006600         88  DL38-COM-EOF                         VALUE "Y".
+006700     05  DL38-AUD-EOF-SW           PIC X(1)     VALUE "N".
+006800         88  DL38-AUD-EOF                         VALUE "Y".
+006900     05  DL38-AUD-FOUND-SW         PIC X(1)     VALUE "N".
+007000         88  DL38-AUD-FOUND                       VALUE "Y".
+007100 01  DL38-WORK-FIELDS.
+007200     05  DL38-COM-DERIVED-KEY      PIC X(14).
+007300 01  DL38-COUNTERS.
+007400     05  DL38-COM-READ             PIC S9(8) COMP VALUE ZERO.
+007500     05  DL38-ORIDES-FOUND         PIC S9(8) COMP VALUE ZERO.
+007600     05  DL38-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+007700 01  DL38-HEADING-1.
+007800     05  FILLER                  PIC X(40)
+007900         VALUE "OVERRIDE-APPROVAL AUDIT TRAIL".
+008000 01  DL38-COLUMN-HEADING.
+008100     05  FILLER                  PIC X(18) VALUE "CONCAT-KEY".
+008200     05  FILLER                  PIC X(11) VALUE "FUNC-OPID".
+008300     05  FILLER                  PIC X(7)  VALUE "FUNC".
+008400     05  FILLER                  PIC X(7)  VALUE "RLSE".
+008500     05  FILLER                  PIC X(18) VALUE "STATUS".
+008600 01  DL038-DETAIL-LINE.
+008700     05  DL38-D-CONCAT-KEY         PIC X(16).
+008800     05  FILLER                    PIC X(2)  VALUE SPACES.
+008900     05  DL38-D-FUNC-OPID          PIC X(9).
+009000     05  FILLER                    PIC X(2)  VALUE SPACES.
+009100     05  DL38-D-FUNC-CODE          PIC X(2).
+009200     05  FILLER                    PIC X(5)  VALUE SPACES.
+009300     05  DL38-D-FUNC-RLSE-IND      PIC X(1).
+009400     05  FILLER                    PIC X(5)  VALUE SPACES.
+009500     05  DL38-D-STATUS             PIC X(18).
+009600 01  DL038-TOTAL-LINE.
+009700     05  FILLER                    PIC X(25)
+009800         VALUE "TOTAL EXCEPTIONS WRITTEN".
+009900     05  DL38-T-COUNT              PIC ZZZ,ZZ9.
+010000 PROCEDURE DIVISION.
+010100*================================================================
+010200*    0000-MAINLINE
+010300*================================================================
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+010600     PERFORM 2000-PROCESS-COM-REC   THRU 2000-EXIT
+010700         UNTIL DL38-COM-EOF
+010800     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+010900     GOBACK.
+011000*================================================================
+011100*    1000-INITIALIZE
+011200*================================================================
+011300 1000-INITIALIZE.
+011400     OPEN INPUT  COM-FILE
+011500     OPEN INPUT  AUD-FILE
+011600     OPEN OUTPUT DL038-RPT-FILE
+011700     WRITE DL038-RPT-LINE FROM DL38-HEADING-1
+011800     WRITE DL038-RPT-LINE FROM SPACES
+011900     WRITE DL038-RPT-LINE FROM DL38-COLUMN-HEADING
+012000     PERFORM 8000-READ-COM          THRU 8000-EXIT
+012100     PERFORM 8100-READ-AUD          THRU 8100-EXIT.
+012200 1000-EXIT.
+012300     EXIT.
+012400*================================================================
+012500*    2000-PROCESS-COM-REC  -  TIE AN OVERRIDDEN COMMISSION       *
+012600*                             RECORD TO ITS AUDIT ENTRY          *
+012700*================================================================
+012800 2000-PROCESS-COM-REC.
+012900     ADD 1 TO DL38-COM-READ
+013000     IF COMM_ORIDE_IND = "Y"
+013100         ADD 1 TO DL38-ORIDES-FOUND
+013200         MOVE CONCAT_KEY OF SRECOMMS (1 : 14)
+013300             TO DL38-COM-DERIVED-KEY
+013400         PERFORM 2050-SKIP-ORPHAN-AUD THRU 2050-EXIT
+013500             UNTIL DL38-AUD-EOF
+013600             OR CONCAT_KEY OF SREAUDIT
+013700                 >= DL38-COM-DERIVED-KEY
+013800         MOVE "N"                  TO DL38-AUD-FOUND-SW
+013900         IF CONCAT_KEY OF SREAUDIT = DL38-COM-DERIVED-KEY
+014000             SET DL38-AUD-FOUND    TO TRUE
+014100         END-IF
+014200         PERFORM 2100-WRITE-AUDIT-LINE THRU 2100-EXIT
+014300     END-IF
+014400     PERFORM 8000-READ-COM          THRU 8000-EXIT.
+014500 2000-EXIT.
+014600     EXIT.
+014700*================================================================
+014800*    2050-SKIP-ORPHAN-AUD  -  DISCARD AN AUDIT ENTRY WITH NO     *
+014900*                             OVERRIDE ON FILE TO TIE TO.  THE   *
+015000*                             AUD CURSOR IS NEVER ADVANCED PAST  *
+015100*                             A MATCH HERE; IT ONLY MOVES ON TO  *
+015200*                             THE NEXT ENTRY ONCE A LATER        *
+015300*                             SRECOMMS RECORD'S DERIVED KEY NO   *
+015400*                             LONGER EQUALS IT, SO TWO OR MORE   *
+015500*                             OVERRIDES SHARING ONE 14-BYTE      *
+015600*                             PREFIX ALL TIE TO THE SAME ENTRY   *
+015700*================================================================
+015800 2050-SKIP-ORPHAN-AUD.
+015900     PERFORM 8100-READ-AUD          THRU 8100-EXIT.
+016000 2050-EXIT.
+016100     EXIT.
+016200*================================================================
+016300*    2100-WRITE-AUDIT-LINE
+016400*================================================================
+016500 2100-WRITE-AUDIT-LINE.
+016600     MOVE CONCAT_KEY OF SRECOMMS   TO DL38-D-CONCAT-KEY
+016700     IF DL38-AUD-FOUND
+016800         MOVE FUNC_OPID OF SREAUDIT     TO DL38-D-FUNC-OPID
+016900         MOVE FUNC_CODE OF SREAUDIT     TO DL38-D-FUNC-CODE
+017000         MOVE FUNC_RLSE_IND OF SREAUDIT TO DL38-D-FUNC-RLSE-IND
+017100         IF FUNC_RLSE_IND OF SREAUDIT = "Y"
+017200             MOVE "APPROVED"            TO DL38-D-STATUS
+017300         ELSE
+017400             MOVE "PENDING RELEASE"      TO DL38-D-STATUS
+017500             PERFORM 2900-COUNT-EXCEPTION THRU 2900-EXIT
+017600         END-IF
+017700     ELSE
+017800         MOVE SPACES                TO DL38-D-FUNC-OPID
+017900                                        DL38-D-FUNC-CODE
+018000                                        DL38-D-FUNC-RLSE-IND
+018100         MOVE "NO AUDIT TRAIL"      TO DL38-D-STATUS
+018200         PERFORM 2900-COUNT-EXCEPTION THRU 2900-EXIT
+018300     END-IF
+018400     WRITE DL038-RPT-LINE FROM DL038-DETAIL-LINE.
+018500 2100-EXIT.
+018600     EXIT.
+018700*================================================================
+018800*    2900-COUNT-EXCEPTION
+018900*================================================================
+019000 2900-COUNT-EXCEPTION.
+019100     ADD 1 TO DL38-EXCEPTS-WRITTEN.
+019200 2900-EXIT.
+019300     EXIT.
+019400*================================================================
+019500*    3000-TERMINATE
+019600*================================================================
+019700 3000-TERMINATE.
+019800     MOVE DL38-EXCEPTS-WRITTEN     TO DL38-T-COUNT
+019900     WRITE DL038-RPT-LINE FROM SPACES
+020000     WRITE DL038-RPT-LINE FROM DL038-TOTAL-LINE
+020100     CLOSE COM-FILE
+020200     CLOSE AUD-FILE
+020300     CLOSE DL038-RPT-FILE.
+020400 3000-EXIT.
+020500     EXIT.
+020600*================================================================
+020700*    8000-READ-COM
+020800*================================================================
+020900 8000-READ-COM.
+021000     READ COM-FILE
+021100         AT END
+021200             SET DL38-COM-EOF TO TRUE
+021300     END-READ.
+021400 8000-EXIT.
+021500     EXIT.
+021600*================================================================
+021700*    8100-READ-AUD
+021800*================================================================
+021900 8100-READ-AUD.
+022000     READ AUD-FILE
+022100         AT END
+022200             SET DL38-AUD-EOF TO TRUE
+022300             MOVE HIGH-VALUES      TO CONCAT_KEY OF SREAUDIT
+022400     END-READ.
+022500 8100-EXIT.
+022600     EXIT.
