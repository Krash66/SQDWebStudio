@@ -0,0 +1,79 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL900.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - SHARED CALENDAR-DAY
+001100*                   CONVERSION ROUTINE USED BY THE DAILY
+001200*                   REPORTING SUITE TO COMPUTE DAY-TO-DAY
+001300*                   DIFFERENCES ON CCYYMMDD DATE FIELDS
+001400*                   WITHOUT RELYING ON INTRINSIC FUNCTIONS.
+001500*================================================================
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.   IBM-370.
+001900 OBJECT-COMPUTER.   IBM-370.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*----------------------------------------------------------------
+002300*    00-WORK  -  SCRATCH FIELDS FOR THE JULIAN-DAY CALCULATION
+002400*----------------------------------------------------------------
+002500 01  DL9-WORK-AREA.
+002600     05  DL9-CCYY                  PIC 9(4).
+002700     05  DL9-MM                    PIC 9(2).
+002800     05  DL9-DD                    PIC 9(2).
+002900     05  DL9-A                     PIC S9(8) COMP.
+003000     05  DL9-Y                     PIC S9(8) COMP.
+003100     05  DL9-M                     PIC S9(8) COMP.
+003200 LINKAGE SECTION.
+003300 01  LK-CCYYMMDD-DATE              PIC 9(8).
+003400 01  LK-JULIAN-DAY-NBR             PIC S9(8) COMP.
+003500 PROCEDURE DIVISION USING LK-CCYYMMDD-DATE LK-JULIAN-DAY-NBR.
+003600*================================================================
+003700*    0000-MAINLINE
+003800*================================================================
+003900 0000-MAINLINE.
+004000     PERFORM 1000-SPLIT-DATE THRU 1000-EXIT
+004100     PERFORM 2000-CALC-JULIAN THRU 2000-EXIT
+004200     GOBACK.
+004300*================================================================
+004400*    1000-SPLIT-DATE  -  BREAK CCYYMMDD INTO YEAR/MONTH/DAY
+004500*================================================================
+004600 1000-SPLIT-DATE.
+004700     IF LK-CCYYMMDD-DATE = ZEROES
+004800         MOVE ZEROES TO DL9-CCYY DL9-MM DL9-DD
+004900         GO TO 1000-EXIT
+005000     END-IF
+005100     DIVIDE LK-CCYYMMDD-DATE BY 10000
+005200         GIVING DL9-CCYY REMAINDER DL9-A
+005300     DIVIDE DL9-A BY 100
+005400         GIVING DL9-MM REMAINDER DL9-A
+005500     MOVE DL9-A TO DL9-DD.
+005600 1000-EXIT.
+005700     EXIT.
+005800*================================================================
+005900*    2000-CALC-JULIAN  -  FLIEGEL & VAN FLANDERN INTEGER
+006000*                         JULIAN-DAY-NUMBER ALGORITHM
+006100*================================================================
+006200 2000-CALC-JULIAN.
+006300     IF DL9-CCYY = ZEROES
+006400         MOVE ZEROES TO LK-JULIAN-DAY-NBR
+006500         GO TO 2000-EXIT
+006600     END-IF
+006700     COMPUTE DL9-A = (14 - DL9-MM) / 12
+006800     COMPUTE DL9-Y = DL9-CCYY + 4800 - DL9-A
+006900     COMPUTE DL9-M = DL9-MM + (12 * DL9-A) - 3
+007000     COMPUTE LK-JULIAN-DAY-NBR =
+007100         DL9-DD
+007200         + ((153 * DL9-M) + 2) / 5
+007300         + (365 * DL9-Y)
+007400         + (DL9-Y / 4)
+007500         - (DL9-Y / 100)
+007600         + (DL9-Y / 400)
+007700         - 32045.
+007800 2000-EXIT.
+007900     EXIT.
