@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL027.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - SELECTED-NETWORK ENROLLMENT
+001100*                   EXCEPTION REPORT.  THE SAME DERIVED-KEY JOIN
+001150*                   AS DL010/DL026 IS USED TO GET FROM AN
+001200*                   EMPLOYEE TO THE GROUP PACKAGE
+001300*                   (EMP-COV-GROUP-EE1'S
+001400*                   LEADING 3 BYTES AS GB-PKG-NO), WITH VSGPPAC
+001500*                   HELD IN A WORKING-STORAGE TABLE.  EACH
+001600*                   PACKAGE ENTRY ALSO CARRIES ITS OWN
+001700*                   GB-SEL-NETWRK-CNT LIST OF UP TO FIVE SELECTED
+001800*                   NETWORK NUMBERS.  AN EMPLOYEE WHOSE
+001900*                   EMP-NTWK-NBR DOES NOT APPEAR ON HIS PACKAGE'S
+002000*                   SELECTED-NETWORK LIST IS FLAGGED AS ENROLLED
+002100*                   IN A NETWORK THE PACKAGE HAS NOT SELECTED.
+002200*================================================================
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+003000            ORGANIZATION IS SEQUENTIAL.
+003100     SELECT VSGPPAC-FILE    ASSIGN TO VSGPPAC
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT DL027-RPT-FILE  ASSIGN TO DL027RPT
+003400            ORGANIZATION IS LINE SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  BED1EMP-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY BED1EMP.
+004000 FD  VSGPPAC-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY VSGPPAC.
+004300 FD  DL027-RPT-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  DL027-RPT-LINE                PIC X(132).
+004600 WORKING-STORAGE SECTION.
+004700*----------------------------------------------------------------
+004800*    DL27-SWITCHES AND COUNTERS
+004900*----------------------------------------------------------------
+005000 01  DL27-SWITCHES.
+005100     05  DL27-MSTR-EOF-SW          PIC X(1)     VALUE "N".
+005200         88  DL27-MSTR-EOF                       VALUE "Y".
+005300     05  DL27-PKG-EOF-SW           PIC X(1)     VALUE "N".
+005400         88  DL27-PKG-EOF                        VALUE "Y".
+005500     05  DL27-PKG-FOUND-SW         PIC X(1)     VALUE "N".
+005600         88  DL27-PKG-FOUND                      VALUE "Y".
+005700     05  DL27-NTWK-FOUND-SW        PIC X(1)     VALUE "N".
+005800         88  DL27-NTWK-FOUND                     VALUE "Y".
+005900 01  DL27-PKG-TABLE.
+006000     05  DL27-PKG-COUNT            PIC S9(4) COMP VALUE ZERO.
+006100     05  DL27-PKG-ENTRY OCCURS 500 TIMES.
+006200         10  DL27-PKG-NO           PIC 9(3).
+006300         10  DL27-PKG-NTWK-CNT     PIC 9(4).
+006400         10  DL27-PKG-NTWK-NO OCCURS 5 TIMES
+006500                                   PIC X(3).
+006600 01  DL27-WORK-FIELDS.
+006700     05  DL27-SUB                  PIC S9(4) COMP VALUE ZERO.
+006800     05  DL27-NTWK-SUB             PIC S9(4) COMP VALUE ZERO.
+006900     05  DL27-WORK-PKG-NO          PIC 9(3).
+007000 01  DL27-COUNTERS.
+007100     05  DL27-MSTR-READ            PIC S9(8) COMP VALUE ZERO.
+007200     05  DL27-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+007300 01  DL27-HEADING-1.
+007400     05  FILLER                  PIC X(37)
+007500         VALUE "SELECTED-NETWORK ENROLLMENT EXCEPTION".
+007600 01  DL27-COLUMN-HEADING.
+007700     05  FILLER                   PIC X(15) VALUE "EMPLOYEE ID".
+007800     05  FILLER                   PIC X(13) VALUE "PACKAGE NBR".
+007900     05  FILLER                   PIC X(13) VALUE "ENROLLED NTWK".
+008000 01  DL027-DETAIL-LINE.
+008100     05  DL27-D-EMP-ID             PIC X(13).
+008200     05  FILLER                    PIC X(2)  VALUE SPACES.
+008300     05  DL27-D-PKG-NO             PIC 9(3).
+008400     05  FILLER                    PIC X(10) VALUE SPACES.
+008500     05  DL27-D-NTWK-NBR           PIC X(3).
+008600 01  DL27-TOTAL-LINE.
+008700     05  FILLER                    PIC X(25)
+008800         VALUE "TOTAL EXCEPTIONS WRITTEN".
+008900     05  DL27-T-COUNT              PIC ZZZ,ZZ9.
+009000 PROCEDURE DIVISION.
+009100*================================================================
+009200*    0000-MAINLINE
+009300*================================================================
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009600     PERFORM 2000-PROCESS-MASTER    THRU 2000-EXIT
+009700         UNTIL DL27-MSTR-EOF
+009800     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009900     GOBACK.
+010000*================================================================
+010100*    1000-INITIALIZE
+010200*================================================================
+010300 1000-INITIALIZE.
+010400     OPEN INPUT  BED1EMP-FILE
+010500     OPEN INPUT  VSGPPAC-FILE
+010600     OPEN OUTPUT DL027-RPT-FILE
+010700     WRITE DL027-RPT-LINE FROM DL27-HEADING-1
+010800     WRITE DL027-RPT-LINE FROM SPACES
+010900     WRITE DL027-RPT-LINE FROM DL27-COLUMN-HEADING
+011000     PERFORM 1100-LOAD-PKG-TABLE    THRU 1100-EXIT
+011100         UNTIL DL27-PKG-EOF
+011200     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500*================================================================
+011600*    1100-LOAD-PKG-TABLE  -  BRING THE WHOLE GROUP-PACKAGE       *
+011700*                            EXTRACT, WITH ITS SELECTED-NETWORK  *
+011800*                            LIST, INTO MEMORY ONCE AT START-UP  *
+011900*================================================================
+012000 1100-LOAD-PKG-TABLE.
+012100     READ VSGPPAC-FILE
+012200         AT END
+012300             SET DL27-PKG-EOF TO TRUE
+012400     END-READ
+012500     IF NOT DL27-PKG-EOF
+012600         ADD 1 TO DL27-PKG-COUNT
+012700         MOVE GB-PKG-NO            TO DL27-PKG-NO(DL27-PKG-COUNT)
+012800         MOVE GB-SEL-NETWRK-OCCR-CNT-NO TO
+012900             DL27-PKG-NTWK-CNT(DL27-PKG-COUNT)
+013000         PERFORM 1110-LOAD-ONE-NTWK THRU 1110-EXIT
+013100             VARYING DL27-NTWK-SUB FROM 1 BY 1
+013200             UNTIL DL27-NTWK-SUB > 5
+013300     END-IF.
+013400 1100-EXIT.
+013500     EXIT.
+013600*================================================================
+013700*    1110-LOAD-ONE-NTWK                                          *
+013800*================================================================
+013900 1110-LOAD-ONE-NTWK.
+014000     MOVE GB-SEL-NETWRK-NO(DL27-NTWK-SUB) TO
+014100         DL27-PKG-NTWK-NO(DL27-PKG-COUNT, DL27-NTWK-SUB).
+014200 1110-EXIT.
+014300     EXIT.
+014400*================================================================
+014500*    2000-PROCESS-MASTER  -  LOCATE THE EMPLOYEE'S GROUP PACKAGE *
+014600*                            AND TEST THE ENROLLED NETWORK       *
+014700*================================================================
+014800 2000-PROCESS-MASTER.
+014900     ADD 1 TO DL27-MSTR-READ
+015000     IF EMP-COV-GROUP-EE1(1:3) IS NUMERIC
+015100         MOVE EMP-COV-GROUP-EE1(1:3) TO DL27-WORK-PKG-NO
+015200     ELSE
+015300         MOVE ZERO                 TO DL27-WORK-PKG-NO
+015400     END-IF
+015500     PERFORM 2010-FIND-PKG-ENTRY   THRU 2010-EXIT
+015600         VARYING DL27-SUB FROM 1 BY 1
+015700         UNTIL DL27-SUB > DL27-PKG-COUNT
+015800         OR DL27-PKG-FOUND
+015900     IF DL27-PKG-FOUND
+016000         AND EMP-NTWK-NBR NOT = SPACES
+016100         PERFORM 2100-CHECK-NTWK   THRU 2100-EXIT
+016200     END-IF
+016300     PERFORM 8000-READ-MASTER      THRU 8000-EXIT.
+016400 2000-EXIT.
+016500     EXIT.
+016600*================================================================
+016700*    2010-FIND-PKG-ENTRY                                         *
+016800*================================================================
+016900 2010-FIND-PKG-ENTRY.
+017000     MOVE "N"                      TO DL27-PKG-FOUND-SW
+017100     IF DL27-PKG-NO(DL27-SUB) = DL27-WORK-PKG-NO
+017200         SET DL27-PKG-FOUND        TO TRUE
+017300     END-IF.
+017400 2010-EXIT.
+017500     EXIT.
+017600*================================================================
+017700*    2100-CHECK-NTWK  -  SEARCH THE PACKAGE'S SELECTED-NETWORK   *
+017800*                        LIST FOR THE EMPLOYEE'S ENROLLED        *
+017900*                        NETWORK                                 *
+018000*================================================================
+018100 2100-CHECK-NTWK.
+018200     MOVE "N"                      TO DL27-NTWK-FOUND-SW
+018300     PERFORM 2110-CHECK-ONE-NTWK   THRU 2110-EXIT
+018400         VARYING DL27-NTWK-SUB FROM 1 BY 1
+018500         UNTIL DL27-NTWK-SUB > DL27-PKG-NTWK-CNT(DL27-SUB)
+018600         OR DL27-NTWK-FOUND
+018700     IF NOT DL27-NTWK-FOUND
+018800         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+018900     END-IF.
+019000 2100-EXIT.
+019100     EXIT.
+019200*================================================================
+019300*    2110-CHECK-ONE-NTWK                                         *
+019400*================================================================
+019500 2110-CHECK-ONE-NTWK.
+019600     IF DL27-PKG-NTWK-NO(DL27-SUB, DL27-NTWK-SUB) = EMP-NTWK-NBR
+019700         SET DL27-NTWK-FOUND       TO TRUE
+019800     END-IF.
+019900 2110-EXIT.
+020000     EXIT.
+020100*================================================================
+020200*    2200-WRITE-EXCEPTION
+020300*================================================================
+020400 2200-WRITE-EXCEPTION.
+020500     MOVE EMP-EMP-ID               TO DL27-D-EMP-ID
+020600     MOVE DL27-WORK-PKG-NO         TO DL27-D-PKG-NO
+020700     MOVE EMP-NTWK-NBR             TO DL27-D-NTWK-NBR
+020800     WRITE DL027-RPT-LINE FROM DL027-DETAIL-LINE
+020900     ADD 1 TO DL27-EXCEPTS-WRITTEN.
+021000 2200-EXIT.
+021100     EXIT.
+021200*================================================================
+021300*    3000-TERMINATE
+021400*================================================================
+021500 3000-TERMINATE.
+021600     MOVE DL27-EXCEPTS-WRITTEN     TO DL27-T-COUNT
+021700     WRITE DL027-RPT-LINE FROM SPACES
+021800     WRITE DL027-RPT-LINE FROM DL27-TOTAL-LINE
+021900     CLOSE BED1EMP-FILE
+022000     CLOSE VSGPPAC-FILE
+022100     CLOSE DL027-RPT-FILE.
+022200 3000-EXIT.
+022300     EXIT.
+022400*================================================================
+022500*    8000-READ-MASTER
+022600*================================================================
+022700 8000-READ-MASTER.
+022800     READ BED1EMP-FILE
+022900         AT END
+023000             SET DL27-MSTR-EOF TO TRUE
+023100     END-READ.
+023200 8000-EXIT.
+023300     EXIT.
