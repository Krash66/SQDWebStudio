@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL036.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - DORMANT/DELETED CORRESPONDENT
+001100*                   PURGE-CANDIDATE REPORT.  STANDS ALONE
+001200*                   AGAINST EQ-SNAMADDR.  A CORRESPONDENT IS
+001300*                   TAKEN AS DORMANT OR DELETED WHEN
+001400*                   EQ-DLTN-IND = "Y" OR EQ-LOCN-EXIST-IND IS
+001500*                   NOT "Y" (THE CORRESPONDENT NO LONGER EXISTS)
+001600*                   - THE SAME "Y" MEANS-SET CONVENTION AS
+001650*                   DL031/DL033/DL034.  THE SEGMENT CARRIES NO
+001800*                   SEPARATE DELETION-DATE FIELD, SO
+001900*                   EQ-LAST-UPDT-DATE (A STANDARD 8-DIGIT
+002000*                   CCYYMMDD FIELD) IS TAKEN AS WHEN THE RECORD
+002100*                   WAS LAST TOUCHED, I.E. WHEN IT WAS MOST
+002200*                   LIKELY FLAGGED - DOCUMENTED DESIGN JUDGMENT
+002300*                   CALL.  THE SHARED DL900 DATE ROUTINE GETS
+002400*                   THE DAY COUNT SINCE THAT DATE; A RETENTION
+002500*                   PERIOD OF 180 DAYS IS USED, ALSO A DOCUMENTED
+002600*                   DESIGN JUDGMENT CALL SINCE NO RETENTION
+002700*                   PERIOD WAS GIVEN.  A DORMANT/DELETED RECORD
+002800*                   STILL ON FILE PAST THAT MANY DAYS IS FLAGGED
+002900*                   AS A PURGE CANDIDATE.
+003000*================================================================
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.   IBM-370.
+003400 OBJECT-COMPUTER.   IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT EQ-FILE         ASSIGN TO SNAMADDR
+003800            ORGANIZATION IS SEQUENTIAL.
+003900     SELECT DL036-RPT-FILE  ASSIGN TO DL036RPT
+004000            ORGANIZATION IS LINE SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  EQ-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  EQ-RECORD.
+004600     COPY SNAMADDR.
+004700 FD  DL036-RPT-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  DL036-RPT-LINE                PIC X(132).
+005000 WORKING-STORAGE SECTION.
+005100*----------------------------------------------------------------
+005200*    DL36-SWITCHES AND COUNTERS
+005300*----------------------------------------------------------------
+005400 01  DL36-SWITCHES.
+005500     05  DL36-EQ-EOF-SW            PIC X(1)     VALUE "N".
+005600         88  DL36-EQ-EOF                          VALUE "Y".
+005700 01  DL36-WORK-FIELDS.
+005800     05  DL36-RUN-DATE             PIC 9(8).
+005900     05  DL36-RUN-JULIAN           PIC S9(8) COMP.
+006000     05  DL36-UPDT-JULIAN          PIC S9(8) COMP.
+006100     05  DL36-DAYS-DORMANT         PIC S9(8) COMP.
+006200     05  DL36-RETENTION-DAYS       PIC S9(8) COMP
+006300                                   VALUE 180.
+006400 01  DL36-COUNTERS.
+006500     05  DL36-EQ-READ              PIC S9(8) COMP VALUE ZERO.
+006600     05  DL36-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+006700 01  DL36-HEADING-1.
+006800     05  FILLER                  PIC X(40)
+006900         VALUE "DORMANT/DELETED CORRESPONDENT PURGE".
+007000 01  DL36-COLUMN-HEADING.
+007100     05  FILLER                  PIC X(11) VALUE "BR-NO".
+007200     05  FILLER                  PIC X(9)  VALUE "CUST-NO".
+007300     05  FILLER                  PIC X(8)  VALUE "LOCN-ID".
+007400     05  FILLER                  PIC X(11) VALUE "LAST-UPDT".
+007500     05  FILLER                  PIC X(10) VALUE "DAYS-OLD".
+007600 01  DL036-DETAIL-LINE.
+007700     05  DL36-D-BR-NO              PIC X(4).
+007800     05  FILLER                    PIC X(7)  VALUE SPACES.
+007900     05  DL36-D-CUST-NO            PIC 9(5).
+008000     05  FILLER                    PIC X(4)  VALUE SPACES.
+008100     05  DL36-D-LOCN-ID            PIC 9(2).
+008200     05  FILLER                    PIC X(6)  VALUE SPACES.
+008300     05  DL36-D-LAST-UPDT          PIC 9(8).
+008400     05  FILLER                    PIC X(3)  VALUE SPACES.
+008500     05  DL36-D-DAYS-OLD           PIC ZZZZ9.
+008600 01  DL36-TOTAL-LINE.
+008700     05  FILLER                    PIC X(25)
+008800         VALUE "TOTAL EXCEPTIONS WRITTEN".
+008900     05  DL36-T-COUNT              PIC ZZZ,ZZ9.
+009000 PROCEDURE DIVISION.
+009100*================================================================
+009200*    0000-MAINLINE
+009300*================================================================
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009600     PERFORM 2000-PROCESS-EQ-REC    THRU 2000-EXIT
+009700         UNTIL DL36-EQ-EOF
+009800     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009900     GOBACK.
+010000*================================================================
+010100*    1000-INITIALIZE
+010200*================================================================
+010300 1000-INITIALIZE.
+010400     OPEN INPUT  EQ-FILE
+010500     OPEN OUTPUT DL036-RPT-FILE
+010600     ACCEPT DL36-RUN-DATE          FROM DATE YYYYMMDD
+010700     CALL "DL900" USING DL36-RUN-DATE DL36-RUN-JULIAN
+010800     WRITE DL036-RPT-LINE FROM DL36-HEADING-1
+010900     WRITE DL036-RPT-LINE FROM SPACES
+011000     WRITE DL036-RPT-LINE FROM DL36-COLUMN-HEADING
+011100     PERFORM 8000-READ-EQ          THRU 8000-EXIT.
+011200 1000-EXIT.
+011300     EXIT.
+011400*================================================================
+011500*    2000-PROCESS-EQ-REC  -  FLAG A DORMANT/DELETED CORRESPONDENT*
+011600*                            STILL ON FILE PAST ITS RETENTION    *
+011700*                            PERIOD                              *
+011800*================================================================
+011900 2000-PROCESS-EQ-REC.
+012000     ADD 1 TO DL36-EQ-READ
+012100     IF EQ-DLTN-IND = "Y" OR EQ-LOCN-EXIST-IND NOT = "Y"
+012200         CALL "DL900" USING EQ-LAST-UPDT-DATE DL36-UPDT-JULIAN
+012300         COMPUTE DL36-DAYS-DORMANT =
+012400             DL36-RUN-JULIAN - DL36-UPDT-JULIAN
+012500         IF DL36-DAYS-DORMANT > DL36-RETENTION-DAYS
+012600             PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+012700         END-IF
+012800     END-IF
+012900     PERFORM 8000-READ-EQ           THRU 8000-EXIT.
+013000 2000-EXIT.
+013100     EXIT.
+013200*================================================================
+013300*    2100-WRITE-EXCEPTION
+013400*================================================================
+013500 2100-WRITE-EXCEPTION.
+013600     MOVE EQ-BR-NO                 TO DL36-D-BR-NO
+013700     MOVE EQ-CUST-NO               TO DL36-D-CUST-NO
+013800     MOVE EQ-LOCN-ID               TO DL36-D-LOCN-ID
+013900     MOVE EQ-LAST-UPDT-DATE        TO DL36-D-LAST-UPDT
+014000     MOVE DL36-DAYS-DORMANT        TO DL36-D-DAYS-OLD
+014100     WRITE DL036-RPT-LINE FROM DL036-DETAIL-LINE
+014200     ADD 1 TO DL36-EXCEPTS-WRITTEN.
+014300 2100-EXIT.
+014400     EXIT.
+014500*================================================================
+014600*    3000-TERMINATE
+014700*================================================================
+014800 3000-TERMINATE.
+014900     MOVE DL36-EXCEPTS-WRITTEN     TO DL36-T-COUNT
+015000     WRITE DL036-RPT-LINE FROM SPACES
+015100     WRITE DL036-RPT-LINE FROM DL36-TOTAL-LINE
+015200     CLOSE EQ-FILE
+015300     CLOSE DL036-RPT-FILE.
+015400 3000-EXIT.
+015500     EXIT.
+015600*================================================================
+015700*    8000-READ-EQ
+015800*================================================================
+015900 8000-READ-EQ.
+016000     READ EQ-FILE
+016100         AT END
+016200             SET DL36-EQ-EOF TO TRUE
+016300     END-READ.
+016400 8000-EXIT.
+016500     EXIT.
