@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL020.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - RISK-POOL EXPOSURE
+001100*                   AGGREGATION REPORT.  STANDS ALONE AGAINST
+001200*                   BHS3MDE, THE SAME AS DL017'S PROVIDER SCAN,
+001300*                   SINCE THE TOTALS ARE DRIVEN ENTIRELY BY THE
+001400*                   CLD-RISK-* FIELDS ON EACH CLAIM LINE AND DO
+001500*                   NOT NEED THE BHS2MCH HEADER.  EACH OF THE
+001600*                   FOUR CLD-DETAIL-RECORD LINES ON A RECORD IS
+001700*                   CHECKED, AND ITS CLD-RISK-DOLLARS/CLD-RISK-
+001800*                   DAYS ACCUMULATED INTO A WORKING-STORAGE TABLE
+001900*                   KEYED BY CLD-RISK-POOL-NBR AND CLD-RISK-PRV-
+002000*                   ID-NBR, THE SAME INSERT-OR-ACCUMULATE
+002100*                   TECHNIQUE AS DL017'S PROVIDER TABLE.
+002200*================================================================
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BHS3MDE-FILE    ASSIGN TO BHS3MDE
+003000            ORGANIZATION IS SEQUENTIAL.
+003100     SELECT DL020-RPT-FILE  ASSIGN TO DL020RPT
+003200            ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  BHS3MDE-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY BHS3MDE.
+003800 FD  DL020-RPT-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  DL020-RPT-LINE                PIC X(132).
+004100 WORKING-STORAGE SECTION.
+004200*----------------------------------------------------------------
+004300*    DL20-SWITCHES AND COUNTERS
+004400*----------------------------------------------------------------
+004500 01  DL20-SWITCHES.
+004600     05  DL20-DET-EOF-SW           PIC X(1)     VALUE "N".
+004700         88  DL20-DET-EOF                        VALUE "Y".
+004800 01  DL20-WORK-FIELDS.
+004900     05  DL20-LN-SUB               PIC S9(4) COMP.
+005000     05  DL20-SUB                  PIC S9(4) COMP.
+005100     05  DL20-WORK-KEY             PIC X(18).
+005150     05  DL20-WORK-KEY-R REDEFINES DL20-WORK-KEY.
+005160         10  DL20-WK-POOL-NBR      PIC X(8).
+005170         10  DL20-WK-PRV-ID-NBR    PIC X(10).
+005300 01  DL20-POOL-TABLE.
+005400     05  DL20-POOL-COUNT           PIC S9(4) COMP VALUE ZERO.
+005500     05  DL20-POOL-ENTRY OCCURS 500 TIMES.
+005600         10  DL20-POOL-KEY.
+005650             15  DL20-POOL-NBR         PIC X(8).
+005670             15  DL20-POOL-PRV-ID-NBR  PIC X(10).
+005800         10  DL20-POOL-DOLLARS     PIC S9(9) COMP.
+005900         10  DL20-POOL-DAYS        PIC S9(9) COMP.
+006000 01  DL20-COUNTERS.
+006100     05  DL20-DET-READ             PIC S9(8) COMP VALUE ZERO.
+006200 01  DL20-HEADING-1.
+006300     05  FILLER                  PIC X(41)
+006400         VALUE "RISK-POOL EXPOSURE AGGREGATION REPORT".
+006500 01  DL20-COLUMN-HEADING.
+006600     05  FILLER                 PIC X(11) VALUE "POOL NBR".
+006700     05  FILLER                 PIC X(13) VALUE "PROVIDER ID".
+006800     05  FILLER                 PIC X(14) VALUE "RISK DOLLARS".
+006900     05  FILLER                 PIC X(11) VALUE "RISK DAYS".
+007000 01  DL020-DETAIL-LINE.
+007100     05  DL20-D-POOL-NBR           PIC X(8).
+007200     05  FILLER                    PIC X(3)  VALUE SPACES.
+007300     05  DL20-D-PRV-ID-NBR         PIC X(10).
+007400     05  FILLER                    PIC X(3)  VALUE SPACES.
+007500     05  DL20-D-DOLLARS            PIC Z,ZZZ,ZZ9.
+007600     05  FILLER                    PIC X(3)  VALUE SPACES.
+007700     05  DL20-D-DAYS               PIC ZZZ,ZZ9.
+007800 01  DL20-TOTAL-LINE.
+007900     05  FILLER                    PIC X(21)
+008000         VALUE "TOTAL POOLS REPORTED".
+008100     05  DL20-T-COUNT              PIC ZZZ,ZZ9.
+008200 PROCEDURE DIVISION.
+008300*================================================================
+008400*    0000-MAINLINE
+008500*================================================================
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+008800     PERFORM 2000-PROCESS-DETAIL    THRU 2000-EXIT
+008900         UNTIL DL20-DET-EOF
+009000     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009100     GOBACK.
+009200*================================================================
+009300*    1000-INITIALIZE
+009400*================================================================
+009500 1000-INITIALIZE.
+009600     OPEN INPUT  BHS3MDE-FILE
+009700     OPEN OUTPUT DL020-RPT-FILE
+009800     PERFORM 8000-READ-DETAIL       THRU 8000-EXIT.
+009900 1000-EXIT.
+010000     EXIT.
+010100*================================================================
+010200*    2000-PROCESS-DETAIL  -  SCAN ALL FOUR CLD-DETAIL-RECORD     *
+010300*                            LINES ON THIS RECORD                *
+010400*================================================================
+010500 2000-PROCESS-DETAIL.
+010600     ADD 1 TO DL20-DET-READ
+010700     PERFORM 2100-CHECK-ONE-LINE    THRU 2100-EXIT
+010800         VARYING DL20-LN-SUB FROM 1 BY 1
+010900         UNTIL DL20-LN-SUB > 4
+011000     PERFORM 8000-READ-DETAIL       THRU 8000-EXIT.
+011100 2000-EXIT.
+011200     EXIT.
+011300*================================================================
+011400*    2100-CHECK-ONE-LINE
+011500*================================================================
+011600 2100-CHECK-ONE-LINE.
+011700     IF CLD-RISK-POOL-NBR(DL20-LN-SUB) NOT = SPACES
+011800         PERFORM 2110-FIND-OR-ADD-POOL THRU 2110-EXIT
+011900         ADD CLD-RISK-DOLLARS(DL20-LN-SUB)
+012000             TO DL20-POOL-DOLLARS(DL20-SUB)
+012100         ADD CLD-RISK-DAYS(DL20-LN-SUB)
+012200             TO DL20-POOL-DAYS(DL20-SUB)
+012300     END-IF.
+012400 2100-EXIT.
+012500     EXIT.
+012600*================================================================
+012700*    2110-FIND-OR-ADD-POOL  -  LOCATE THE ACCUMULATOR ENTRY FOR  *
+012800*                              THIS POOL/PROVIDER COMBINATION,   *
+012900*                              ADDING A NEW ONE IF NOT ON FILE   *
+013000*================================================================
+013100 2110-FIND-OR-ADD-POOL.
+013150     MOVE SPACES                   TO DL20-WORK-KEY
+013200     MOVE CLD-RISK-POOL-NBR(DL20-LN-SUB)    TO DL20-WK-POOL-NBR
+013300     MOVE CLD-RISK-PRV-ID-NBR(DL20-LN-SUB)
+013400         TO DL20-WK-PRV-ID-NBR
+013500     PERFORM 2120-SEARCH-POOL      THRU 2120-EXIT
+013600         VARYING DL20-SUB FROM 1 BY 1
+013700         UNTIL DL20-SUB > DL20-POOL-COUNT
+013750         OR DL20-POOL-KEY(DL20-SUB) = DL20-WORK-KEY
+014000     IF DL20-SUB > DL20-POOL-COUNT
+014100         ADD 1 TO DL20-POOL-COUNT
+014200         MOVE DL20-POOL-COUNT      TO DL20-SUB
+014300         MOVE DL20-WORK-KEY        TO DL20-POOL-KEY(DL20-SUB)
+014600         MOVE ZERO                 TO DL20-POOL-DOLLARS(DL20-SUB)
+014700         MOVE ZERO                 TO DL20-POOL-DAYS(DL20-SUB)
+014800     END-IF.
+014900 2110-EXIT.
+015000     EXIT.
+015100*================================================================
+015200*    2120-SEARCH-POOL
+015300*================================================================
+015400 2120-SEARCH-POOL.
+015500     CONTINUE.
+015600 2120-EXIT.
+015700     EXIT.
+015800*================================================================
+015900*    3000-TERMINATE
+016000*================================================================
+016100 3000-TERMINATE.
+016200     WRITE DL020-RPT-LINE FROM DL20-HEADING-1
+016300     WRITE DL020-RPT-LINE FROM SPACES
+016400     WRITE DL020-RPT-LINE FROM DL20-COLUMN-HEADING
+016500     PERFORM 3100-WRITE-POOL       THRU 3100-EXIT
+016600         VARYING DL20-SUB FROM 1 BY 1
+016700         UNTIL DL20-SUB > DL20-POOL-COUNT
+016800     MOVE DL20-POOL-COUNT          TO DL20-T-COUNT
+016900     WRITE DL020-RPT-LINE FROM SPACES
+017000     WRITE DL020-RPT-LINE FROM DL20-TOTAL-LINE
+017100     CLOSE BHS3MDE-FILE
+017200     CLOSE DL020-RPT-FILE.
+017300 3000-EXIT.
+017400     EXIT.
+017500*================================================================
+017600*    3100-WRITE-POOL
+017700*================================================================
+017800 3100-WRITE-POOL.
+017900     MOVE DL20-POOL-NBR(DL20-SUB)       TO DL20-D-POOL-NBR
+018000     MOVE DL20-POOL-PRV-ID-NBR(DL20-SUB) TO DL20-D-PRV-ID-NBR
+018100     MOVE DL20-POOL-DOLLARS(DL20-SUB)    TO DL20-D-DOLLARS
+018200     MOVE DL20-POOL-DAYS(DL20-SUB)       TO DL20-D-DAYS
+018300     WRITE DL020-RPT-LINE FROM DL020-DETAIL-LINE.
+018400 3100-EXIT.
+018500     EXIT.
+018600*================================================================
+018700*    8000-READ-DETAIL
+018800*================================================================
+018900 8000-READ-DETAIL.
+019000     READ BHS3MDE-FILE
+019100         AT END
+019200             SET DL20-DET-EOF TO TRUE
+019300     END-READ.
+019400 8000-EXIT.
+019500     EXIT.
