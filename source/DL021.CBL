@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL021.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - CLINICAL-EDIT BYPASS AUDIT.
+001100*                   BHS3MDE (CLD) CARRIES NO KEY BACK TO ITS
+001200*                   BHS2MCH (CLH) PARENT, SO THE TWO EXTRACT
+001300*                   FILES ARE READ IN LOCKSTEP, THE SAME AS
+001350*                   DL017 AND DL021'S COMPANION PROGRAMS.  A LINE
+001400*                   IS A BYPASSED EDIT WHEN CLD-CLMCHK-BYPASS IS
+001450*                   SET; THE SHOP HAS NO SEPARATE BYPASS-REASON
+001500*                   FIELD, SO THE EDIT CODE ITSELF, CLD-CLMCHK-
+001700*                   IND, IS USED AS THE REASON - THE SAME EDIT
+001800*                   CODE THAT WAS BYPASSED IS WHAT A REVIEWER
+001900*                   WOULD WANT TO SEE GROUPED ON THIS REPORT.
+002000*                   COUNTS ARE ACCUMULATED BY OPERATOR
+002100*                   (CLH-OPER-ID) AND REASON IN A WORKING-
+002200*                   STORAGE TABLE, THE SAME INSERT-OR-ACCUMULATE
+002300*                   TECHNIQUE AS DL017/DL019/DL020.
+002400*================================================================
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BHS2MCH-FILE    ASSIGN TO BHS2MCH
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT BHS3MDE-FILE    ASSIGN TO BHS3MDE
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT DL021-RPT-FILE  ASSIGN TO DL021RPT
+003600            ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  BHS2MCH-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY BHS2MCH.
+004200 FD  BHS3MDE-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY BHS3MDE.
+004500 FD  DL021-RPT-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  DL021-RPT-LINE                PIC X(132).
+004800 WORKING-STORAGE SECTION.
+004900*----------------------------------------------------------------
+005000*    DL21-SWITCHES AND COUNTERS
+005100*----------------------------------------------------------------
+005200 01  DL21-SWITCHES.
+005300     05  DL21-MSTR-EOF-SW          PIC X(1)     VALUE "N".
+005400         88  DL21-MSTR-EOF                       VALUE "Y".
+005500     05  DL21-DET-EOF-SW           PIC X(1)     VALUE "N".
+005600         88  DL21-DET-EOF                        VALUE "Y".
+005700 01  DL21-WORK-FIELDS.
+005800     05  DL21-SUB                  PIC S9(4) COMP.
+005900     05  DL21-LN-SUB               PIC S9(4) COMP.
+006000     05  DL21-WORK-KEY             PIC X(9).
+006100     05  DL21-WORK-KEY-R REDEFINES DL21-WORK-KEY.
+006200         10  DL21-WK-OPER-ID       PIC X(8).
+006300         10  DL21-WK-REASON        PIC X(1).
+006400 01  DL21-BYPASS-TABLE.
+006500     05  DL21-BYPASS-COUNT         PIC S9(4) COMP VALUE ZERO.
+006600     05  DL21-BYPASS-ENTRY OCCURS 500 TIMES.
+006700         10  DL21-BYPASS-KEY.
+006800             15  DL21-BYPASS-OPER-ID   PIC X(8).
+006900             15  DL21-BYPASS-REASON    PIC X(1).
+007000         10  DL21-BYPASS-LN-COUNT  PIC S9(9) COMP.
+007100 01  DL21-COUNTERS.
+007200     05  DL21-MSTR-READ            PIC S9(8) COMP VALUE ZERO.
+007300 01  DL21-HEADING-1.
+007400     05  FILLER                  PIC X(33)
+007500         VALUE "CLINICAL-EDIT BYPASS AUDIT REPORT".
+007600 01  DL21-COLUMN-HEADING.
+007700     05  FILLER                 PIC X(12) VALUE "OPERATOR ID".
+007800     05  FILLER                 PIC X(10) VALUE "REASON".
+007900     05  FILLER                 PIC X(14) VALUE "BYPASS COUNT".
+008000 01  DL021-DETAIL-LINE.
+008100     05  DL21-D-OPER-ID            PIC X(8).
+008200     05  FILLER                    PIC X(4)  VALUE SPACES.
+008300     05  DL21-D-REASON             PIC X(1).
+008400     05  FILLER                    PIC X(9)  VALUE SPACES.
+008500     05  DL21-D-LN-COUNT           PIC ZZZ,ZZ9.
+008600 01  DL21-TOTAL-LINE.
+008700     05  FILLER                    PIC X(23)
+008800         VALUE "TOTAL OPERATOR/REASONS".
+008900     05  DL21-T-COUNT              PIC ZZZ,ZZ9.
+009000 PROCEDURE DIVISION.
+009100*================================================================
+009200*    0000-MAINLINE
+009300*================================================================
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009600     PERFORM 2000-PROCESS-CLAIM     THRU 2000-EXIT
+009700         UNTIL DL21-MSTR-EOF
+009800     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009900     GOBACK.
+010000*================================================================
+010100*    1000-INITIALIZE
+010200*================================================================
+010300 1000-INITIALIZE.
+010400     OPEN INPUT  BHS2MCH-FILE
+010500     OPEN INPUT  BHS3MDE-FILE
+010600     OPEN OUTPUT DL021-RPT-FILE
+010700     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+010800     PERFORM 8100-READ-DETAIL       THRU 8100-EXIT.
+010900 1000-EXIT.
+011000     EXIT.
+011100*================================================================
+011200*    2000-PROCESS-CLAIM  -  SCAN ALL FOUR CLD-DETAIL-RECORD      *
+011300*                           LINES MATCHED TO THIS HEADER         *
+011400*================================================================
+011500 2000-PROCESS-CLAIM.
+011600     ADD 1 TO DL21-MSTR-READ
+011700     IF NOT DL21-DET-EOF
+011800         PERFORM 2100-CHECK-ONE-LINE   THRU 2100-EXIT
+011900             VARYING DL21-LN-SUB FROM 1 BY 1
+012000             UNTIL DL21-LN-SUB > 4
+012100     END-IF
+012200     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+012300     PERFORM 8100-READ-DETAIL       THRU 8100-EXIT.
+012400 2000-EXIT.
+012500     EXIT.
+012600*================================================================
+012700*    2100-CHECK-ONE-LINE
+012800*================================================================
+012900 2100-CHECK-ONE-LINE.
+013000     IF CLD-CLMCHK-BYPASS(DL21-LN-SUB) NOT = SPACE
+013100         PERFORM 2110-FIND-OR-ADD-ENTRY THRU 2110-EXIT
+013200         ADD 1 TO DL21-BYPASS-LN-COUNT(DL21-SUB)
+013300     END-IF.
+013400 2100-EXIT.
+013500     EXIT.
+013600*================================================================
+013700*    2110-FIND-OR-ADD-ENTRY  -  LOCATE THE OPERATOR/REASON       *
+013800*                               ACCUMULATOR ENTRY, ADDING A NEW  *
+013900*                               ONE IF NOT YET ON FILE           *
+014000*================================================================
+014100 2110-FIND-OR-ADD-ENTRY.
+014200     MOVE SPACES                   TO DL21-WORK-KEY
+014300     MOVE CLH-OPER-ID              TO DL21-WK-OPER-ID
+014400     MOVE CLD-CLMCHK-IND(DL21-LN-SUB) TO DL21-WK-REASON
+014500     PERFORM 2120-SEARCH-ENTRY     THRU 2120-EXIT
+014600         VARYING DL21-SUB FROM 1 BY 1
+014700         UNTIL DL21-SUB > DL21-BYPASS-COUNT
+014800         OR DL21-BYPASS-KEY(DL21-SUB) = DL21-WORK-KEY
+014900     IF DL21-SUB > DL21-BYPASS-COUNT
+015000         ADD 1 TO DL21-BYPASS-COUNT
+015100         MOVE DL21-BYPASS-COUNT    TO DL21-SUB
+015200         MOVE DL21-WORK-KEY        TO DL21-BYPASS-KEY(DL21-SUB)
+015300         MOVE ZERO             TO DL21-BYPASS-LN-COUNT(DL21-SUB)
+015400     END-IF.
+015500 2110-EXIT.
+015600     EXIT.
+015700*================================================================
+015800*    2120-SEARCH-ENTRY
+015900*================================================================
+016000 2120-SEARCH-ENTRY.
+016100     CONTINUE.
+016200 2120-EXIT.
+016300     EXIT.
+016400*================================================================
+016500*    3000-TERMINATE
+016600*================================================================
+016700 3000-TERMINATE.
+016800     WRITE DL021-RPT-LINE FROM DL21-HEADING-1
+016900     WRITE DL021-RPT-LINE FROM SPACES
+017000     WRITE DL021-RPT-LINE FROM DL21-COLUMN-HEADING
+017100     PERFORM 3100-WRITE-ENTRY      THRU 3100-EXIT
+017200         VARYING DL21-SUB FROM 1 BY 1
+017300         UNTIL DL21-SUB > DL21-BYPASS-COUNT
+017400     MOVE DL21-BYPASS-COUNT        TO DL21-T-COUNT
+017500     WRITE DL021-RPT-LINE FROM SPACES
+017600     WRITE DL021-RPT-LINE FROM DL21-TOTAL-LINE
+017700     CLOSE BHS2MCH-FILE
+017800     CLOSE BHS3MDE-FILE
+017900     CLOSE DL021-RPT-FILE.
+018000 3000-EXIT.
+018100     EXIT.
+018200*================================================================
+018300*    3100-WRITE-ENTRY
+018400*================================================================
+018500 3100-WRITE-ENTRY.
+018600     MOVE DL21-BYPASS-OPER-ID(DL21-SUB) TO DL21-D-OPER-ID
+018700     MOVE DL21-BYPASS-REASON(DL21-SUB)  TO DL21-D-REASON
+018800     MOVE DL21-BYPASS-LN-COUNT(DL21-SUB) TO DL21-D-LN-COUNT
+018900     WRITE DL021-RPT-LINE FROM DL021-DETAIL-LINE.
+019000 3100-EXIT.
+019100     EXIT.
+019200*================================================================
+019300*    8000-READ-MASTER
+019400*================================================================
+019500 8000-READ-MASTER.
+019600     READ BHS2MCH-FILE
+019700         AT END
+019800             SET DL21-MSTR-EOF TO TRUE
+019900     END-READ.
+020000 8000-EXIT.
+020100     EXIT.
+020200*================================================================
+020300*    8100-READ-DETAIL
+020400*================================================================
+020500 8100-READ-DETAIL.
+020600     READ BHS3MDE-FILE
+020700         AT END
+020800             SET DL21-DET-EOF TO TRUE
+020900     END-READ.
+021000 8100-EXIT.
+021100     EXIT.
