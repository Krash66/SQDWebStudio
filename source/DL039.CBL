@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL039.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - TAXABLE-CODE/TAX-RATE
+001100*                   MISMATCH EXCEPTION REPORT.  STANDS ALONE
+001200*                   AGAINST SRECOMMS.  TXBLE_CODE = "Y" IS TAKEN
+001300*                   AS THE TAXABLE-CODE "Y" MEANS-SET CONVENTION
+001400*                   ALSO USED ON THE ES-SRLCEQEQ INDICATORS
+001450*                   (SEE DL031/DL033/DL034/DL036); A RECORD IS
+001500*                   AN EXCEPTION WHEN TXBLE_CODE IS "Y" BUT
+001600*                   TAX_RATE IS ZERO,
+001700*                   OR TXBLE_CODE IS NOT "Y" BUT TAX_RATE IS
+001800*                   NONZERO.
+001900*================================================================
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT COM-FILE        ASSIGN TO SRECOMMS
+002700            ORGANIZATION IS SEQUENTIAL.
+002800     SELECT DL039-RPT-FILE  ASSIGN TO DL039RPT
+002900            ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  COM-FILE
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY SRECOMMS.
+003500 FD  DL039-RPT-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  DL039-RPT-LINE                PIC X(132).
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000*    DL39-SWITCHES AND COUNTERS
+004100*----------------------------------------------------------------
+004200 01  DL39-SWITCHES.
+004300     05  DL39-COM-EOF-SW           PIC X(1)     VALUE "N".
+004400         88  DL39-COM-EOF                         VALUE "Y".
+004500 01  DL39-COUNTERS.
+004600     05  DL39-COM-READ             PIC S9(8) COMP VALUE ZERO.
+004700     05  DL39-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+004800 01  DL39-HEADING-1.
+004900     05  FILLER                  PIC X(40)
+005000         VALUE "TAXABLE-CODE/TAX-RATE MISMATCH REPORT".
+005100 01  DL39-COLUMN-HEADING.
+005200     05  FILLER                  PIC X(19) VALUE "CONCAT-KEY".
+005300     05  FILLER                  PIC X(7)  VALUE "TXBLE".
+005400     05  FILLER                  PIC X(13) VALUE "TAX-RATE".
+005500     05  FILLER                  PIC X(18) VALUE "REASON".
+005600 01  DL039-DETAIL-LINE.
+005700     05  DL39-D-CONCAT-KEY         PIC X(16).
+005800     05  FILLER                    PIC X(3)  VALUE SPACES.
+005900     05  DL39-D-TXBLE-CODE         PIC X(1).
+006000     05  FILLER                    PIC X(6)  VALUE SPACES.
+006100     05  DL39-D-TAX-RATE           PIC ZZ9.9999.
+006200     05  FILLER                    PIC X(3)  VALUE SPACES.
+006300     05  DL39-D-REASON             PIC X(22).
+006400 01  DL039-TOTAL-LINE.
+006500     05  FILLER                    PIC X(25)
+006600         VALUE "TOTAL EXCEPTIONS WRITTEN".
+006700     05  DL39-T-COUNT              PIC ZZZ,ZZ9.
+006800 PROCEDURE DIVISION.
+006900*================================================================
+007000*    0000-MAINLINE
+007100*================================================================
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007400     PERFORM 2000-PROCESS-COM-REC   THRU 2000-EXIT
+007500         UNTIL DL39-COM-EOF
+007600     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+007700     GOBACK.
+007800*================================================================
+007900*    1000-INITIALIZE
+008000*================================================================
+008100 1000-INITIALIZE.
+008200     OPEN INPUT  COM-FILE
+008300     OPEN OUTPUT DL039-RPT-FILE
+008400     WRITE DL039-RPT-LINE FROM DL39-HEADING-1
+008500     WRITE DL039-RPT-LINE FROM SPACES
+008600     WRITE DL039-RPT-LINE FROM DL39-COLUMN-HEADING
+008700     PERFORM 8000-READ-COM          THRU 8000-EXIT.
+008800 1000-EXIT.
+008900     EXIT.
+009000*================================================================
+009100*    2000-PROCESS-COM-REC  -  FLAG A TAXABLE-CODE/TAX-RATE       *
+009200*                             MISMATCH                           *
+009300*================================================================
+009400 2000-PROCESS-COM-REC.
+009500     ADD 1 TO DL39-COM-READ
+009600     IF TXBLE_CODE = "Y" AND TAX_RATE = ZERO
+009700         MOVE "TAXABLE-ZERO-RATE"    TO DL39-D-REASON
+009800         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+009900     ELSE
+010000         IF TXBLE_CODE NOT = "Y" AND TAX_RATE NOT = ZERO
+010100             MOVE "NONTAXABLE-NONZERO-RT" TO DL39-D-REASON
+010200             PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+010300         END-IF
+010400     END-IF
+010500     PERFORM 8000-READ-COM          THRU 8000-EXIT.
+010600 2000-EXIT.
+010700     EXIT.
+010800*================================================================
+010900*    2100-WRITE-EXCEPTION
+011000*================================================================
+011100 2100-WRITE-EXCEPTION.
+011200     MOVE CONCAT_KEY               TO DL39-D-CONCAT-KEY
+011300     MOVE TXBLE_CODE               TO DL39-D-TXBLE-CODE
+011400     MOVE TAX_RATE                 TO DL39-D-TAX-RATE
+011500     WRITE DL039-RPT-LINE FROM DL039-DETAIL-LINE
+011600     ADD 1 TO DL39-EXCEPTS-WRITTEN.
+011700 2100-EXIT.
+011800     EXIT.
+011900*================================================================
+012000*    3000-TERMINATE
+012100*================================================================
+012200 3000-TERMINATE.
+012300     MOVE DL39-EXCEPTS-WRITTEN     TO DL39-T-COUNT
+012400     WRITE DL039-RPT-LINE FROM SPACES
+012500     WRITE DL039-RPT-LINE FROM DL039-TOTAL-LINE
+012600     CLOSE COM-FILE
+012700     CLOSE DL039-RPT-FILE.
+012800 3000-EXIT.
+012900     EXIT.
+013000*================================================================
+013100*    8000-READ-COM
+013200*================================================================
+013300 8000-READ-COM.
+013400     READ COM-FILE
+013500         AT END
+013600             SET DL39-COM-EOF TO TRUE
+013700     END-READ.
+013800 8000-EXIT.
+013900     EXIT.
