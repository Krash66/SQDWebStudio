@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL028.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - GENERIC-DRUG COPAY HIERARCHY
+001100*                   VALIDATION.  STANDS ALONE AGAINST VSGPPAC,
+001200*                   THE SAME AS DL025, SINCE EVERY FIELD NEEDED
+001300*                   LIVES ON THE GB-GN-CD GROUP OF THE PACKAGE
+001400*                   SEGMENT ITSELF.  A GENERIC COPAY SHOULD NEVER
+001500*                   EXCEED ITS BRAND COUNTERPART, ON THE
+001600*                   FORMULARY OR OFF IT; EITHER VIOLATION IS
+001700*                   FLAGGED.
+001800*================================================================
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT VSGPPAC-FILE    ASSIGN TO VSGPPAC
+002600            ORGANIZATION IS SEQUENTIAL.
+002700     SELECT DL028-RPT-FILE  ASSIGN TO DL028RPT
+002800            ORGANIZATION IS LINE SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  VSGPPAC-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300     COPY VSGPPAC.
+003400 FD  DL028-RPT-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  DL028-RPT-LINE                PIC X(132).
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------
+003900*    DL28-SWITCHES AND COUNTERS
+004000*----------------------------------------------------------------
+004100 01  DL28-SWITCHES.
+004200     05  DL28-PKG-EOF-SW           PIC X(1)     VALUE "N".
+004300         88  DL28-PKG-EOF                        VALUE "Y".
+004400 01  DL28-WORK-FIELDS.
+004500     05  DL28-REASON-CD            PIC X(9).
+004600 01  DL28-COUNTERS.
+004700     05  DL28-PKG-READ             PIC S9(8) COMP VALUE ZERO.
+004800     05  DL28-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+004900 01  DL28-HEADING-1.
+005000     05  FILLER                  PIC X(40)
+005100         VALUE "GENERIC-DRUG COPAY HIERARCHY EXCEPTION".
+005200 01  DL28-COLUMN-HEADING.
+005300     05  FILLER                  PIC X(13) VALUE "PACKAGE NBR".
+005400     05  FILLER                  PIC X(10) VALUE "REASON".
+005500 01  DL028-DETAIL-LINE.
+005600     05  DL28-D-PKG-NO             PIC 9(3).
+005700     05  FILLER                    PIC X(10) VALUE SPACES.
+005800     05  DL28-D-REASON             PIC X(9).
+005900 01  DL28-TOTAL-LINE.
+006000     05  FILLER                    PIC X(25)
+006100         VALUE "TOTAL EXCEPTIONS WRITTEN".
+006200     05  DL28-T-COUNT              PIC ZZZ,ZZ9.
+006300 PROCEDURE DIVISION.
+006400*================================================================
+006500*    0000-MAINLINE
+006600*================================================================
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+006900     PERFORM 2000-PROCESS-PACKAGE   THRU 2000-EXIT
+007000         UNTIL DL28-PKG-EOF
+007100     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+007200     GOBACK.
+007300*================================================================
+007400*    1000-INITIALIZE
+007500*================================================================
+007600 1000-INITIALIZE.
+007700     OPEN INPUT  VSGPPAC-FILE
+007800     OPEN OUTPUT DL028-RPT-FILE
+007900     WRITE DL028-RPT-LINE FROM DL28-HEADING-1
+008000     WRITE DL028-RPT-LINE FROM SPACES
+008100     WRITE DL028-RPT-LINE FROM DL28-COLUMN-HEADING
+008200     PERFORM 8000-READ-PACKAGE      THRU 8000-EXIT.
+008300 1000-EXIT.
+008400     EXIT.
+008500*================================================================
+008600*    2000-PROCESS-PACKAGE  -  COMPARE GENERIC TO BRAND COPAY,    *
+008700*                             ON AND OFF THE FORMULARY           *
+008800*================================================================
+008900 2000-PROCESS-PACKAGE.
+009000     ADD 1 TO DL28-PKG-READ
+009100     IF GB-GN-FRM-GEN-COPAY > GB-GN-FRM-BRND-COPAY
+009200         MOVE "FORMULARY"          TO DL28-REASON-CD
+009300         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+009400     END-IF
+009500     IF GB-GN-NFM-GEN-COPAY > GB-GN-NFM-BRND-COPAY
+009600         MOVE "NONFORM"            TO DL28-REASON-CD
+009700         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+009800     END-IF
+009900     PERFORM 8000-READ-PACKAGE     THRU 8000-EXIT.
+010000 2000-EXIT.
+010100     EXIT.
+010200*================================================================
+010300*    2100-WRITE-EXCEPTION
+010400*================================================================
+010500 2100-WRITE-EXCEPTION.
+010600     MOVE GB-PKG-NO                TO DL28-D-PKG-NO
+010700     MOVE DL28-REASON-CD           TO DL28-D-REASON
+010800     WRITE DL028-RPT-LINE FROM DL028-DETAIL-LINE
+010900     ADD 1 TO DL28-EXCEPTS-WRITTEN.
+011000 2100-EXIT.
+011100     EXIT.
+011200*================================================================
+011300*    3000-TERMINATE
+011400*================================================================
+011500 3000-TERMINATE.
+011600     MOVE DL28-EXCEPTS-WRITTEN     TO DL28-T-COUNT
+011700     WRITE DL028-RPT-LINE FROM SPACES
+011800     WRITE DL028-RPT-LINE FROM DL28-TOTAL-LINE
+011900     CLOSE VSGPPAC-FILE
+012000     CLOSE DL028-RPT-FILE.
+012100 3000-EXIT.
+012200     EXIT.
+012300*================================================================
+012400*    8000-READ-PACKAGE
+012500*================================================================
+012600 8000-READ-PACKAGE.
+012700     READ VSGPPAC-FILE
+012800         AT END
+012900             SET DL28-PKG-EOF TO TRUE
+013000     END-READ.
+013100 8000-EXIT.
+013200     EXIT.
