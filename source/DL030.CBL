@@ -0,0 +1,131 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL030.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - SHARED HOLIDAY-CALENDAR
+001100*                   LOOKUP SERVICE, CALLABLE THE SAME WAY DL900
+001200*                   IS THE SHOP'S SHARED DATE-ARITHMETIC ROUTINE.
+001300*                   THE DL030CAL CALENDAR EXTRACT IS OPENED AND
+001400*                   LOADED INTO A WORKING-STORAGE TABLE ON THE
+001500*                   FIRST CALL ONLY, SINCE WORKING-STORAGE
+001600*                   PERSISTS ACROSS CALLS TO THE SAME SUBPROGRAM
+001700*                   WITHIN A RUN UNIT; EVERY SUBSEQUENT CALL
+001800*                   JUST SEARCHES THE RESIDENT TABLE.  A REGION
+001900*                   CODE OF SPACES ON THE CALENDAR MEANS A
+002000*                   COUNTRY-WIDE HOLIDAY, SO IT IS CHECKED
+002100*                   REGARDLESS OF THE CALLER'S REGION CODE.
+002200*================================================================
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT DL030-CAL-FILE  ASSIGN TO DL030CAL
+003000            ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DL030-CAL-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500     COPY DL030CAL.
+003600 WORKING-STORAGE SECTION.
+003700*----------------------------------------------------------------
+003800*    DL30-SWITCHES
+003900*----------------------------------------------------------------
+004000 01  DL30-SWITCHES.
+004100     05  DL30-LOADED-SW            PIC X(1)     VALUE "N".
+004200         88  DL30-LOADED                         VALUE "Y".
+004300     05  DL30-CAL-EOF-SW           PIC X(1)     VALUE "N".
+004400         88  DL30-CAL-EOF                        VALUE "Y".
+004500     05  DL30-MATCH-FOUND-SW       PIC X(1).
+004600         88  DL30-MATCH-FOUND                    VALUE "Y".
+004700 01  DL30-CAL-TABLE.
+004800     05  DL30-CAL-COUNT            PIC S9(4) COMP VALUE ZERO.
+004900     05  DL30-CAL-ENTRY OCCURS 2000 TIMES.
+005000         10  DL30-CAL-CNTRY-CODE   PIC X(2).
+005100         10  DL30-CAL-RGN-CODE     PIC X(2).
+005200         10  DL30-CAL-HOLIDAY-DT   PIC 9(8).
+005300 01  DL30-WORK-FIELDS.
+005400     05  DL30-SUB                  PIC S9(4) COMP VALUE ZERO.
+005500 LINKAGE SECTION.
+005600 01  LK-HOL-CNTRY-CODE             PIC X(2).
+005700 01  LK-HOL-RGN-CODE               PIC X(2).
+005800 01  LK-HOL-DATE                   PIC 9(8).
+005900 01  LK-HOL-IND                    PIC X(1).
+006000 PROCEDURE DIVISION USING LK-HOL-CNTRY-CODE
+006100                          LK-HOL-RGN-CODE
+006200                          LK-HOL-DATE
+006300                          LK-HOL-IND.
+006400*================================================================
+006500*    0000-MAINLINE
+006600*================================================================
+006700 0000-MAINLINE.
+006800     IF NOT DL30-LOADED
+006900         PERFORM 1000-LOAD-CALENDAR THRU 1000-EXIT
+007000         SET DL30-LOADED           TO TRUE
+007100     END-IF
+007200     PERFORM 2000-LOOKUP-HOLIDAY    THRU 2000-EXIT
+007300     GOBACK.
+007400*================================================================
+007500*    1000-LOAD-CALENDAR  -  BRING THE WHOLE HOLIDAY CALENDAR     *
+007600*                           INTO MEMORY ONCE PER RUN             *
+007700*================================================================
+007800 1000-LOAD-CALENDAR.
+007900     OPEN INPUT DL030-CAL-FILE
+008000     PERFORM 1100-LOAD-ONE-ENTRY    THRU 1100-EXIT
+008100         UNTIL DL30-CAL-EOF
+008200     CLOSE DL030-CAL-FILE.
+008300 1000-EXIT.
+008400     EXIT.
+008500*================================================================
+008600*    1100-LOAD-ONE-ENTRY                                         *
+008700*================================================================
+008800 1100-LOAD-ONE-ENTRY.
+008900     READ DL030-CAL-FILE
+009000         AT END
+009100             SET DL30-CAL-EOF TO TRUE
+009200     END-READ
+009300     IF NOT DL30-CAL-EOF
+009400         ADD 1 TO DL30-CAL-COUNT
+009500         MOVE DL030-CAL-CNTRY-CODE TO
+009600             DL30-CAL-CNTRY-CODE(DL30-CAL-COUNT)
+009700         MOVE DL030-CAL-RGN-CODE   TO
+009800             DL30-CAL-RGN-CODE(DL30-CAL-COUNT)
+009900         MOVE DL030-CAL-HOLIDAY-DT TO
+010000             DL30-CAL-HOLIDAY-DT(DL30-CAL-COUNT)
+010100     END-IF.
+010200 1100-EXIT.
+010300     EXIT.
+010400*================================================================
+010500*    2000-LOOKUP-HOLIDAY  -  SEARCH THE RESIDENT TABLE FOR A     *
+010600*                            MATCHING COUNTRY/REGION/DATE        *
+010700*================================================================
+010800 2000-LOOKUP-HOLIDAY.
+010900     MOVE "N"                      TO LK-HOL-IND
+011000     MOVE "N"                      TO DL30-MATCH-FOUND-SW
+011100     PERFORM 2100-CHECK-ONE-ENTRY   THRU 2100-EXIT
+011200         VARYING DL30-SUB FROM 1 BY 1
+011300         UNTIL DL30-SUB > DL30-CAL-COUNT
+011400         OR DL30-MATCH-FOUND
+011500     IF DL30-MATCH-FOUND
+011600         MOVE "Y"                  TO LK-HOL-IND
+011700     END-IF.
+011800 2000-EXIT.
+011900     EXIT.
+012000*================================================================
+012100*    2100-CHECK-ONE-ENTRY                                        *
+012200*================================================================
+012300 2100-CHECK-ONE-ENTRY.
+012400     IF DL30-CAL-CNTRY-CODE(DL30-SUB) = LK-HOL-CNTRY-CODE
+012500         AND DL30-CAL-HOLIDAY-DT(DL30-SUB) = LK-HOL-DATE
+012600         AND (DL30-CAL-RGN-CODE(DL30-SUB) = LK-HOL-RGN-CODE
+012700         OR DL30-CAL-RGN-CODE(DL30-SUB) = SPACES)
+012800         SET DL30-MATCH-FOUND      TO TRUE
+012900     END-IF.
+013000 2100-EXIT.
+013100     EXIT.
