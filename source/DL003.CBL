@@ -0,0 +1,206 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL003.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - WALK THE EIGHT NOT-COVERED
+001100*                   WINDOWS AGAINST THE TWELVE EMPLOYEE-COVERAGE
+001200*                   OCCURRENCES.  FLAG ANY NOT-COVERED WINDOW
+001300*                   THAT OVERLAPS A PERIOD OF ACTUAL COVERAGE,
+001400*                   AND ANY NOT-COVERED WINDOW THAT DOES NOT
+001500*                   BUTT UP AGAINST A COVERAGE CANCEL OR EFFECT-
+001600*                   IVE DATE (AN UNEXPLAINED GAP).
+001700*================================================================
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-370.
+002100 OBJECT-COMPUTER.   IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+002500            ORGANIZATION IS SEQUENTIAL.
+002600     SELECT DL003-RPT-FILE  ASSIGN TO DL003RPT
+002700            ORGANIZATION IS LINE SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  BED1EMP-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200     COPY BED1EMP.
+003300     COPY BED1EMPT.
+003400 FD  DL003-RPT-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  DL003-RPT-LINE                PIC X(132).
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------
+003900*    DL3-SWITCHES AND COUNTERS
+004000*----------------------------------------------------------------
+004100 01  DL3-SWITCHES.
+004200     05  DL3-EOF-SW                PIC X(1)     VALUE "N".
+004300         88  DL3-EOF                             VALUE "Y".
+004400     05  DL3-OVERLAP-SW            PIC X(1)     VALUE "N".
+004500         88  DL3-OVERLAP-FOUND                   VALUE "Y".
+004600     05  DL3-GAP-EXPL-SW           PIC X(1)     VALUE "N".
+004700         88  DL3-GAP-EXPLAINED                   VALUE "Y".
+004800 01  DL3-COUNTERS.
+004900     05  DL3-NC-SUB                PIC S9(4) COMP VALUE ZERO.
+005000     05  DL3-CE-SUB                PIC S9(4) COMP VALUE ZERO.
+005100     05  DL3-RECS-READ             PIC S9(8) COMP VALUE ZERO.
+005200     05  DL3-EXCEP-WRITTEN         PIC S9(8) COMP VALUE ZERO.
+005300 01  DL3-JULIAN-WORK.
+005400     05  DL3-NC-FROM-JUL           PIC S9(8) COMP.
+005500     05  DL3-NC-TO-JUL             PIC S9(8) COMP.
+005600     05  DL3-CE-EFF-JUL            PIC S9(8) COMP.
+005700     05  DL3-CE-CANC-JUL           PIC S9(8) COMP.
+005800 01  DL3-HEADING-1.
+005900     05  FILLER                    PIC X(32)
+006000         VALUE "ELIGIBILITY GAP EXCEPTION REPORT".
+006100 01  DL3-COLUMN-HEADING.
+006200     05  FILLER                   PIC X(15) VALUE "EMPLOYEE ID".
+006300     05  FILLER                   PIC X(4)  VALUE "OCC".
+006400     05  FILLER                   PIC X(11) VALUE "NOTCOV FROM".
+006500     05  FILLER                   PIC X(11) VALUE "NOTCOV TO".
+006600     05  FILLER                  PIC X(14) VALUE "EXCEPTION TYPE".
+006700 01  DL3-DETAIL-LINE.
+006800     05  DL3-D-EMP-ID              PIC X(13).
+006900     05  FILLER                    PIC X(2)  VALUE SPACES.
+007000     05  DL3-D-OCC                 PIC 9(1).
+007100     05  FILLER                    PIC X(3)  VALUE SPACES.
+007200     05  DL3-D-NC-FROM             PIC 9(8).
+007300     05  FILLER                    PIC X(3)  VALUE SPACES.
+007400     05  DL3-D-NC-TO               PIC 9(8).
+007500     05  FILLER                    PIC X(3)  VALUE SPACES.
+007600     05  DL3-D-EXCEP-TYPE          PIC X(15).
+007700 01  DL3-TOTAL-LINE.
+007800     05  FILLER                    PIC X(24)
+007900         VALUE "TOTAL EXCEPTIONS WRITTEN".
+008000     05  DL3-T-COUNT               PIC ZZZ,ZZ9.
+008100 PROCEDURE DIVISION.
+008200*================================================================
+008300*    0000-MAINLINE
+008400*================================================================
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+008700     PERFORM 2000-PROCESS-EMPLOYEE  THRU 2000-EXIT
+008800         UNTIL DL3-EOF
+008900     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009000     GOBACK.
+009100*================================================================
+009200*    1000-INITIALIZE
+009300*================================================================
+009400 1000-INITIALIZE.
+009500     OPEN INPUT  BED1EMP-FILE
+009600     OPEN OUTPUT DL003-RPT-FILE
+009700     WRITE DL003-RPT-LINE FROM DL3-HEADING-1
+009800     WRITE DL003-RPT-LINE FROM SPACES
+009900     WRITE DL003-RPT-LINE FROM DL3-COLUMN-HEADING
+010000     PERFORM 8000-READ-BED1EMP      THRU 8000-EXIT.
+010100 1000-EXIT.
+010200     EXIT.
+010300*================================================================
+010400*    2000-PROCESS-EMPLOYEE  -  CHECK EACH OF THE EIGHT NOT-     *
+010500*                              COVERED WINDOWS FOR THIS MEMBER  *
+010600*================================================================
+010700 2000-PROCESS-EMPLOYEE.
+010800     ADD 1 TO DL3-RECS-READ
+010900     PERFORM 2100-CHECK-ONE-WINDOW  THRU 2100-EXIT
+011000         VARYING DL3-NC-SUB FROM 1 BY 1
+011100         UNTIL DL3-NC-SUB > 8
+011200     PERFORM 8000-READ-BED1EMP      THRU 8000-EXIT.
+011300 2000-EXIT.
+011400     EXIT.
+011500*================================================================
+011600*    2100-CHECK-ONE-WINDOW  -  COMPARE ONE NOT-COVERED WINDOW   *
+011700*                              AGAINST ALL TWELVE COVERAGE      *
+011800*                              OCCURRENCES                     *
+011900*================================================================
+012000 2100-CHECK-ONE-WINDOW.
+012100     IF EMP-NOT-COV-FROM-T(DL3-NC-SUB) = ZERO
+012200         OR EMP-NOT-COV-TO-T(DL3-NC-SUB) = ZERO
+012300         GO TO 2100-EXIT
+012400     END-IF
+012500     MOVE "N" TO DL3-OVERLAP-SW
+012600     MOVE "N" TO DL3-GAP-EXPL-SW
+012700     CALL "DL900" USING EMP-NOT-COV-FROM-T(DL3-NC-SUB)
+012800                        DL3-NC-FROM-JUL
+012900     CALL "DL900" USING EMP-NOT-COV-TO-T(DL3-NC-SUB)
+013000                        DL3-NC-TO-JUL
+013100     PERFORM 2110-CHECK-VS-COV-EE   THRU 2110-EXIT
+013200         VARYING DL3-CE-SUB FROM 1 BY 1
+013300         UNTIL DL3-CE-SUB > 12
+013400     IF DL3-OVERLAP-FOUND
+013410         MOVE "OVERLAP"            TO DL3-D-EXCEP-TYPE
+013420         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+013600     ELSE
+013700         IF NOT DL3-GAP-EXPLAINED
+013800             MOVE "UNEXPLAINED GAP" TO DL3-D-EXCEP-TYPE
+013900             PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+014000         END-IF
+014100     END-IF.
+014200 2100-EXIT.
+014300     EXIT.
+014400*================================================================
+014500*    2110-CHECK-VS-COV-EE  -  ONE NOT-COVERED WINDOW VERSUS ONE *
+014600*                             EMPLOYEE-COVERAGE OCCURRENCE      *
+014700*================================================================
+014800 2110-CHECK-VS-COV-EE.
+014900     IF EMP-COV-EFF-DT-EE-T(DL3-CE-SUB) = ZERO
+015000         GO TO 2110-EXIT
+015100     END-IF
+015200     CALL "DL900" USING EMP-COV-EFF-DT-EE-T(DL3-CE-SUB)
+015300                        DL3-CE-EFF-JUL
+015400     IF EMP-COV-CANC-DT-EE-T(DL3-CE-SUB) = ZERO
+015500         MOVE 99999999             TO DL3-CE-CANC-JUL
+015600     ELSE
+015700         CALL "DL900" USING EMP-COV-CANC-DT-EE-T(DL3-CE-SUB)
+015800                            DL3-CE-CANC-JUL
+015900     END-IF
+016000     IF DL3-NC-FROM-JUL <= DL3-CE-CANC-JUL
+016100         AND DL3-NC-TO-JUL >= DL3-CE-EFF-JUL
+016200         MOVE "Y" TO DL3-OVERLAP-SW
+016300     END-IF
+016400     IF EMP-COV-CANC-DT-EE-T(DL3-CE-SUB) NOT = ZERO
+016500         AND DL3-CE-CANC-JUL + 1 = DL3-NC-FROM-JUL
+016600         MOVE "Y" TO DL3-GAP-EXPL-SW
+016700     END-IF
+016800     IF DL3-NC-TO-JUL + 1 = DL3-CE-EFF-JUL
+016900         MOVE "Y" TO DL3-GAP-EXPL-SW
+017000     END-IF.
+017100 2110-EXIT.
+017200     EXIT.
+017300*================================================================
+017400*    2200-WRITE-EXCEPTION
+017500*================================================================
+017600 2200-WRITE-EXCEPTION.
+017700     MOVE EMP-EMP-ID               TO DL3-D-EMP-ID
+017800     MOVE DL3-NC-SUB               TO DL3-D-OCC
+017900     MOVE EMP-NOT-COV-FROM-T(DL3-NC-SUB) TO DL3-D-NC-FROM
+018000     MOVE EMP-NOT-COV-TO-T(DL3-NC-SUB)   TO DL3-D-NC-TO
+018100     WRITE DL003-RPT-LINE FROM DL3-DETAIL-LINE
+018200     ADD 1 TO DL3-EXCEP-WRITTEN.
+018300 2200-EXIT.
+018400     EXIT.
+018500*================================================================
+018600*    3000-TERMINATE
+018700*================================================================
+018800 3000-TERMINATE.
+018900     MOVE DL3-EXCEP-WRITTEN        TO DL3-T-COUNT
+019000     WRITE DL003-RPT-LINE FROM SPACES
+019100     WRITE DL003-RPT-LINE FROM DL3-TOTAL-LINE
+019200     CLOSE BED1EMP-FILE
+019300     CLOSE DL003-RPT-FILE.
+019400 3000-EXIT.
+019500     EXIT.
+019600*================================================================
+019700*    8000-READ-BED1EMP
+019800*================================================================
+019900 8000-READ-BED1EMP.
+020000     READ BED1EMP-FILE
+020100         AT END
+020200             SET DL3-EOF TO TRUE
+020300     END-READ.
+020400 8000-EXIT.
+020500     EXIT.
