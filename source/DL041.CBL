@@ -0,0 +1,178 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL041.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - OPERATOR FUNCTION-ACTIVITY
+001100*                   REPORT FROM SREAUDIT.  SREAUDIT IS NOT
+001200*                   NECESSARILY IN FUNC_OPID/FUNC_CODE SEQUENCE,
+001300*                   SO - AS WITH THE WC-CLAIM ACCUMULATOR IN
+001400*                   DL019 - ACTIVITY IS GROUPED BY OPERATOR AND
+001500*                   FUNCTION CODE IN A WORKING-STORAGE TABLE
+001600*                   BUILT UP AS THE FILE IS READ, RATHER THAN BY
+001700*                   A CONTROL BREAK.  EACH GROUP ACCUMULATES AN
+001800*                   ACTIVITY COUNT AND A COUNT OF ENTRIES STILL
+001900*                   AWAITING RELEASE (FUNC_RLSE_IND NOT "Y").
+002000*================================================================
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT AUD-FILE        ASSIGN TO SREAUDIT
+002800            ORGANIZATION IS SEQUENTIAL.
+002900     SELECT DL041-RPT-FILE  ASSIGN TO DL041RPT
+003000            ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  AUD-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500     COPY SREAUDIT.
+003600 FD  DL041-RPT-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  DL041-RPT-LINE                PIC X(132).
+003900 WORKING-STORAGE SECTION.
+004000*----------------------------------------------------------------
+004100*    DL41-SWITCHES AND COUNTERS
+004200*----------------------------------------------------------------
+004300 01  DL41-SWITCHES.
+004400     05  DL41-AUD-EOF-SW           PIC X(1)     VALUE "N".
+004500         88  DL41-AUD-EOF                         VALUE "Y".
+004600 01  DL41-WORK-FIELDS.
+004700     05  DL41-SUB                  PIC S9(4) COMP.
+004800 01  DL41-OPID-TABLE.
+004900     05  DL41-OPID-COUNT           PIC S9(4) COMP VALUE ZERO.
+005000     05  DL41-OPID-ENTRY OCCURS 2000 TIMES.
+005100         10  DL41-T-FUNC-OPID      PIC X(9).
+005200         10  DL41-T-FUNC-CODE      PIC X(2).
+005300         10  DL41-T-ACTVTY-COUNT   PIC S9(6) COMP.
+005400         10  DL41-T-PENDING-COUNT  PIC S9(6) COMP.
+005500 01  DL41-COUNTERS.
+005600     05  DL41-AUD-READ             PIC S9(8) COMP VALUE ZERO.
+005700 01  DL41-HEADING-1.
+005800     05  FILLER                  PIC X(40)
+005900         VALUE "OPERATOR FUNCTION-ACTIVITY REPORT".
+006000 01  DL41-COLUMN-HEADING.
+006100     05  FILLER                 PIC X(12) VALUE "FUNC-OPID".
+006200     05  FILLER                 PIC X(9)  VALUE "FUNC".
+006300     05  FILLER                 PIC X(13) VALUE "ACTIVITY".
+006400     05  FILLER                 PIC X(13) VALUE "PENDING".
+006500 01  DL041-DETAIL-LINE.
+006600     05  DL41-D-FUNC-OPID          PIC X(9).
+006700     05  FILLER                    PIC X(3)  VALUE SPACES.
+006800     05  DL41-D-FUNC-CODE          PIC X(2).
+006900     05  FILLER                    PIC X(8)  VALUE SPACES.
+007000     05  DL41-D-ACTVTY-COUNT       PIC ZZZZ9.
+007100     05  FILLER                    PIC X(5)  VALUE SPACES.
+007200     05  DL41-D-PENDING-COUNT      PIC ZZZZ9.
+007300 01  DL41-TOTAL-LINE.
+007400     05  FILLER                    PIC X(25)
+007500         VALUE "TOTAL OPERATOR/FUNC GRPS".
+007600     05  DL41-T-COUNT              PIC ZZZ,ZZ9.
+007700 PROCEDURE DIVISION.
+007800*================================================================
+007900*    0000-MAINLINE
+008000*================================================================
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+008300     PERFORM 2000-PROCESS-AUD-REC   THRU 2000-EXIT
+008400         UNTIL DL41-AUD-EOF
+008500     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008600     GOBACK.
+008700*================================================================
+008800*    1000-INITIALIZE
+008900*================================================================
+009000 1000-INITIALIZE.
+009100     OPEN INPUT  AUD-FILE
+009200     OPEN OUTPUT DL041-RPT-FILE
+009300     PERFORM 8000-READ-AUD          THRU 8000-EXIT.
+009400 1000-EXIT.
+009500     EXIT.
+009600*================================================================
+009700*    2000-PROCESS-AUD-REC  -  ACCUMULATE THIS ENTRY INTO ITS     *
+009800*                             OPERATOR/FUNCTION GROUP            *
+009900*================================================================
+010000 2000-PROCESS-AUD-REC.
+010100     ADD 1 TO DL41-AUD-READ
+010200     PERFORM 2100-FIND-OR-ADD-GROUP THRU 2100-EXIT
+010300     ADD 1 TO DL41-T-ACTVTY-COUNT(DL41-SUB)
+010400     IF FUNC_RLSE_IND NOT = "Y"
+010500         ADD 1 TO DL41-T-PENDING-COUNT(DL41-SUB)
+010600     END-IF
+010700     PERFORM 8000-READ-AUD          THRU 8000-EXIT.
+010800 2000-EXIT.
+010900     EXIT.
+011000*================================================================
+011100*    2100-FIND-OR-ADD-GROUP  -  LOCATE THIS OPERATOR/FUNCTION    *
+011200*                               ACCUMULATOR ENTRY, ADDING A NEW  *
+011300*                               ONE IF NOT YET ON FILE           *
+011400*================================================================
+011500 2100-FIND-OR-ADD-GROUP.
+011600     PERFORM 2110-SEARCH-GROUP      THRU 2110-EXIT
+011700         VARYING DL41-SUB FROM 1 BY 1
+011800         UNTIL DL41-SUB > DL41-OPID-COUNT
+011900         OR (DL41-T-FUNC-OPID(DL41-SUB) = FUNC_OPID
+012000             AND DL41-T-FUNC-CODE(DL41-SUB) = FUNC_CODE)
+012100     IF DL41-SUB > DL41-OPID-COUNT
+012200         ADD 1 TO DL41-OPID-COUNT
+012300         MOVE DL41-OPID-COUNT      TO DL41-SUB
+012400         MOVE FUNC_OPID            TO DL41-T-FUNC-OPID(DL41-SUB)
+012500         MOVE FUNC_CODE            TO DL41-T-FUNC-CODE(DL41-SUB)
+012600         MOVE ZERO             TO DL41-T-ACTVTY-COUNT(DL41-SUB)
+012700         MOVE ZERO             TO DL41-T-PENDING-COUNT(DL41-SUB)
+012800     END-IF.
+012900 2100-EXIT.
+013000     EXIT.
+013100*================================================================
+013200*    2110-SEARCH-GROUP
+013300*================================================================
+013400 2110-SEARCH-GROUP.
+013500     CONTINUE.
+013600 2110-EXIT.
+013700     EXIT.
+013800*================================================================
+013900*    3000-TERMINATE  -  PRINT ONE LINE PER OPERATOR/FUNCTION     *
+014000*                       GROUP                                   *
+014100*================================================================
+014200 3000-TERMINATE.
+014300     WRITE DL041-RPT-LINE FROM DL41-HEADING-1
+014400     WRITE DL041-RPT-LINE FROM SPACES
+014500     WRITE DL041-RPT-LINE FROM DL41-COLUMN-HEADING
+014600     PERFORM 3100-PRINT-ONE-GROUP   THRU 3100-EXIT
+014700         VARYING DL41-SUB FROM 1 BY 1
+014800         UNTIL DL41-SUB > DL41-OPID-COUNT
+014900     MOVE DL41-OPID-COUNT          TO DL41-T-COUNT
+015000     WRITE DL041-RPT-LINE FROM SPACES
+015100     WRITE DL041-RPT-LINE FROM DL41-TOTAL-LINE
+015200     CLOSE AUD-FILE
+015300     CLOSE DL041-RPT-FILE.
+015400 3000-EXIT.
+015500     EXIT.
+015600*================================================================
+015700*    3100-PRINT-ONE-GROUP
+015800*================================================================
+015900 3100-PRINT-ONE-GROUP.
+016000     MOVE DL41-T-FUNC-OPID(DL41-SUB)   TO DL41-D-FUNC-OPID
+016100     MOVE DL41-T-FUNC-CODE(DL41-SUB)   TO DL41-D-FUNC-CODE
+016200     MOVE DL41-T-ACTVTY-COUNT(DL41-SUB)
+016300         TO DL41-D-ACTVTY-COUNT
+016400     MOVE DL41-T-PENDING-COUNT(DL41-SUB)
+016500         TO DL41-D-PENDING-COUNT
+016600     WRITE DL041-RPT-LINE FROM DL041-DETAIL-LINE.
+016700 3100-EXIT.
+016800     EXIT.
+016900*================================================================
+017000*    8000-READ-AUD
+017100*================================================================
+017200 8000-READ-AUD.
+017300     READ AUD-FILE
+017400         AT END
+017500             SET DL41-AUD-EOF TO TRUE
+017600     END-READ.
+017700 8000-EXIT.
+017800     EXIT.
