@@ -0,0 +1,169 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL037.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - MULTI-LANGUAGE ADDRESS-
+001100*                   FORMATTING EXTRACT.  STANDS ALONE AGAINST
+001200*                   EQ-SNAMADDR.  EQ-ADDR-NAME-FIRST-DLIM AND
+001300*                   EQ-ADDR-NAME-LAST-DLIM ARE TAKEN AS THE
+001400*                   LENGTH OF THE GIVEN-NAME TOKEN AND THE
+001500*                   STARTING POSITION OF THE FAMILY-NAME TOKEN
+001600*                   WITHIN EQ-ADDR-NAME RESPECTIVELY - A
+001700*                   DOCUMENTED DESIGN JUDGMENT CALL, AS THE
+001800*                   COPYBOOK GIVES NO FURTHER NARRATIVE.  FOR
+001900*                   LANGUAGES WHOSE CONVENTION PUTS THE FAMILY
+002000*                   NAME FIRST (JAPANESE, CHINESE, KOREAN,
+002100*                   HUNGARIAN, VIETNAMESE - ALSO A DOCUMENTED
+002200*                   JUDGMENT CALL, SINCE EQ-LANG-CODE'S DOMAIN
+002300*                   IS NOT ENUMERATED IN THE COPYBOOK) THE NAME
+002400*                   IS REBUILT FAMILY-TOKEN, SPACE, GIVEN-TOKEN
+002500*                   USING THE TWO DELIMITERS; ALL OTHER
+002600*                   LANGUAGES PASS EQ-ADDR-NAME THROUGH AS
+002700*                   STORED.  A DELIMITER OF ZERO OR OUT OF THE
+002800*                   1-34 RANGE OF EQ-ADDR-NAME IS TREATED AS
+002900*                   NOT SET, AND THE NAME IS ALSO PASSED THROUGH
+003000*                   UNCHANGED.  THE FAMILY-NAME TOKEN IS TRIMMED
+003100*                   OF TRAILING FILLER AT ITS FIRST EMBEDDED
+003200*                   SPACE, SO A COMPOUND (MULTI-WORD) FAMILY
+003300*                   NAME IS NOT FULLY PRESERVED - A KNOWN
+003400*                   LIMITATION OF THE SINGLE-SPLIT-POINT DESIGN.
+003500*================================================================
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER.   IBM-370.
+003900 OBJECT-COMPUTER.   IBM-370.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT EQ-FILE         ASSIGN TO SNAMADDR
+004300            ORGANIZATION IS SEQUENTIAL.
+004400     SELECT DL037-ADR-FILE  ASSIGN TO DL037ADR
+004500            ORGANIZATION IS SEQUENTIAL.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  EQ-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  EQ-RECORD.
+005100     COPY SNAMADDR.
+005200 FD  DL037-ADR-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY DL037ADR.
+005500 WORKING-STORAGE SECTION.
+005600*----------------------------------------------------------------
+005700*    DL37-SWITCHES AND COUNTERS
+005800*----------------------------------------------------------------
+005900 01  DL37-SWITCHES.
+006000     05  DL37-EQ-EOF-SW            PIC X(1)     VALUE "N".
+006100         88  DL37-EQ-EOF                          VALUE "Y".
+006200 01  DL37-LANG-WORK.
+006300     05  DL37-LANG-CODE            PIC X(2).
+006400         88  DL37-FAMILY-FIRST-LANG      VALUE "JA" "ZH" "KO"
+006500                                          "HU" "VN".
+006600 01  DL37-NAME-WORK.
+006700     05  DL37-FIRST-POS            PIC S9(4) COMP.
+006800     05  DL37-LAST-POS             PIC S9(4) COMP.
+006900 01  DL37-COUNTERS.
+007000     05  DL37-EQ-READ              PIC S9(8) COMP VALUE ZERO.
+007100     05  DL37-RECS-WRITTEN         PIC S9(8) COMP VALUE ZERO.
+007200     05  DL37-REORDERED-CNT        PIC S9(8) COMP VALUE ZERO.
+007300 PROCEDURE DIVISION.
+007400*================================================================
+007500*    0000-MAINLINE
+007600*================================================================
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007900     PERFORM 2000-PROCESS-EQ-REC    THRU 2000-EXIT
+008000         UNTIL DL37-EQ-EOF
+008100     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008200     GOBACK.
+008300*================================================================
+008400*    1000-INITIALIZE
+008500*================================================================
+008600 1000-INITIALIZE.
+008700     OPEN INPUT  EQ-FILE
+008800     OPEN OUTPUT DL037-ADR-FILE
+008900     PERFORM 8000-READ-EQ           THRU 8000-EXIT.
+009000 1000-EXIT.
+009100     EXIT.
+009200*================================================================
+009300*    2000-PROCESS-EQ-REC  -  FORMAT THE NAME/ADDRESS BLOCK FOR   *
+009400*                            THE LANGUAGE OF RECORD              *
+009500*================================================================
+009600 2000-PROCESS-EQ-REC.
+009700     ADD 1 TO DL37-EQ-READ
+009800     MOVE EQ-LANG-CODE             TO DL37-LANG-CODE
+009900     MOVE EQ-ADDR-NAME-FIRST-DLIM  TO DL37-FIRST-POS
+010000     MOVE EQ-ADDR-NAME-LAST-DLIM   TO DL37-LAST-POS
+010100     IF DL37-FAMILY-FIRST-LANG
+010200         AND DL37-FIRST-POS > 0 AND DL37-FIRST-POS <= 34
+010300         AND DL37-LAST-POS  > 0 AND DL37-LAST-POS  <= 34
+010400         PERFORM 2100-BUILD-FAMILY-FIRST THRU 2100-EXIT
+010500     ELSE
+010600         PERFORM 2200-BUILD-DEFAULT-ORDER THRU 2200-EXIT
+010700     END-IF
+010800     PERFORM 2900-WRITE-EXTRACT     THRU 2900-EXIT
+010900     PERFORM 8000-READ-EQ           THRU 8000-EXIT.
+011000 2000-EXIT.
+011100     EXIT.
+011200*================================================================
+011300*    2100-BUILD-FAMILY-FIRST  -  REBUILD AS FAMILY-TOKEN, SPACE, *
+011400*                                GIVEN-TOKEN                     *
+011500*================================================================
+011600 2100-BUILD-FAMILY-FIRST.
+011700     MOVE SPACES                   TO DL037-A-FORMATTED-NAME
+011800     STRING EQ-ADDR-NAME (DL37-LAST-POS :)  DELIMITED BY SPACE
+011900            " "                            DELIMITED BY SIZE
+012000            EQ-ADDR-NAME (1 : DL37-FIRST-POS)
+012100                                           DELIMITED BY SIZE
+012200         INTO DL037-A-FORMATTED-NAME
+012300     END-STRING
+012400     MOVE "F"                      TO DL037-A-NAME-ORDER-IND
+012500     ADD 1 TO DL37-REORDERED-CNT.
+012600 2100-EXIT.
+012700     EXIT.
+012800*================================================================
+012900*    2200-BUILD-DEFAULT-ORDER  -  PASS THE NAME THROUGH AS       *
+013000*                                 STORED (GIVEN-NAME-FIRST)      *
+013100*================================================================
+013200 2200-BUILD-DEFAULT-ORDER.
+013300     MOVE EQ-ADDR-NAME             TO DL037-A-FORMATTED-NAME
+013400     MOVE "W"                      TO DL037-A-NAME-ORDER-IND.
+013500 2200-EXIT.
+013600     EXIT.
+013700*================================================================
+013800*    2900-WRITE-EXTRACT
+013900*================================================================
+014000 2900-WRITE-EXTRACT.
+014100     MOVE EQ-BR-NO                 TO DL037-A-BR-NO
+014200     MOVE EQ-CUST-NO               TO DL037-A-CUST-NO
+014300     MOVE EQ-LOCN-ID               TO DL037-A-LOCN-ID
+014400     MOVE EQ-LANG-CODE             TO DL037-A-LANG-CODE
+014500     MOVE EQ-ADDR-LINE-1           TO DL037-A-ADDR-LINE-1
+014600     MOVE EQ-ADDR-LINE-2           TO DL037-A-ADDR-LINE-2
+014700     MOVE EQ-ADDR-LINE-3           TO DL037-A-ADDR-LINE-3
+014800     WRITE DL037-ADR-RECORD
+014900     ADD 1 TO DL37-RECS-WRITTEN.
+015000 2900-EXIT.
+015100     EXIT.
+015200*================================================================
+015300*    3000-TERMINATE
+015400*================================================================
+015500 3000-TERMINATE.
+015600     CLOSE EQ-FILE
+015700     CLOSE DL037-ADR-FILE.
+015800 3000-EXIT.
+015900     EXIT.
+016000*================================================================
+016100*    8000-READ-EQ
+016200*================================================================
+016300 8000-READ-EQ.
+016400     READ EQ-FILE
+016500         AT END
+016600             SET DL37-EQ-EOF TO TRUE
+016700     END-READ.
+016800 8000-EXIT.
+016900     EXIT.
