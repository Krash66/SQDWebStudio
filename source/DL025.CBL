@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL025.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - SAME-CYCLE ALERT WHEN A
+001100*                   PACKAGE'S GB-PKG-STAS-CD FLIPS TO
+001200*                   GB-PS-SETUP-ERR.  VSGPPAC CARRIES ONLY THE
+001300*                   PACKAGE'S CURRENT STATUS, NOT ITS PRIOR
+001400*                   VALUE, SO - THE SAME AS DL005'S ARREARS-
+001450*                   LETTER CONTROL FILE AND DL016'S AUDIT-
+001500*                   DISPOSITION CONTROL FILE - A DL025CTL
+001600*                   SATELLITE CONTROL EXTRACT CARRIES THE
+001700*                   STATUS SEEN LAST RUN
+001800*                   FORWARD, KEYED BY GB-PKG-NO.  A PACKAGE NOW
+001900*                   SHOWING GB-PS-SETUP-ERR THAT WAS NOT ALREADY
+002000*                   IN SETUP ERROR LAST RUN JUST TRANSITIONED
+002100*                   THIS CYCLE AND IS ALERTED; ONE ALREADY IN
+002200*                   SETUP ERROR LAST RUN IS NOT ALERTED AGAIN.
+002300*================================================================
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT VSGPPAC-FILE       ASSIGN TO VSGPPAC
+003100            ORGANIZATION IS SEQUENTIAL.
+003200     SELECT DL025-CTL-IN-FILE  ASSIGN TO DL025CTLI
+003300            ORGANIZATION IS SEQUENTIAL.
+003400     SELECT DL025-CTL-OUT-FILE ASSIGN TO DL025CTLO
+003500            ORGANIZATION IS SEQUENTIAL.
+003600     SELECT DL025-RPT-FILE     ASSIGN TO DL025RPT
+003700            ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  VSGPPAC-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY VSGPPAC.
+004300 FD  DL025-CTL-IN-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY DL025CTL.
+004600 FD  DL025-CTL-OUT-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  DL025-CTL-OUT-RECORD          PIC X(7).
+004900 FD  DL025-RPT-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100 01  DL025-RPT-LINE                PIC X(132).
+005200 WORKING-STORAGE SECTION.
+005300*----------------------------------------------------------------
+005400*    DL25-SWITCHES AND COUNTERS
+005500*----------------------------------------------------------------
+005600 01  DL25-SWITCHES.
+005700     05  DL25-PKG-EOF-SW           PIC X(1)     VALUE "N".
+005800         88  DL25-PKG-EOF                        VALUE "Y".
+005900     05  DL25-CTL-EOF-SW           PIC X(1)     VALUE "N".
+006000         88  DL25-CTL-EOF                        VALUE "Y".
+006100 01  DL25-WORK-FIELDS.
+006200     05  DL25-CTL-KEY              PIC 9(4).
+006300     05  DL25-WORK-PKG-KEY         PIC 9(4).
+006400     05  DL25-PRIOR-STAS-CD        PIC 9(4).
+006500 01  DL25-COUNTERS.
+006600     05  DL25-PKG-READ             PIC S9(8) COMP VALUE ZERO.
+006700     05  DL25-ALERTS-WRITTEN       PIC S9(8) COMP VALUE ZERO.
+006800 01  DL25-HEADING-1.
+006900     05  FILLER                  PIC X(40)
+007000         VALUE "PACKAGE SETUP-ERROR SAME-CYCLE ALERT".
+007100 01  DL25-COLUMN-HEADING.
+007200     05  FILLER                 PIC X(13) VALUE "PACKAGE NBR".
+007300     05  FILLER                 PIC X(13) VALUE "STATUS CODE".
+007400 01  DL025-DETAIL-LINE.
+007500     05  DL25-D-PKG-NO             PIC 9(3).
+007600     05  FILLER                    PIC X(10) VALUE SPACES.
+007700     05  DL25-D-STAS-CD            PIC 9(4).
+007800 01  DL25-TOTAL-LINE.
+007900     05  FILLER                    PIC X(20)
+008000         VALUE "TOTAL ALERTS WRITTEN".
+008100     05  DL25-T-COUNT              PIC ZZZ,ZZ9.
+008200 PROCEDURE DIVISION.
+008300*================================================================
+008400*    0000-MAINLINE
+008500*================================================================
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+008800     PERFORM 2000-PROCESS-PACKAGE   THRU 2000-EXIT
+008900         UNTIL DL25-PKG-EOF
+009000     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009100     GOBACK.
+009200*================================================================
+009300*    1000-INITIALIZE
+009400*================================================================
+009500 1000-INITIALIZE.
+009600     OPEN INPUT  VSGPPAC-FILE
+009700     OPEN INPUT  DL025-CTL-IN-FILE
+009800     OPEN OUTPUT DL025-CTL-OUT-FILE
+009900     OPEN OUTPUT DL025-RPT-FILE
+010000     WRITE DL025-RPT-LINE FROM DL25-HEADING-1
+010100     WRITE DL025-RPT-LINE FROM SPACES
+010200     WRITE DL025-RPT-LINE FROM DL25-COLUMN-HEADING
+010300     PERFORM 8000-READ-PACKAGE      THRU 8000-EXIT
+010400     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+010500 1000-EXIT.
+010600     EXIT.
+010700*================================================================
+010800*    2000-PROCESS-PACKAGE  -  COMPARE THIS PACKAGE'S CURRENT     *
+010900*                             STATUS AGAINST ITS PRIOR-RUN       *
+011000*                             STATUS ON THE CONTROL FILE         *
+011100*================================================================
+011200 2000-PROCESS-PACKAGE.
+011300     ADD 1 TO DL25-PKG-READ
+011400     MOVE GB-PKG-NO                TO DL25-WORK-PKG-KEY
+011500     PERFORM 2050-SKIP-ORPHAN-CTL  THRU 2050-EXIT
+011600         UNTIL DL25-CTL-EOF
+011700         OR DL25-CTL-KEY >= DL25-WORK-PKG-KEY
+011800     IF DL25-CTL-KEY = DL25-WORK-PKG-KEY
+011900         MOVE DL025-C-STAS-CD      TO DL25-PRIOR-STAS-CD
+012000         PERFORM 8100-READ-CTL     THRU 8100-EXIT
+012100     ELSE
+012200         MOVE ZERO                 TO DL25-PRIOR-STAS-CD
+012300     END-IF
+012400     IF GB-PS-SETUP-ERR
+012500         AND DL25-PRIOR-STAS-CD NOT = 10
+012600         PERFORM 2100-WRITE-ALERT  THRU 2100-EXIT
+012700     END-IF
+012800     PERFORM 2200-CARRY-FORWARD    THRU 2200-EXIT
+012900     PERFORM 8000-READ-PACKAGE     THRU 8000-EXIT.
+013000 2000-EXIT.
+013100     EXIT.
+013200*================================================================
+013300*    2050-SKIP-ORPHAN-CTL  -  CONTROL RECORD FOR A PACKAGE NO    *
+013400*                             LONGER ON THE CURRENT EXTRACT      *
+013500*================================================================
+013600 2050-SKIP-ORPHAN-CTL.
+013700     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+013800 2050-EXIT.
+013900     EXIT.
+014000*================================================================
+014100*    2100-WRITE-ALERT
+014200*================================================================
+014300 2100-WRITE-ALERT.
+014400     MOVE GB-PKG-NO                TO DL25-D-PKG-NO
+014500     MOVE GB-PKG-STAS-CD           TO DL25-D-STAS-CD
+014600     WRITE DL025-RPT-LINE FROM DL025-DETAIL-LINE
+014700     ADD 1 TO DL25-ALERTS-WRITTEN.
+014800 2100-EXIT.
+014900     EXIT.
+015000*================================================================
+015100*    2200-CARRY-FORWARD  -  WRITE THIS PACKAGE'S CURRENT STATUS  *
+015200*                           FORWARD FOR NEXT RUN'S COMPARISON    *
+015300*================================================================
+015400 2200-CARRY-FORWARD.
+015500     MOVE GB-PKG-NO                TO DL025-C-PKG-NO
+015600     MOVE GB-PKG-STAS-CD           TO DL025-C-STAS-CD
+015700     WRITE DL025-CTL-OUT-RECORD FROM DL025-CTL-RECORD.
+015800 2200-EXIT.
+015900     EXIT.
+016000*================================================================
+016100*    3000-TERMINATE
+016200*================================================================
+016300 3000-TERMINATE.
+016400     MOVE DL25-ALERTS-WRITTEN      TO DL25-T-COUNT
+016500     WRITE DL025-RPT-LINE FROM SPACES
+016600     WRITE DL025-RPT-LINE FROM DL25-TOTAL-LINE
+016700     CLOSE VSGPPAC-FILE
+016800     CLOSE DL025-CTL-IN-FILE
+016900     CLOSE DL025-CTL-OUT-FILE
+017000     CLOSE DL025-RPT-FILE.
+017100 3000-EXIT.
+017200     EXIT.
+017300*================================================================
+017400*    8000-READ-PACKAGE
+017500*================================================================
+017600 8000-READ-PACKAGE.
+017700     READ VSGPPAC-FILE
+017800         AT END
+017900             SET DL25-PKG-EOF TO TRUE
+018000     END-READ.
+018100 8000-EXIT.
+018200     EXIT.
+018300*================================================================
+018400*    8100-READ-CTL
+018500*================================================================
+018600 8100-READ-CTL.
+018700     READ DL025-CTL-IN-FILE
+018800         AT END
+018900             SET DL25-CTL-EOF TO TRUE
+019000             MOVE 9999             TO DL25-CTL-KEY
+019100     END-READ
+019200     IF NOT DL25-CTL-EOF
+019300         MOVE DL025-C-PKG-NO       TO DL25-CTL-KEY
+019400     END-IF.
+019500 8100-EXIT.
+019600     EXIT.
