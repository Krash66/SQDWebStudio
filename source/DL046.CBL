@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL046.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - UNIFIED END-OF-DAY CONTROL-
+001100*                   TOTAL TALLY REPORT.  BED1EMP IS THE CLAIMS/
+001200*                   ELIGIBILITY SUBSYSTEM'S MASTER, AND
+001300*                   SREAUDIT/SRECOMMS/SREMUCOM ARE THE NIGHTLY
+001400*                   EXTRACT.  THE TWO SUBSYSTEMS SHARE NO
+001500*                   COMMON KEY OR GRAIN - ONE RECORD PER
+001600*                   EMPLOYEE VERSUS ONE RECORD PER EXTRACT
+001700*                   EVENT - SO THERE IS NO VALID RECORD-LEVEL
+001800*                   TIE-OUT BETWEEN THEM; AND THE AUD/COM/MUC
+001900*                   PREFIX-LEVEL TIE-OUT AMONG THEMSELVES IS
+002000*                   ALREADY PERFORMED BY DL042.  THIS PROGRAM
+002100*                   INSTEAD TOTALS EACH FILE INDEPENDENTLY AND
+002200*                   PRINTS ALL OF THEM TOGETHER, WITH A GRAND
+002300*                   TOTAL OF RECORDS PROCESSED ACROSS BOTH
+002400*                   SUBSYSTEMS, SO OPERATIONS HAS ONE PLACE TO
+002500*                   READ EVERY NIGHTLY CONTROL TOTAL RATHER
+002600*                   THAN HUNTING THROUGH FOUR SEPARATE REPORTS.
+002700*================================================================
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+003500            ORGANIZATION IS SEQUENTIAL.
+003600     SELECT AUD-FILE        ASSIGN TO SREAUDIT
+003700            ORGANIZATION IS SEQUENTIAL.
+003800     SELECT COM-FILE        ASSIGN TO SRECOMMS
+003900            ORGANIZATION IS SEQUENTIAL.
+004000     SELECT MUC-FILE        ASSIGN TO SREMUCOM
+004100            ORGANIZATION IS SEQUENTIAL.
+004200     SELECT DL046-RPT-FILE  ASSIGN TO DL046RPT
+004300            ORGANIZATION IS LINE SEQUENTIAL.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  BED1EMP-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY BED1EMP.
+004900 FD  AUD-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY SREAUDIT.
+005200 FD  COM-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400     COPY SRECOMMS.
+005500 FD  MUC-FILE
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY SREMUCOM.
+005800 FD  DL046-RPT-FILE
+005900     LABEL RECORDS ARE STANDARD.
+006000 01  DL046-RPT-LINE                PIC X(132).
+006100 WORKING-STORAGE SECTION.
+006200*----------------------------------------------------------------
+006300*    DL46-SWITCHES AND COUNTERS
+006400*----------------------------------------------------------------
+006500 01  DL46-SWITCHES.
+006600     05  DL46-EMP-EOF-SW           PIC X(1)     VALUE "N".
+006700         88  DL46-EMP-EOF                         VALUE "Y".
+006800     05  DL46-AUD-EOF-SW           PIC X(1)     VALUE "N".
+006900         88  DL46-AUD-EOF                         VALUE "Y".
+007000     05  DL46-COM-EOF-SW           PIC X(1)     VALUE "N".
+007100         88  DL46-COM-EOF                         VALUE "Y".
+007200     05  DL46-MUC-EOF-SW           PIC X(1)     VALUE "N".
+007300         88  DL46-MUC-EOF                         VALUE "Y".
+007400 01  DL46-TOTALS.
+007500     05  DL46-EMP-COUNT            PIC 9(8)        VALUE ZERO.
+007600     05  DL46-AUD-COUNT            PIC 9(8)        VALUE ZERO.
+007700     05  DL46-COM-COUNT            PIC 9(8)        VALUE ZERO.
+007800     05  DL46-COM-AMT              PIC S9(13)V9(2) VALUE ZERO
+007900                                   COMP-3.
+008000     05  DL46-MUC-COUNT            PIC 9(8)        VALUE ZERO.
+008100     05  DL46-MUC-AMT              PIC S9(13)V9(2) VALUE ZERO
+008200                                   COMP-3.
+008300 01  DL46-DATE-WORK.
+008400     05  DL46-RUN-DATE             PIC 9(8).
+008500 01  DL46-HEADING-1.
+008600     05  FILLER                  PIC X(39)
+008700         VALUE "UNIFIED END-OF-DAY CONTROL-TOTAL TALLY".
+008800 01  DL46-HEADING-2.
+008900     05  FILLER                    PIC X(11) VALUE "RUN DATE".
+009000     05  DL46-H-RUN-DATE           PIC 9(8).
+009100 01  DL46-SECTION-CLAIMS.
+009200     05  FILLER                    PIC X(30)
+009300         VALUE "CLAIMS SUBSYSTEM CONTROL TOTAL".
+009400 01  DL46-DETAIL-EMP.
+009500     05  FILLER                    PIC X(25)
+009600         VALUE "BED1EMP RECORDS ON FILE".
+009700     05  DL46-D-EMP-COUNT          PIC ZZZ,ZZZ,ZZ9.
+009800 01  DL46-SECTION-EXTRACT.
+009900     05  FILLER                    PIC X(31)
+010000         VALUE "EXTRACT SUBSYSTEM CONTROL TOTAL".
+010100 01  DL46-DETAIL-AUD.
+010200     05  FILLER                    PIC X(25)
+010300         VALUE "SREAUDIT RECORDS ON FILE".
+010400     05  DL46-D-AUD-COUNT          PIC ZZZ,ZZZ,ZZ9.
+010500 01  DL46-DETAIL-COM-1.
+010600     05  FILLER                    PIC X(25)
+010700         VALUE "SRECOMMS RECORDS ON FILE".
+010800     05  DL46-D-COM-COUNT          PIC ZZZ,ZZZ,ZZ9.
+010900 01  DL46-DETAIL-COM-2.
+011000     05  FILLER                    PIC X(25)
+011100         VALUE "SRECOMMS COMM AMOUNT".
+011200     05  DL46-D-COM-AMT            PIC Z,ZZZ,ZZZ,ZZ9.99.
+011300 01  DL46-DETAIL-MUC-1.
+011400     05  FILLER                    PIC X(25)
+011500         VALUE "SREMUCOM RECORDS ON FILE".
+011600     05  DL46-D-MUC-COUNT          PIC ZZZ,ZZZ,ZZ9.
+011700 01  DL46-DETAIL-MUC-2.
+011800     05  FILLER                    PIC X(25)
+011900         VALUE "SREMUCOM COMM AMOUNT".
+012000     05  DL46-D-MUC-AMT            PIC Z,ZZZ,ZZZ,ZZ9.99.
+012100 01  DL46-GRAND-TOTAL-LINE.
+012200     05  FILLER                    PIC X(25)
+012300         VALUE "GRAND TOTAL RECORDS".
+012400     05  DL46-G-TOTAL              PIC ZZZ,ZZZ,ZZ9.
+012500 PROCEDURE DIVISION.
+012600*================================================================
+012700*    0000-MAINLINE
+012800*================================================================
+012900 0000-MAINLINE.
+013000     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+013100     PERFORM 2000-COUNT-EMP         THRU 2000-EXIT
+013200         UNTIL DL46-EMP-EOF
+013300     PERFORM 2100-COUNT-AUD         THRU 2100-EXIT
+013400         UNTIL DL46-AUD-EOF
+013500     PERFORM 2200-COUNT-COM         THRU 2200-EXIT
+013600         UNTIL DL46-COM-EOF
+013700     PERFORM 2300-COUNT-MUC         THRU 2300-EXIT
+013800         UNTIL DL46-MUC-EOF
+013900     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+014000     GOBACK.
+014100*================================================================
+014200*    1000-INITIALIZE
+014300*================================================================
+014400 1000-INITIALIZE.
+014500     ACCEPT DL46-RUN-DATE          FROM DATE YYYYMMDD
+014600     OPEN INPUT  BED1EMP-FILE
+014700     OPEN INPUT  AUD-FILE
+014800     OPEN INPUT  COM-FILE
+014900     OPEN INPUT  MUC-FILE
+015000     OPEN OUTPUT DL046-RPT-FILE
+015100     WRITE DL046-RPT-LINE FROM DL46-HEADING-1
+015200     MOVE DL46-RUN-DATE            TO DL46-H-RUN-DATE
+015300     WRITE DL046-RPT-LINE FROM DL46-HEADING-2
+015400     WRITE DL046-RPT-LINE FROM SPACES
+015500     PERFORM 8000-READ-EMP          THRU 8000-EXIT
+015600     PERFORM 8100-READ-AUD          THRU 8100-EXIT
+015700     PERFORM 8200-READ-COM          THRU 8200-EXIT
+015800     PERFORM 8300-READ-MUC          THRU 8300-EXIT.
+015900 1000-EXIT.
+016000     EXIT.
+016100*================================================================
+016200*    2000-COUNT-EMP
+016300*================================================================
+016400 2000-COUNT-EMP.
+016500     ADD 1 TO DL46-EMP-COUNT
+016600     PERFORM 8000-READ-EMP          THRU 8000-EXIT.
+016700 2000-EXIT.
+016800     EXIT.
+016900*================================================================
+017000*    2100-COUNT-AUD
+017100*================================================================
+017200 2100-COUNT-AUD.
+017300     ADD 1 TO DL46-AUD-COUNT
+017400     PERFORM 8100-READ-AUD          THRU 8100-EXIT.
+017500 2100-EXIT.
+017600     EXIT.
+017700*================================================================
+017800*    2200-COUNT-COM
+017900*================================================================
+018000 2200-COUNT-COM.
+018100     ADD 1                         TO DL46-COM-COUNT
+018200     ADD COMM_AMT                  TO DL46-COM-AMT
+018300     PERFORM 8200-READ-COM          THRU 8200-EXIT.
+018400 2200-EXIT.
+018500     EXIT.
+018600*================================================================
+018700*    2300-COUNT-MUC
+018800*================================================================
+018900 2300-COUNT-MUC.
+019000     ADD 1                         TO DL46-MUC-COUNT
+019100     ADD COMM-AMT                  TO DL46-MUC-AMT
+019200     PERFORM 8300-READ-MUC          THRU 8300-EXIT.
+019300 2300-EXIT.
+019400     EXIT.
+019500*================================================================
+019600*    3000-TERMINATE  -  PRINT EVERY SUBSYSTEM'S CONTROL TOTALS   *
+019700*                      TOGETHER AND THE COMBINED GRAND TOTAL     *
+019800*================================================================
+019900 3000-TERMINATE.
+020000     WRITE DL046-RPT-LINE FROM DL46-SECTION-CLAIMS
+020100     MOVE DL46-EMP-COUNT           TO DL46-D-EMP-COUNT
+020200     WRITE DL046-RPT-LINE FROM DL46-DETAIL-EMP
+020300     WRITE DL046-RPT-LINE FROM SPACES
+020400     WRITE DL046-RPT-LINE FROM DL46-SECTION-EXTRACT
+020500     MOVE DL46-AUD-COUNT           TO DL46-D-AUD-COUNT
+020600     WRITE DL046-RPT-LINE FROM DL46-DETAIL-AUD
+020700     MOVE DL46-COM-COUNT           TO DL46-D-COM-COUNT
+020800     WRITE DL046-RPT-LINE FROM DL46-DETAIL-COM-1
+020900     MOVE DL46-COM-AMT             TO DL46-D-COM-AMT
+021000     WRITE DL046-RPT-LINE FROM DL46-DETAIL-COM-2
+021100     MOVE DL46-MUC-COUNT           TO DL46-D-MUC-COUNT
+021200     WRITE DL046-RPT-LINE FROM DL46-DETAIL-MUC-1
+021300     MOVE DL46-MUC-AMT             TO DL46-D-MUC-AMT
+021400     WRITE DL046-RPT-LINE FROM DL46-DETAIL-MUC-2
+021500     WRITE DL046-RPT-LINE FROM SPACES
+021600     COMPUTE DL46-G-TOTAL =
+021700         DL46-EMP-COUNT + DL46-AUD-COUNT
+021800         + DL46-COM-COUNT + DL46-MUC-COUNT
+021900     WRITE DL046-RPT-LINE FROM DL46-GRAND-TOTAL-LINE
+022000     CLOSE BED1EMP-FILE
+022100     CLOSE AUD-FILE
+022200     CLOSE COM-FILE
+022300     CLOSE MUC-FILE
+022400     CLOSE DL046-RPT-FILE.
+022500 3000-EXIT.
+022600     EXIT.
+022700*================================================================
+022800*    8000-READ-EMP
+022900*================================================================
+023000 8000-READ-EMP.
+023100     READ BED1EMP-FILE
+023200         AT END
+023300             SET DL46-EMP-EOF TO TRUE
+023400     END-READ.
+023500 8000-EXIT.
+023600     EXIT.
+023700*================================================================
+023800*    8100-READ-AUD
+023900*================================================================
+024000 8100-READ-AUD.
+024100     READ AUD-FILE
+024200         AT END
+024300             SET DL46-AUD-EOF TO TRUE
+024400     END-READ.
+024500 8100-EXIT.
+024600     EXIT.
+024700*================================================================
+024800*    8200-READ-COM
+024900*================================================================
+025000 8200-READ-COM.
+025100     READ COM-FILE
+025200         AT END
+025300             SET DL46-COM-EOF TO TRUE
+025400     END-READ.
+025500 8200-EXIT.
+025600     EXIT.
+025700*================================================================
+025800*    8300-READ-MUC
+025900*================================================================
+026000 8300-READ-MUC.
+026100     READ MUC-FILE
+026200         AT END
+026300             SET DL46-MUC-EOF TO TRUE
+026400     END-READ.
+026500 8300-EXIT.
+026600     EXIT.
