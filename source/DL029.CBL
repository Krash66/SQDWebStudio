@@ -0,0 +1,326 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL029.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - IBAN-AWARE ACCOUNT
+001100*                   VALIDATION.  ES-SRLCEQEQ ITSELF CARRIES ONLY
+001200*                   THE LEGACY RIB LAYOUT (ES-INTER-BANK/
+001300*                   ES-STD-ACCT/ES-RIB-CHECK-DGITS), SO AN
+001400*                   IBAN, WHERE ONE HAS BEEN CAPTURED FOR THE
+001500*                   ACCOUNT, IS CARRIED IN A NEW DL029IBN
+001600*                   SATELLITE EXTRACT KEYED BY THE SAME
+001700*                   BR-NO/CUST-NO/LOCN-ID/SEQ-NO AS ES-KFLDES,
+001800*                   THE SAME SATELLITE-FILE PATTERN AS DL005/
+001900*                   DL016/DL025 - RATHER THAN CHANGE THE
+001950*                   EXTERNALLY OWNED ES-SRLCEQEQ LAYOUT.  THE
+002000*                   LEGACY RIB
+002100*                   CHECK DIGIT IS VALIDATED FOR EVERY ACCOUNT
+002200*                   USING THE STANDARD MOD-97 RIB KEY FORMULA
+002300*                   (97 MINUS THE REMAINDER OF THE BANK/BRANCH
+002400*                   AND ACCOUNT NUMBER AGAINST 97).  WHERE A
+002500*                   DL029IBN ENTRY EXISTS, THE IBAN'S OWN
+002600*                   ISO 7064 MOD-97-10 CHECK DIGITS ARE ALSO
+002700*                   VALIDATED: THE FIRST FOUR CHARACTERS ARE
+002800*                   MOVED TO THE END OF THE STRING, LETTERS ARE
+002900*                   CONVERTED TO THEIR TWO-DIGIT A=10...Z=35
+003000*                   EQUIVALENTS, AND THE RESULT IS REDUCED
+003100*                   MOD 97 ONE CHARACTER AT A TIME SO NO
+003200*                   INTERMEDIATE VALUE EVER EXCEEDS FOUR DIGITS;
+003300*                   A VALID IBAN REDUCES TO A REMAINDER OF 1.
+003400*  2026-08-09  RH   CORRECTED THE RIB COMPOSITE TO SHIFT THE
+003500*                   ACCOUNT NUMBER LEFT TWO DIGITS BEFORE THE
+003600*                   BANK/BRANCH NUMBER IS ADDED IN, RESERVING
+003700*                   THE CHECK DIGIT'S OWN TWO POSITIONS AS THE
+003800*                   MOD-97 RIB RULE REQUIRES.
+003900*================================================================
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER.   IBM-370.
+004300 OBJECT-COMPUTER.   IBM-370.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT ES-FILE          ASSIGN TO SRLCEQEQ
+004700            ORGANIZATION IS SEQUENTIAL.
+004800     SELECT DL029-IBN-FILE   ASSIGN TO DL029IBN
+004900            ORGANIZATION IS SEQUENTIAL.
+005000     SELECT DL029-RPT-FILE   ASSIGN TO DL029RPT
+005100            ORGANIZATION IS LINE SEQUENTIAL.
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  ES-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600 01  ES-RECORD.
+005700     COPY SRLCEQEQ.
+005800 FD  DL029-IBN-FILE
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY DL029IBN.
+006100 FD  DL029-RPT-FILE
+006200     LABEL RECORDS ARE STANDARD.
+006300 01  DL029-RPT-LINE                PIC X(132).
+006400 WORKING-STORAGE SECTION.
+006500*----------------------------------------------------------------
+006600*    DL29-SWITCHES AND COUNTERS
+006700*----------------------------------------------------------------
+006800 01  DL29-SWITCHES.
+006900     05  DL29-ES-EOF-SW            PIC X(1)     VALUE "N".
+007000         88  DL29-ES-EOF                         VALUE "Y".
+007100     05  DL29-IBN-EOF-SW           PIC X(1)     VALUE "N".
+007200         88  DL29-IBN-EOF                        VALUE "Y".
+007300     05  DL29-IBN-FOUND-SW         PIC X(1)     VALUE "N".
+007400         88  DL29-IBN-FOUND                      VALUE "Y".
+007500     05  DL29-ALPHA-FOUND-SW       PIC X(1).
+007600         88  DL29-ALPHA-FOUND                     VALUE "Y".
+007700     05  DL29-RIB-OK-SW            PIC X(1).
+007800         88  DL29-RIB-OK                          VALUE "Y".
+007900     05  DL29-IBAN-OK-SW           PIC X(1).
+008000         88  DL29-IBAN-OK                          VALUE "Y".
+008100 01  DL29-ES-KEY.
+008200     05  DL29-ES-BR-NO             PIC X(4).
+008300     05  DL29-ES-CUST-NO           PIC 9(5).
+008400     05  DL29-ES-LOCN-ID           PIC 9(2).
+008500     05  DL29-ES-SEQ-NO            PIC 9(2).
+008600 01  DL29-ALPHA-REF.
+008700     05  DL29-ALPHA-CHARS          PIC X(26)
+008800         VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+008900     05  DL29-ALPHA-CHAR REDEFINES DL29-ALPHA-CHARS
+009000             OCCURS 26 TIMES       PIC X(1).
+009100 01  DL29-RIB-WORK.
+009200     05  DL29-RIB-COMPOSITE        PIC S9(17) COMP-3.
+009300     05  DL29-RIB-QUOT             PIC S9(17) COMP-3.
+009400     05  DL29-RIB-REM              PIC S9(4)  COMP.
+009500     05  DL29-RIB-EXPECT-KEY       PIC 9(2).
+009600 01  DL29-IBAN-WORK.
+009700     05  DL29-IBAN-RAW             PIC X(34).
+009800     05  DL29-IBAN-RAW-TBL REDEFINES DL29-IBAN-RAW
+009900             OCCURS 34 TIMES       PIC X(1).
+010000     05  DL29-IBAN-REARR           PIC X(34).
+010100     05  DL29-IBAN-REARR-TBL REDEFINES DL29-IBAN-REARR
+010200             OCCURS 34 TIMES       PIC X(1).
+010300     05  DL29-IBAN-LEN             PIC S9(4)  COMP.
+010400     05  DL29-IBAN-TAIL-LEN        PIC S9(4)  COMP.
+010500     05  DL29-IBAN-POS             PIC S9(4)  COMP.
+010600     05  DL29-ALPHA-SUB            PIC S9(4)  COMP.
+010700     05  DL29-CURR-CHAR            PIC X(1).
+010800     05  DL29-DIGIT-VAL            PIC 9(1).
+010900     05  DL29-CHAR-CODE            PIC S9(4)  COMP.
+011000     05  DL29-IBAN-QUOT            PIC S9(8)  COMP.
+011100     05  DL29-IBAN-REM             PIC S9(4)  COMP VALUE ZERO.
+011200     05  DL29-IBAN-FOLD-VAL        PIC S9(8)  COMP.
+011300 01  DL29-COUNTERS.
+011400     05  DL29-ES-READ              PIC S9(8) COMP VALUE ZERO.
+011500     05  DL29-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+011600 01  DL29-HEADING-1.
+011700     05  FILLER                  PIC X(38)
+011800         VALUE "ACCOUNT CHECK-DIGIT VALIDATION REPORT".
+011900 01  DL29-COLUMN-HEADING.
+012000     05  FILLER                 PIC X(14) VALUE "BRANCH/CUST".
+012100     05  FILLER                 PIC X(10) VALUE "REASON".
+012200 01  DL029-DETAIL-LINE.
+012300     05  DL29-D-BR-NO              PIC X(4).
+012400     05  FILLER                    PIC X(1)  VALUE "/".
+012500     05  DL29-D-CUST-NO            PIC 9(5).
+012600     05  FILLER                    PIC X(5)  VALUE SPACES.
+012700     05  DL29-D-REASON             PIC X(10).
+012800 01  DL29-TOTAL-LINE.
+012900     05  FILLER                    PIC X(25)
+013000         VALUE "TOTAL EXCEPTIONS WRITTEN".
+013100     05  DL29-T-COUNT              PIC ZZZ,ZZ9.
+013200 PROCEDURE DIVISION.
+013300*================================================================
+013400*    0000-MAINLINE
+013500*================================================================
+013600 0000-MAINLINE.
+013700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+013800     PERFORM 2000-PROCESS-ACCOUNT   THRU 2000-EXIT
+013900         UNTIL DL29-ES-EOF
+014000     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+014100     GOBACK.
+014200*================================================================
+014300*    1000-INITIALIZE
+014400*================================================================
+014500 1000-INITIALIZE.
+014600     OPEN INPUT  ES-FILE
+014700     OPEN INPUT  DL029-IBN-FILE
+014800     OPEN OUTPUT DL029-RPT-FILE
+014900     WRITE DL029-RPT-LINE FROM DL29-HEADING-1
+015000     WRITE DL029-RPT-LINE FROM SPACES
+015100     WRITE DL029-RPT-LINE FROM DL29-COLUMN-HEADING
+015200     PERFORM 8000-READ-ES           THRU 8000-EXIT
+015300     PERFORM 8100-READ-IBN          THRU 8100-EXIT.
+015400 1000-EXIT.
+015500     EXIT.
+015600*================================================================
+015700*    2000-PROCESS-ACCOUNT  -  VALIDATE THE LEGACY RIB CHECK      *
+015800*                             DIGIT, AND THE IBAN CHECK DIGITS   *
+015900*                             WHEN AN IBAN IS ON FILE            *
+016000*================================================================
+016100 2000-PROCESS-ACCOUNT.
+016200     ADD 1 TO DL29-ES-READ
+016300     MOVE ES-BR-NO                 TO DL29-ES-BR-NO
+016400     MOVE ES-CUST-NO               TO DL29-ES-CUST-NO
+016500     MOVE ES-LOCN-ID               TO DL29-ES-LOCN-ID
+016600     MOVE ES-SEQ-NO                TO DL29-ES-SEQ-NO
+016700     PERFORM 2050-SKIP-ORPHAN-IBN  THRU 2050-EXIT
+016800         UNTIL DL29-IBN-EOF
+016900         OR DL029-I-KEY >= DL29-ES-KEY
+017000     MOVE "N"                      TO DL29-IBN-FOUND-SW
+017100     IF DL029-I-KEY = DL29-ES-KEY
+017200         SET DL29-IBN-FOUND        TO TRUE
+017300     END-IF
+017400     PERFORM 2100-CHECK-RIB        THRU 2100-EXIT
+017500     IF DL29-IBN-FOUND
+017600         PERFORM 2200-CHECK-IBAN   THRU 2200-EXIT
+017700         PERFORM 8100-READ-IBN     THRU 8100-EXIT
+017800     END-IF
+017900     PERFORM 8000-READ-ES          THRU 8000-EXIT.
+018000 2000-EXIT.
+018100     EXIT.
+018200*================================================================
+018300*    2050-SKIP-ORPHAN-IBN  -  IBN ENTRY FOR AN ACCOUNT NO        *
+018400*                             LONGER ON THE CURRENT EXTRACT      *
+018500*================================================================
+018600 2050-SKIP-ORPHAN-IBN.
+018700     PERFORM 8100-READ-IBN          THRU 8100-EXIT.
+018800 2050-EXIT.
+018900     EXIT.
+019000*================================================================
+019100*    2100-CHECK-RIB  -  97-MINUS-REMAINDER RIB CHECK-DIGIT RULE  *
+019200*================================================================
+019300 2100-CHECK-RIB.
+019400     SET DL29-RIB-OK               TO TRUE
+019500     COMPUTE DL29-RIB-COMPOSITE =
+019600         (ES-INTER-BANK * 10000000000) + (ES-STD-ACCT * 100)
+019700     DIVIDE DL29-RIB-COMPOSITE BY 97
+019800         GIVING DL29-RIB-QUOT REMAINDER DL29-RIB-REM
+019900     IF DL29-RIB-REM = ZERO
+020000         MOVE ZERO                 TO DL29-RIB-EXPECT-KEY
+020100     ELSE
+020200         COMPUTE DL29-RIB-EXPECT-KEY = 97 - DL29-RIB-REM
+020300     END-IF
+020400     IF DL29-RIB-EXPECT-KEY NOT = ES-RIB-CHECK-DGITS
+020500         MOVE "N"                  TO DL29-RIB-OK-SW
+020600         MOVE "RIB"                TO DL29-D-REASON
+020700         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+020800     END-IF.
+020900 2100-EXIT.
+021000     EXIT.
+021100*================================================================
+021200*    2200-CHECK-IBAN  -  ISO 7064 MOD-97-10 IBAN CHECK DIGITS    *
+021300*================================================================
+021400 2200-CHECK-IBAN.
+021500     SET DL29-IBAN-OK              TO TRUE
+021600     MOVE DL029-I-IBAN             TO DL29-IBAN-RAW
+021700     MOVE 34                       TO DL29-IBAN-LEN
+021800     PERFORM 2210-SHRINK-LEN       THRU 2210-EXIT
+021900         UNTIL DL29-IBAN-LEN = ZERO
+022000         OR DL29-IBAN-RAW-TBL(DL29-IBAN-LEN) NOT = SPACE
+022100     IF DL29-IBAN-LEN > 4
+022200         MOVE SPACES               TO DL29-IBAN-REARR
+022300         COMPUTE DL29-IBAN-TAIL-LEN = DL29-IBAN-LEN - 4
+022400         MOVE DL29-IBAN-RAW(5:DL29-IBAN-TAIL-LEN) TO
+022500             DL29-IBAN-REARR(1:DL29-IBAN-TAIL-LEN)
+022600         MOVE DL29-IBAN-RAW(1:4)   TO
+022700             DL29-IBAN-REARR(DL29-IBAN-TAIL-LEN + 1:4)
+022800         MOVE ZERO                 TO DL29-IBAN-REM
+022900         PERFORM 2220-FOLD-ONE-CHAR THRU 2220-EXIT
+023000             VARYING DL29-IBAN-POS FROM 1 BY 1
+023100             UNTIL DL29-IBAN-POS > DL29-IBAN-LEN
+023200         IF DL29-IBAN-REM NOT = 1
+023300             MOVE "N"              TO DL29-IBAN-OK-SW
+023400             MOVE "IBAN"           TO DL29-D-REASON
+023500             PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+023600         END-IF
+023700     END-IF.
+023800 2200-EXIT.
+023900     EXIT.
+024000*================================================================
+024100*    2210-SHRINK-LEN                                             *
+024200*================================================================
+024300 2210-SHRINK-LEN.
+024400     SUBTRACT 1                    FROM DL29-IBAN-LEN.
+024500 2210-EXIT.
+024600     EXIT.
+024700*================================================================
+024800*    2220-FOLD-ONE-CHAR  -  REDUCE ONE CHARACTER OF THE          *
+024900*                           REARRANGED IBAN INTO THE RUNNING     *
+025000*                           MOD-97 REMAINDER                     *
+025100*================================================================
+025200 2220-FOLD-ONE-CHAR.
+025300     MOVE DL29-IBAN-REARR-TBL(DL29-IBAN-POS) TO DL29-CURR-CHAR
+025400     MOVE "N"                      TO DL29-ALPHA-FOUND-SW
+025500     PERFORM 2225-FIND-ALPHA       THRU 2225-EXIT
+025600         VARYING DL29-ALPHA-SUB FROM 1 BY 1
+025700         UNTIL DL29-ALPHA-SUB > 26
+025800         OR DL29-ALPHA-FOUND
+025900     IF DL29-ALPHA-FOUND
+026000         COMPUTE DL29-CHAR-CODE = DL29-ALPHA-SUB + 9
+026100         COMPUTE DL29-IBAN-FOLD-VAL =
+026200             (DL29-IBAN-REM * 100) + DL29-CHAR-CODE
+026300         DIVIDE DL29-IBAN-FOLD-VAL BY 97
+026400             GIVING DL29-IBAN-QUOT REMAINDER DL29-IBAN-REM
+026500     ELSE
+026600         MOVE DL29-CURR-CHAR       TO DL29-DIGIT-VAL
+026700         COMPUTE DL29-IBAN-FOLD-VAL =
+026800             (DL29-IBAN-REM * 10) + DL29-DIGIT-VAL
+026900         DIVIDE DL29-IBAN-FOLD-VAL BY 97
+027000             GIVING DL29-IBAN-QUOT REMAINDER DL29-IBAN-REM
+027100     END-IF.
+027200 2220-EXIT.
+027300     EXIT.
+027400*================================================================
+027500*    2225-FIND-ALPHA                                             *
+027600*================================================================
+027700 2225-FIND-ALPHA.
+027800     IF DL29-ALPHA-CHAR(DL29-ALPHA-SUB) = DL29-CURR-CHAR
+027900         SET DL29-ALPHA-FOUND      TO TRUE
+028000     END-IF.
+028100 2225-EXIT.
+028200     EXIT.
+028300*================================================================
+028400*    2300-WRITE-EXCEPTION
+028500*================================================================
+028600 2300-WRITE-EXCEPTION.
+028700     MOVE ES-BR-NO                 TO DL29-D-BR-NO
+028800     MOVE ES-CUST-NO               TO DL29-D-CUST-NO
+028900     WRITE DL029-RPT-LINE FROM DL029-DETAIL-LINE
+029000     ADD 1 TO DL29-EXCEPTS-WRITTEN.
+029100 2300-EXIT.
+029200     EXIT.
+029300*================================================================
+029400*    3000-TERMINATE
+029500*================================================================
+029600 3000-TERMINATE.
+029700     MOVE DL29-EXCEPTS-WRITTEN     TO DL29-T-COUNT
+029800     WRITE DL029-RPT-LINE FROM SPACES
+029900     WRITE DL029-RPT-LINE FROM DL29-TOTAL-LINE
+030000     CLOSE ES-FILE
+030100     CLOSE DL029-IBN-FILE
+030200     CLOSE DL029-RPT-FILE.
+030300 3000-EXIT.
+030400     EXIT.
+030500*================================================================
+030600*    8000-READ-ES
+030700*================================================================
+030800 8000-READ-ES.
+030900     READ ES-FILE
+031000         AT END
+031100             SET DL29-ES-EOF TO TRUE
+031200     END-READ.
+031300 8000-EXIT.
+031400     EXIT.
+031500*================================================================
+031600*    8100-READ-IBN
+031700*================================================================
+031800 8100-READ-IBN.
+031900     READ DL029-IBN-FILE
+032000         AT END
+032100             SET DL29-IBN-EOF TO TRUE
+032200             MOVE HIGH-VALUES      TO DL029-I-KEY
+032300     END-READ.
+032400 8100-EXIT.
+032500     EXIT.
