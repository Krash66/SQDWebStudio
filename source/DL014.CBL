@@ -0,0 +1,151 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL014.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - AGES EVERY CLAIM CURRENTLY
+001100*                   IN PEND-RECYCLE (CLH-PND-RCYCL-STRT-DT NOT
+001200*                   ZERO) AGAINST TODAY'S DATE AND BUCKETS IT
+001300*                   INTO THE SAME FOUR-WAY AGING BANDS THE SHOP
+001400*                   USES ON OTHER AGING REPORTS (1-30/31-60/
+001500*                   61-90/91-UP).  THIS IS CLAIM-LEVEL, LIKE
+001600*                   DL004, AND DOES NOT NEED BED1EMP SINCE THE
+001700*                   PEND-RECYCLE CLOCK IS OWNED BY THE CLAIM.
+001800*================================================================
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT BHS2MCH-FILE    ASSIGN TO BHS2MCH
+002600            ORGANIZATION IS SEQUENTIAL.
+002700     SELECT DL014-RPT-FILE  ASSIGN TO DL014RPT
+002800            ORGANIZATION IS LINE SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  BHS2MCH-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300     COPY BHS2MCH.
+003400 FD  DL014-RPT-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  DL014-RPT-LINE                PIC X(132).
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------
+003900*    DL14-SWITCHES AND COUNTERS
+004000*----------------------------------------------------------------
+004100 01  DL14-SWITCHES.
+004200     05  DL14-EOF-SW               PIC X(1)     VALUE "N".
+004300         88  DL14-EOF                            VALUE "Y".
+004400 01  DL14-DATE-WORK.
+004500     05  DL14-RUN-DATE             PIC 9(8).
+004600     05  DL14-RUN-JULIAN           PIC S9(8) COMP.
+004700     05  DL14-RCYCL-JULIAN         PIC S9(8) COMP.
+004800     05  DL14-DAYS-RCYCL           PIC S9(8) COMP.
+004900 01  DL14-COUNTERS.
+005000     05  DL14-RECS-READ            PIC S9(8) COMP VALUE ZERO.
+005100     05  DL14-LINES-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+005200 01  DL14-HEADING-1.
+005300     05  FILLER                   PIC X(25)
+005400         VALUE "PEND-RECYCLE AGING REPORT".
+005500 01  DL14-COLUMN-HEADING.
+005600     05  FILLER                  PIC X(19) VALUE "PATIENT NBR".
+005700     05  FILLER                  PIC X(11) VALUE "RCYCL DATE".
+005800     05  FILLER                  PIC X(11) VALUE "DAYS AGED".
+005900     05  FILLER                  PIC X(9)  VALUE "AGE BAND".
+006000 01  DL14-DETAIL-LINE.
+006100     05  DL14-D-PATIENT-NBR        PIC X(17).
+006200     05  FILLER                    PIC X(2)  VALUE SPACES.
+006300     05  DL14-D-RCYCL-DT           PIC 9(8).
+006400     05  FILLER                    PIC X(3)  VALUE SPACES.
+006500     05  DL14-D-DAYS-RCYCL         PIC ZZZZ9.
+006600     05  FILLER                    PIC X(3)  VALUE SPACES.
+006700     05  DL14-D-AGE-BAND           PIC X(8).
+006800 01  DL14-TOTAL-LINE.
+006900     05  FILLER                    PIC X(20)
+007000         VALUE "TOTAL LINES WRITTEN".
+007100     05  DL14-T-COUNT              PIC ZZZ,ZZ9.
+007200 PROCEDURE DIVISION.
+007300*================================================================
+007400*    0000-MAINLINE
+007500*================================================================
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007800     PERFORM 2000-PROCESS-CLAIM     THRU 2000-EXIT
+007900         UNTIL DL14-EOF
+008000     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008100     GOBACK.
+008200*================================================================
+008300*    1000-INITIALIZE
+008400*================================================================
+008500 1000-INITIALIZE.
+008600     ACCEPT DL14-RUN-DATE FROM DATE YYYYMMDD
+008700     CALL "DL900" USING DL14-RUN-DATE DL14-RUN-JULIAN
+008800     OPEN INPUT  BHS2MCH-FILE
+008900     OPEN OUTPUT DL014-RPT-FILE
+009000     WRITE DL014-RPT-LINE FROM DL14-HEADING-1
+009100     WRITE DL014-RPT-LINE FROM SPACES
+009200     WRITE DL014-RPT-LINE FROM DL14-COLUMN-HEADING
+009300     PERFORM 8000-READ-BHS2MCH      THRU 8000-EXIT.
+009400 1000-EXIT.
+009500     EXIT.
+009600*================================================================
+009700*    2000-PROCESS-CLAIM  -  AGE ANY CLAIM CURRENTLY SHOWING A    *
+009800*                           PEND-RECYCLE START DATE              *
+009900*================================================================
+010000 2000-PROCESS-CLAIM.
+010100     ADD 1 TO DL14-RECS-READ
+010200     IF CLH-PND-RCYCL-STRT-DT NOT = ZERO
+010300         PERFORM 2100-WRITE-LINE    THRU 2100-EXIT
+010400     END-IF
+010500     PERFORM 8000-READ-BHS2MCH      THRU 8000-EXIT.
+010600 2000-EXIT.
+010700     EXIT.
+010800*================================================================
+010900*    2100-WRITE-LINE
+011000*================================================================
+011100 2100-WRITE-LINE.
+011200     CALL "DL900" USING CLH-PND-RCYCL-STRT-DT DL14-RCYCL-JULIAN
+011300     COMPUTE DL14-DAYS-RCYCL = DL14-RUN-JULIAN - DL14-RCYCL-JULIAN
+011400     MOVE CLH-PATIENT-NBR          TO DL14-D-PATIENT-NBR
+011500     MOVE CLH-PND-RCYCL-STRT-DT    TO DL14-D-RCYCL-DT
+011600     MOVE DL14-DAYS-RCYCL          TO DL14-D-DAYS-RCYCL
+011700     EVALUATE TRUE
+011800         WHEN DL14-DAYS-RCYCL <= 30
+011900             MOVE "1-30"           TO DL14-D-AGE-BAND
+012000         WHEN DL14-DAYS-RCYCL <= 60
+012100             MOVE "31-60"          TO DL14-D-AGE-BAND
+012200         WHEN DL14-DAYS-RCYCL <= 90
+012300             MOVE "61-90"          TO DL14-D-AGE-BAND
+012400         WHEN OTHER
+012500             MOVE "91-UP"          TO DL14-D-AGE-BAND
+012600     END-EVALUATE
+012700     WRITE DL014-RPT-LINE FROM DL14-DETAIL-LINE
+012800     ADD 1 TO DL14-LINES-WRITTEN.
+012900 2100-EXIT.
+013000     EXIT.
+013100*================================================================
+013200*    3000-TERMINATE
+013300*================================================================
+013400 3000-TERMINATE.
+013500     MOVE DL14-LINES-WRITTEN       TO DL14-T-COUNT
+013600     WRITE DL014-RPT-LINE FROM SPACES
+013700     WRITE DL014-RPT-LINE FROM DL14-TOTAL-LINE
+013800     CLOSE BHS2MCH-FILE
+013900     CLOSE DL014-RPT-FILE.
+014000 3000-EXIT.
+014100     EXIT.
+014200*================================================================
+014300*    8000-READ-BHS2MCH
+014400*================================================================
+014500 8000-READ-BHS2MCH.
+014600     READ BHS2MCH-FILE
+014700         AT END
+014800             SET DL14-EOF TO TRUE
+014900     END-READ.
+015000 8000-EXIT.
+015100     EXIT.
