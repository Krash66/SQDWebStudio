@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL024.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - BILLING-RATE EXPIRATION GAP
+001100*                   REPORT.  VSGPBLR CARRIES GF-RTE-EFF-DT AND
+001200*                   GF-TERM-DT AS 7-DIGIT CENTURY-PACKED DATES,
+001300*                   NOT THE SHOP'S STANDARD 8-DIGIT CCYYMMDD, SO
+001400*                   THEY ARE NOT RUN THROUGH DL900 - THE TWO
+001500*                   FORMATS ARE NOT INTERCHANGEABLE.  "ABOUT TO
+001600*                   TERM" IS THEREFORE TAKEN AS ANY ACTIVE RATE
+001700*                   (GF-RS-ACTIVE) CARRYING A REAL SCHEDULED
+001800*                   TERM DATE (NEITHER ZERO NOR THE OPEN-ENDED
+001900*                   9999999 SENTINEL) RATHER THAN A WINDOW
+002000*                   MEASURED IN DAYS - A DOCUMENTED DESIGN
+002100*                   JUDGMENT CALL.  VSGPBLR IS READ SEQUENTIALLY
+002200*                   ONE RECORD AHEAD OF THE ONE BEING TESTED, THE
+002300*                   SAME LOOK-AHEAD SHAPE AS THE SHOP'S MATCH-
+002400*                   MERGE PROGRAMS, ON THE ASSUMPTION IT ARRIVES
+002500*                   IN GF-CON-TY-CD/GF-RTE-EFF-DT SEQUENCE (ITS
+002600*                   OWN IMS KEY ORDER).  A CONTRACT TYPE'S ACTIVE
+002700*                   RATE HAS A SUCCESSOR WHEN THE NEXT RECORD ON
+002800*                   FILE IS THE SAME CONTRACT TYPE WITH AN
+002900*                   EFFECTIVE DATE AFTER THE CURRENT TERM DATE;
+003000*                   OTHERWISE THE GAP IS REPORTED.
+003100*================================================================
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER.   IBM-370.
+003500 OBJECT-COMPUTER.   IBM-370.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT VSGPBLR-FILE    ASSIGN TO VSGPBLR
+003900            ORGANIZATION IS SEQUENTIAL.
+004000     SELECT DL024-RPT-FILE  ASSIGN TO DL024RPT
+004100            ORGANIZATION IS LINE SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  VSGPBLR-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY VSGPBLR.
+004700 FD  DL024-RPT-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  DL024-RPT-LINE                PIC X(132).
+005000 WORKING-STORAGE SECTION.
+005100*----------------------------------------------------------------
+005200*    DL24-SWITCHES AND COUNTERS
+005300*----------------------------------------------------------------
+005400 01  DL24-SWITCHES.
+005500     05  DL24-RATE-EOF-SW          PIC X(1)     VALUE "N".
+005600         88  DL24-RATE-EOF                       VALUE "Y".
+005700     05  DL24-HAVE-CURR-SW         PIC X(1)     VALUE "N".
+005800         88  DL24-HAVE-CURR                      VALUE "Y".
+005900     05  DL24-SUCCESSOR-SW         PIC X(1).
+006000         88  DL24-HAS-SUCCESSOR                  VALUE "Y".
+006100 01  DL24-CURR-RATE.
+006200     05  DL24-CURR-CON-TY-CD       PIC 9(4)      COMP.
+006300     05  DL24-CURR-TERM-DT         PIC 9(7)      COMP-3.
+006400     05  DL24-CURR-EFF-DT          PIC 9(7)      COMP-3.
+006500     05  DL24-CURR-ACTIVE-SW       PIC X(1).
+006600         88  DL24-CURR-ACTIVE                    VALUE "Y".
+006700 01  DL24-COUNTERS.
+006800     05  DL24-RATE-READ            PIC S9(8) COMP VALUE ZERO.
+006900     05  DL24-GAPS-WRITTEN         PIC S9(8) COMP VALUE ZERO.
+007000 01  DL24-HEADING-1.
+007100     05  FILLER                  PIC X(38)
+007200         VALUE "BILLING-RATE EXPIRATION GAP REPORT".
+007300 01  DL24-COLUMN-HEADING.
+007400     05  FILLER                 PIC X(16) VALUE "CONTRACT TYPE".
+007500     05  FILLER                 PIC X(12) VALUE "TERM DATE".
+007600 01  DL024-DETAIL-LINE.
+007700     05  DL24-D-CON-TY-CD          PIC 9(4).
+007800     05  FILLER                    PIC X(10) VALUE SPACES.
+007900     05  DL24-D-TERM-DT            PIC 9(7).
+008000 01  DL24-TOTAL-LINE.
+008100     05  FILLER                    PIC X(18)
+008200         VALUE "TOTAL GAPS WRITTEN".
+008300     05  DL24-T-COUNT              PIC ZZZ,ZZ9.
+008400 PROCEDURE DIVISION.
+008500*================================================================
+008600*    0000-MAINLINE
+008700*================================================================
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009000     PERFORM 2000-PROCESS-RATE      THRU 2000-EXIT
+009100         UNTIL NOT DL24-HAVE-CURR
+009200     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009300     GOBACK.
+009400*================================================================
+009500*    1000-INITIALIZE
+009600*================================================================
+009700 1000-INITIALIZE.
+009800     OPEN INPUT  VSGPBLR-FILE
+009900     OPEN OUTPUT DL024-RPT-FILE
+010000     WRITE DL024-RPT-LINE FROM DL24-HEADING-1
+010100     WRITE DL024-RPT-LINE FROM SPACES
+010200     WRITE DL024-RPT-LINE FROM DL24-COLUMN-HEADING
+010300     PERFORM 8000-READ-RATE         THRU 8000-EXIT
+010400     IF NOT DL24-RATE-EOF
+010500         PERFORM 2050-LOAD-CURR     THRU 2050-EXIT
+010600     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+010900*================================================================
+011000*    2000-PROCESS-RATE  -  TEST THE CURRENT RATE FOR A SUCCESSOR *
+011100*                          AGAINST THE NEXT RECORD ON FILE       *
+011200*================================================================
+011300 2000-PROCESS-RATE.
+011400     ADD 1 TO DL24-RATE-READ
+011500     PERFORM 8000-READ-RATE         THRU 8000-EXIT
+011600     MOVE "N"                       TO DL24-SUCCESSOR-SW
+011700     IF NOT DL24-RATE-EOF
+011800         AND GF-CON-TY-CD = DL24-CURR-CON-TY-CD
+011900         AND GF-RTE-EFF-DT > DL24-CURR-TERM-DT
+012000         SET DL24-HAS-SUCCESSOR     TO TRUE
+012100     END-IF
+012200     IF DL24-CURR-ACTIVE
+012300         AND DL24-CURR-TERM-DT NOT = ZERO
+012400         AND DL24-CURR-TERM-DT NOT = 9999999
+012500         AND NOT DL24-HAS-SUCCESSOR
+012600         PERFORM 2200-WRITE-GAP     THRU 2200-EXIT
+012700     END-IF
+012800     IF DL24-RATE-EOF
+012900         MOVE "N"                   TO DL24-HAVE-CURR-SW
+013000     ELSE
+013100         PERFORM 2050-LOAD-CURR     THRU 2050-EXIT
+013200     END-IF.
+013300 2000-EXIT.
+013400     EXIT.
+013500*================================================================
+013600*    2050-LOAD-CURR  -  COPY THE MOST RECENTLY READ RECORD INTO  *
+013700*                       THE CURRENT-RATE WORK AREA               *
+013800*================================================================
+013900 2050-LOAD-CURR.
+014000     MOVE GF-CON-TY-CD             TO DL24-CURR-CON-TY-CD
+014100     MOVE GF-TERM-DT               TO DL24-CURR-TERM-DT
+014200     MOVE GF-RTE-EFF-DT            TO DL24-CURR-EFF-DT
+014300     SET DL24-HAVE-CURR            TO TRUE
+014400     IF GF-RS-ACTIVE
+014500         SET DL24-CURR-ACTIVE      TO TRUE
+014600     ELSE
+014700         MOVE "N"                  TO DL24-CURR-ACTIVE-SW
+014800     END-IF.
+014900 2050-EXIT.
+015000     EXIT.
+015100*================================================================
+015200*    2200-WRITE-GAP
+015300*================================================================
+015400 2200-WRITE-GAP.
+015500     MOVE DL24-CURR-CON-TY-CD      TO DL24-D-CON-TY-CD
+015600     MOVE DL24-CURR-TERM-DT        TO DL24-D-TERM-DT
+015700     WRITE DL024-RPT-LINE FROM DL024-DETAIL-LINE
+015800     ADD 1 TO DL24-GAPS-WRITTEN.
+015900 2200-EXIT.
+016000     EXIT.
+016100*================================================================
+016200*    3000-TERMINATE
+016300*================================================================
+016400 3000-TERMINATE.
+016500     MOVE DL24-GAPS-WRITTEN        TO DL24-T-COUNT
+016600     WRITE DL024-RPT-LINE FROM SPACES
+016700     WRITE DL024-RPT-LINE FROM DL24-TOTAL-LINE
+016800     CLOSE VSGPBLR-FILE
+016900     CLOSE DL024-RPT-FILE.
+017000 3000-EXIT.
+017100     EXIT.
+017200*================================================================
+017300*    8000-READ-RATE
+017400*================================================================
+017500 8000-READ-RATE.
+017600     READ VSGPBLR-FILE
+017700         AT END
+017800             SET DL24-RATE-EOF TO TRUE
+017900     END-READ.
+018000 8000-EXIT.
+018100     EXIT.
