@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL043.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - CHARGE-CURRENCY VS PRICING-
+001100*                   CURRENCY MISMATCH REPORT.  COMM_CHRG_CURR_
+001200*                   TYPE_CODE AND PRICE_CURR_CODE ARE DIFFERENT
+001300*                   DOMAINS (A ONE-BYTE TYPE CODE AGAINST A
+001400*                   FOUR-BYTE CURRENCY CODE) SO THEY CANNOT BE
+001500*                   COMPARED DIRECTLY.  THE DL043FX CROSS-
+001600*                   REFERENCE LISTS EVERY RECOGNIZED, RECONCILED
+001700*                   COMBINATION OF THE TWO - INCLUDING THE
+001800*                   IDENTITY CASE WHERE BOTH REPRESENT THE SAME
+001900*                   CURRENCY - AND, BEING SMALL, IS LOADED INTO
+002000*                   A WORKING-STORAGE TABLE ONCE AT STARTUP THE
+002100*                   SAME WAY 010 LOADS THE GROUP-PACKAGE TABLE.
+002200*                   A COMMISSION ENTRY WHOSE CHARGE/PRICING
+002300*                   CURRENCY COMBINATION IS NOT ON THE CROSS-
+002400*                   REFERENCE IS REPORTED AS AN EXCEPTION.
+002500*================================================================
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT COM-FILE        ASSIGN TO SRECOMMS
+003300            ORGANIZATION IS SEQUENTIAL.
+003400     SELECT DL043FX-FILE    ASSIGN TO DL043FX
+003500            ORGANIZATION IS SEQUENTIAL.
+003600     SELECT DL043-RPT-FILE  ASSIGN TO DL043RPT
+003700            ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  COM-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY SRECOMMS.
+004300 FD  DL043FX-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY DL043FX.
+004600 FD  DL043-RPT-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  DL043-RPT-LINE                PIC X(132).
+004900 WORKING-STORAGE SECTION.
+005000*----------------------------------------------------------------
+005100*    DL43-SWITCHES AND COUNTERS
+005200*----------------------------------------------------------------
+005300 01  DL43-SWITCHES.
+005400     05  DL43-COM-EOF-SW           PIC X(1)     VALUE "N".
+005500         88  DL43-COM-EOF                         VALUE "Y".
+005600     05  DL43-FX-EOF-SW            PIC X(1)     VALUE "N".
+005700         88  DL43-FX-EOF                          VALUE "Y".
+005800     05  DL43-FX-FOUND-SW          PIC X(1)     VALUE "N".
+005900         88  DL43-FX-FOUND                        VALUE "Y".
+006000 01  DL43-FX-TABLE.
+006100     05  DL43-FX-COUNT             PIC S9(4) COMP VALUE ZERO.
+006200     05  DL43-FX-ENTRY OCCURS 200 TIMES.
+006300         10  DL43-T-CHRG-CURR-CODE PIC X(1).
+006400         10  DL43-T-PRICE-CURR-CODE PIC X(4).
+006500 01  DL43-WORK-FIELDS.
+006600     05  DL43-SUB                  PIC S9(4) COMP.
+006700 01  DL43-COUNTERS.
+006800     05  DL43-COM-READ             PIC S9(8) COMP VALUE ZERO.
+006900     05  DL43-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+007000 01  DL43-HEADING-1.
+007100     05  FILLER                  PIC X(44)
+007200         VALUE "CHARGE/PRICING CURRENCY MISMATCH REPORT".
+007300 01  DL43-COLUMN-HEADING.
+007400     05  FILLER                 PIC X(17) VALUE "CONCAT-KEY".
+007500     05  FILLER                 PIC X(7)  VALUE "CHRG".
+007600     05  FILLER                 PIC X(8)  VALUE "PRICE".
+007700     05  FILLER                 PIC X(20) VALUE "EXCEPTION".
+007800 01  DL043-DETAIL-LINE.
+007900     05  DL43-D-CONCAT-KEY         PIC X(16).
+008000     05  FILLER                    PIC X(3)  VALUE SPACES.
+008100     05  DL43-D-CHRG-CODE          PIC X(1).
+008200     05  FILLER                    PIC X(6)  VALUE SPACES.
+008300     05  DL43-D-PRICE-CODE         PIC X(4).
+008400     05  FILLER                    PIC X(4)  VALUE SPACES.
+008500     05  DL43-D-EXCEPTION          PIC X(26)
+008600         VALUE "CURRENCY MISMATCH-NO FX".
+008700 01  DL043-TOTAL-LINE.
+008800     05  FILLER                    PIC X(25)
+008900         VALUE "TOTAL EXCEPTIONS WRITTEN".
+009000     05  DL43-T-COUNT              PIC ZZZ,ZZ9.
+009100 PROCEDURE DIVISION.
+009200*================================================================
+009300*    0000-MAINLINE
+009400*================================================================
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009700     PERFORM 2000-PROCESS-COM-REC   THRU 2000-EXIT
+009800         UNTIL DL43-COM-EOF
+009900     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+010000     GOBACK.
+010100*================================================================
+010200*    1000-INITIALIZE
+010300*================================================================
+010400 1000-INITIALIZE.
+010500     OPEN INPUT  COM-FILE
+010600     OPEN INPUT  DL043FX-FILE
+010700     OPEN OUTPUT DL043-RPT-FILE
+010800     WRITE DL043-RPT-LINE FROM DL43-HEADING-1
+010900     WRITE DL043-RPT-LINE FROM SPACES
+011000     WRITE DL043-RPT-LINE FROM DL43-COLUMN-HEADING
+011100     PERFORM 1100-LOAD-FX-TABLE     THRU 1100-EXIT
+011200         UNTIL DL43-FX-EOF
+011300     PERFORM 8000-READ-COM          THRU 8000-EXIT.
+011400 1000-EXIT.
+011500     EXIT.
+011600*================================================================
+011700*    1100-LOAD-FX-TABLE  -  BRING THE WHOLE CURRENCY CROSS-      *
+011800*                           REFERENCE INTO MEMORY ONCE           *
+011900*================================================================
+012000 1100-LOAD-FX-TABLE.
+012100     READ DL043FX-FILE
+012200         AT END
+012300             SET DL43-FX-EOF TO TRUE
+012400     END-READ
+012500     IF NOT DL43-FX-EOF
+012600         ADD 1 TO DL43-FX-COUNT
+012700         MOVE DL043-FX-CHRG-CURR-CODE
+012800             TO DL43-T-CHRG-CURR-CODE(DL43-FX-COUNT)
+012900         MOVE DL043-FX-PRICE-CURR-CODE
+013000             TO DL43-T-PRICE-CURR-CODE(DL43-FX-COUNT)
+013100     END-IF.
+013200 1100-EXIT.
+013300     EXIT.
+013400*================================================================
+013500*    2000-PROCESS-COM-REC  -  CONFIRM THE CHARGE/PRICING         *
+013600*                             CURRENCY COMBINATION IS RECOGNIZED *
+013700*================================================================
+013800 2000-PROCESS-COM-REC.
+013900     ADD 1 TO DL43-COM-READ
+014000     PERFORM 2010-FIND-FX-ENTRY     THRU 2010-EXIT
+014100         VARYING DL43-SUB FROM 1 BY 1
+014200         UNTIL DL43-SUB > DL43-FX-COUNT
+014300         OR DL43-FX-FOUND
+014400     IF NOT DL43-FX-FOUND
+014500         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+014600     END-IF
+014700     PERFORM 8000-READ-COM          THRU 8000-EXIT.
+014800 2000-EXIT.
+014900     EXIT.
+015000*================================================================
+015100*    2010-FIND-FX-ENTRY                                          *
+015200*================================================================
+015300 2010-FIND-FX-ENTRY.
+015400     MOVE "N"                      TO DL43-FX-FOUND-SW
+015500     IF DL43-T-CHRG-CURR-CODE(DL43-SUB) = COMM_CHRG_CURR_TYPE_CODE
+015600         AND DL43-T-PRICE-CURR-CODE(DL43-SUB) = PRICE_CURR_CODE
+015700         SET DL43-FX-FOUND         TO TRUE
+015800     END-IF.
+015900 2010-EXIT.
+016000     EXIT.
+016100*================================================================
+016200*    2100-WRITE-EXCEPTION
+016300*================================================================
+016400 2100-WRITE-EXCEPTION.
+016500     MOVE CONCAT_KEY               TO DL43-D-CONCAT-KEY
+016600     MOVE COMM_CHRG_CURR_TYPE_CODE TO DL43-D-CHRG-CODE
+016700     MOVE PRICE_CURR_CODE          TO DL43-D-PRICE-CODE
+016800     WRITE DL043-RPT-LINE FROM DL043-DETAIL-LINE
+016900     ADD 1 TO DL43-EXCEPTS-WRITTEN.
+017000 2100-EXIT.
+017100     EXIT.
+017200*================================================================
+017300*    3000-TERMINATE
+017400*================================================================
+017500 3000-TERMINATE.
+017600     MOVE DL43-EXCEPTS-WRITTEN     TO DL43-T-COUNT
+017700     WRITE DL043-RPT-LINE FROM SPACES
+017800     WRITE DL043-RPT-LINE FROM DL043-TOTAL-LINE
+017900     CLOSE COM-FILE
+018000     CLOSE DL043FX-FILE
+018100     CLOSE DL043-RPT-FILE.
+018200 3000-EXIT.
+018300     EXIT.
+018400*================================================================
+018500*    8000-READ-COM
+018600*================================================================
+018700 8000-READ-COM.
+018800     READ COM-FILE
+018900         AT END
+019000             SET DL43-COM-EOF TO TRUE
+019100     END-READ.
+019200 8000-EXIT.
+019300     EXIT.
