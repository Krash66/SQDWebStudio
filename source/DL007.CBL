@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL007.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - APPLY A NEW EE-COVERAGE
+001100*                   OCCURRENCE TO THE FIRST EMPTY SLOT IN
+001200*                   EMP-COV-EE-TBL.  WHEN ALL TWELVE SLOTS ARE
+001300*                   ALREADY IN USE, THE OLDEST OCCURRENCE
+001400*                   (SLOT 1) IS ARCHIVED TO HISTORY, THE
+001500*                   REMAINING ELEVEN ARE SHIFTED DOWN ONE SLOT,
+001600*                   AND THE NEW OCCURRENCE IS PLACED IN SLOT 12
+001700*                   RATHER THAN BEING LOST.
+001800*  2026-08-09  RH   ADDED 2050-SKIP-ORPHAN-TRAN SO A TRANSACTION
+001900*                   FOR A MEMBER NO LONGER ON BED1EMP IS READ
+002000*                   PAST RATHER THAN STRANDING THE TRAN CURSOR
+002100*                   AND SILENTLY SKIPPING EVERY LATER MEMBER'S
+002200*                   REAL TRANSACTIONS (SAME DEFECT CLASS FIXED
+002300*                   IN DL002/DL004).
+002400*================================================================
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BED1EMP-FILE       ASSIGN TO BED1EMP
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT DL007-TRAN-FILE    ASSIGN TO DL007TRAN
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT DL007-NEWMAST-FILE ASSIGN TO DL007MAST
+003600            ORGANIZATION IS SEQUENTIAL.
+003700     SELECT DL007-HIST-FILE    ASSIGN TO DL007HIST
+003800            ORGANIZATION IS SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  BED1EMP-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY BED1EMP.
+004400     COPY BED1EMPT.
+004500 FD  DL007-TRAN-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY DL007TRN.
+004800 FD  DL007-NEWMAST-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  DL007-NEWMAST-RECORD         PIC X(2720).
+005100 FD  DL007-HIST-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY DL007HS.
+005400 WORKING-STORAGE SECTION.
+005500*----------------------------------------------------------------
+005600*    DL7-SWITCHES AND COUNTERS
+005700*----------------------------------------------------------------
+005800 01  DL7-SWITCHES.
+005900     05  DL7-MSTR-EOF-SW           PIC X(1)     VALUE "N".
+006000         88  DL7-MSTR-EOF                        VALUE "Y".
+006100     05  DL7-TRAN-EOF-SW           PIC X(1)     VALUE "N".
+006200         88  DL7-TRAN-EOF                        VALUE "Y".
+006300 01  DL7-COUNTERS.
+006400     05  DL7-SUB                   PIC S9(4) COMP VALUE ZERO.
+006500     05  DL7-SHF-SUB               PIC S9(4) COMP VALUE ZERO.
+006600     05  DL7-MSTR-READ             PIC S9(8) COMP VALUE ZERO.
+006700     05  DL7-TRAN-READ             PIC S9(8) COMP VALUE ZERO.
+006800     05  DL7-HIST-WRITTEN          PIC S9(8) COMP VALUE ZERO.
+006900     05  DL7-TRAN-ORPHANED         PIC S9(8) COMP VALUE ZERO.
+007000 01  DL7-RUN-DATE                  PIC 9(8).
+007100 PROCEDURE DIVISION.
+007200*================================================================
+007300*    0000-MAINLINE
+007400*================================================================
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007700     PERFORM 2000-PROCESS-MASTER    THRU 2000-EXIT
+007800         UNTIL DL7-MSTR-EOF
+007900     PERFORM 2500-FLUSH-ORPHAN-TRAN THRU 2500-EXIT
+008000         UNTIL DL7-TRAN-EOF
+008100     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008200     GOBACK.
+008300*================================================================
+008400*    1000-INITIALIZE
+008500*================================================================
+008600 1000-INITIALIZE.
+008700     ACCEPT DL7-RUN-DATE FROM DATE YYYYMMDD
+008800     OPEN INPUT  BED1EMP-FILE
+008900     OPEN INPUT  DL007-TRAN-FILE
+009000     OPEN OUTPUT DL007-NEWMAST-FILE
+009100     OPEN OUTPUT DL007-HIST-FILE
+009200     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+009300     PERFORM 8100-READ-TRAN         THRU 8100-EXIT.
+009400 1000-EXIT.
+009500     EXIT.
+009600*================================================================
+009700*    2000-PROCESS-MASTER  -  APPLY EVERY TRANSACTION THAT        *
+009800*                            MATCHES THE CURRENT MASTER KEY      *
+009900*================================================================
+010000 2000-PROCESS-MASTER.
+010100     ADD 1 TO DL7-MSTR-READ
+010200     PERFORM 2050-SKIP-ORPHAN-TRAN  THRU 2050-EXIT
+010300         UNTIL DL7-TRAN-EOF
+010400         OR DL007-T-EMP-ID >= EMP-EMP-ID
+010500     PERFORM 2100-APPLY-TRAN        THRU 2100-EXIT
+010600         UNTIL DL7-TRAN-EOF
+010700         OR DL007-T-EMP-ID NOT = EMP-EMP-ID
+010800     WRITE DL007-NEWMAST-RECORD FROM CS2MBR1C-STRUCTURE-DATA-ITEM
+010900     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+011000 2000-EXIT.
+011100     EXIT.
+011200*================================================================
+011300*    2050-SKIP-ORPHAN-TRAN  -  TRANSACTION FOR A MEMBER NO       *
+011400*                              LONGER ON BED1EMP                 *
+011500*================================================================
+011600 2050-SKIP-ORPHAN-TRAN.
+011700     ADD 1 TO DL7-TRAN-READ
+011800     ADD 1 TO DL7-TRAN-ORPHANED
+011900     PERFORM 8100-READ-TRAN         THRU 8100-EXIT.
+012000 2050-EXIT.
+012100     EXIT.
+012200*================================================================
+012300*    2100-APPLY-TRAN  -  PLACE ONE NEW EE-COVERAGE OCCURRENCE    *
+012400*                        IN THE FIRST EMPTY SLOT, OR ARCHIVE THE *
+012500*                        OLDEST OCCURRENCE AND SHIFT IF THE      *
+012600*                        TABLE IS ALREADY FULL                   *
+012700*================================================================
+012800 2100-APPLY-TRAN.
+012900     ADD 1 TO DL7-TRAN-READ
+013000     PERFORM 2110-FIND-EMPTY-SLOT   THRU 2110-EXIT
+013100         VARYING DL7-SUB FROM 1 BY 1
+013200         UNTIL DL7-SUB > 12
+013300         OR EMP-COV-EFF-DT-EE-T(DL7-SUB) = ZERO
+013400     IF DL7-SUB > 12
+013500         PERFORM 2150-ARCHIVE-AND-SHIFT THRU 2150-EXIT
+013600         MOVE 12                   TO DL7-SUB
+013700     END-IF
+013800     PERFORM 2120-MOVE-TO-SLOT      THRU 2120-EXIT
+013900     PERFORM 8100-READ-TRAN         THRU 8100-EXIT.
+014000 2100-EXIT.
+014100     EXIT.
+014200*================================================================
+014300*    2110-FIND-EMPTY-SLOT  -  BODY IS EMPTY; THE SEARCH IS DONE  *
+014400*                             ENTIRELY BY THE VARYING/UNTIL ON   *
+014500*                             THE PERFORM THAT CALLS THIS        *
+014600*================================================================
+014700 2110-FIND-EMPTY-SLOT.
+014800     CONTINUE.
+014900 2110-EXIT.
+015000     EXIT.
+015100*================================================================
+015200*    2120-MOVE-TO-SLOT  -  COPY THE TRANSACTION DETAIL INTO      *
+015300*                          EMP-COV-EE-TBL(DL7-SUB)               *
+015400*================================================================
+015500 2120-MOVE-TO-SLOT.
+015600     MOVE DL007-COV-EFF-DT-EE OF DL007-TRAN-RECORD
+015700                              TO EMP-COV-EFF-DT-EE-T(DL7-SUB)
+015800     MOVE DL007-COV-CANC-DT-EE OF DL007-TRAN-RECORD
+015900                              TO EMP-COV-CANC-DT-EE-T(DL7-SUB)
+016000     MOVE DL007-COV-GROUP-EE OF DL007-TRAN-RECORD
+016100                              TO EMP-COV-GROUP-EE-T(DL7-SUB)
+016200     MOVE DL007-COV-BEN-CD-EE OF DL007-TRAN-RECORD
+016300                              TO EMP-COV-BEN-CD-EE-T(DL7-SUB)
+016400     MOVE DL007-COVERAGE OF DL007-TRAN-RECORD
+016500                              TO EMP-COVERAGE-T(DL7-SUB)
+016600     MOVE DL007-COV-MULT-BILL OF DL007-TRAN-RECORD
+016700                              TO EMP-COV-MULT-BILL-T(DL7-SUB)
+016800     MOVE DL007-COV-ACCUMS OF DL007-TRAN-RECORD
+016900                              TO EMP-COV-ACCUMS-T(DL7-SUB)
+017000     MOVE DL007-FEP-COV-SOURCE OF DL007-TRAN-RECORD
+017100                              TO EMP-FEP-COV-SOURCE-T(DL7-SUB)
+017200     MOVE DL007-COV-CANC-CD OF DL007-TRAN-RECORD
+017300                              TO EMP-COV-CANC-CD-T(DL7-SUB)
+017400     MOVE DL007-ACC-XREF-GRP OF DL007-TRAN-RECORD
+017500                              TO EMP-ACC-XREF-GRP-T(DL7-SUB)
+017600     MOVE DL007-COV-ROUT-CD OF DL007-TRAN-RECORD
+017700                              TO EMP-COV-ROUT-CD-T(DL7-SUB).
+017800 2120-EXIT.
+017900     EXIT.
+018000*================================================================
+018100*    2150-ARCHIVE-AND-SHIFT  -  SAVE OCCURRENCE 1 TO HISTORY,    *
+018200*                               THEN SLIDE OCCURRENCES 2-12 DOWN *
+018300*                               TO 1-11 TO OPEN UP SLOT 12       *
+018400*================================================================
+018500 2150-ARCHIVE-AND-SHIFT.
+018600     MOVE EMP-EMP-ID               TO DL007-H-EMP-ID
+018700     MOVE DL7-RUN-DATE             TO DL007-H-ARCHIVE-DT
+018800     MOVE EMP-COV-EFF-DT-EE-T(1)
+018900         TO DL007-COV-EFF-DT-EE OF DL007-HIST-RECORD
+019000     MOVE EMP-COV-CANC-DT-EE-T(1)
+019100         TO DL007-COV-CANC-DT-EE OF DL007-HIST-RECORD
+019200     MOVE EMP-COV-GROUP-EE-T(1)
+019300         TO DL007-COV-GROUP-EE OF DL007-HIST-RECORD
+019400     MOVE EMP-COV-BEN-CD-EE-T(1)
+019500         TO DL007-COV-BEN-CD-EE OF DL007-HIST-RECORD
+019600     MOVE EMP-COVERAGE-T(1)
+019700         TO DL007-COVERAGE OF DL007-HIST-RECORD
+019800     MOVE EMP-COV-MULT-BILL-T(1)
+019900         TO DL007-COV-MULT-BILL OF DL007-HIST-RECORD
+020000     MOVE EMP-COV-ACCUMS-T(1)
+020100         TO DL007-COV-ACCUMS OF DL007-HIST-RECORD
+020200     MOVE EMP-FEP-COV-SOURCE-T(1)
+020300         TO DL007-FEP-COV-SOURCE OF DL007-HIST-RECORD
+020400     MOVE EMP-COV-CANC-CD-T(1)
+020500         TO DL007-COV-CANC-CD OF DL007-HIST-RECORD
+020600     MOVE EMP-ACC-XREF-GRP-T(1)
+020700         TO DL007-ACC-XREF-GRP OF DL007-HIST-RECORD
+020800     MOVE EMP-COV-ROUT-CD-T(1)
+020900         TO DL007-COV-ROUT-CD OF DL007-HIST-RECORD
+021000     WRITE DL007-HIST-RECORD
+021100     ADD 1 TO DL7-HIST-WRITTEN
+021200     PERFORM 2160-SHIFT-ONE-SLOT    THRU 2160-EXIT
+021300         VARYING DL7-SHF-SUB FROM 1 BY 1
+021400         UNTIL DL7-SHF-SUB > 11.
+021500 2150-EXIT.
+021600     EXIT.
+021700*================================================================
+021800*    2160-SHIFT-ONE-SLOT  -  MOVE OCCURRENCE (DL7-SHF-SUB + 1)   *
+021900*                            DOWN INTO OCCURRENCE (DL7-SHF-SUB)  *
+022000*================================================================
+022100 2160-SHIFT-ONE-SLOT.
+022200     MOVE EMP-COV-EE-TBL(DL7-SHF-SUB + 1)
+022300                                   TO EMP-COV-EE-TBL(DL7-SHF-SUB).
+022400 2160-EXIT.
+022500     EXIT.
+022600*================================================================
+022700*    2500-FLUSH-ORPHAN-TRAN  -  TRANSACTIONS LEFT AFTER THE      *
+022800*                               MASTER FILE IS EXHAUSTED HAVE    *
+022900*                               NO MATCHING MEMBER ON BED1EMP    *
+023000*================================================================
+023100 2500-FLUSH-ORPHAN-TRAN.
+023200     ADD 1 TO DL7-TRAN-READ
+023300     ADD 1 TO DL7-TRAN-ORPHANED
+023400     PERFORM 8100-READ-TRAN         THRU 8100-EXIT.
+023500 2500-EXIT.
+023600     EXIT.
+023700*================================================================
+023800*    3000-TERMINATE
+023900*================================================================
+024000 3000-TERMINATE.
+024100     CLOSE BED1EMP-FILE
+024200     CLOSE DL007-TRAN-FILE
+024300     CLOSE DL007-NEWMAST-FILE
+024400     CLOSE DL007-HIST-FILE.
+024500 3000-EXIT.
+024600     EXIT.
+024700*================================================================
+024800*    8000-READ-MASTER
+024900*================================================================
+025000 8000-READ-MASTER.
+025100     READ BED1EMP-FILE
+025200         AT END
+025300             SET DL7-MSTR-EOF TO TRUE
+025400     END-READ.
+025500 8000-EXIT.
+025600     EXIT.
+025700*================================================================
+025800*    8100-READ-TRAN
+025900*================================================================
+026000 8100-READ-TRAN.
+026100     READ DL007-TRAN-FILE
+026200         AT END
+026300             SET DL7-TRAN-EOF TO TRUE
+026400     END-READ.
+026500 8100-EXIT.
+026600     EXIT.
