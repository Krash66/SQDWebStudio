@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL044.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - EMU-CUTOVER VOLUME TRACKING
+001100*                   REPORT.  SRECOMMS (REC_TYP 0402) AND
+001200*                   SREMUCOM (REC-TYPE 0902) ARE TOTALED
+001300*                   SEPARATELY FOR THE CURRENT RUN, THEN TODAY'S
+001400*                   TOTALS ARE APPENDED TO THE DL044HST HISTORY
+001500*                   EXTRACT SO THE SHIFT OF COMMISSION VOLUME
+001600*                   FROM THE OLD RECORD TYPE TO THE NEW ONE CAN
+001700*                   BE TRACKED RUN OVER RUN.  EVERY PRIOR
+001800*                   HISTORY RECORD IS COPIED FORWARD UNCHANGED -
+001900*                   THE SAME CARRY-FORWARD PRINCIPLE AS THE
+001950*                   KEYED SATELLITE EXTRACTS IN
+002000*                   DL005/DL016/DL025/DL040,
+002100*                   HERE WITHOUT A MATCH KEY SINCE EACH RECORD
+002200*                   STANDS FOR ONE RUN, NOT ONE ENTITY.
+002300*================================================================
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT COM-FILE        ASSIGN TO SRECOMMS
+003100            ORGANIZATION IS SEQUENTIAL.
+003200     SELECT MUC-FILE        ASSIGN TO SREMUCOM
+003300            ORGANIZATION IS SEQUENTIAL.
+003400     SELECT DL044-HST-IN-FILE  ASSIGN TO DL044HSTI
+003500            ORGANIZATION IS SEQUENTIAL.
+003600     SELECT DL044-HST-OUT-FILE ASSIGN TO DL044HSTO
+003700            ORGANIZATION IS SEQUENTIAL.
+003800     SELECT DL044-RPT-FILE  ASSIGN TO DL044RPT
+003900            ORGANIZATION IS LINE SEQUENTIAL.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  COM-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY SRECOMMS.
+004500 FD  MUC-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY SREMUCOM.
+004800 FD  DL044-HST-IN-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY DL044HST.
+005100 FD  DL044-HST-OUT-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  DL044-HST-OUT-RECORD.
+005400     05  DL44-O-RUN-DATE           PIC 9(8).
+005500     05  DL44-O-COM-COUNT          PIC 9(8).
+005600     05  DL44-O-COM-AMT            PIC S9(13)V9(2) COMP-3.
+005700     05  DL44-O-MUC-COUNT          PIC 9(8).
+005800     05  DL44-O-MUC-AMT            PIC S9(13)V9(2) COMP-3.
+005900 FD  DL044-RPT-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100 01  DL044-RPT-LINE                PIC X(132).
+006200 WORKING-STORAGE SECTION.
+006300*----------------------------------------------------------------
+006400*    DL44-SWITCHES AND COUNTERS
+006500*----------------------------------------------------------------
+006600 01  DL44-SWITCHES.
+006700     05  DL44-COM-EOF-SW           PIC X(1)     VALUE "N".
+006800         88  DL44-COM-EOF                         VALUE "Y".
+006900     05  DL44-MUC-EOF-SW           PIC X(1)     VALUE "N".
+007000         88  DL44-MUC-EOF                         VALUE "Y".
+007100     05  DL44-HST-EOF-SW           PIC X(1)     VALUE "N".
+007200         88  DL44-HST-EOF                         VALUE "Y".
+007300 01  DL44-DATE-WORK.
+007400     05  DL44-RUN-DATE             PIC 9(8).
+007500 01  DL44-TOTALS.
+007600     05  DL44-COM-COUNT            PIC 9(8)       VALUE ZERO.
+007700     05  DL44-COM-AMT              PIC S9(13)V9(2) VALUE ZERO
+007800                                   COMP-3.
+007900     05  DL44-MUC-COUNT            PIC 9(8)       VALUE ZERO.
+008000     05  DL44-MUC-AMT              PIC S9(13)V9(2) VALUE ZERO
+008100                                   COMP-3.
+008200 01  DL44-COUNTERS.
+008300     05  DL44-HST-ROWS-CARRIED     PIC S9(8) COMP VALUE ZERO.
+008400 01  DL44-HEADING-1.
+008500     05  FILLER                  PIC X(44)
+008600         VALUE "EMU-CUTOVER VOLUME TRACKING REPORT".
+008700 01  DL44-DETAIL-1.
+008800     05  FILLER                    PIC X(25)
+008900         VALUE "TODAY 0402 COUNT/AMOUNT".
+009000     05  DL44-D-COM-COUNT          PIC ZZZ,ZZ9.
+009100     05  FILLER                    PIC X(3)  VALUE SPACES.
+009200     05  DL44-D-COM-AMT            PIC Z,ZZZ,ZZZ,ZZ9.99.
+009300 01  DL44-DETAIL-2.
+009400     05  FILLER                    PIC X(25)
+009500         VALUE "TODAY 0902 COUNT/AMOUNT".
+009600     05  DL44-D-MUC-COUNT          PIC ZZZ,ZZ9.
+009700     05  FILLER                    PIC X(3)  VALUE SPACES.
+009800     05  DL44-D-MUC-AMT            PIC Z,ZZZ,ZZZ,ZZ9.99.
+009900 01  DL44-DETAIL-3.
+010000     05  FILLER                    PIC X(25)
+010100         VALUE "RUN DATE POSTED".
+010200     05  DL44-D-RUN-DATE           PIC 9(8).
+010300 01  DL44-TOTAL-LINE.
+010400     05  FILLER                    PIC X(25)
+010500         VALUE "TOTAL RUNS IN HISTORY".
+010600     05  DL44-T-HST-ROWS           PIC ZZZ,ZZ9.
+010700 PROCEDURE DIVISION.
+010800*================================================================
+010900*    0000-MAINLINE
+011000*================================================================
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+011300     PERFORM 2000-ACCUM-COM         THRU 2000-EXIT
+011400         UNTIL DL44-COM-EOF
+011500     PERFORM 2100-ACCUM-MUC         THRU 2100-EXIT
+011600         UNTIL DL44-MUC-EOF
+011700     PERFORM 2200-CARRY-FORWARD-HST THRU 2200-EXIT
+011800         UNTIL DL44-HST-EOF
+011900     PERFORM 2300-APPEND-TODAY      THRU 2300-EXIT
+012000     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+012100     GOBACK.
+012200*================================================================
+012300*    1000-INITIALIZE
+012400*================================================================
+012500 1000-INITIALIZE.
+012600     ACCEPT DL44-RUN-DATE          FROM DATE YYYYMMDD
+012700     OPEN INPUT  COM-FILE
+012800     OPEN INPUT  MUC-FILE
+012900     OPEN INPUT  DL044-HST-IN-FILE
+013000     OPEN OUTPUT DL044-HST-OUT-FILE
+013100     OPEN OUTPUT DL044-RPT-FILE
+013200     WRITE DL044-RPT-LINE FROM DL44-HEADING-1
+013300     WRITE DL044-RPT-LINE FROM SPACES
+013400     PERFORM 8000-READ-COM          THRU 8000-EXIT
+013500     PERFORM 8100-READ-MUC          THRU 8100-EXIT
+013600     PERFORM 8200-READ-HST          THRU 8200-EXIT.
+013700 1000-EXIT.
+013800     EXIT.
+013900*================================================================
+014000*    2000-ACCUM-COM  -  TOTAL TODAY'S 0402 COMMISSION VOLUME     *
+014100*================================================================
+014200 2000-ACCUM-COM.
+014300     ADD 1                         TO DL44-COM-COUNT
+014400     ADD COMM_AMT                  TO DL44-COM-AMT
+014500     PERFORM 8000-READ-COM         THRU 8000-EXIT.
+014600 2000-EXIT.
+014700     EXIT.
+014800*================================================================
+014900*    2100-ACCUM-MUC  -  TOTAL TODAY'S 0902 COMMISSION VOLUME     *
+015000*================================================================
+015100 2100-ACCUM-MUC.
+015200     ADD 1                         TO DL44-MUC-COUNT
+015300     ADD COMM-AMT                  TO DL44-MUC-AMT
+015400     PERFORM 8100-READ-MUC         THRU 8100-EXIT.
+015500 2100-EXIT.
+015600     EXIT.
+015700*================================================================
+015800*    2200-CARRY-FORWARD-HST  -  COPY EVERY PRIOR HISTORY ROW     *
+015900*                               FORWARD UNCHANGED                *
+016000*================================================================
+016100 2200-CARRY-FORWARD-HST.
+016200     MOVE DL044-HST-RECORD         TO DL044-HST-OUT-RECORD
+016300     WRITE DL044-HST-OUT-RECORD
+016400     ADD 1 TO DL44-HST-ROWS-CARRIED
+016500     PERFORM 8200-READ-HST         THRU 8200-EXIT.
+016600 2200-EXIT.
+016700     EXIT.
+016800*================================================================
+016900*    2300-APPEND-TODAY  -  ADD TODAY'S TOTALS AS THE NEWEST      *
+017000*                          HISTORY ROW                           *
+017100*================================================================
+017200 2300-APPEND-TODAY.
+017300     MOVE DL44-RUN-DATE            TO DL44-O-RUN-DATE
+017400     MOVE DL44-COM-COUNT           TO DL44-O-COM-COUNT
+017500     MOVE DL44-COM-AMT             TO DL44-O-COM-AMT
+017600     MOVE DL44-MUC-COUNT           TO DL44-O-MUC-COUNT
+017700     MOVE DL44-MUC-AMT             TO DL44-O-MUC-AMT
+017800     WRITE DL044-HST-OUT-RECORD
+017900     ADD 1 TO DL44-HST-ROWS-CARRIED.
+018000 2300-EXIT.
+018100     EXIT.
+018200*================================================================
+018300*    3000-TERMINATE
+018400*================================================================
+018500 3000-TERMINATE.
+018600     MOVE DL44-COM-COUNT           TO DL44-D-COM-COUNT
+018700     MOVE DL44-COM-AMT             TO DL44-D-COM-AMT
+018800     WRITE DL044-RPT-LINE FROM DL44-DETAIL-1
+018900     MOVE DL44-MUC-COUNT           TO DL44-D-MUC-COUNT
+019000     MOVE DL44-MUC-AMT             TO DL44-D-MUC-AMT
+019100     WRITE DL044-RPT-LINE FROM DL44-DETAIL-2
+019200     MOVE DL44-RUN-DATE            TO DL44-D-RUN-DATE
+019300     WRITE DL044-RPT-LINE FROM DL44-DETAIL-3
+019400     WRITE DL044-RPT-LINE FROM SPACES
+019500     MOVE DL44-HST-ROWS-CARRIED    TO DL44-T-HST-ROWS
+019600     WRITE DL044-RPT-LINE FROM DL44-TOTAL-LINE
+019700     CLOSE COM-FILE
+019800     CLOSE MUC-FILE
+019900     CLOSE DL044-HST-IN-FILE
+020000     CLOSE DL044-HST-OUT-FILE
+020100     CLOSE DL044-RPT-FILE.
+020200 3000-EXIT.
+020300     EXIT.
+020400*================================================================
+020500*    8000-READ-COM
+020600*================================================================
+020700 8000-READ-COM.
+020800     READ COM-FILE
+020900         AT END
+021000             SET DL44-COM-EOF TO TRUE
+021100     END-READ.
+021200 8000-EXIT.
+021300     EXIT.
+021400*================================================================
+021500*    8100-READ-MUC
+021600*================================================================
+021700 8100-READ-MUC.
+021800     READ MUC-FILE
+021900         AT END
+022000             SET DL44-MUC-EOF TO TRUE
+022100     END-READ.
+022200 8100-EXIT.
+022300     EXIT.
+022400*================================================================
+022500*    8200-READ-HST
+022600*================================================================
+022700 8200-READ-HST.
+022800     READ DL044-HST-IN-FILE
+022900         AT END
+023000             SET DL44-HST-EOF TO TRUE
+023100     END-READ.
+023200 8200-EXIT.
+023300     EXIT.
