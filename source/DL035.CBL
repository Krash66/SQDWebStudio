@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL035.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - STANDING-INSTRUCTION EXPIRY
+001100*                   REPORT.  STANDS ALONE AGAINST ES-SRLCEQEQ,
+001150*                   THE SAME AS DL031/DL034, SINCE BOTH DATES
+001200*                   NEEDED LIVE ON THE SAME SEGMENT.
+001300*                   ES-STD-USUAL-
+001400*                   START/END-DATE ARE STANDARD 8-DIGIT
+001500*                   CCYYMMDD FIELDS, SO THE SHARED DL900 DATE
+001600*                   ROUTINE IS USED TO GET THE DAY COUNT TO
+001700*                   EXPIRY, THE SAME WAY DL026 GETS THE DAY
+001750*                   COUNT TO AGE 65.  A RECORD WHOSE END DATE IS
+001800*                   ZERO
+001900*                   IS TAKEN AS AN OPEN-ENDED STANDING
+002000*                   INSTRUCTION WITH NO EXPIRY AND IS SKIPPED;
+002100*                   ONE ALREADY PAST ITS END DATE IS ALSO
+002200*                   SKIPPED, SINCE IT HAS ALREADY EXPIRED RATHER
+002300*                   THAN BEING ABOUT TO.  THE EXPIRY WINDOW IS
+002400*                   30 DAYS - A DOCUMENTED DESIGN JUDGMENT CALL,
+002500*                   AS NO WINDOW LENGTH WAS GIVEN, CHOSEN TO
+002600*                   MATCH DL026'S AGE-65 ADVANCE WINDOW.
+002700*================================================================
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT ES-FILE         ASSIGN TO SRLCEQEQ
+003500            ORGANIZATION IS SEQUENTIAL.
+003600     SELECT DL035-RPT-FILE  ASSIGN TO DL035RPT
+003700            ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  ES-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  ES-RECORD.
+004300     COPY SRLCEQEQ.
+004400 FD  DL035-RPT-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  DL035-RPT-LINE                PIC X(132).
+004700 WORKING-STORAGE SECTION.
+004800*----------------------------------------------------------------
+004900*    DL35-SWITCHES AND COUNTERS
+005000*----------------------------------------------------------------
+005100 01  DL35-SWITCHES.
+005200     05  DL35-ES-EOF-SW            PIC X(1)     VALUE "N".
+005300         88  DL35-ES-EOF                          VALUE "Y".
+005400 01  DL35-WORK-FIELDS.
+005500     05  DL35-RUN-DATE             PIC 9(8).
+005600     05  DL35-RUN-JULIAN           PIC S9(8) COMP.
+005700     05  DL35-END-JULIAN           PIC S9(8) COMP.
+005800     05  DL35-DAYS-TO-EXPIRY       PIC S9(8) COMP.
+005900     05  DL35-EXPIRY-WINDOW        PIC S9(8) COMP
+006000                                   VALUE 30.
+006100 01  DL35-COUNTERS.
+006200     05  DL35-ES-READ              PIC S9(8) COMP VALUE ZERO.
+006300     05  DL35-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+006400 01  DL35-HEADING-1.
+006500     05  FILLER                  PIC X(40)
+006600         VALUE "STANDING-INSTRUCTION EXPIRY REPORT".
+006700 01  DL35-COLUMN-HEADING.
+006800     05  FILLER                  PIC X(11) VALUE "BR-NO".
+006900     05  FILLER                  PIC X(9)  VALUE "CUST-NO".
+007000     05  FILLER                  PIC X(8)  VALUE "LOCN-ID".
+007100     05  FILLER                  PIC X(10) VALUE "END-DATE".
+007200     05  FILLER                  PIC X(10) VALUE "DAYS-LEFT".
+007300 01  DL035-DETAIL-LINE.
+007400     05  DL35-D-BR-NO              PIC X(4).
+007500     05  FILLER                    PIC X(7)  VALUE SPACES.
+007600     05  DL35-D-CUST-NO            PIC 9(5).
+007700     05  FILLER                    PIC X(4)  VALUE SPACES.
+007800     05  DL35-D-LOCN-ID            PIC 9(2).
+007900     05  FILLER                    PIC X(6)  VALUE SPACES.
+008000     05  DL35-D-END-DATE           PIC 9(8).
+008100     05  FILLER                    PIC X(2)  VALUE SPACES.
+008200     05  DL35-D-DAYS-LEFT          PIC ZZZ9.
+008300 01  DL35-TOTAL-LINE.
+008400     05  FILLER                    PIC X(25)
+008500         VALUE "TOTAL EXCEPTIONS WRITTEN".
+008600     05  DL35-T-COUNT              PIC ZZZ,ZZ9.
+008700 PROCEDURE DIVISION.
+008800*================================================================
+008900*    0000-MAINLINE
+009000*================================================================
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009300     PERFORM 2000-PROCESS-ES-REC    THRU 2000-EXIT
+009400         UNTIL DL35-ES-EOF
+009500     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009600     GOBACK.
+009700*================================================================
+009800*    1000-INITIALIZE
+009900*================================================================
+010000 1000-INITIALIZE.
+010100     OPEN INPUT  ES-FILE
+010200     OPEN OUTPUT DL035-RPT-FILE
+010300     ACCEPT DL35-RUN-DATE          FROM DATE YYYYMMDD
+010400     CALL "DL900" USING DL35-RUN-DATE DL35-RUN-JULIAN
+010500     WRITE DL035-RPT-LINE FROM DL35-HEADING-1
+010600     WRITE DL035-RPT-LINE FROM SPACES
+010700     WRITE DL035-RPT-LINE FROM DL35-COLUMN-HEADING
+010800     PERFORM 8000-READ-ES           THRU 8000-EXIT.
+010900 1000-EXIT.
+011000     EXIT.
+011100*================================================================
+011200*    2000-PROCESS-ES-REC  -  FLAG A STANDING INSTRUCTION DUE     *
+011300*                            TO EXPIRE WITHIN THE NEXT 30 DAYS   *
+011400*================================================================
+011500 2000-PROCESS-ES-REC.
+011600     ADD 1 TO DL35-ES-READ
+011700     IF ES-STD-USUAL-END-DATE NOT = ZERO
+011800         CALL "DL900" USING ES-STD-USUAL-END-DATE
+011900             DL35-END-JULIAN
+012000         COMPUTE DL35-DAYS-TO-EXPIRY =
+012100             DL35-END-JULIAN - DL35-RUN-JULIAN
+012200         IF DL35-DAYS-TO-EXPIRY >= 0
+012300             AND DL35-DAYS-TO-EXPIRY <= DL35-EXPIRY-WINDOW
+012400             PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+012500         END-IF
+012600     END-IF
+012700     PERFORM 8000-READ-ES           THRU 8000-EXIT.
+012800 2000-EXIT.
+012900     EXIT.
+013000*================================================================
+013100*    2100-WRITE-EXCEPTION
+013200*================================================================
+013300 2100-WRITE-EXCEPTION.
+013400     MOVE ES-BR-NO                 TO DL35-D-BR-NO
+013500     MOVE ES-CUST-NO               TO DL35-D-CUST-NO
+013600     MOVE ES-LOCN-ID               TO DL35-D-LOCN-ID
+013700     MOVE ES-STD-USUAL-END-DATE    TO DL35-D-END-DATE
+013800     MOVE DL35-DAYS-TO-EXPIRY      TO DL35-D-DAYS-LEFT
+013900     WRITE DL035-RPT-LINE FROM DL035-DETAIL-LINE
+014000     ADD 1 TO DL35-EXCEPTS-WRITTEN.
+014100 2100-EXIT.
+014200     EXIT.
+014300*================================================================
+014400*    3000-TERMINATE
+014500*================================================================
+014600 3000-TERMINATE.
+014700     MOVE DL35-EXCEPTS-WRITTEN     TO DL35-T-COUNT
+014800     WRITE DL035-RPT-LINE FROM SPACES
+014900     WRITE DL035-RPT-LINE FROM DL35-TOTAL-LINE
+015000     CLOSE ES-FILE
+015100     CLOSE DL035-RPT-FILE.
+015200 3000-EXIT.
+015300     EXIT.
+015400*================================================================
+015500*    8000-READ-ES
+015600*================================================================
+015700 8000-READ-ES.
+015800     READ ES-FILE
+015900         AT END
+016000             SET DL35-ES-EOF TO TRUE
+016100     END-READ.
+016200 8000-EXIT.
+016300     EXIT.
