@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL022.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - PCP-REFERRAL COMPLIANCE
+001100*                   REPORT.  STANDS ALONE AGAINST BHS3MDE, THE
+001150*                   SAME AS DL020, SCANNING EACH OF THE FOUR
+001200*                   CLD-DETAIL-RECORD LINES.  A LINE IS A
+001300*                   SPECIALIST-PAID LINE WHEN CLD-SEC-CARE-PRV-
+001400*                   ID-NO IS PRESENT AND CLD-NET-PAY-AMT IS
+001500*                   NON-ZERO.  THE SHOP'S EXTRACT CARRIES NO
+001600*                   SEPARATE PCP VISIT-
+001700*                   HISTORY FEED TO CHECK FOR A NEARBY PCP VISIT
+001800*                   AGAINST, SO "NO NEARBY PCP VISIT" IS TAKEN AS
+001900*                   NO PCP IDENTIFIED ON THE LINE ITSELF
+002000*                   (CLD-PCP-PRV-ID-NBR BLANK) - A DOCUMENTED
+002100*                   DESIGN JUDGMENT CALL, THE SAME WAY
+002150*                   DL012/DL013 STAND ALONE WHEN A COMPANION
+002200*                   FIELD DOES NOT
+002300*                   EXIST ON THE EXTRACT.  A LINE IS OUT OF
+002400*                   COMPLIANCE WHEN BOTH THAT AND THE REFERRAL
+002500*                   INDICATOR, CLD-PCP-SEC-CARE-IND, ARE BLANK.
+002600*================================================================
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT BHS3MDE-FILE    ASSIGN TO BHS3MDE
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT DL022-RPT-FILE  ASSIGN TO DL022RPT
+003600            ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  BHS3MDE-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY BHS3MDE.
+004200 FD  DL022-RPT-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  DL022-RPT-LINE                PIC X(132).
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------
+004700*    DL22-SWITCHES AND COUNTERS
+004800*----------------------------------------------------------------
+004900 01  DL22-SWITCHES.
+005000     05  DL22-DET-EOF-SW           PIC X(1)     VALUE "N".
+005100         88  DL22-DET-EOF                        VALUE "Y".
+005200 01  DL22-WORK-FIELDS.
+005300     05  DL22-LN-SUB               PIC S9(4) COMP.
+005400 01  DL22-COUNTERS.
+005500     05  DL22-DET-READ             PIC S9(8) COMP VALUE ZERO.
+005600     05  DL22-EXCEP-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+005700 01  DL22-HEADING-1.
+005800     05  FILLER                  PIC X(32)
+005900         VALUE "PCP-REFERRAL COMPLIANCE REPORT".
+006000 01  DL22-COLUMN-HEADING.
+006100     05  FILLER                 PIC X(16) VALUE "SPECIALIST ID".
+006200     05  FILLER                 PIC X(14) VALUE "NET PAID AMT".
+006300 01  DL022-DETAIL-LINE.
+006400     05  DL22-D-SPEC-ID            PIC X(10).
+006500     05  FILLER                    PIC X(6)  VALUE SPACES.
+006600     05  DL22-D-NET-PAY-AMT        PIC Z,ZZZ,ZZ9.
+006700 01  DL22-TOTAL-LINE.
+006800     05  FILLER                    PIC X(24)
+006900         VALUE "TOTAL EXCEPTIONS WRITTEN".
+007000     05  DL22-T-COUNT              PIC ZZZ,ZZ9.
+007100 PROCEDURE DIVISION.
+007200*================================================================
+007300*    0000-MAINLINE
+007400*================================================================
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007700     PERFORM 2000-PROCESS-DETAIL    THRU 2000-EXIT
+007800         UNTIL DL22-DET-EOF
+007900     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+008000     GOBACK.
+008100*================================================================
+008200*    1000-INITIALIZE
+008300*================================================================
+008400 1000-INITIALIZE.
+008500     OPEN INPUT  BHS3MDE-FILE
+008600     OPEN OUTPUT DL022-RPT-FILE
+008700     WRITE DL022-RPT-LINE FROM DL22-HEADING-1
+008800     WRITE DL022-RPT-LINE FROM SPACES
+008900     WRITE DL022-RPT-LINE FROM DL22-COLUMN-HEADING
+009000     PERFORM 8000-READ-DETAIL       THRU 8000-EXIT.
+009100 1000-EXIT.
+009200     EXIT.
+009300*================================================================
+009400*    2000-PROCESS-DETAIL  -  SCAN ALL FOUR CLD-DETAIL-RECORD     *
+009500*                            LINES ON THIS RECORD                *
+009600*================================================================
+009700 2000-PROCESS-DETAIL.
+009800     ADD 1 TO DL22-DET-READ
+009900     PERFORM 2100-CHECK-ONE-LINE    THRU 2100-EXIT
+010000         VARYING DL22-LN-SUB FROM 1 BY 1
+010100         UNTIL DL22-LN-SUB > 4
+010200     PERFORM 8000-READ-DETAIL       THRU 8000-EXIT.
+010300 2000-EXIT.
+010400     EXIT.
+010500*================================================================
+010600*    2100-CHECK-ONE-LINE
+010700*================================================================
+010800 2100-CHECK-ONE-LINE.
+010900     IF CLD-SEC-CARE-PRV-ID-NO(DL22-LN-SUB) NOT = SPACES
+011000         AND CLD-NET-PAY-AMT(DL22-LN-SUB) NOT = ZERO
+011100         AND CLD-PCP-SEC-CARE-IND(DL22-LN-SUB) = SPACE
+011200         AND CLD-PCP-PRV-ID-NBR(DL22-LN-SUB) = SPACES
+011300         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+011400     END-IF.
+011500 2100-EXIT.
+011600     EXIT.
+011700*================================================================
+011800*    2200-WRITE-EXCEPTION
+011900*================================================================
+012000 2200-WRITE-EXCEPTION.
+012100     MOVE CLD-SEC-CARE-PRV-ID-NO(DL22-LN-SUB) TO DL22-D-SPEC-ID
+012200     MOVE CLD-NET-PAY-AMT(DL22-LN-SUB)
+012300         TO DL22-D-NET-PAY-AMT
+012400     WRITE DL022-RPT-LINE FROM DL022-DETAIL-LINE
+012500     ADD 1 TO DL22-EXCEP-WRITTEN.
+012600 2200-EXIT.
+012700     EXIT.
+012800*================================================================
+012900*    3000-TERMINATE
+013000*================================================================
+013100 3000-TERMINATE.
+013200     MOVE DL22-EXCEP-WRITTEN       TO DL22-T-COUNT
+013300     WRITE DL022-RPT-LINE FROM SPACES
+013400     WRITE DL022-RPT-LINE FROM DL22-TOTAL-LINE
+013500     CLOSE BHS3MDE-FILE
+013600     CLOSE DL022-RPT-FILE.
+013700 3000-EXIT.
+013800     EXIT.
+013900*================================================================
+014000*    8000-READ-DETAIL
+014100*================================================================
+014200 8000-READ-DETAIL.
+014300     READ BHS3MDE-FILE
+014400         AT END
+014500             SET DL22-DET-EOF TO TRUE
+014600     END-READ.
+014700 8000-EXIT.
+014800     EXIT.
