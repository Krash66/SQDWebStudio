@@ -0,0 +1,220 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL040.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - ACCOUNT BILLING-STATUS
+001100*                   AGING REPORT.  SRECOMMS CARRIES ONLY THE
+001200*                   CURRENT ACCT_BILLG_STTS, NOT WHEN IT LAST
+001250*                   CHANGED, SO - THE SAME AS DL005/DL016/DL025
+001300*                   - A DL040CTL SATELLITE CONTROL EXTRACT
+001400*                   CARRIES THE STATUS SEEN LAST RUN, AND THE
+001500*                   DATE IT
+001600*                   WAS FIRST SEEN AT THAT VALUE, FORWARD,
+001700*                   KEYED BY CONCAT_KEY.  WHEN THE STATUS HAS
+001800*                   NOT CHANGED SINCE LAST RUN THE CARRIED-
+001900*                   FORWARD DATE STANDS AND THE SHARED DL900
+002000*                   DATE ROUTINE GETS THE DAY COUNT SINCE THEN;
+002100*                   WHEN THE STATUS HAS CHANGED, OR THE ENTRY IS
+002200*                   NEW, THE AGE DATE IS RESET TO THE RUN DATE
+002300*                   AND THE AGE IS ZERO.
+002400*================================================================
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT COM-FILE           ASSIGN TO SRECOMMS
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT DL040-CTL-IN-FILE  ASSIGN TO DL040CTLI
+003400            ORGANIZATION IS SEQUENTIAL.
+003500     SELECT DL040-CTL-OUT-FILE ASSIGN TO DL040CTLO
+003600            ORGANIZATION IS SEQUENTIAL.
+003700     SELECT DL040-RPT-FILE     ASSIGN TO DL040RPT
+003800            ORGANIZATION IS LINE SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  COM-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY SRECOMMS.
+004400 FD  DL040-CTL-IN-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY DL040CTL.
+004700 FD  DL040-CTL-OUT-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  DL040-CTL-OUT-RECORD          PIC X(25).
+005000 FD  DL040-RPT-FILE
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  DL040-RPT-LINE                PIC X(132).
+005300 WORKING-STORAGE SECTION.
+005400*----------------------------------------------------------------
+005500*    DL40-SWITCHES AND COUNTERS
+005600*----------------------------------------------------------------
+005700 01  DL40-SWITCHES.
+005800     05  DL40-COM-EOF-SW           PIC X(1)     VALUE "N".
+005900         88  DL40-COM-EOF                         VALUE "Y".
+006000     05  DL40-CTL-EOF-SW           PIC X(1)     VALUE "N".
+006100         88  DL40-CTL-EOF                         VALUE "Y".
+006200 01  DL40-WORK-FIELDS.
+006300     05  DL40-CTL-KEY              PIC X(16).
+006400     05  DL40-WORK-COM-KEY         PIC X(16).
+006500     05  DL40-PRIOR-STTS           PIC X(1).
+006600     05  DL40-STTS-DATE            PIC 9(8).
+006700     05  DL40-RUN-DATE             PIC 9(8).
+006800     05  DL40-RUN-JULIAN           PIC S9(8) COMP.
+006900     05  DL40-STTS-JULIAN          PIC S9(8) COMP.
+007000     05  DL40-DAYS-IN-STTS         PIC S9(8) COMP.
+007100 01  DL40-COUNTERS.
+007200     05  DL40-COM-READ             PIC S9(8) COMP VALUE ZERO.
+007300     05  DL40-RECS-WRITTEN         PIC S9(8) COMP VALUE ZERO.
+007400 01  DL40-HEADING-1.
+007500     05  FILLER                  PIC X(40)
+007600         VALUE "ACCOUNT BILLING-STATUS AGING REPORT".
+007700 01  DL40-COLUMN-HEADING.
+007800     05  FILLER                 PIC X(19) VALUE "CONCAT-KEY".
+007900     05  FILLER                 PIC X(7)  VALUE "STTS".
+008000     05  FILLER                 PIC X(11) VALUE "SINCE".
+008100     05  FILLER                 PIC X(10) VALUE "DAYS-IN".
+008200 01  DL040-DETAIL-LINE.
+008300     05  DL40-D-CONCAT-KEY         PIC X(16).
+008400     05  FILLER                    PIC X(3)  VALUE SPACES.
+008500     05  DL40-D-BILLG-STTS         PIC X(1).
+008600     05  FILLER                    PIC X(6)  VALUE SPACES.
+008700     05  DL40-D-STTS-DATE          PIC 9(8).
+008800     05  FILLER                    PIC X(2)  VALUE SPACES.
+008900     05  DL40-D-DAYS-IN-STTS       PIC ZZZZ9.
+009000 01  DL040-TOTAL-LINE.
+009100     05  FILLER                    PIC X(25)
+009200         VALUE "TOTAL RECORDS REPORTED".
+009300     05  DL40-T-COUNT              PIC ZZZ,ZZ9.
+009400 PROCEDURE DIVISION.
+009500*================================================================
+009600*    0000-MAINLINE
+009700*================================================================
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+010000     PERFORM 2000-PROCESS-COM-REC   THRU 2000-EXIT
+010100         UNTIL DL40-COM-EOF
+010200     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+010300     GOBACK.
+010400*================================================================
+010500*    1000-INITIALIZE
+010600*================================================================
+010700 1000-INITIALIZE.
+010800     OPEN INPUT  COM-FILE
+010900     OPEN INPUT  DL040-CTL-IN-FILE
+011000     OPEN OUTPUT DL040-CTL-OUT-FILE
+011100     OPEN OUTPUT DL040-RPT-FILE
+011200     ACCEPT DL40-RUN-DATE          FROM DATE YYYYMMDD
+011300     CALL "DL900" USING DL40-RUN-DATE DL40-RUN-JULIAN
+011400     WRITE DL040-RPT-LINE FROM DL40-HEADING-1
+011500     WRITE DL040-RPT-LINE FROM SPACES
+011600     WRITE DL040-RPT-LINE FROM DL40-COLUMN-HEADING
+011700     PERFORM 8000-READ-COM          THRU 8000-EXIT
+011800     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+011900 1000-EXIT.
+012000     EXIT.
+012100*================================================================
+012200*    2000-PROCESS-COM-REC  -  AGE THIS ACCOUNT'S CURRENT BILLING *
+012300*                             STATUS AGAINST ITS PRIOR-RUN       *
+012400*                             STATUS ON THE CONTROL FILE         *
+012500*================================================================
+012600 2000-PROCESS-COM-REC.
+012700     ADD 1 TO DL40-COM-READ
+012800     MOVE CONCAT_KEY               TO DL40-WORK-COM-KEY
+012900     PERFORM 2050-SKIP-ORPHAN-CTL  THRU 2050-EXIT
+013000         UNTIL DL40-CTL-EOF
+013100         OR DL40-CTL-KEY >= DL40-WORK-COM-KEY
+013200     IF DL40-CTL-KEY = DL40-WORK-COM-KEY
+013300         MOVE DL040-C-BILLG-STTS   TO DL40-PRIOR-STTS
+013400         MOVE DL040-C-STTS-DATE    TO DL40-STTS-DATE
+013500         PERFORM 8100-READ-CTL     THRU 8100-EXIT
+013600     ELSE
+013700         MOVE SPACES               TO DL40-PRIOR-STTS
+013800         MOVE ZERO                 TO DL40-STTS-DATE
+013900     END-IF
+014000     IF ACCT_BILLG_STTS NOT = DL40-PRIOR-STTS
+014100         MOVE DL40-RUN-DATE        TO DL40-STTS-DATE
+014200     END-IF
+014300     CALL "DL900" USING DL40-STTS-DATE DL40-STTS-JULIAN
+014400     COMPUTE DL40-DAYS-IN-STTS =
+014500         DL40-RUN-JULIAN - DL40-STTS-JULIAN
+014600     PERFORM 2100-WRITE-DETAIL-LINE THRU 2100-EXIT
+014700     PERFORM 2200-CARRY-FORWARD    THRU 2200-EXIT
+014800     PERFORM 8000-READ-COM         THRU 8000-EXIT.
+014900 2000-EXIT.
+015000     EXIT.
+015100*================================================================
+015200*    2050-SKIP-ORPHAN-CTL  -  CONTROL RECORD FOR AN ACCOUNT NO   *
+015300*                             LONGER ON THE CURRENT EXTRACT      *
+015400*================================================================
+015500 2050-SKIP-ORPHAN-CTL.
+015600     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+015700 2050-EXIT.
+015800     EXIT.
+015900*================================================================
+016000*    2100-WRITE-DETAIL-LINE
+016100*================================================================
+016200 2100-WRITE-DETAIL-LINE.
+016300     MOVE CONCAT_KEY               TO DL40-D-CONCAT-KEY
+016400     MOVE ACCT_BILLG_STTS          TO DL40-D-BILLG-STTS
+016500     MOVE DL40-STTS-DATE           TO DL40-D-STTS-DATE
+016600     MOVE DL40-DAYS-IN-STTS        TO DL40-D-DAYS-IN-STTS
+016700     WRITE DL040-RPT-LINE FROM DL040-DETAIL-LINE
+016800     ADD 1 TO DL40-RECS-WRITTEN.
+016900 2100-EXIT.
+017000     EXIT.
+017100*================================================================
+017200*    2200-CARRY-FORWARD  -  WRITE THIS ACCOUNT'S CURRENT STATUS  *
+017300*                           AND ITS AGE DATE FORWARD FOR NEXT    *
+017400*                           RUN'S COMPARISON                     *
+017500*================================================================
+017600 2200-CARRY-FORWARD.
+017700     MOVE CONCAT_KEY               TO DL040-C-CONCAT-KEY
+017800     MOVE ACCT_BILLG_STTS          TO DL040-C-BILLG-STTS
+017900     MOVE DL40-STTS-DATE           TO DL040-C-STTS-DATE
+018000     WRITE DL040-CTL-OUT-RECORD FROM DL040-CTL-RECORD.
+018100 2200-EXIT.
+018200     EXIT.
+018300*================================================================
+018400*    3000-TERMINATE
+018500*================================================================
+018600 3000-TERMINATE.
+018700     MOVE DL40-RECS-WRITTEN        TO DL40-T-COUNT
+018800     WRITE DL040-RPT-LINE FROM SPACES
+018900     WRITE DL040-RPT-LINE FROM DL040-TOTAL-LINE
+019000     CLOSE COM-FILE
+019100     CLOSE DL040-CTL-IN-FILE
+019200     CLOSE DL040-CTL-OUT-FILE
+019300     CLOSE DL040-RPT-FILE.
+019400 3000-EXIT.
+019500     EXIT.
+019600*================================================================
+019700*    8000-READ-COM
+019800*================================================================
+019900 8000-READ-COM.
+020000     READ COM-FILE
+020100         AT END
+020200             SET DL40-COM-EOF TO TRUE
+020300     END-READ.
+020400 8000-EXIT.
+020500     EXIT.
+020600*================================================================
+020700*    8100-READ-CTL
+020800*================================================================
+020900 8100-READ-CTL.
+021000     READ DL040-CTL-IN-FILE
+021100         AT END
+021200             SET DL40-CTL-EOF TO TRUE
+021300             MOVE HIGH-VALUES      TO DL40-CTL-KEY
+021400     END-READ
+021500     IF NOT DL40-CTL-EOF
+021600         MOVE DL040-C-CONCAT-KEY   TO DL40-CTL-KEY
+021700     END-IF.
+021800 8100-EXIT.
+021900     EXIT.
