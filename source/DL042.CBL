@@ -0,0 +1,484 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL042.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - CONCATENATED-KEY PREFIX
+001100*                   INTEGRITY CHECK ACROSS SREAUDIT/SRECOMMS/
+001200*                   SREMUCOM.  THE SAME 14-BYTE LEADING PREFIX
+001300*                   ESTABLISHED BY DL038 AS COMMON TO ALL THREE
+001400*                   RECORD TYPES' CONCATENATED KEY IS USED HERE
+001500*                   TO DRIVE A THREE-WAY MATCH-MERGE ACROSS THE
+001600*                   THREE EXTRACTS, ALL ASSUMED SORTED ASCENDING
+001700*                   BY THEIR OWN CONCATENATED KEY.  FOR EVERY
+001800*                   DISTINCT PREFIX SEEN ON ANY OF THE THREE
+001900*                   FILES, THE RECORD'S REC_TYP (REC-TYPE ON
+002000*                   SREMUCOM) IS CHECKED AGAINST THE LITERAL
+002100*                   EXPECTED FOR ITS FILE (0202/0402/0902), AND
+002200*                   WHERE THE PREFIX IS PRESENT ON MORE THAN ONE
+002300*                   FILE THE ORIGIN AND APPLMNEM FIELDS - ALSO
+002400*                   COMMON TO ALL THREE LAYOUTS - ARE COMPARED
+002500*                   FOR AGREEMENT, SINCE THEY SHOULD IDENTIFY
+002600*                   THE SAME SOURCE SYSTEM REGARDLESS OF RECORD
+002700*                   TYPE.  A DOCUMENTED DESIGN JUDGMENT CALL, AS
+002800*                   NO FURTHER INTEGRITY RULE WAS NARRATED.
+002900*  2026-08-09  RH   ADDED CHECKPOINT/RESTART.  THE DL045PRM
+003000*                   PARAMETER CARD'S RESTART INDICATOR DECIDES
+003100*                   WHETHER TO RESUME FROM THE PREFIX LAST
+003200*                   RECORDED ON THE DL045CKP CHECKPOINT EXTRACT.
+003300*                   ON A RESTART, ALL THREE FILES ARE READ
+003400*                   FORWARD PAST EVERY KEY AT OR BELOW THE
+003500*                   CHECKPOINT PREFIX BEFORE THE NORMAL MERGE
+003600*                   LOOP BEGINS.  A NEW CHECKPOINT IS WRITTEN
+003700*                   EVERY DL42-CKP-INTERVAL KEYS AND AGAIN AT
+003800*                   COMPLETION, THE SAME CARRY-FORWARD-ON-EVERY-
+003900*                   RUN PRINCIPLE USED BY THE SATELLITE CONTROL
+004000*                   EXTRACTS, APPLIED HERE TO RUN PROGRESS
+004100*                   RATHER THAN TO ENTITY STATE.
+004200*  2026-08-09  RH   A 14-BYTE PREFIX CAN LEGITIMATELY TIE MORE
+004300*                   THAN ONE SRECOMMS RECORD TOGETHER (SEE
+004400*                   DL038).  2000-PROCESS-LOWEST-KEY NOW KEEPS
+004500*                   READING A FILE PAST EVERY ADDITIONAL RECORD
+004600*                   THAT STILL SHARES THE JUST-PROCESSED PREFIX
+004700*                   BEFORE RETURNING, RATHER THAN LEAVING THE
+004800*                   NEXT SUCH RECORD TO BE PICKED UP AS A
+004900*                   SPURIOUS SECOND PASS OVER THE SAME PREFIX.
+005000*================================================================
+005100 ENVIRONMENT DIVISION.
+005200 CONFIGURATION SECTION.
+005300 SOURCE-COMPUTER.   IBM-370.
+005400 OBJECT-COMPUTER.   IBM-370.
+005500 INPUT-OUTPUT SECTION.
+005600 FILE-CONTROL.
+005700     SELECT AUD-FILE        ASSIGN TO SREAUDIT
+005800            ORGANIZATION IS SEQUENTIAL.
+005900     SELECT COM-FILE        ASSIGN TO SRECOMMS
+006000            ORGANIZATION IS SEQUENTIAL.
+006100     SELECT MUC-FILE        ASSIGN TO SREMUCOM
+006200            ORGANIZATION IS SEQUENTIAL.
+006300     SELECT DL042-RPT-FILE  ASSIGN TO DL042RPT
+006400            ORGANIZATION IS LINE SEQUENTIAL.
+006500     SELECT DL045-PRM-FILE     ASSIGN TO DL045PRM
+006600            ORGANIZATION IS SEQUENTIAL.
+006700     SELECT DL045-CKP-IN-FILE  ASSIGN TO DL045CKI
+006800            ORGANIZATION IS SEQUENTIAL.
+006900     SELECT DL045-CKP-OUT-FILE ASSIGN TO DL045CKO
+007000            ORGANIZATION IS SEQUENTIAL.
+007100 DATA DIVISION.
+007200 FILE SECTION.
+007300 FD  AUD-FILE
+007400     LABEL RECORDS ARE STANDARD.
+007500     COPY SREAUDIT.
+007600 FD  COM-FILE
+007700     LABEL RECORDS ARE STANDARD.
+007800     COPY SRECOMMS.
+007900 FD  MUC-FILE
+008000     LABEL RECORDS ARE STANDARD.
+008100     COPY SREMUCOM.
+008200 FD  DL042-RPT-FILE
+008300     LABEL RECORDS ARE STANDARD.
+008400 01  DL042-RPT-LINE                PIC X(132).
+008500 FD  DL045-PRM-FILE
+008600     LABEL RECORDS ARE STANDARD.
+008700     COPY DL045PRM.
+008800 FD  DL045-CKP-IN-FILE
+008900     LABEL RECORDS ARE STANDARD.
+009000     COPY DL045CKP.
+009100 FD  DL045-CKP-OUT-FILE
+009200     LABEL RECORDS ARE STANDARD.
+009300 01  DL045-CKP-OUT-RECORD          PIC X(28).
+009400 WORKING-STORAGE SECTION.
+009500*----------------------------------------------------------------
+009600*    DL42-SWITCHES AND COUNTERS
+009700*----------------------------------------------------------------
+009800 01  DL42-SWITCHES.
+009900     05  DL42-AUD-EOF-SW           PIC X(1)     VALUE "N".
+010000         88  DL42-AUD-EOF                         VALUE "Y".
+010100     05  DL42-COM-EOF-SW           PIC X(1)     VALUE "N".
+010200         88  DL42-COM-EOF                         VALUE "Y".
+010300     05  DL42-MUC-EOF-SW           PIC X(1)     VALUE "N".
+010400         88  DL42-MUC-EOF                         VALUE "Y".
+010500     05  DL42-AUD-PRES-SW          PIC X(1)     VALUE "N".
+010600         88  DL42-AUD-PRESENT                     VALUE "Y".
+010700     05  DL42-COM-PRES-SW          PIC X(1)     VALUE "N".
+010800         88  DL42-COM-PRESENT                     VALUE "Y".
+010900     05  DL42-MUC-PRES-SW          PIC X(1)     VALUE "N".
+011000         88  DL42-MUC-PRESENT                     VALUE "Y".
+011100     05  DL42-PRM-EOF-SW           PIC X(1)     VALUE "N".
+011200         88  DL42-PRM-EOF                          VALUE "Y".
+011300     05  DL42-CKP-EOF-SW           PIC X(1)     VALUE "N".
+011400         88  DL42-CKP-EOF                          VALUE "Y".
+011500     05  DL42-RESTART-SW           PIC X(1)     VALUE "N".
+011600         88  DL42-RESTARTING                       VALUE "Y".
+011700     05  DL42-CKP-FOUND-SW         PIC X(1)     VALUE "N".
+011800         88  DL42-CKP-FOUND                        VALUE "Y".
+011900 01  DL42-KEYS.
+012000     05  DL42-AUD-KEY              PIC X(14).
+012100     05  DL42-COM-KEY              PIC X(14).
+012200     05  DL42-MUC-KEY              PIC X(14).
+012300     05  DL42-LOWEST-KEY           PIC X(14).
+012400     05  DL42-CKP-RESUME-KEY       PIC X(14) VALUE LOW-VALUES.
+012500 01  DL42-WORK-FIELDS.
+012600     05  DL42-MISMATCH-SW          PIC X(1).
+012700         88  DL42-MISMATCH                        VALUE "Y".
+012800     05  DL42-FILE-COUNT           PIC S9(1) COMP.
+012900     05  DL42-CKP-INTERVAL         PIC S9(4) COMP VALUE 50.
+013000     05  DL42-CKP-SINCE-WRITE      PIC S9(4) COMP VALUE ZERO.
+013100     05  DL42-CKP-HOLD-KEY         PIC X(14) VALUE LOW-VALUES.
+013200     05  DL42-CKP-HOLD-DT          PIC X(8)  VALUE SPACES.
+013300     05  DL42-CKP-HOLD-TM          PIC X(6)  VALUE SPACES.
+013400 01  DL42-COUNTERS.
+013500     05  DL42-KEYS-PROCESSED       PIC S9(8) COMP VALUE ZERO.
+013600     05  DL42-ON-ALL-THREE         PIC S9(8) COMP VALUE ZERO.
+013700     05  DL42-ON-TWO-ONLY          PIC S9(8) COMP VALUE ZERO.
+013800     05  DL42-ON-ONE-ONLY          PIC S9(8) COMP VALUE ZERO.
+013900     05  DL42-EXCEPTS-WRITTEN      PIC S9(8) COMP VALUE ZERO.
+014000 01  DL42-HEADING-1.
+014100     05  FILLER                  PIC X(40)
+014200         VALUE "CONCATENATED-KEY PREFIX INTEGRITY CHECK".
+014300 01  DL42-COLUMN-HEADING.
+014400     05  FILLER                 PIC X(17) VALUE "KEY PREFIX".
+014500     05  FILLER                 PIC X(5)  VALUE "AUD".
+014600     05  FILLER                 PIC X(5)  VALUE "COM".
+014700     05  FILLER                 PIC X(5)  VALUE "MUC".
+014800     05  FILLER                 PIC X(20) VALUE "EXCEPTION".
+014900 01  DL042-DETAIL-LINE.
+015000     05  DL42-D-KEY                PIC X(14).
+015100     05  FILLER                    PIC X(3)  VALUE SPACES.
+015200     05  DL42-D-AUD-PRES           PIC X(1).
+015300     05  FILLER                    PIC X(4)  VALUE SPACES.
+015400     05  DL42-D-COM-PRES           PIC X(1).
+015500     05  FILLER                    PIC X(4)  VALUE SPACES.
+015600     05  DL42-D-MUC-PRES           PIC X(1).
+015700     05  FILLER                    PIC X(4)  VALUE SPACES.
+015800     05  DL42-D-EXCEPTION          PIC X(25).
+015900 01  DL042-TOTAL-LINE-1.
+016000     05  FILLER                    PIC X(25)
+016100         VALUE "TOTAL KEYS PROCESSED".
+016200     05  DL42-T-KEYS               PIC ZZZ,ZZ9.
+016300 01  DL042-TOTAL-LINE-2.
+016400     05  FILLER                    PIC X(25)
+016500         VALUE "TOTAL EXCEPTIONS WRITTEN".
+016600     05  DL42-T-EXCEPTS            PIC ZZZ,ZZ9.
+016700 PROCEDURE DIVISION.
+016800*================================================================
+016900*    0000-MAINLINE
+017000*================================================================
+017100 0000-MAINLINE.
+017200     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+017300     IF DL42-RESTARTING
+017400         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+017500     END-IF
+017600     PERFORM 2000-PROCESS-LOWEST-KEY THRU 2000-EXIT
+017700         UNTIL DL42-AUD-EOF AND DL42-COM-EOF AND DL42-MUC-EOF
+017800     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+017900     GOBACK.
+018000*================================================================
+018100*    1000-INITIALIZE
+018200*================================================================
+018300 1000-INITIALIZE.
+018400     OPEN INPUT  AUD-FILE
+018500     OPEN INPUT  COM-FILE
+018600     OPEN INPUT  MUC-FILE
+018700     OPEN OUTPUT DL042-RPT-FILE
+018800     OPEN INPUT  DL045-PRM-FILE
+018900     OPEN INPUT  DL045-CKP-IN-FILE
+019000     OPEN OUTPUT DL045-CKP-OUT-FILE
+019100     PERFORM 8300-READ-PRM          THRU 8300-EXIT
+019200     IF NOT DL42-PRM-EOF
+019300         AND DL045-P-RESTART-IND = "Y"
+019400         PERFORM 8400-READ-CKP       THRU 8400-EXIT
+019500             UNTIL DL42-CKP-EOF
+019600         IF DL42-CKP-FOUND
+019700             SET DL42-RESTARTING     TO TRUE
+019800         END-IF
+019900     END-IF
+020000     WRITE DL042-RPT-LINE FROM DL42-HEADING-1
+020100     WRITE DL042-RPT-LINE FROM SPACES
+020200     WRITE DL042-RPT-LINE FROM DL42-COLUMN-HEADING
+020300     PERFORM 8000-READ-AUD          THRU 8000-EXIT
+020400     PERFORM 8100-READ-COM          THRU 8100-EXIT
+020500     PERFORM 8200-READ-MUC          THRU 8200-EXIT.
+020600 1000-EXIT.
+020700     EXIT.
+020800*================================================================
+020900*    1200-SKIP-TO-CHECKPOINT  -  ON A RESTART, READ EACH FILE    *
+021000*                                FORWARD PAST EVERY KEY ALREADY  *
+021100*                                RECONCILED LAST RUN             *
+021200*================================================================
+021300 1200-SKIP-TO-CHECKPOINT.
+021400     PERFORM 8000-READ-AUD          THRU 8000-EXIT
+021500         UNTIL DL42-AUD-EOF
+021600         OR DL42-AUD-KEY > DL42-CKP-RESUME-KEY
+021700     PERFORM 8100-READ-COM          THRU 8100-EXIT
+021800         UNTIL DL42-COM-EOF
+021900         OR DL42-COM-KEY > DL42-CKP-RESUME-KEY
+022000     PERFORM 8200-READ-MUC          THRU 8200-EXIT
+022100         UNTIL DL42-MUC-EOF
+022200         OR DL42-MUC-KEY > DL42-CKP-RESUME-KEY.
+022300 1200-EXIT.
+022400     EXIT.
+022500*================================================================
+022600*    2000-PROCESS-LOWEST-KEY  -  DETERMINE THE LOWEST KEY ACROSS *
+022700*                                THE THREE FILES AND VALIDATE    *
+022800*                                EVERY RECORD CARRYING IT        *
+022900*================================================================
+023000 2000-PROCESS-LOWEST-KEY.
+023100     ADD 1 TO DL42-KEYS-PROCESSED
+023200     MOVE HIGH-VALUES              TO DL42-LOWEST-KEY
+023300     IF NOT DL42-AUD-EOF AND DL42-AUD-KEY < DL42-LOWEST-KEY
+023400         MOVE DL42-AUD-KEY         TO DL42-LOWEST-KEY
+023500     END-IF
+023600     IF NOT DL42-COM-EOF AND DL42-COM-KEY < DL42-LOWEST-KEY
+023700         MOVE DL42-COM-KEY         TO DL42-LOWEST-KEY
+023800     END-IF
+023900     IF NOT DL42-MUC-EOF AND DL42-MUC-KEY < DL42-LOWEST-KEY
+024000         MOVE DL42-MUC-KEY         TO DL42-LOWEST-KEY
+024100     END-IF
+024200     MOVE "N"                      TO DL42-AUD-PRES-SW
+024300     MOVE "N"                      TO DL42-COM-PRES-SW
+024400     MOVE "N"                      TO DL42-MUC-PRES-SW
+024500     MOVE SPACES                   TO DL42-D-EXCEPTION
+024600     MOVE "N"                      TO DL42-MISMATCH-SW
+024700     IF NOT DL42-AUD-EOF AND DL42-AUD-KEY = DL42-LOWEST-KEY
+024800         SET DL42-AUD-PRESENT      TO TRUE
+024900         IF REC_TYP OF SREAUDIT NOT = "0202"
+025000             SET DL42-MISMATCH     TO TRUE
+025100             MOVE "BAD REC-TYP ON AUD"
+025200                                   TO DL42-D-EXCEPTION
+025300         END-IF
+025400     END-IF
+025500     IF NOT DL42-COM-EOF AND DL42-COM-KEY = DL42-LOWEST-KEY
+025600         SET DL42-COM-PRESENT      TO TRUE
+025700         IF REC_TYP OF SRECOMMS NOT = "0402"
+025800             SET DL42-MISMATCH     TO TRUE
+025900             MOVE "BAD REC-TYP ON COM"
+026000                                   TO DL42-D-EXCEPTION
+026100         END-IF
+026200     END-IF
+026300     IF NOT DL42-MUC-EOF AND DL42-MUC-KEY = DL42-LOWEST-KEY
+026400         SET DL42-MUC-PRESENT      TO TRUE
+026500         IF REC-TYPE OF SREMUCOM NOT = "0902"
+026600             SET DL42-MISMATCH     TO TRUE
+026700             MOVE "BAD REC-TYPE ON MUC"
+026800                                   TO DL42-D-EXCEPTION
+026900         END-IF
+027000     END-IF
+027100     PERFORM 2100-CHECK-ORIGIN-AGREE THRU 2100-EXIT
+027200     PERFORM 2200-TALLY-PRESENCE    THRU 2200-EXIT
+027300     IF DL42-MISMATCH
+027400         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+027500     END-IF
+027600     PERFORM 2400-ACCUM-CHECKPOINT  THRU 2400-EXIT
+027700     IF DL42-AUD-PRESENT
+027800         PERFORM 8000-READ-AUD      THRU 8000-EXIT
+027900         PERFORM 8000-READ-AUD      THRU 8000-EXIT
+028000             UNTIL DL42-AUD-EOF
+028100             OR DL42-AUD-KEY NOT = DL42-LOWEST-KEY
+028200     END-IF
+028300     IF DL42-COM-PRESENT
+028400         PERFORM 8100-READ-COM      THRU 8100-EXIT
+028500         PERFORM 8100-READ-COM      THRU 8100-EXIT
+028600             UNTIL DL42-COM-EOF
+028700             OR DL42-COM-KEY NOT = DL42-LOWEST-KEY
+028800     END-IF
+028900     IF DL42-MUC-PRESENT
+029000         PERFORM 8200-READ-MUC      THRU 8200-EXIT
+029100         PERFORM 8200-READ-MUC      THRU 8200-EXIT
+029200             UNTIL DL42-MUC-EOF
+029300             OR DL42-MUC-KEY NOT = DL42-LOWEST-KEY
+029400     END-IF.
+029500 2000-EXIT.
+029600     EXIT.
+029700*================================================================
+029800*    2100-CHECK-ORIGIN-AGREE  -  WHEN THE PREFIX IS ON MORE THAN *
+029900*                                ONE FILE, CONFIRM ORIGIN AND    *
+030000*                                APPLMNEM AGREE ACROSS THEM      *
+030100*================================================================
+030200 2100-CHECK-ORIGIN-AGREE.
+030300     IF DL42-AUD-PRESENT AND DL42-COM-PRESENT
+030400         IF ORIGIN OF SREAUDIT NOT = ORIGIN OF SRECOMMS
+030500             OR APPLMNEM OF SREAUDIT NOT = APPLMNEM OF SRECOMMS
+030600             SET DL42-MISMATCH     TO TRUE
+030700             MOVE "ORIGIN MISMATCH AUD/COM"
+030800                                   TO DL42-D-EXCEPTION
+030900         END-IF
+031000     END-IF
+031100     IF DL42-AUD-PRESENT AND DL42-MUC-PRESENT
+031200         IF ORIGIN OF SREAUDIT NOT = ORIGIN OF SREMUCOM
+031300             OR APPLMNEM OF SREAUDIT NOT = APP-MNEM OF SREMUCOM
+031400             SET DL42-MISMATCH     TO TRUE
+031500             MOVE "ORIGIN MISMATCH AUD/MUC"
+031600                                   TO DL42-D-EXCEPTION
+031700         END-IF
+031800     END-IF
+031900     IF DL42-COM-PRESENT AND DL42-MUC-PRESENT
+032000         IF ORIGIN OF SRECOMMS NOT = ORIGIN OF SREMUCOM
+032100             OR APPLMNEM OF SRECOMMS NOT = APP-MNEM OF SREMUCOM
+032200             SET DL42-MISMATCH     TO TRUE
+032300             MOVE "ORIGIN MISMATCH COM/MUC"
+032400                                   TO DL42-D-EXCEPTION
+032500         END-IF
+032600     END-IF.
+032700 2100-EXIT.
+032800     EXIT.
+032900*================================================================
+033000*    2200-TALLY-PRESENCE
+033100*================================================================
+033200 2200-TALLY-PRESENCE.
+033300     MOVE ZERO                     TO DL42-FILE-COUNT
+033400     IF DL42-AUD-PRESENT ADD 1 TO DL42-FILE-COUNT END-IF
+033500     IF DL42-COM-PRESENT ADD 1 TO DL42-FILE-COUNT END-IF
+033600     IF DL42-MUC-PRESENT ADD 1 TO DL42-FILE-COUNT END-IF
+033700     IF DL42-FILE-COUNT = 3
+033800         ADD 1 TO DL42-ON-ALL-THREE
+033900     ELSE
+034000         IF DL42-FILE-COUNT = 2
+034100             ADD 1 TO DL42-ON-TWO-ONLY
+034200         ELSE
+034300             ADD 1 TO DL42-ON-ONE-ONLY
+034400         END-IF
+034500     END-IF.
+034600 2200-EXIT.
+034700     EXIT.
+034800*================================================================
+034900*    2300-WRITE-EXCEPTION
+035000*================================================================
+035100 2300-WRITE-EXCEPTION.
+035200     MOVE DL42-LOWEST-KEY          TO DL42-D-KEY
+035300     MOVE "N"                      TO DL42-D-AUD-PRES
+035400     MOVE "N"                      TO DL42-D-COM-PRES
+035500     MOVE "N"                      TO DL42-D-MUC-PRES
+035600     IF DL42-AUD-PRESENT MOVE "Y" TO DL42-D-AUD-PRES END-IF
+035700     IF DL42-COM-PRESENT MOVE "Y" TO DL42-D-COM-PRES END-IF
+035800     IF DL42-MUC-PRESENT MOVE "Y" TO DL42-D-MUC-PRES END-IF
+035900     WRITE DL042-RPT-LINE FROM DL042-DETAIL-LINE
+036000     ADD 1 TO DL42-EXCEPTS-WRITTEN.
+036100 2300-EXIT.
+036200     EXIT.
+036300*================================================================
+036400*    2400-ACCUM-CHECKPOINT  -  HOLD THIS KEY'S IDENTIFYING DATA  *
+036500*                              AND WRITE A NEW CHECKPOINT EVERY  *
+036600*                              DL42-CKP-INTERVAL KEYS            *
+036700*================================================================
+036800 2400-ACCUM-CHECKPOINT.
+036900     MOVE DL42-LOWEST-KEY          TO DL42-CKP-HOLD-KEY
+037000     IF DL42-AUD-PRESENT
+037100         MOVE LAST_UPDT_DATE OF SREAUDIT TO DL42-CKP-HOLD-DT
+037200         MOVE LAST_UPDT_TIME OF SREAUDIT TO DL42-CKP-HOLD-TM
+037300     ELSE
+037400         IF DL42-COM-PRESENT
+037500             MOVE LAST_UPDT_DATE OF SRECOMMS TO DL42-CKP-HOLD-DT
+037600             MOVE LAST_UPDT_TIME OF SRECOMMS TO DL42-CKP-HOLD-TM
+037700         ELSE
+037800             MOVE LAST-UPDT-DATE OF SREMUCOM TO DL42-CKP-HOLD-DT
+037900             MOVE LAST-UPDT-TIME OF SREMUCOM TO DL42-CKP-HOLD-TM
+038000         END-IF
+038100     END-IF
+038200     ADD 1 TO DL42-CKP-SINCE-WRITE
+038300     IF DL42-CKP-SINCE-WRITE >= DL42-CKP-INTERVAL
+038400         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+038500         MOVE ZERO                 TO DL42-CKP-SINCE-WRITE
+038600     END-IF.
+038700 2400-EXIT.
+038800     EXIT.
+038900*================================================================
+039000*    2500-WRITE-CHECKPOINT
+039100*================================================================
+039200 2500-WRITE-CHECKPOINT.
+039300     MOVE DL42-CKP-HOLD-KEY        TO DL045-CK-CONCAT-KEY
+039400     MOVE DL42-CKP-HOLD-DT         TO DL045-CK-LAST-UPDT-DT
+039500     MOVE DL42-CKP-HOLD-TM         TO DL045-CK-LAST-UPDT-TM
+039600     WRITE DL045-CKP-OUT-RECORD FROM DL045-CKP-RECORD.
+039700 2500-EXIT.
+039800     EXIT.
+039900*================================================================
+040000*    3000-TERMINATE
+040100*================================================================
+040200 3000-TERMINATE.
+040300     IF DL42-KEYS-PROCESSED NOT = ZERO
+040400         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+040500     END-IF
+040600     MOVE DL42-KEYS-PROCESSED      TO DL42-T-KEYS
+040700     WRITE DL042-RPT-LINE FROM SPACES
+040800     WRITE DL042-RPT-LINE FROM DL042-TOTAL-LINE-1
+040900     MOVE DL42-EXCEPTS-WRITTEN     TO DL42-T-EXCEPTS
+041000     WRITE DL042-RPT-LINE FROM DL042-TOTAL-LINE-2
+041100     CLOSE AUD-FILE
+041200     CLOSE COM-FILE
+041300     CLOSE MUC-FILE
+041400     CLOSE DL045-PRM-FILE
+041500     CLOSE DL045-CKP-IN-FILE
+041600     CLOSE DL045-CKP-OUT-FILE
+041700     CLOSE DL042-RPT-FILE.
+041800 3000-EXIT.
+041900     EXIT.
+042000*================================================================
+042100*    8000-READ-AUD
+042200*================================================================
+042300 8000-READ-AUD.
+042400     READ AUD-FILE
+042500         AT END
+042600             SET DL42-AUD-EOF TO TRUE
+042700             MOVE HIGH-VALUES      TO DL42-AUD-KEY
+042800     END-READ
+042900     IF NOT DL42-AUD-EOF
+043000         MOVE CONCAT_KEY OF SREAUDIT TO DL42-AUD-KEY
+043100     END-IF.
+043200 8000-EXIT.
+043300     EXIT.
+043400*================================================================
+043500*    8100-READ-COM
+043600*================================================================
+043700 8100-READ-COM.
+043800     READ COM-FILE
+043900         AT END
+044000             SET DL42-COM-EOF TO TRUE
+044100             MOVE HIGH-VALUES      TO DL42-COM-KEY
+044200     END-READ
+044300     IF NOT DL42-COM-EOF
+044400         MOVE CONCAT_KEY OF SRECOMMS (1 : 14) TO DL42-COM-KEY
+044500     END-IF.
+044600 8100-EXIT.
+044700     EXIT.
+044800*================================================================
+044900*    8200-READ-MUC
+045000*================================================================
+045100 8200-READ-MUC.
+045200     READ MUC-FILE
+045300         AT END
+045400             SET DL42-MUC-EOF TO TRUE
+045500             MOVE HIGH-VALUES      TO DL42-MUC-KEY
+045600     END-READ
+045700     IF NOT DL42-MUC-EOF
+045800         MOVE CONC-KEY (1 : 14)    TO DL42-MUC-KEY
+045900     END-IF.
+046000 8200-EXIT.
+046100     EXIT.
+046200*================================================================
+046300*    8300-READ-PRM
+046400*================================================================
+046500 8300-READ-PRM.
+046600     READ DL045-PRM-FILE
+046700         AT END
+046800             SET DL42-PRM-EOF TO TRUE
+046900     END-READ.
+047000 8300-EXIT.
+047100     EXIT.
+047200*================================================================
+047300*    8400-READ-CKP
+047400*================================================================
+047500 8400-READ-CKP.
+047600     READ DL045-CKP-IN-FILE
+047700         AT END
+047800             SET DL42-CKP-EOF TO TRUE
+047900         NOT AT END
+048000             SET DL42-CKP-FOUND      TO TRUE
+048100             MOVE DL045-CK-CONCAT-KEY TO DL42-CKP-RESUME-KEY
+048200     END-READ.
+048300 8400-EXIT.
+048400     EXIT.
