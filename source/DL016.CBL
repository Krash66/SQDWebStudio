@@ -0,0 +1,192 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL016.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - ROUTES EVERY CLAIM CURRENTLY
+001100*                   SHOWING AN AUDIT FLAG (CLH-AUDIT-FLAG NOT
+001200*                   ZERO) TO A WORKLIST, CARRYING FORWARD ITS
+001300*                   DISPOSITION FROM THE DL016CTL SATELLITE
+001400*                   CONTROL EXTRACT (SAME PATTERN AS DL005'S
+001500*                   ARREARS-LETTER CONTROL FILE).  A CLAIM SEEN
+001600*                   FOR THE FIRST TIME DEFAULTS TO "OP" (OPEN);
+001700*                   A CLAIM NO LONGER FLAGGED DROPS OFF THE
+001800*                   CONTROL EXTRACT RATHER THAN CARRYING FORWARD.
+001900*================================================================
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT BHS2MCH-FILE       ASSIGN TO BHS2MCH
+002700            ORGANIZATION IS SEQUENTIAL.
+002800     SELECT DL016-CTL-IN-FILE  ASSIGN TO DL016CTLI
+002900            ORGANIZATION IS SEQUENTIAL.
+003000     SELECT DL016-CTL-OUT-FILE ASSIGN TO DL016CTLO
+003100            ORGANIZATION IS SEQUENTIAL.
+003200     SELECT DL016-RPT-FILE     ASSIGN TO DL016RPT
+003300            ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  BHS2MCH-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY BHS2MCH.
+003900 FD  DL016-CTL-IN-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY DL016CTL.
+004200 FD  DL016-CTL-OUT-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  DL016-CTL-OUT-RECORD          PIC X(23).
+004500 FD  DL016-RPT-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  DL016-RPT-LINE                PIC X(132).
+004800 WORKING-STORAGE SECTION.
+004900*----------------------------------------------------------------
+005000*    DL16-SWITCHES AND COUNTERS
+005100*----------------------------------------------------------------
+005200 01  DL16-SWITCHES.
+005300     05  DL16-CLM-EOF-SW           PIC X(1)     VALUE "N".
+005400         88  DL16-CLM-EOF                        VALUE "Y".
+005500     05  DL16-CTL-EOF-SW           PIC X(1)     VALUE "N".
+005600         88  DL16-CTL-EOF                        VALUE "Y".
+005700 01  DL16-WORK-FIELDS.
+005800     05  DL16-CTL-KEY              PIC 9(13).
+005900     05  DL16-WORK-DISP-CD         PIC X(2).
+006000 01  DL16-RUN-DATE                 PIC 9(8).
+006100 01  DL16-COUNTERS.
+006200     05  DL16-CLM-READ             PIC S9(8) COMP VALUE ZERO.
+006300     05  DL16-LINES-WRITTEN        PIC S9(8) COMP VALUE ZERO.
+006400 01  DL16-HEADING-1.
+006500     05  FILLER                   PIC X(31)
+006600         VALUE "AUDIT-FLAG DISPOSITION WORKLIST".
+006700 01  DL16-COLUMN-HEADING.
+006800     05  FILLER                  PIC X(15) VALUE "INVOICE NBR".
+006900     05  FILLER                  PIC X(19) VALUE "PATIENT NBR".
+007000     05  FILLER                  PIC X(8)  VALUE "DISP CD".
+007100     05  FILLER                  PIC X(11) VALUE "DISP DATE".
+007200 01  DL16-DETAIL-LINE.
+007300     05  DL16-D-INV-NBR            PIC 9(13).
+007400     05  FILLER                    PIC X(2)  VALUE SPACES.
+007500     05  DL16-D-PATIENT-NBR        PIC X(17).
+007600     05  FILLER                    PIC X(2)  VALUE SPACES.
+007700     05  DL16-D-DISP-CD            PIC X(2).
+007800     05  FILLER                    PIC X(5)  VALUE SPACES.
+007900     05  DL16-D-DISP-DT            PIC 9(8).
+008000 01  DL16-TOTAL-LINE.
+008100     05  FILLER                    PIC X(20)
+008200         VALUE "TOTAL LINES WRITTEN".
+008300     05  DL16-T-COUNT              PIC ZZZ,ZZ9.
+008400 PROCEDURE DIVISION.
+008500*================================================================
+008600*    0000-MAINLINE
+008700*================================================================
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009000     PERFORM 2000-PROCESS-CLAIM     THRU 2000-EXIT
+009100         UNTIL DL16-CLM-EOF
+009200     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009300     GOBACK.
+009400*================================================================
+009500*    1000-INITIALIZE
+009600*================================================================
+009700 1000-INITIALIZE.
+009800     ACCEPT DL16-RUN-DATE FROM DATE YYYYMMDD
+009900     OPEN INPUT  BHS2MCH-FILE
+010000     OPEN INPUT  DL016-CTL-IN-FILE
+010100     OPEN OUTPUT DL016-CTL-OUT-FILE
+010200     OPEN OUTPUT DL016-RPT-FILE
+010300     WRITE DL016-RPT-LINE FROM DL16-HEADING-1
+010400     WRITE DL016-RPT-LINE FROM SPACES
+010500     WRITE DL016-RPT-LINE FROM DL16-COLUMN-HEADING
+010600     PERFORM 8000-READ-CLAIM        THRU 8000-EXIT
+010700     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000*================================================================
+011100*    2000-PROCESS-CLAIM  -  ROUTE A FLAGGED CLAIM TO THE         *
+011200*                           WORKLIST, CARRYING FORWARD ANY       *
+011300*                           DISPOSITION ALREADY ON FILE          *
+011400*================================================================
+011500 2000-PROCESS-CLAIM.
+011600     ADD 1 TO DL16-CLM-READ
+011700     IF CLH-AUDIT-FLAG NOT = ZERO
+011800         PERFORM 2050-SKIP-ORPHAN-CTL  THRU 2050-EXIT
+011900             UNTIL DL16-CTL-EOF
+012000             OR DL16-CTL-KEY >= CLH-INV-NBR-COMP
+012100         IF DL16-CTL-KEY = CLH-INV-NBR-COMP
+012200             MOVE DL016-C-DISP-CD      TO DL16-WORK-DISP-CD
+012300             PERFORM 8100-READ-CTL     THRU 8100-EXIT
+012400         ELSE
+012500             MOVE "OP"                 TO DL16-WORK-DISP-CD
+012600         END-IF
+012700         PERFORM 2100-WRITE-WORKLIST   THRU 2100-EXIT
+012800     END-IF
+012900     PERFORM 8000-READ-CLAIM        THRU 8000-EXIT.
+013000 2000-EXIT.
+013100     EXIT.
+013200*================================================================
+013300*    2050-SKIP-ORPHAN-CTL  -  CONTROL RECORD FOR A CLAIM NO      *
+013400*                             LONGER FLAGGED, OR NOT ON FILE     *
+013500*================================================================
+013600 2050-SKIP-ORPHAN-CTL.
+013700     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+013800 2050-EXIT.
+013900     EXIT.
+014000*================================================================
+014100*    2100-WRITE-WORKLIST
+014200*================================================================
+014300 2100-WRITE-WORKLIST.
+014400     MOVE CLH-INV-NBR-COMP         TO DL16-D-INV-NBR
+014500     MOVE CLH-PATIENT-NBR          TO DL16-D-PATIENT-NBR
+014600     MOVE DL16-WORK-DISP-CD        TO DL16-D-DISP-CD
+014700     MOVE DL16-RUN-DATE            TO DL16-D-DISP-DT
+014800     WRITE DL016-RPT-LINE FROM DL16-DETAIL-LINE
+014900     MOVE CLH-INV-NBR-COMP         TO DL016-C-INV-NBR
+015000     MOVE DL16-WORK-DISP-CD        TO DL016-C-DISP-CD
+015100     MOVE DL16-RUN-DATE            TO DL016-C-DISP-DT
+015200     WRITE DL016-CTL-OUT-RECORD FROM DL016-CTL-RECORD
+015300     ADD 1 TO DL16-LINES-WRITTEN.
+015400 2100-EXIT.
+015500     EXIT.
+015600*================================================================
+015700*    3000-TERMINATE
+015800*================================================================
+015900 3000-TERMINATE.
+016000     MOVE DL16-LINES-WRITTEN       TO DL16-T-COUNT
+016100     WRITE DL016-RPT-LINE FROM SPACES
+016200     WRITE DL016-RPT-LINE FROM DL16-TOTAL-LINE
+016300     CLOSE BHS2MCH-FILE
+016400     CLOSE DL016-CTL-IN-FILE
+016500     CLOSE DL016-CTL-OUT-FILE
+016600     CLOSE DL016-RPT-FILE.
+016700 3000-EXIT.
+016800     EXIT.
+016900*================================================================
+017000*    8000-READ-CLAIM
+017100*================================================================
+017200 8000-READ-CLAIM.
+017300     READ BHS2MCH-FILE
+017400         AT END
+017500             SET DL16-CLM-EOF TO TRUE
+017600     END-READ.
+017700 8000-EXIT.
+017800     EXIT.
+017900*================================================================
+018000*    8100-READ-CTL
+018100*================================================================
+018200 8100-READ-CTL.
+018300     READ DL016-CTL-IN-FILE
+018400         AT END
+018500             SET DL16-CTL-EOF TO TRUE
+018600             MOVE 9999999999999   TO DL16-CTL-KEY
+018700     END-READ
+018800     IF NOT DL16-CTL-EOF
+018900         MOVE DL016-C-INV-NBR      TO DL16-CTL-KEY
+019000     END-IF.
+019100 8100-EXIT.
+019200     EXIT.
