@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL005.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - PREMIUM-ARREARS NOTICE RUN.
+001100*                   THIS PARALLELS THE EXISTING COB LETTER RUN
+001200*                   (EMP-COB-LETTER1-DT/EMP-COB-LETTER2-DT) BUT
+001300*                   KEEPS ITS OWN LETTER-SENT DATE IN A SMALL
+001400*                   SATELLITE CONTROL EXTRACT SINCE BED1EMP
+001500*                   CARRIES NO FIELD OF ITS OWN FOR THIS NOTICE.
+001600*                   A MEMBER IN ARREARS (EMP-PREM-PD-TO-DT IS
+001700*                   BEFORE THE RUN DATE) WHOSE ACCOUNT IS NOT
+001800*                   YET FINALIZED (EMP-FINAL-ACC-DT) GETS ONE
+001900*                   NOTICE PER ARREARS CYCLE.
+002000*================================================================
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT BED1EMP-FILE      ASSIGN TO BED1EMP
+002800            ORGANIZATION IS SEQUENTIAL.
+002900     SELECT DL005-CTL-IN-FILE  ASSIGN TO DL005CTLI
+003000            ORGANIZATION IS SEQUENTIAL.
+003100     SELECT DL005-CTL-OUT-FILE ASSIGN TO DL005CTLO
+003200            ORGANIZATION IS SEQUENTIAL.
+003300     SELECT DL005-RPT-FILE     ASSIGN TO DL005RPT
+003400            ORGANIZATION IS LINE SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  BED1EMP-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY BED1EMP.
+004000 FD  DL005-CTL-IN-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY DL005CTL.
+004300 FD  DL005-CTL-OUT-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  DL005-CTL-OUT-RECORD          PIC X(21).
+004600 FD  DL005-RPT-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  DL005-RPT-LINE                PIC X(132).
+004900 WORKING-STORAGE SECTION.
+005000*----------------------------------------------------------------
+005100*    DL5-SWITCHES AND COUNTERS
+005200*----------------------------------------------------------------
+005300 01  DL5-SWITCHES.
+005400     05  DL5-MSTR-EOF-SW           PIC X(1)     VALUE "N".
+005500         88  DL5-MSTR-EOF                        VALUE "Y".
+005600     05  DL5-CTL-EOF-SW            PIC X(1)     VALUE "N".
+005700         88  DL5-CTL-EOF                         VALUE "Y".
+005800 01  DL5-WORK-FIELDS.
+005900     05  DL5-CTL-KEY               PIC X(13).
+006000     05  DL5-CTL-LTR-DT            PIC 9(8).
+006100     05  DL5-WORK-LTR-DT           PIC 9(8).
+006200     05  DL5-NEW-LTR-DT            PIC 9(8).
+006300 01  DL5-COUNTERS.
+006400     05  DL5-MSTR-READ             PIC S9(8) COMP VALUE ZERO.
+006500     05  DL5-NOTICES-WRITTEN       PIC S9(8) COMP VALUE ZERO.
+006600 01  DL5-RUN-DATE                  PIC 9(8).
+006700 01  DL5-HEADING-1.
+006800     05  FILLER                   PIC X(24)
+006900         VALUE "PREMIUM ARREARS NOTICES".
+007000 01  DL5-COLUMN-HEADING.
+007100     05  FILLER                   PIC X(15) VALUE "EMPLOYEE ID".
+007200     05  FILLER                   PIC X(21) VALUE "EMPLOYEE NAME".
+007300     05  FILLER                   PIC X(11) VALUE "PREM PD TO".
+007400     05  FILLER                   PIC X(11) VALUE "FINAL ACCT".
+007500 01  DL5-DETAIL-LINE.
+007600     05  DL5-D-EMP-ID              PIC X(13).
+007700     05  FILLER                    PIC X(2)  VALUE SPACES.
+007800     05  DL5-D-NAME                PIC X(31).
+007900     05  DL5-D-PREM-PD-TO          PIC 9(8).
+008000     05  FILLER                    PIC X(3)  VALUE SPACES.
+008100     05  DL5-D-FINAL-ACC           PIC 9(8).
+008200 01  DL5-TOTAL-LINE.
+008300     05  FILLER                    PIC X(21)
+008400         VALUE "TOTAL NOTICES WRITTEN".
+008500     05  DL5-T-COUNT               PIC ZZZ,ZZ9.
+008600 PROCEDURE DIVISION.
+008700*================================================================
+008800*    0000-MAINLINE
+008900*================================================================
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+009200     PERFORM 2000-PROCESS-MASTER    THRU 2000-EXIT
+009300         UNTIL DL5-MSTR-EOF
+009400     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+009500     GOBACK.
+009600*================================================================
+009700*    1000-INITIALIZE
+009800*================================================================
+009900 1000-INITIALIZE.
+010000     ACCEPT DL5-RUN-DATE FROM DATE YYYYMMDD
+010100     OPEN INPUT  BED1EMP-FILE
+010200     OPEN INPUT  DL005-CTL-IN-FILE
+010300     OPEN OUTPUT DL005-CTL-OUT-FILE
+010400     OPEN OUTPUT DL005-RPT-FILE
+010500     WRITE DL005-RPT-LINE FROM DL5-HEADING-1
+010600     WRITE DL005-RPT-LINE FROM SPACES
+010700     WRITE DL005-RPT-LINE FROM DL5-COLUMN-HEADING
+010800     PERFORM 8000-READ-MASTER       THRU 8000-EXIT
+010900     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200*================================================================
+011300*    2000-PROCESS-MASTER  -  EVALUATE ONE MEMBER FOR ARREARS    *
+011400*================================================================
+011500 2000-PROCESS-MASTER.
+011600     ADD 1 TO DL5-MSTR-READ
+011700     PERFORM 2050-SKIP-ORPHAN-CTL   THRU 2050-EXIT
+011800         UNTIL DL5-CTL-EOF
+011900         OR DL5-CTL-KEY >= EMP-EMP-ID
+012000     IF DL5-CTL-KEY = EMP-EMP-ID
+012100         MOVE DL5-CTL-LTR-DT        TO DL5-WORK-LTR-DT
+012200         PERFORM 8100-READ-CTL      THRU 8100-EXIT
+012300     ELSE
+012400         MOVE ZERO                  TO DL5-WORK-LTR-DT
+012500     END-IF
+012600     PERFORM 2100-EVALUATE-ARREARS  THRU 2100-EXIT
+012700     MOVE EMP-EMP-ID               TO DL005-C-EMP-ID
+012800     MOVE DL5-NEW-LTR-DT           TO DL005-C-ARREARS-LTR-DT
+012900     WRITE DL005-CTL-OUT-RECORD FROM DL005-CTL-RECORD
+013000     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+013100 2000-EXIT.
+013200     EXIT.
+013300*================================================================
+013400*    2050-SKIP-ORPHAN-CTL  -  CONTROL RECORD FOR A MEMBER NO    *
+013500*                             LONGER ON THE MASTER              *
+013600*================================================================
+013700 2050-SKIP-ORPHAN-CTL.
+013800     PERFORM 8100-READ-CTL          THRU 8100-EXIT.
+013900 2050-EXIT.
+014000     EXIT.
+014100*================================================================
+014200*    2100-EVALUATE-ARREARS                                      *
+014300*================================================================
+014400 2100-EVALUATE-ARREARS.
+014500     EVALUATE TRUE
+014600         WHEN EMP-PREM-PD-TO-DT = ZERO
+014700             MOVE ZERO              TO DL5-NEW-LTR-DT
+014800         WHEN EMP-FINAL-ACC-DT NOT = ZERO
+014900             AND EMP-FINAL-ACC-DT <= DL5-RUN-DATE
+015000             MOVE ZERO              TO DL5-NEW-LTR-DT
+015100         WHEN EMP-PREM-PD-TO-DT < DL5-RUN-DATE
+015200             IF DL5-WORK-LTR-DT = ZERO
+015300                 OR DL5-WORK-LTR-DT < EMP-PREM-PD-TO-DT
+015400                 PERFORM 2200-WRITE-NOTICE THRU 2200-EXIT
+015500             ELSE
+015600                 MOVE DL5-WORK-LTR-DT TO DL5-NEW-LTR-DT
+015700             END-IF
+015800         WHEN OTHER
+015900             MOVE ZERO              TO DL5-NEW-LTR-DT
+016000     END-EVALUATE.
+016100 2100-EXIT.
+016200     EXIT.
+016300*================================================================
+016400*    2200-WRITE-NOTICE
+016500*================================================================
+016600 2200-WRITE-NOTICE.
+016700     MOVE DL5-RUN-DATE             TO DL5-NEW-LTR-DT
+016800     MOVE EMP-EMP-ID               TO DL5-D-EMP-ID
+016900     STRING EMP-FNAME DELIMITED BY SIZE
+017000            " "                    DELIMITED BY SIZE
+017100            EMP-LNAME DELIMITED BY SIZE
+017200         INTO DL5-D-NAME
+017300     MOVE EMP-PREM-PD-TO-DT        TO DL5-D-PREM-PD-TO
+017400     MOVE EMP-FINAL-ACC-DT         TO DL5-D-FINAL-ACC
+017500     WRITE DL005-RPT-LINE FROM DL5-DETAIL-LINE
+017600     ADD 1 TO DL5-NOTICES-WRITTEN.
+017700 2200-EXIT.
+017800     EXIT.
+017900*================================================================
+018000*    3000-TERMINATE
+018100*================================================================
+018200 3000-TERMINATE.
+018300     MOVE DL5-NOTICES-WRITTEN      TO DL5-T-COUNT
+018400     WRITE DL005-RPT-LINE FROM SPACES
+018500     WRITE DL005-RPT-LINE FROM DL5-TOTAL-LINE
+018600     CLOSE BED1EMP-FILE
+018700     CLOSE DL005-CTL-IN-FILE
+018800     CLOSE DL005-CTL-OUT-FILE
+018900     CLOSE DL005-RPT-FILE.
+019000 3000-EXIT.
+019100     EXIT.
+019200*================================================================
+019300*    8000-READ-MASTER
+019400*================================================================
+019500 8000-READ-MASTER.
+019600     READ BED1EMP-FILE
+019700         AT END
+019800             SET DL5-MSTR-EOF TO TRUE
+019900     END-READ.
+020000 8000-EXIT.
+020100     EXIT.
+020200*================================================================
+020300*    8100-READ-CTL
+020400*================================================================
+020500 8100-READ-CTL.
+020600     READ DL005-CTL-IN-FILE
+020700         AT END
+020800             SET DL5-CTL-EOF TO TRUE
+020900             MOVE HIGH-VALUES      TO DL5-CTL-KEY
+021000     END-READ
+021100     IF NOT DL5-CTL-EOF
+021200         MOVE DL005-C-EMP-ID       TO DL5-CTL-KEY
+021300         MOVE DL005-C-ARREARS-LTR-DT TO DL5-CTL-LTR-DT
+021400     END-IF.
+021500 8100-EXIT.
+021600     EXIT.
