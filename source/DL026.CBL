@@ -0,0 +1,253 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL026.
+000300 AUTHOR.        R HOLLANDER, DATA LIBRARY SUPPORT.
+000400 INSTALLATION.  DATA LIBRARY - BATCH REPORTING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*================================================================
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RH   INITIAL WRITE - AGE-65/COBRA CONVERSION
+001100*                   WORKLIST.  BHS1DEP CARRIES NO GROUP-PACKAGE
+001200*                   KEY OF ITS OWN, SO - THE SAME AS DL010 - THE
+001300*                   EMPLOYEE'S FIRST EE-COVERAGE GROUP CODE
+001400*                   (EMP-COV-GROUP-EE1) IS USED TO DERIVE THE
+001500*                   PACKAGE NUMBER, AND VSGPPAC IS HELD ENTIRELY
+001600*                   IN A WORKING-STORAGE TABLE SINCE GB-PKG-NO
+001700*                   IS ONLY THREE DIGITS WIDE.  A PACKAGE'S
+001800*                   GB-65-CVN-CD DRIVES THE AGE-65 CONVERSION
+001900*                   NOTICE (TESTED AGAINST THE EMPLOYEE'S EMP-DOB
+002000*                   THE SAME WAY DL010 TESTS A DEPENDENT'S
+002050*                   AGE-OUT DATE) AND GB-SUBR-CVN-CD DRIVES THE
+002100*                   LEFT-
+002200*                   EMPLOYMENT CONVERSION NOTICE.  BED1EMP CARRIES
+002300*                   NO SEPARATE LEFT-EMPLOYMENT EVENT FIELD, SO A
+002400*                   PACKAGE CODED FOR A SUBROGATION CONVERSION
+002500*                   MAILING IS LISTED FOR EVERY EMPLOYEE ON IT -
+002600*                   A DOCUMENTED DESIGN JUDGMENT CALL.  BOTH
+002700*                   REASONS ARE SUPPRESSED ONCE EMP-MED-A-ELIG-DT
+002800*                   SHOWS THE EMPLOYEE IS ALREADY MEDICARE PART A
+002900*                   ELIGIBLE, SINCE NO FURTHER CONVERSION NOTICE
+003000*                   IS NEEDED AT THAT POINT.
+003100*================================================================
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER.   IBM-370.
+003500 OBJECT-COMPUTER.   IBM-370.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT BED1EMP-FILE    ASSIGN TO BED1EMP
+003900            ORGANIZATION IS SEQUENTIAL.
+004000     SELECT VSGPPAC-FILE    ASSIGN TO VSGPPAC
+004100            ORGANIZATION IS SEQUENTIAL.
+004200     SELECT DL026-RPT-FILE  ASSIGN TO DL026RPT
+004300            ORGANIZATION IS LINE SEQUENTIAL.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  BED1EMP-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY BED1EMP.
+004900 FD  VSGPPAC-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY VSGPPAC.
+005200 FD  DL026-RPT-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  DL026-RPT-LINE                PIC X(132).
+005500 WORKING-STORAGE SECTION.
+005600*----------------------------------------------------------------
+005700*    DL26-SWITCHES AND COUNTERS
+005800*----------------------------------------------------------------
+005900 01  DL26-SWITCHES.
+006000     05  DL26-MSTR-EOF-SW          PIC X(1)     VALUE "N".
+006100         88  DL26-MSTR-EOF                       VALUE "Y".
+006200     05  DL26-PKG-EOF-SW           PIC X(1)     VALUE "N".
+006300         88  DL26-PKG-EOF                        VALUE "Y".
+006400     05  DL26-PKG-FOUND-SW         PIC X(1)     VALUE "N".
+006500         88  DL26-PKG-FOUND                      VALUE "Y".
+006600 01  DL26-ADVANCE-DAYS             PIC S9(4) COMP VALUE 60.
+006700 01  DL26-PKG-TABLE.
+006800     05  DL26-PKG-COUNT            PIC S9(4) COMP VALUE ZERO.
+006900     05  DL26-PKG-ENTRY OCCURS 500 TIMES.
+007000         10  DL26-PKG-NO           PIC 9(3).
+007100         10  DL26-PKG-65-CVN-CD    PIC 9(4).
+007200         10  DL26-PKG-SUBR-CVN-CD  PIC 9(4).
+007300 01  DL26-WORK-FIELDS.
+007400     05  DL26-SUB                  PIC S9(4) COMP VALUE ZERO.
+007500     05  DL26-WORK-PKG-NO          PIC 9(3).
+007600     05  DL26-REASON-CD            PIC X(5).
+007700     05  DL26-AGE65-DT             PIC S9(8) COMP.
+007800     05  DL26-AGE65-JULIAN         PIC S9(8) COMP.
+007900     05  DL26-DAYS-TO-AGE65        PIC S9(8) COMP.
+008000 01  DL26-DATE-WORK.
+008100     05  DL26-RUN-DATE             PIC 9(8).
+008200     05  DL26-RUN-JULIAN           PIC S9(8) COMP.
+008300 01  DL26-COUNTERS.
+008400     05  DL26-MSTR-READ            PIC S9(8) COMP VALUE ZERO.
+008500     05  DL26-WORKLIST-WRITTEN     PIC S9(8) COMP VALUE ZERO.
+008600 01  DL26-HEADING-1.
+008700     05  FILLER                  PIC X(36)
+008800         VALUE "AGE-65/COBRA CONVERSION WORKLIST".
+008900 01  DL26-COLUMN-HEADING.
+009000     05  FILLER                   PIC X(15) VALUE "EMPLOYEE ID".
+009100     05  FILLER                   PIC X(10) VALUE "DOB".
+009200     05  FILLER                   PIC X(14) VALUE "MED-A ELIG DT".
+009300     05  FILLER                   PIC X(8)  VALUE "REASON".
+009400 01  DL026-DETAIL-LINE.
+009500     05  DL26-D-EMP-ID             PIC X(13).
+009600     05  FILLER                    PIC X(2)  VALUE SPACES.
+009700     05  DL26-D-DOB                PIC 9(8).
+009800     05  FILLER                    PIC X(2)  VALUE SPACES.
+009900     05  DL26-D-MED-A-ELIG-DT      PIC 9(8).
+010000     05  FILLER                    PIC X(2)  VALUE SPACES.
+010100     05  DL26-D-REASON             PIC X(5).
+010200 01  DL26-TOTAL-LINE.
+010300     05  FILLER                    PIC X(24)
+010400         VALUE "TOTAL WORKLIST ENTRIES".
+010500     05  DL26-T-COUNT              PIC ZZZ,ZZ9.
+010600 PROCEDURE DIVISION.
+010700*================================================================
+010800*    0000-MAINLINE
+010900*================================================================
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+011200     PERFORM 2000-PROCESS-MASTER    THRU 2000-EXIT
+011300         UNTIL DL26-MSTR-EOF
+011400     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+011500     GOBACK.
+011600*================================================================
+011700*    1000-INITIALIZE
+011800*================================================================
+011900 1000-INITIALIZE.
+012000     ACCEPT DL26-RUN-DATE FROM DATE YYYYMMDD
+012100     CALL "DL900" USING DL26-RUN-DATE DL26-RUN-JULIAN
+012200     OPEN INPUT  BED1EMP-FILE
+012300     OPEN INPUT  VSGPPAC-FILE
+012400     OPEN OUTPUT DL026-RPT-FILE
+012500     WRITE DL026-RPT-LINE FROM DL26-HEADING-1
+012600     WRITE DL026-RPT-LINE FROM SPACES
+012700     WRITE DL026-RPT-LINE FROM DL26-COLUMN-HEADING
+012800     PERFORM 1100-LOAD-PKG-TABLE    THRU 1100-EXIT
+012900         UNTIL DL26-PKG-EOF
+013000     PERFORM 8000-READ-MASTER       THRU 8000-EXIT.
+013100 1000-EXIT.
+013200     EXIT.
+013300*================================================================
+013400*    1100-LOAD-PKG-TABLE  -  BRING THE WHOLE GROUP-PACKAGE       *
+013500*                            EXTRACT INTO MEMORY ONCE AT START-  *
+013600*                            UP, SINCE GB-PKG-NO IS ONLY THREE   *
+013700*                            DIGITS WIDE                         *
+013800*================================================================
+013900 1100-LOAD-PKG-TABLE.
+014000     READ VSGPPAC-FILE
+014100         AT END
+014200             SET DL26-PKG-EOF TO TRUE
+014300     END-READ
+014400     IF NOT DL26-PKG-EOF
+014500         ADD 1 TO DL26-PKG-COUNT
+014600         MOVE GB-PKG-NO            TO DL26-PKG-NO(DL26-PKG-COUNT)
+014700         MOVE GB-65-CVN-CD         TO
+014800             DL26-PKG-65-CVN-CD(DL26-PKG-COUNT)
+014900         MOVE GB-SUBR-CVN-CD       TO
+015000             DL26-PKG-SUBR-CVN-CD(DL26-PKG-COUNT)
+015100     END-IF.
+015200 1100-EXIT.
+015300     EXIT.
+015400*================================================================
+015500*    2000-PROCESS-MASTER  -  LOCATE THE EMPLOYEE'S GROUP PACKAGE *
+015600*                            AND TEST EACH CONVERSION REASON     *
+015700*================================================================
+015800 2000-PROCESS-MASTER.
+015900     ADD 1 TO DL26-MSTR-READ
+016000     IF EMP-COV-GROUP-EE1(1:3) IS NUMERIC
+016100         MOVE EMP-COV-GROUP-EE1(1:3) TO DL26-WORK-PKG-NO
+016200     ELSE
+016300         MOVE ZERO                 TO DL26-WORK-PKG-NO
+016400     END-IF
+016500     PERFORM 2010-FIND-PKG-ENTRY   THRU 2010-EXIT
+016600         VARYING DL26-SUB FROM 1 BY 1
+016700         UNTIL DL26-SUB > DL26-PKG-COUNT
+016800         OR DL26-PKG-FOUND
+016900     IF DL26-PKG-FOUND
+017000         AND EMP-MED-A-ELIG-DT = ZERO
+017100         PERFORM 2100-CHECK-AGE65  THRU 2100-EXIT
+017200         PERFORM 2150-CHECK-SUBR   THRU 2150-EXIT
+017300     END-IF
+017400     PERFORM 8000-READ-MASTER      THRU 8000-EXIT.
+017500 2000-EXIT.
+017600     EXIT.
+017700*================================================================
+017800*    2010-FIND-PKG-ENTRY                                         *
+017900*================================================================
+018000 2010-FIND-PKG-ENTRY.
+018100     MOVE "N"                      TO DL26-PKG-FOUND-SW
+018200     IF DL26-PKG-NO(DL26-SUB) = DL26-WORK-PKG-NO
+018300         SET DL26-PKG-FOUND        TO TRUE
+018400     END-IF.
+018500 2010-EXIT.
+018600     EXIT.
+018700*================================================================
+018800*    2100-CHECK-AGE65  -  NOTICE WHEN THE EMPLOYEE HAS REACHED   *
+018900*                         OR IS APPROACHING AGE 65 AND THE       *
+019000*                         PACKAGE CALLS FOR AN AGE-65 LISTING    *
+019100*================================================================
+019200 2100-CHECK-AGE65.
+019300     IF (DL26-PKG-65-CVN-CD(DL26-SUB) = 02
+019400         OR DL26-PKG-65-CVN-CD(DL26-SUB) = 03)
+019500         AND EMP-DOB NOT = ZERO
+019600         COMPUTE DL26-AGE65-DT = EMP-DOB + (65 * 10000)
+019700         CALL "DL900" USING DL26-AGE65-DT DL26-AGE65-JULIAN
+019800         COMPUTE DL26-DAYS-TO-AGE65 =
+019900             DL26-AGE65-JULIAN - DL26-RUN-JULIAN
+020000         IF DL26-DAYS-TO-AGE65 <= DL26-ADVANCE-DAYS
+020100             MOVE "AGE65"          TO DL26-REASON-CD
+020200             PERFORM 2200-WRITE-WORKLIST THRU 2200-EXIT
+020300         END-IF
+020400     END-IF.
+020500 2100-EXIT.
+020600     EXIT.
+020700*================================================================
+020800*    2150-CHECK-SUBR  -  NOTICE WHEN THE PACKAGE CALLS FOR A     *
+020900*                        LEFT-EMPLOYMENT CONVERSION LISTING      *
+021000*================================================================
+021100 2150-CHECK-SUBR.
+021200     IF DL26-PKG-SUBR-CVN-CD(DL26-SUB) = 02
+021300         OR DL26-PKG-SUBR-CVN-CD(DL26-SUB) = 03
+021400         MOVE "SUBR"               TO DL26-REASON-CD
+021500         PERFORM 2200-WRITE-WORKLIST THRU 2200-EXIT
+021600     END-IF.
+021700 2150-EXIT.
+021800     EXIT.
+021900*================================================================
+022000*    2200-WRITE-WORKLIST
+022100*================================================================
+022200 2200-WRITE-WORKLIST.
+022300     MOVE EMP-EMP-ID               TO DL26-D-EMP-ID
+022400     MOVE EMP-DOB                  TO DL26-D-DOB
+022500     MOVE EMP-MED-A-ELIG-DT        TO DL26-D-MED-A-ELIG-DT
+022600     MOVE DL26-REASON-CD           TO DL26-D-REASON
+022700     WRITE DL026-RPT-LINE FROM DL026-DETAIL-LINE
+022800     ADD 1 TO DL26-WORKLIST-WRITTEN.
+022900 2200-EXIT.
+023000     EXIT.
+023100*================================================================
+023200*    3000-TERMINATE
+023300*================================================================
+023400 3000-TERMINATE.
+023500     MOVE DL26-WORKLIST-WRITTEN    TO DL26-T-COUNT
+023600     WRITE DL026-RPT-LINE FROM SPACES
+023700     WRITE DL026-RPT-LINE FROM DL26-TOTAL-LINE
+023800     CLOSE BED1EMP-FILE
+023900     CLOSE VSGPPAC-FILE
+024000     CLOSE DL026-RPT-FILE.
+024100 3000-EXIT.
+024200     EXIT.
+024300*================================================================
+024400*    8000-READ-MASTER
+024500*================================================================
+024600 8000-READ-MASTER.
+024700     READ BED1EMP-FILE
+024800         AT END
+024900             SET DL26-MSTR-EOF TO TRUE
+025000     END-READ.
+025100 8000-EXIT.
+025200     EXIT.
