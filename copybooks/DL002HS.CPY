@@ -0,0 +1,13 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL002HS                                          *
+      *    OTHER-COVERAGE-LIMITATION (OCL) OVERFLOW HISTORY RECORD.   *
+      *    BED1EMP ONLY CARRIES OCL1-OCL3.  WHEN A FOURTH (OR LATER)  *
+      *    POLICY IS REPORTED FOR A MEMBER WHOSE THREE SLOTS ARE ALL  *
+      *    OCCUPIED, DL002 WRITES THE NEW POLICY HERE INSTEAD OF      *
+      *    LETTING IT OVERWRITE OCL3 AND DESTROY ITS HISTORY.         *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL002-HIST-RECORD.
+           05  DL002-H-EMP-ID            PIC X(13).
+           05  DL002-H-OCL-SEQ-NO        PIC 9(2).
+           05  DL002-H-ARCHIVE-DT        PIC 9(8).
+           COPY DL002OCL.
