@@ -0,0 +1,18 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL037ADR                                         *
+      *    OUTPUT RECORD FOR THE MULTI-LANGUAGE ADDRESS-FORMATTING    *
+      *    EXTRACT PRODUCED BY DL037.  ONE RECORD PER EQ-SNAMADDR     *
+      *    SEGMENT, CARRYING THE NAME REORDERED FOR THE LANGUAGE OF   *
+      *    RECORD IN ADDITION TO THE ADDRESS LINES AS STORED.         *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL037-ADR-RECORD.
+           05  DL037-A-KEY.
+               10  DL037-A-BR-NO         PIC X(4).
+               10  DL037-A-CUST-NO       PIC 9(5).
+               10  DL037-A-LOCN-ID       PIC 9(2).
+           05  DL037-A-LANG-CODE         PIC X(2).
+           05  DL037-A-NAME-ORDER-IND    PIC X(1).
+           05  DL037-A-FORMATTED-NAME    PIC X(34).
+           05  DL037-A-ADDR-LINE-1       PIC X(32).
+           05  DL037-A-ADDR-LINE-2       PIC X(32).
+           05  DL037-A-ADDR-LINE-3       PIC X(32).
