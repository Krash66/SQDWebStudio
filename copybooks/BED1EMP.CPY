@@ -432,4 +432,4 @@
          05 EMP-OCL3-EMPLOYER-NAME      PIC X(20).
          05 EMP-OCL3-INS-NAME           PIC X(26).
          05 EMP-OCL-LEGAL-IND           PIC X(1).
-         05 FILLER                      PIC X(29)
+         05 FILLER                      PIC X(29).
