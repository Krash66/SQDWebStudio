@@ -0,0 +1,8 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL045PRM                                         *
+      *    RESTART-CONTROL PARAMETER CARD FOR THE NIGHTLY SREAUDIT/   *
+      *    SRECOMMS/SREMUCOM EXTRACT RUN.  "Y" MEANS THIS RUN IS TO    *
+      *    RESUME FROM THE LAST CHECKPOINT RATHER THAN START OVER.    *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL045-PRM-RECORD.
+           05  DL045-P-RESTART-IND       PIC X(1).
