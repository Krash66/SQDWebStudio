@@ -0,0 +1,14 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL044HST                                         *
+      *    EMU-CUTOVER VOLUME-TRACKING HISTORY.  ONE RECORD IS         *
+      *    APPENDED PER RUN, CARRYING THAT DAY'S COMMISSION POSTING    *
+      *    VOLUME UNDER RECORD TYPE 0402 (SRECOMMS) AGAINST RECORD     *
+      *    TYPE 0902 (SREMUCOM), SO THE MIGRATION OF VOLUME FROM THE   *
+      *    OLD RECORD TYPE TO THE NEW ONE CAN BE TRACKED OVER TIME.    *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL044-HST-RECORD.
+           05  DL044-H-RUN-DATE          PIC 9(8).
+           05  DL044-H-COM-COUNT         PIC 9(8).
+           05  DL044-H-COM-AMT           PIC S9(13)V9(2) COMP-3.
+           05  DL044-H-MUC-COUNT         PIC 9(8).
+           05  DL044-H-MUC-AMT           PIC S9(13)V9(2) COMP-3.
