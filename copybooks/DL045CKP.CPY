@@ -0,0 +1,12 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL045CKP                                         *
+      *    CHECKPOINT EXTRACT FOR THE NIGHTLY SREAUDIT/SRECOMMS/       *
+      *    SREMUCOM EXTRACT RUN.  CARRIES THE CONCATENATED-KEY         *
+      *    PREFIX LAST FULLY RECONCILED BY THE THREE-WAY MERGE,        *
+      *    TOGETHER WITH THAT KEY'S LAST_UPDT_DATE/LAST_UPDT_TIME,     *
+      *    SO A RESTARTED RUN CAN SKIP EVERY KEY ALREADY PROCESSED.    *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL045-CKP-RECORD.
+           05  DL045-CK-CONCAT-KEY       PIC X(14).
+           05  DL045-CK-LAST-UPDT-DT     PIC X(8).
+           05  DL045-CK-LAST-UPDT-TM     PIC X(6).
