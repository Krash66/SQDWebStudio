@@ -0,0 +1,16 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL029IBN                                         *
+      *    IBAN EXTENSION EXTRACT FOR ES-SRLCEQEQ.  ES-SRLCEQEQ        *
+      *    ITSELF CARRIES ONLY THE LEGACY RIB LAYOUT, SO AN ACCOUNT'S  *
+      *    IBAN, WHERE ONE HAS BEEN CAPTURED, IS CARRIED HERE AS A     *
+      *    SATELLITE EXTRACT KEYED BY THE SAME BR-NO/CUST-NO/LOCN-ID/  *
+      *    SEQ-NO THAT MAKE UP ES-KFLDES.  NOT EVERY ES-SRLCEQEQ       *
+      *    RECORD HAS A MATCHING ENTRY HERE.                          *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL029-IBN-RECORD.
+           05  DL029-I-KEY.
+               10  DL029-I-BR-NO         PIC X(4).
+               10  DL029-I-CUST-NO       PIC 9(5).
+               10  DL029-I-LOCN-ID       PIC 9(2).
+               10  DL029-I-SEQ-NO        PIC 9(2).
+           05  DL029-I-IBAN              PIC X(34).
