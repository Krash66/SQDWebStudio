@@ -0,0 +1,12 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL005CTL                                         *
+      *    PREMIUM-ARREARS LETTER CONTROL RECORD.  BED1EMP HAS NO     *
+      *    FIELD OF ITS OWN TO TRACK WHEN AN ARREARS NOTICE WAS LAST  *
+      *    SENT (EMP-COB-LETTER1-DT/EMP-COB-LETTER2-DT BELONG TO THE  *
+      *    COB LETTER RUN), SO DL005 CARRIES ITS OWN SATELLITE        *
+      *    CONTROL EXTRACT, ONE RECORD PER MEMBER, SORTED ASCENDING   *
+      *    BY DL005-C-EMP-ID TO MATCH AGAINST BED1EMP.                *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL005-CTL-RECORD.
+           05  DL005-C-EMP-ID            PIC X(13).
+           05  DL005-C-ARREARS-LTR-DT    PIC 9(8).
