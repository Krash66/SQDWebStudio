@@ -0,0 +1,12 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL006HS                                          *
+      *    NETWORK-NUMBER CHANGE HISTORY RECORD.  ONE RECORD IS       *
+      *    WRITTEN BY DL006 EVERY TIME A MEMBER'S EMP-NTWK-NBR ON     *
+      *    TODAY'S BED1EMP EXTRACT DIFFERS FROM THE VALUE CARRIED ON  *
+      *    YESTERDAY'S EXTRACT.                                       *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL006-HIST-RECORD.
+           05  DL006-H-EMP-ID            PIC X(13).
+           05  DL006-H-OLD-NTWK-NBR      PIC X(3).
+           05  DL006-H-NEW-NTWK-NBR      PIC X(3).
+           05  DL006-H-EFF-DT            PIC 9(8).
