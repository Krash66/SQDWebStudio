@@ -0,0 +1,16 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL016CTL                                         *
+      *    AUDIT-FLAG WORKLIST DISPOSITION CONTROL RECORD.  BHS2MCH   *
+      *    HAS NO FIELD OF ITS OWN TO CARRY A WORKLIST DISPOSITION,   *
+      *    SO DL016 CARRIES ITS OWN SATELLITE CONTROL EXTRACT, ONE    *
+      *    RECORD PER FLAGGED CLAIM, SORTED ASCENDING BY THE CLAIM'S  *
+      *    INVOICE NUMBER TO MATCH AGAINST BHS2MCH.  THE DISPOSITION  *
+      *    CODE ITSELF IS MAINTAINED BY A SEPARATE WORKLIST UPDATE    *
+      *    PROCESS THAT FEEDS THE PRIOR RUN'S DL016CTL EXTRACT BACK   *
+      *    IN AS THIS RUN'S CONTROL INPUT; A CLAIM SEEN HERE FOR THE  *
+      *    FIRST TIME DEFAULTS TO A DISPOSITION OF "OP" (OPEN).       *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL016-CTL-RECORD.
+           05  DL016-C-INV-NBR           PIC 9(13).
+           05  DL016-C-DISP-CD           PIC X(2).
+           05  DL016-C-DISP-DT           PIC 9(8).
