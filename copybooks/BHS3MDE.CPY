@@ -205,4 +205,4 @@
              10 CLD-SEC-CARE-NTWK-NO    PIC X(3).
              10 CLD-SEC-CARE-REG-NO     PIC X(3).
              10 CLD-SEC-CARE-PRVGRP-NO  PIC X(4).
-           05 FILLER                    PIC X(4)
+           05 FILLER                    PIC X(4).
