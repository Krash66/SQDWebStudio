@@ -0,0 +1,21 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL001OUT                                         *
+      *    OUTPUT RECORD FOR THE MEDICARE CROSSOVER (COBA) EXTRACT    *
+      *    PRODUCED BY DL001.  ONE RECORD PER MEMBER THAT CARRIES     *
+      *    MEDICARE PART A AND/OR PART B ELIGIBILITY.                 *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL001-COBA-RECORD.
+           05  DL001-HCFA-NBR            PIC X(13).
+           05  DL001-EMP-ID              PIC X(13).
+           05  DL001-LNAME               PIC X(20).
+           05  DL001-FNAME               PIC X(10).
+           05  DL001-SS-NBR              PIC X(10).
+           05  DL001-SEX                 PIC X(1).
+           05  DL001-DOB                 PIC 9(8).
+           05  DL001-MED-A-ELIG-DT       PIC 9(8).
+           05  DL001-MED-B-ELIG-DT       PIC 9(8).
+           05  DL001-MED-A-IND           PIC X(1).
+           05  DL001-MED-B-IND           PIC X(1).
+           05  DL001-DUAL-ID-TBL OCCURS 6 TIMES.
+               10  DL001-DUAL-ID         PIC X(13).
+           05  FILLER                    PIC X(20).
