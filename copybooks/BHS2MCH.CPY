@@ -195,4 +195,4 @@
            10 CLH-ITS-PROG-PROD-TP      PIC X(1).
            10 CLH-SMTSUS-IND-HDR        PIC X(1).
            10 CLH-DRG-VER-ID            PIC X(2).
-           10 FILLER                    PIC X(8)
+           10 FILLER                    PIC X(8).
