@@ -0,0 +1,11 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL018IDX                                         *
+      *    INVOICE-CHAIN LOOKUP RECORD.  BUILT FROM BHS2MCH, ONE      *
+      *    RECORD PER CLAIM, KEYED BY THE CLAIM'S OWN INVOICE NUMBER  *
+      *    SO DL018 CAN RANDOMLY READ ITS WAY BACKWARD THROUGH AN     *
+      *    ORIGINAL/ALTERNATE INVOICE CHAIN.                          *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL018-IDX-RECORD.
+           05  DL018-IDX-INV-NBR         PIC 9(13).
+           05  DL018-IDX-ALT-INV-NBR     PIC 9(13).
+           05  DL018-IDX-PATIENT-NBR     PIC X(17).
