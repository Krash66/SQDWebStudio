@@ -29,4 +29,4 @@
          05 LFT-REIM-APP-LFT-AMT-3      PIC S9(8) COMP.
          05 LFT-PSY-LFT                 PIC S9(8) COMP.
          05 LFT-REIMT-CT                PIC S9(4) COMP.
-         05 FILLER                      PIC X(14)
+         05 FILLER                      PIC X(14).
