@@ -0,0 +1,9 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL025CTL                                         *
+      *    PACKAGE-STATUS CARRY-FORWARD CONTROL RECORD.  HOLDS THE    *
+      *    GB-PKG-STAS-CD SEEN FOR A PACKAGE AS OF THE PRIOR RUN SO   *
+      *    DL025 CAN DETECT A SAME-CYCLE TRANSITION INTO SETUP ERROR. *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL025-CTL-RECORD.
+           05  DL025-C-PKG-NO            PIC 9(3).
+           05  DL025-C-STAS-CD           PIC 9(4).
