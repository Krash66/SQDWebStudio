@@ -0,0 +1,16 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL034CTL                                         *
+      *    PRIOR-RUN CONTROL EXTRACT FOR THE UPDATED-CORRESPONDENT-   *
+      *    DETAILS RECONCILIATION.  ES-SRLCEQEQ CARRIES ONLY ITS      *
+      *    CURRENT ES-LAST-UPDT-DATE, NOT THE DATE SEEN LAST RUN, SO  *
+      *    THIS SATELLITE CONTROL EXTRACT CARRIES IT FORWARD, KEYED   *
+      *    THE SAME AS ES-KFLDES, THE SAME CARRY-FORWARD PATTERN      *
+      *    USED BY DL005/DL016/DL025.                                *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL034-CTL-RECORD.
+           05  DL034-C-KEY.
+               10  DL034-C-BR-NO         PIC X(4).
+               10  DL034-C-CUST-NO       PIC 9(5).
+               10  DL034-C-LOCN-ID       PIC 9(2).
+               10  DL034-C-SEQ-NO        PIC 9(2).
+           05  DL034-C-LAST-UPDT-DATE    PIC 9(8).
