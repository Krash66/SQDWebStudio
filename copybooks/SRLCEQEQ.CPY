@@ -12,7 +12,7 @@
                    14  ES-ISO-CNTRY-CODE                                00000120
                                    PIC X(2).                            00000130
                    14  FILLER      PIC X(2).                            00000140
-                 11  ES-CURR-CODE-SQD REDEFINES ES-CURR-CODE PIC X(4)   00000141                   
+                 11  ES-CURR-CODE-SQD REDEFINES ES-CURR-CODE PIC X(4).  00000141
                  11  ES-SEQ-NO     PIC 9(2).                            00000150
                08  ES-CONT-TYPE-APPLB-IND.                              00000160
                  11  ES-FX-TYPE-IND                                     00000170
