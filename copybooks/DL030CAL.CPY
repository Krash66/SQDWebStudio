@@ -0,0 +1,12 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL030CAL                                         *
+      *    HOLIDAY-CALENDAR MASTER RECORD.  ONE ENTRY PER NON-        *
+      *    BUSINESS DAY OBSERVED BY A COUNTRY/REGION PAIR, KEYED THE  *
+      *    SAME WAY EQ-HOL-CODE PAIRS EQ-ISO-CNTRY-CODE WITH           *
+      *    EQ-ISO-RGN-CODE.  A REGION CODE OF SPACES STANDS FOR A     *
+      *    COUNTRY-WIDE HOLIDAY THAT APPLIES TO EVERY REGION.         *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL030-CAL-RECORD.
+           05  DL030-CAL-CNTRY-CODE      PIC X(2).
+           05  DL030-CAL-RGN-CODE        PIC X(2).
+           05  DL030-CAL-HOLIDAY-DT      PIC 9(8).
