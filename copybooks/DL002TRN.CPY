@@ -0,0 +1,9 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL002TRN                                         *
+      *    NEW OTHER-COVERAGE-LIMITATION (OCL) TRANSACTION RECORD.    *
+      *    ONE RECORD PER NEWLY REPORTED POLICY, SORTED ASCENDING BY  *
+      *    DL002-T-EMP-ID TO MATCH AGAINST BED1EMP IN DL002.          *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL002-TRAN-RECORD.
+           05  DL002-T-EMP-ID            PIC X(13).
+           COPY DL002OCL.
