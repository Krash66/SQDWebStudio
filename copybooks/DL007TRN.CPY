@@ -0,0 +1,9 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL007TRN                                         *
+      *    INCOMING NEW-EE-COVERAGE TRANSACTION RECORD.  ONE PER      *
+      *    MEMBER PER RUN.  KEYED ASCENDING BY DL007-T-EMP-ID TO      *
+      *    MATCH AGAINST BED1EMP.                                     *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL007-TRAN-RECORD.
+           05  DL007-T-EMP-ID            PIC X(13).
+           COPY DL007COV.
