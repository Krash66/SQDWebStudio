@@ -0,0 +1,12 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL007HS                                          *
+      *    EE-COVERAGE-OCCURRENCE ARCHIVE RECORD.  WRITTEN BY DL007   *
+      *    WHENEVER A NEW COVERAGE OCCURRENCE ARRIVES FOR A MEMBER    *
+      *    WHOSE EMP-COV-EE-TBL IS ALREADY FULL (ALL 12 OCCURRENCES   *
+      *    IN USE).  THE OLDEST OCCURRENCE (SLOT 1) IS ARCHIVED HERE  *
+      *    BEFORE THE TABLE IS SHIFTED DOWN TO MAKE ROOM.             *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL007-HIST-RECORD.
+           05  DL007-H-EMP-ID            PIC X(13).
+           05  DL007-H-ARCHIVE-DT        PIC 9(8).
+           COPY DL007COV.
