@@ -0,0 +1,13 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL040CTL                                         *
+      *    PRIOR-RUN CONTROL EXTRACT FOR THE ACCOUNT BILLING-STATUS   *
+      *    AGING REPORT.  SRECOMMS CARRIES ONLY ITS CURRENT           *
+      *    ACCT_BILLG_STTS, NOT THE DATE THAT STATUS WAS FIRST SEEN,  *
+      *    SO THIS SATELLITE CONTROL EXTRACT CARRIES BOTH FORWARD,    *
+      *    KEYED BY CONCAT_KEY, THE SAME CARRY-FORWARD PATTERN USED   *
+      *    BY DL005/DL016/DL025.                                      *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL040-CTL-RECORD.
+           05  DL040-C-CONCAT-KEY        PIC X(16).
+           05  DL040-C-BILLG-STTS        PIC X(1).
+           05  DL040-C-STTS-DATE         PIC 9(8).
