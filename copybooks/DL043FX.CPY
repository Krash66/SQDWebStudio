@@ -0,0 +1,13 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL043FX                                          *
+      *    CHARGE-CURRENCY / PRICING-CURRENCY CROSS-REFERENCE.  EACH  *
+      *    ENTRY IS A COMM_CHRG_CURR_TYPE_CODE / PRICE_CURR_CODE      *
+      *    COMBINATION THAT IS A RECOGNIZED, RECONCILED FX RELATION-  *
+      *    SHIP (INCLUDING THE IDENTITY CASE WHERE BOTH REPRESENT THE *
+      *    SAME CURRENCY).  SMALL ENOUGH TO HOLD ENTIRELY IN A        *
+      *    WORKING-STORAGE TABLE, THE SAME AS THE GROUP-PACKAGE       *
+      *    EXTRACT IN DL010.                                          *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL043-FX-RECORD.
+           05  DL043-FX-CHRG-CURR-CODE   PIC X(1).
+           05  DL043-FX-PRICE-CURR-CODE  PIC X(4).
