@@ -21,4 +21,4 @@
          05 FILLER                      PIC X(2).
          05 CLS-DATE                    PIC S9(8) COMP.
          05 CLS-CHUNK-THREE.
-           10 CLS-TIME                  PIC S9(8) COMP
+           10 CLS-TIME                  PIC S9(8) COMP.
