@@ -0,0 +1,13 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL023XRF                                         *
+      *    CLAIM-LINE OVERFLOW CONTINUATION-LINK CROSS-REFERENCE.     *
+      *    ONE RECORD FOR EVERY CLAIM WHOSE LINE COUNT EXCEEDS THE    *
+      *    FOUR-LINE LIMIT CARRIED ON A SINGLE BHS3MDE SEGMENT,       *
+      *    LINKING THE ORIGINAL INVOICE TO THE CONTINUATION INVOICE   *
+      *    THAT CARRIES THE OVERFLOW LINES.                           *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01  DL023-XRF-RECORD.
+           05  DL023-X-INV-NBR           PIC 9(13).
+           05  DL023-X-ALT-INV-NBR       PIC 9(13).
+           05  DL023-X-LINE-COUNT        PIC S9(4) COMP.
+           05  DL023-X-PATIENT-NBR       PIC X(17).
