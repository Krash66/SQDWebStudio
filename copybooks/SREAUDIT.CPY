@@ -13,4 +13,4 @@
            02 FUNC_CODE                         PIC X(2).
            02 FUNC_OPID                         PIC X(9).
            02 FUNC_RLSE_IND                     PIC X(1).
-           02 FILLER                            PIC X(12)
+           02 FILLER                            PIC X(12).
