@@ -0,0 +1,24 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL002OCL                                         *
+      *    COMMON OTHER-COVERAGE-LIMITATION (OCL) DETAIL GROUP.       *
+      *    SHARED BY THE DL002 NEW-OCL TRANSACTION RECORD AND THE     *
+      *    DL002 OCL-OVERFLOW HISTORY RECORD SO BOTH CARRY THE SAME   *
+      *    FIELDS AS THE THREE OCL OCCURRENCES ALREADY ON BED1EMP.    *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       05  DL002-OCL-DETAIL.
+           10  DL002-OCL-NAME            PIC X(25).
+           10  DL002-OCL-ADDR            PIC X(20).
+           10  DL002-OCL-ADDR2           PIC X(15).
+           10  DL002-OCL-CITY            PIC X(15).
+           10  DL002-OCL-STATE           PIC X(2).
+           10  DL002-OCL-ZIP             PIC 9(9) COMP-3.
+           10  DL002-OCL-PHONE           PIC 9(10) COMP-3.
+           10  DL002-OCL-POLICY          PIC X(20).
+           10  DL002-OCL-EMPLOYER-NAME   PIC X(20).
+           10  DL002-OCL-INS-NAME        PIC X(26).
+           10  DL002-OCL-COMMENT         PIC X(45).
+           10  DL002-OCL-COMMENT-DT      PIC S9(8) COMP.
+           10  DL002-OCL-EFF-DT          PIC S9(8) COMP.
+           10  DL002-OCL-CANC-DT         PIC S9(8) COMP.
+           10  DL002-OCL-USER-ID         PIC X(8).
+           10  DL002-OCL-USER-ID-DT      PIC S9(8) COMP.
