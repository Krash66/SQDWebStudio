@@ -0,0 +1,37 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: BED1EMPT                                         *
+      *    REDEFINES OF CS2MBR1C-STRUCTURE-DATA-ITEM (BED1EMP)        *
+      *    EXPOSING THE REPEATING OTHER-INSURANCE, NOT-COVERED-DATE   *
+      *    AND EMPLOYEE-COVERAGE GROUPS AS OCCURS TABLES SO BATCH     *
+      *    REPORTING CAN PERFORM-VARYING OVER THEM INSTEAD OF CODING  *
+      *    SIX/EIGHT/TWELVE DISCRETE PARAGRAPHS.  COPY THIS RIGHT     *
+      *    AFTER "COPY BED1EMP." IN THE SAME RECORD AREA.             *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       01 BED1EMP-TABLES REDEFINES CS2MBR1C-STRUCTURE-DATA-ITEM.
+         05 FILLER                      PIC X(76).
+         05 EMP-OI-TBL OCCURS 6 TIMES.
+           10 EMP-OI-VERIF-DT-T         PIC S9(8) COMP.
+           10 FILLER                    PIC X(1).
+           10 EMP-OI-IND-T              PIC X(1).
+           10 FILLER                    PIC X(2).
+           10 EMP-OI-EFF-DT-T           PIC S9(8) COMP.
+           10 EMP-OI-CANC-DT-T          PIC S9(8) COMP.
+           10 EMP-DUAL-ID-T             PIC X(13).
+           10 FILLER                    PIC X(3).
+         05 FILLER                      PIC X(1132).
+         05 EMP-NOT-COV-TBL OCCURS 8 TIMES.
+           10 EMP-NOT-COV-FROM-T        PIC S9(8) COMP.
+           10 EMP-NOT-COV-TO-T          PIC S9(8) COMP.
+         05 EMP-COV-EE-TBL OCCURS 12 TIMES.
+           10 EMP-COV-EFF-DT-EE-T       PIC S9(8) COMP.
+           10 EMP-COV-CANC-DT-EE-T      PIC S9(8) COMP.
+           10 EMP-COV-GROUP-EE-T        PIC X(9).
+           10 EMP-COV-BEN-CD-EE-T       PIC X(9).
+           10 EMP-COVERAGE-T            PIC X(2).
+           10 EMP-COV-MULT-BILL-T       PIC X(5).
+           10 EMP-COV-ACCUMS-T          PIC X(7).
+           10 EMP-FEP-COV-SOURCE-T      PIC X(1).
+           10 EMP-COV-CANC-CD-T         PIC X(1).
+           10 EMP-ACC-XREF-GRP-T        PIC X(6).
+           10 EMP-COV-ROUT-CD-T         PIC S9(4).
+         05 FILLER                      PIC X(632).
