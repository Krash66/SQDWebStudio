@@ -0,0 +1,19 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *    COPYBOOK: DL007COV                                         *
+      *    COMMON EMPLOYEE-COVERAGE DETAIL GROUP.  SHARED BY THE      *
+      *    DL007 NEW-COVERAGE TRANSACTION RECORD AND THE DL007        *
+      *    12TH-OCCURRENCE ARCHIVE RECORD SO BOTH CARRY THE SAME      *
+      *    FIELDS AS EMP-COV-EE-TBL ON BED1EMPT.                      *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       05  DL007-COV-DETAIL.
+           10  DL007-COV-EFF-DT-EE       PIC S9(8) COMP.
+           10  DL007-COV-CANC-DT-EE      PIC S9(8) COMP.
+           10  DL007-COV-GROUP-EE        PIC X(9).
+           10  DL007-COV-BEN-CD-EE       PIC X(9).
+           10  DL007-COVERAGE            PIC X(2).
+           10  DL007-COV-MULT-BILL       PIC X(5).
+           10  DL007-COV-ACCUMS          PIC X(7).
+           10  DL007-FEP-COV-SOURCE      PIC X(1).
+           10  DL007-COV-CANC-CD         PIC X(1).
+           10  DL007-ACC-XREF-GRP        PIC X(6).
+           10  DL007-COV-ROUT-CD         PIC S9(4).
